@@ -1,8 +1,19 @@
       *================================================================
       * PROGRAM:    ACCOUNT-LOADER.cbl
       * DESCRIPTION: Read and display all accounts from master file.
+      *              A record-sanity check runs on every row before
+      *              it is displayed or rolled into the summary
+      *              totals - a blank/short line, a non-numeric
+      *              AR-BALANCE or AR-OVERDRAFT-LIMIT, or an
+      *              AR-ACCOUNT-TYPE that isn't one of the four known
+      *              codes gets routed to DATA-QUALITY-EXCEPTIONS.dat
+      *              instead of being trusted.
       *              Introduces: COPY, READ/AT END, FILE STATUS,
       *              PERFORM UNTIL EOF
+      *              Also loads ACCOUNT-PARTIES.dat, if present, and
+      *              prints any joint owners/authorized signers under
+      *              each account so the master listing shows the
+      *              full set of parties tied to a record.
       * PHASE:      2 - Banking Logic Engine
       * AUTHOR:     Marck (Zentra)
       *================================================================
@@ -18,61 +29,198 @@
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS IS WS-FILE-STATUS.
 
+               SELECT DATA-QUALITY-FILE
+                   ASSIGN TO "data/output/DATA-QUALITY-EXCEPTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DQ-STATUS.
+
+               SELECT PARTIES-FILE
+                   ASSIGN TO "data/input/ACCOUNT-PARTIES.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARTY-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
            FD ACCOUNTS-FILE.
            COPY "ACCOUNT-RECORD.cpy".
 
+           FD DATA-QUALITY-FILE.
+           01 DQ-OUT-RECORD        PIC X(120).
+
+           FD PARTIES-FILE.
+           COPY "ACCOUNT-PARTY-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
            01 WS-FILE-STATUS       PIC X(2).
                88 WS-FILE-OK           VALUE "00".
                88 WS-FILE-EOF          VALUE "10".
                88 WS-FILE-NOT-FOUND    VALUE "35".
 
+           01 WS-DQ-STATUS         PIC X(2).
+
+           01 WS-PARTY-STATUS      PIC X(2).
+               88 WS-PARTY-FILE-OK     VALUE "00".
+
            01 WS-EOF               PIC X VALUE "N".
                88 END-OF-ACCOUNTS      VALUE "Y".
+           01 WS-EOF-PARTY         PIC X VALUE "N".
+               88 END-OF-PARTIES       VALUE "Y".
+
+      *    --- Joint owner / authorized-signer table, loaded once and
+      *        linearly scanned per account, same pattern used for
+      *        every other small lookup table in this codebase ---
+           01 WS-PARTY-MAX          PIC 9(5) VALUE 10000.
+           01 WS-PARTY-TABLE.
+               05 WS-PARTY-ENTRY OCCURS 10000 TIMES
+                               INDEXED BY WS-PARTY-IDX.
+                   10 WP-ACCOUNT-ID    PIC X(10).
+                   10 WP-NAME          PIC X(25).
+                   10 WP-ROLE          PIC X(10).
+           01 WS-PARTY-COUNT        PIC 9(5) VALUE 0.
 
            01 WS-ACCOUNT-COUNT     PIC 999 VALUE 0.
            01 WS-ACTIVE-COUNT      PIC 999 VALUE 0.
            01 WS-FROZEN-COUNT      PIC 999 VALUE 0.
            01 WS-TOTAL-BALANCE     PIC S9(11)V99 VALUE 0.
+           01 WS-REJECT-COUNT      PIC 999 VALUE 0.
 
            01 WS-DISP-BALANCE      PIC $$$,$$$,$$9.99.
            01 WS-DISP-TOTAL        PIC $$,$$$,$$$,$$9.99.
            01 WS-STATUS-TEXT       PIC X(08).
 
+      *    --- Record-sanity check state ---
+           01 WS-RECORD-SANE       PIC X VALUE "Y".
+               88 RECORD-IS-SANE       VALUE "Y".
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+
+           COPY "DATA-QUALITY-RECORD.cpy".
+
        PROCEDURE DIVISION.
            MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
                OPEN INPUT ACCOUNTS-FILE
                IF NOT WS-FILE-OK
                    DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
                    DISPLAY "FILE STATUS: " WS-FILE-STATUS
                    STOP RUN
                END-IF
+               PERFORM OPEN-DATA-QUALITY-FILE
+               PERFORM LOAD-ACCOUNT-PARTIES
                PERFORM DISPLAY-HEADER
                PERFORM READ-ACCOUNTS
                    UNTIL END-OF-ACCOUNTS
                CLOSE ACCOUNTS-FILE
+               CLOSE DATA-QUALITY-FILE
                PERFORM DISPLAY-SUMMARY
                STOP RUN.
 
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
+      *    --- Cumulative exception log, same open-EXTEND-or-fall-
+      *        back-to-OUTPUT pattern AUDIT-TRAIL.dat uses, so a
+      *        rejected row from an earlier run is never lost when
+      *        this program is run again later ---
+           OPEN-DATA-QUALITY-FILE.
+               OPEN EXTEND DATA-QUALITY-FILE
+               IF NOT WS-DQ-STATUS = "00"
+                   OPEN OUTPUT DATA-QUALITY-FILE
+               END-IF.
+
+      *    --- Optional file: an account file with no joint owners or
+      *        authorized signers at all may not have this file
+      *        present, so a missing file is not an error here ---
+           LOAD-ACCOUNT-PARTIES.
+               OPEN INPUT PARTIES-FILE
+               IF WS-PARTY-FILE-OK
+                   PERFORM UNTIL END-OF-PARTIES
+                       READ PARTIES-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-PARTY
+                       NOT AT END
+                           IF WS-PARTY-COUNT < WS-PARTY-MAX
+                               ADD 1 TO WS-PARTY-COUNT
+                               MOVE APR-ACCOUNT-ID
+                                   TO WP-ACCOUNT-ID(WS-PARTY-COUNT)
+                               MOVE APR-PARTY-NAME
+                                   TO WP-NAME(WS-PARTY-COUNT)
+                               MOVE APR-PARTY-ROLE
+                                   TO WP-ROLE(WS-PARTY-COUNT)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARTIES-FILE
+               END-IF.
+
            DISPLAY-HEADER.
                DISPLAY "=============================================="
                DISPLAY "  ZENTRA BANK - Account Master File Loader"
                DISPLAY "=============================================="
                DISPLAY "  ID         NAME                     "
-                   "TYPE       BALANCE        ST"
+                   "TYPE       BALANCE        ST CCY"
                DISPLAY "  ---------- ------------------------ "
-                   "---------- -------------- --".
+                   "---------- -------------- -- ---".
 
            READ-ACCOUNTS.
                READ ACCOUNTS-FILE
                AT END
                    MOVE "Y" TO WS-EOF
                NOT AT END
-                   PERFORM PROCESS-ACCOUNT
+                   PERFORM CHECK-ACCOUNT-SANITY
+                   IF RECORD-IS-SANE
+                       PERFORM PROCESS-ACCOUNT
+                   ELSE
+                       PERFORM WRITE-DATA-QUALITY-EXCEPTION
+                       ADD 1 TO WS-REJECT-COUNT
+                   END-IF
                END-READ.
 
+      *    --- Record-sanity check: a blank/short line leaves
+      *        AR-ACCOUNT-ID blank, so that alone catches truncation;
+      *        AR-BALANCE and AR-OVERDRAFT-LIMIT are tested directly
+      *        as numeric-picture elementary items (their SIGN
+      *        LEADING SEPARATE/unsigned representation is still a
+      *        valid NUMERIC test target), and AR-ACCOUNT-TYPE must
+      *        be one of the four codes this shop actually uses ---
+           CHECK-ACCOUNT-SANITY.
+               MOVE "Y" TO WS-RECORD-SANE
+               MOVE SPACES TO DQ-REASON-TEXT
+               IF FUNCTION TRIM(AR-ACCOUNT-ID) = SPACES
+                   MOVE "N" TO WS-RECORD-SANE
+                   SET DQ-BLANK-OR-SHORT TO TRUE
+                   MOVE "BLANK OR TRUNCATED RECORD"
+                       TO DQ-REASON-TEXT
+               ELSE
+                   IF AR-BALANCE NOT NUMERIC
+                   OR AR-OVERDRAFT-LIMIT NOT NUMERIC
+                       MOVE "N" TO WS-RECORD-SANE
+                       SET DQ-NON-NUMERIC TO TRUE
+                       MOVE "NON-NUMERIC BALANCE OR LIMIT"
+                           TO DQ-REASON-TEXT
+                   ELSE
+                       IF NOT AR-CHECKING AND NOT AR-SAVINGS
+                       AND NOT AR-BUSINESS AND NOT AR-INTERNAL
+                           MOVE "N" TO WS-RECORD-SANE
+                           SET DQ-BAD-CODE-VALUE TO TRUE
+                           MOVE "UNRECOGNIZED ACCOUNT TYPE"
+                               TO DQ-REASON-TEXT
+                       END-IF
+                   END-IF
+               END-IF.
+
+           WRITE-DATA-QUALITY-EXCEPTION.
+               MOVE WS-TODAY           TO DQ-DATE
+               MOVE "ACCOUNT-LOADER"   TO DQ-SOURCE-PROGRAM
+               MOVE ACCOUNT-RECORD     TO DQ-RAW-RECORD
+               MOVE DQ-EXCEPTION-RECORD TO DQ-OUT-RECORD
+               WRITE DQ-OUT-RECORD.
+
            PROCESS-ACCOUNT.
                ADD 1 TO WS-ACCOUNT-COUNT
                ADD AR-BALANCE TO WS-TOTAL-BALANCE
@@ -96,7 +244,22 @@
                    " " AR-ACCOUNT-NAME(1:24)
                    " " AR-ACCOUNT-TYPE
                    " " WS-DISP-BALANCE
-                   " " WS-STATUS-TEXT.
+                   " " WS-STATUS-TEXT
+                   " " AR-CURRENCY
+
+               PERFORM DISPLAY-ACCOUNT-PARTIES.
+
+      *    --- Prints every joint owner / authorized signer on file
+      *        for this account, if any; a plain single-owner account
+      *        simply has no matching rows and prints nothing ---
+           DISPLAY-ACCOUNT-PARTIES.
+               PERFORM VARYING WS-PARTY-IDX FROM 1 BY 1
+                   UNTIL WS-PARTY-IDX > WS-PARTY-COUNT
+                   IF WP-ACCOUNT-ID(WS-PARTY-IDX) = AR-ACCOUNT-ID
+                       DISPLAY "       + " WP-ROLE(WS-PARTY-IDX)
+                           ": " WP-NAME(WS-PARTY-IDX)
+                   END-IF
+               END-PERFORM.
 
            DISPLAY-SUMMARY.
                MOVE WS-TOTAL-BALANCE TO WS-DISP-TOTAL
@@ -106,4 +269,5 @@
                DISPLAY "  Active         : " WS-ACTIVE-COUNT
                DISPLAY "  Frozen         : " WS-FROZEN-COUNT
                DISPLAY "  Total Balance  : " WS-DISP-TOTAL
+               DISPLAY "  Data Quality Rejects : " WS-REJECT-COUNT
                DISPLAY "==============================================".
