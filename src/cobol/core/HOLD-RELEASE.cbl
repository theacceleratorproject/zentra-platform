@@ -0,0 +1,222 @@
+      *================================================================
+      * PROGRAM:    HOLD-RELEASE.cbl
+      * DESCRIPTION: Scans HOLD-QUEUE.dat for check deposits whose
+      *              float period has elapsed (HQ-RELEASE-DATE <=
+      *              today) and credits each one from AR-PENDING-HOLD
+      *              into AR-BALANCE on ACCOUNTS-MASTER.dat. A hold
+      *              not yet due stays queued for a later run.
+      *              Runs ahead of TXN-VALIDATOR/TXN-PROCESSOR each
+      *              cycle so funds a check deposit unlocked overnight
+      *              are available the same day.
+      *              Introduces: none - same load-table/rewrite-whole-
+      *              file update pattern TXN-PROCESSOR's
+      *              WRITE-UPDATED-ACCOUNTS and STANDING-ORDER-GEN's
+      *              REWRITE-STANDING-ORDERS both already use.
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. HOLD-RELEASE.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNTS-FILE
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+               SELECT HOLD-QUEUE-FILE
+                   ASSIGN TO "data/output/HOLD-QUEUE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-HOLD-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNTS-FILE.
+           01 ACCT-FILE-RECORD      PIC X(100).
+
+           FD HOLD-QUEUE-FILE.
+           01 HOLD-QUEUE-IN-RECORD  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-STATUS        PIC X(2).
+           01 WS-HOLD-STATUS        PIC X(2).
+           01 WS-EOF-ACCT           PIC X VALUE "N".
+               88 END-OF-ACCOUNTS       VALUE "Y".
+           01 WS-EOF-HOLD           PIC X VALUE "N".
+               88 END-OF-HOLD-QUEUE     VALUE "Y".
+
+      *    --- Date ---
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+
+           COPY "ACCOUNT-RECORD.cpy".
+           COPY "HOLD-QUEUE-RECORD.cpy".
+
+      *    --- Account table (same load-then-rewrite pattern as
+      *        TXN-PROCESSOR) ---
+           01 WS-ACCT-MAX           PIC 9(4) VALUE 5000.
+           01 WS-ACCT-TABLE.
+               05 WS-ACCT-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-IDX.
+                   10 WA-RECORD        PIC X(100).
+           01 WS-ACCT-COUNT         PIC 9(4) VALUE 0.
+           01 WS-FOUND-IDX          PIC 9(4) VALUE 0.
+
+      *    --- Held items still waiting on their release date get
+      *        rewritten back to HOLD-QUEUE.dat; a released item is
+      *        simply dropped from the rewrite ---
+           01 WS-HOLD-MAX           PIC 9(5) VALUE 10000.
+           01 WS-HOLD-TABLE.
+               05 WS-HOLD-ENTRY OCCURS 10000 TIMES
+                               INDEXED BY WS-HIDX.
+                   10 WH-RECORD        PIC X(100).
+           01 WS-HOLD-COUNT         PIC 9(5) VALUE 0.
+           01 WS-STILL-PENDING-COUNT PIC 9(5) VALUE 0.
+
+      *    --- Raw balance/pending-hold carry no assumed decimal point
+      *        of their own on disk; unsigned fields line up directly,
+      *        the signed balance needs the same SIGN LEADING
+      *        SEPARATE REDEFINES every other program uses ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+           01 WS-RELEASED-COUNT     PIC 999 VALUE 0.
+           01 WS-DISP-AMOUNT        PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
+               PERFORM LOAD-ACCOUNTS
+               PERFORM LOAD-HOLD-QUEUE
+               IF WS-HOLD-COUNT > 0
+                   PERFORM VARYING WS-HIDX FROM 1 BY 1
+                       UNTIL WS-HIDX > WS-HOLD-COUNT
+                       PERFORM PROCESS-ONE-HOLD
+                   END-PERFORM
+                   PERFORM REWRITE-ACCOUNTS
+                   PERFORM REWRITE-HOLD-QUEUE
+               END-IF
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
+           LOAD-ACCOUNTS.
+               OPEN INPUT ACCOUNTS-FILE
+               IF NOT WS-ACCT-STATUS = "00"
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
+               ELSE
+                   PERFORM UNTIL END-OF-ACCOUNTS
+                       READ ACCOUNTS-FILE INTO ACCT-FILE-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-ACCT
+                       NOT AT END
+                           IF WS-ACCT-COUNT < WS-ACCT-MAX
+                               ADD 1 TO WS-ACCT-COUNT
+                               MOVE ACCT-FILE-RECORD
+                                   TO WA-RECORD(WS-ACCT-COUNT)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ACCOUNTS-FILE
+               END-IF.
+
+      *    --- Optional file: no HOLD-QUEUE.dat at all simply means
+      *        no check deposits are currently on hold ---
+           LOAD-HOLD-QUEUE.
+               OPEN INPUT HOLD-QUEUE-FILE
+               IF WS-HOLD-STATUS = "00"
+                   PERFORM UNTIL END-OF-HOLD-QUEUE
+                       READ HOLD-QUEUE-FILE INTO HOLD-QUEUE-IN-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-HOLD
+                       NOT AT END
+                           IF WS-HOLD-COUNT < WS-HOLD-MAX
+                               ADD 1 TO WS-HOLD-COUNT
+                               MOVE HOLD-QUEUE-IN-RECORD
+                                   TO WH-RECORD(WS-HOLD-COUNT)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE HOLD-QUEUE-FILE
+               END-IF.
+
+           PROCESS-ONE-HOLD.
+               MOVE WH-RECORD(WS-HIDX) TO HOLD-QUEUE-RECORD
+               IF HQ-PENDING AND HQ-RELEASE-DATE <= WS-TODAY
+                   PERFORM FIND-ACCOUNT
+                   IF WS-FOUND-IDX > 0
+                       PERFORM CREDIT-RELEASED-HOLD
+                       SET HQ-RELEASED TO TRUE
+                       MOVE HOLD-QUEUE-RECORD TO WH-RECORD(WS-HIDX)
+                       ADD 1 TO WS-RELEASED-COUNT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-STILL-PENDING-COUNT
+               END-IF.
+
+           FIND-ACCOUNT.
+               MOVE 0 TO WS-FOUND-IDX
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACCT-COUNT
+                   IF WA-RECORD(WS-IDX)(1:10) = HQ-ACCOUNT-ID
+                       MOVE WS-IDX TO WS-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           CREDIT-RELEASED-HOLD.
+               MOVE WA-RECORD(WS-FOUND-IDX)(46:12) TO WS-RAW-BALANCE-X
+               ADD HQ-AMOUNT TO WS-RAW-BALANCE
+               MOVE WS-RAW-BALANCE TO WS-RAW-BALANCE-X
+               MOVE WS-RAW-BALANCE-X
+                   TO WA-RECORD(WS-FOUND-IDX)(46:12)
+               MOVE WA-RECORD(WS-FOUND-IDX)(92:9) TO AR-PENDING-HOLD
+               SUBTRACT HQ-AMOUNT FROM AR-PENDING-HOLD
+               MOVE AR-PENDING-HOLD
+                   TO WA-RECORD(WS-FOUND-IDX)(92:9).
+
+           REWRITE-ACCOUNTS.
+               OPEN OUTPUT ACCOUNTS-FILE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACCT-COUNT
+                   MOVE WA-RECORD(WS-IDX) TO ACCT-FILE-RECORD
+                   WRITE ACCT-FILE-RECORD
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE.
+
+      *    --- Only rows still on hold survive the rewrite; a
+      *        released row has already been credited and is dropped
+      *        from HOLD-QUEUE.dat for good ---
+           REWRITE-HOLD-QUEUE.
+               OPEN OUTPUT HOLD-QUEUE-FILE
+               PERFORM VARYING WS-HIDX FROM 1 BY 1
+                   UNTIL WS-HIDX > WS-HOLD-COUNT
+                   MOVE WH-RECORD(WS-HIDX) TO HOLD-QUEUE-RECORD
+                   IF HQ-PENDING
+                       MOVE HOLD-QUEUE-RECORD TO HOLD-QUEUE-IN-RECORD
+                       WRITE HOLD-QUEUE-IN-RECORD
+                   END-IF
+               END-PERFORM
+               CLOSE HOLD-QUEUE-FILE.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Check Deposit Hold Release"
+               DISPLAY "=============================================="
+               DISPLAY "  Holds Queued        : " WS-HOLD-COUNT
+               DISPLAY "  Holds Released      : " WS-RELEASED-COUNT
+               DISPLAY "  Holds Still Pending : " WS-STILL-PENDING-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/input/ACCOUNTS-MASTER.dat (updated)"
+               DISPLAY "  → data/output/HOLD-QUEUE.dat"
+               DISPLAY "==============================================".
