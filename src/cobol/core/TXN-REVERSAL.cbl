@@ -0,0 +1,560 @@
+      *================================================================
+      * PROGRAM:    TXN-REVERSAL.cbl
+      * DESCRIPTION: Reverses/voids same-day postings named in
+      *              data/input/REVERSAL-REQUESTS.dat. There is no
+      *              transaction-ID anywhere in this system, so a
+      *              request identifies the posting to reverse the
+      *              same way a back-office clerk reading a printed
+      *              ledger would: by its natural key (today's date,
+      *              account, type, amount, description). Only same-
+      *              day postings can be reversed - RRQ-DATE must
+      *              equal the run date.
+      *              A reversal is posted as a new ledger entry rather
+      *              than by altering the original line, using two
+      *              ledger-only type codes that (like the existing
+      *              "XFC" transfer-credit code) never flow through an
+      *              actual TRANSACTION-RECORD and so are not carried
+      *              as TR-TXN-TYPE 88-levels:
+      *                RVD - reversal of a credit-type original
+      *                      (DEP/INT/XFC), posted as a debit
+      *                RVC - reversal of a debit-type original
+      *                      (WDR/FEE/XFR/ACH), posted as a credit
+      *              REVERSAL-LOG-RECORD.dat records every key already
+      *              reversed today so the same posting cannot be
+      *              reversed twice across separate runs. Results
+      *              (approved or rejected, with a reason code) are
+      *              written back out to REVERSAL-RESULTS.dat using
+      *              the same request-doubles-as-result record
+      *              ACCOUNT-MAINT-RECORD.cpy uses in ACCOUNT-MAINT.
+      *              Runs immediately after TXN-PROCESSOR in the
+      *              batch chain, on TXN-PROCESSOR's own outputs
+      *              (TXN-LEDGER.dat, ACCOUNTS-UPDATED.dat), so every
+      *              step downstream of it sees post-reversal balances.
+      *              Introduces: none - natural-key matching against a
+      *              loaded table is the same idiom LOAD-RECON-DATA/
+      *              FIND-PARTY-ENTRY/FIND-BRANCH-LOOKUP already use.
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TXN-REVERSAL.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT REVERSAL-FILE
+                   ASSIGN TO "data/input/REVERSAL-REQUESTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RRQ-STATUS.
+
+               SELECT RESULTS-FILE
+                   ASSIGN TO "data/output/REVERSAL-RESULTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESULTS-STATUS.
+
+               SELECT LEDGER-FILE
+                   ASSIGN TO "data/output/TXN-LEDGER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+               SELECT ACCOUNTS-FILE
+                   ASSIGN TO "data/output/ACCOUNTS-UPDATED.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+               SELECT REVERSAL-LOG-FILE
+                   ASSIGN TO "data/output/REVERSED-TXNS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RLOG-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD REVERSAL-FILE.
+           01 REVERSAL-IN-RECORD    PIC X(100).
+
+           FD RESULTS-FILE.
+           01 RESULTS-RECORD        PIC X(100).
+
+           FD LEDGER-FILE.
+           01 LEDGER-RECORD         PIC X(120).
+
+           FD ACCOUNTS-FILE.
+           01 ACCT-RECORD           PIC X(100).
+
+           FD REVERSAL-LOG-FILE.
+           01 REVERSAL-LOG-OUT      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-RRQ-STATUS         PIC X(2).
+           01 WS-RESULTS-STATUS     PIC X(2).
+               88 WS-RESULTS-FILE-OK    VALUE "00".
+           01 WS-LEDGER-STATUS      PIC X(2).
+               88 WS-LEDGER-FILE-OK     VALUE "00".
+           01 WS-ACCT-STATUS        PIC X(2).
+               88 WS-ACCT-FILE-OK       VALUE "00".
+           01 WS-RLOG-STATUS        PIC X(2).
+
+           01 WS-EOF-RRQ            PIC X VALUE "N".
+               88 NO-MORE-RRQ           VALUE "Y".
+           01 WS-EOF-LEDGER         PIC X VALUE "N".
+               88 END-OF-LEDGER         VALUE "Y".
+           01 WS-EOF-ACCT           PIC X VALUE "N".
+               88 END-OF-ACCOUNTS       VALUE "Y".
+           01 WS-EOF-RLOG           PIC X VALUE "N".
+               88 END-OF-RLOG           VALUE "Y".
+
+           COPY "REVERSAL-REQUEST-RECORD.cpy".
+           COPY "REVERSAL-LOG-RECORD.cpy".
+
+      *    --- Ledger, loaded once for natural-key matching. Parsed
+      *        the same way STATEMENT-GEN parses TXN-LEDGER.dat ---
+           01 WS-LEDGER-MAX         PIC 9(5) VALUE 20000.
+           01 WS-LEDGER-TABLE.
+               05 WS-LEDGER-ENTRY OCCURS 20000 TIMES
+                               INDEXED BY WS-LEDGER-IDX.
+                   10 WL-DATE          PIC X(10).
+                   10 WL-ACCOUNT       PIC X(10).
+                   10 WL-TYPE          PIC X(03).
+                   10 WL-AMOUNT        PIC S9(9)V99.
+                   10 WL-DESC          PIC X(30).
+           01 WS-LEDGER-COUNT       PIC 9(5) VALUE 0.
+           01 WS-LEDGER-FOUND-IDX   PIC 9(5) VALUE 0.
+
+           01 WS-LEDGER-PARSE.
+               05 WLP-DATE          PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-ACCOUNT       PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-TYPE          PIC X(03).
+               05 FILLER            PIC X(01).
+               05 WLP-AMOUNT-DISP   PIC X(14).
+               05 FILLER            PIC X(01).
+               05 WLP-DESC          PIC X(30).
+
+      *    --- Accounts, loaded once and rewritten in full once every
+      *        request has been processed, same table layout and
+      *        byte positions TXN-PROCESSOR uses for ACCOUNTS-UPDATED
+      *        so a round trip through this program changes nothing
+      *        but the fields a reversal actually touches ---
+           01 WS-ACCT-MAX           PIC 9(4) VALUE 5000.
+           01 WS-ACCT-TABLE.
+               05 WS-ENTRY OCCURS 5000 TIMES INDEXED BY WS-IDX.
+                   10 WE-ID            PIC X(10).
+                   10 WE-NAME          PIC X(25).
+                   10 WE-TYPE          PIC X(10).
+                   10 WE-BALANCE       PIC S9(9)V99.
+                   10 WE-OD-LIMIT      PIC 9(7)V99.
+                   10 WE-STATUS        PIC X(01).
+                   10 WE-OPEN-DATE     PIC X(10).
+                   10 WE-LAST-DATE     PIC X(10).
+                   10 WE-OD-WAIVER     PIC X(01).
+                   10 WE-CURRENCY      PIC X(03).
+                   10 WE-PENDING-HOLD  PIC 9(7)V99.
+           01 WS-ACCT-COUNT         PIC 9(4) VALUE 0.
+           01 WS-ACCT-FOUND-IDX     PIC 9(4) VALUE 0.
+
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+           01 WS-OUT-BALANCE        PIC S9(9)V99 SIGN LEADING
+                                        SEPARATE.
+           01 WS-OUT-BAL-X REDEFINES WS-OUT-BALANCE PIC X(12).
+           01 WS-OUT-OD             PIC 9(7)V99.
+           01 WS-OUT-OD-X  REDEFINES WS-OUT-OD PIC X(9).
+
+      *    --- Already-reversed keys, loaded once before processing
+      *        so a repeat run cannot reverse the same posting twice ---
+           01 WS-RLOG-MAX           PIC 9(5) VALUE 20000.
+           01 WS-RLOG-TABLE.
+               05 WS-RLOG-ENTRY OCCURS 20000 TIMES
+                               INDEXED BY WS-RLOG-IDX.
+                   10 RLGT-DATE        PIC X(10).
+                   10 RLGT-ACCOUNT-ID  PIC X(10).
+                   10 RLGT-TXN-TYPE    PIC X(03).
+                   10 RLGT-AMOUNT      PIC 9(9)V99.
+                   10 RLGT-DESC        PIC X(30).
+           01 WS-RLOG-COUNT         PIC 9(5) VALUE 0.
+           01 WS-RLOG-FOUND         PIC X VALUE "N".
+
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+
+           01 WS-DISP-AMOUNT        PIC $$$,$$$,$$9.99.
+           01 WS-DISP-BALANCE       PIC $$$,$$$,$$9.99.
+           01 WS-OUT-LINE           PIC X(120).
+
+           01 WS-NEW-TYPE           PIC X(03).
+           01 WS-NEW-DESC           PIC X(30).
+
+           01 WS-TOTAL-READ         PIC 999 VALUE 0.
+           01 WS-APPROVED-COUNT     PIC 999 VALUE 0.
+           01 WS-REJECTED-COUNT     PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
+               OPEN INPUT REVERSAL-FILE
+               IF NOT WS-RRQ-STATUS = "00"
+                   DISPLAY "  No REVERSAL-REQUESTS.dat to process"
+                   STOP RUN
+               END-IF
+
+               OPEN OUTPUT RESULTS-FILE
+               IF NOT WS-RESULTS-FILE-OK
+                   DISPLAY "ERROR: Cannot open REVERSAL-RESULTS.dat"
+                   DISPLAY "FILE STATUS: " WS-RESULTS-STATUS
+                   STOP RUN
+               END-IF
+
+               PERFORM LOAD-LEDGER
+               PERFORM LOAD-ACCOUNTS
+               PERFORM LOAD-REVERSAL-LOG
+               PERFORM OPEN-LEDGER-EXTEND
+               PERFORM OPEN-REVERSAL-LOG-EXTEND
+
+               PERFORM READ-NEXT-RRQ
+               PERFORM PROCESS-LOOP
+                   UNTIL NO-MORE-RRQ
+
+               PERFORM OPEN-ACCOUNTS-OUTPUT
+               PERFORM WRITE-UPDATED-ACCOUNTS
+
+               CLOSE REVERSAL-FILE
+               CLOSE RESULTS-FILE
+               CLOSE LEDGER-FILE
+               CLOSE ACCOUNTS-FILE
+               CLOSE REVERSAL-LOG-FILE
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
+           LOAD-LEDGER.
+               OPEN INPUT LEDGER-FILE
+               IF NOT WS-LEDGER-FILE-OK
+                   DISPLAY "ERROR: Cannot open TXN-LEDGER.dat"
+                   DISPLAY "FILE STATUS: " WS-LEDGER-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL END-OF-LEDGER
+                   READ LEDGER-FILE INTO LEDGER-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-LEDGER
+                   NOT AT END
+                       PERFORM STORE-LEDGER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE LEDGER-FILE.
+
+      *    Skips blank lines and the column-header/separator lines
+      *    that share the ledger's layout but aren't real postings.
+           STORE-LEDGER-ENTRY.
+               IF LEDGER-RECORD = SPACES
+                   CONTINUE
+               ELSE
+                   MOVE LEDGER-RECORD(1:71) TO WS-LEDGER-PARSE
+                   IF WLP-DATE = "DATE      " OR WLP-DATE = "----------"
+                       CONTINUE
+                   ELSE
+                       IF WS-LEDGER-COUNT < WS-LEDGER-MAX
+                           ADD 1 TO WS-LEDGER-COUNT
+                           MOVE WLP-DATE
+                               TO WL-DATE(WS-LEDGER-COUNT)
+                           MOVE WLP-ACCOUNT
+                               TO WL-ACCOUNT(WS-LEDGER-COUNT)
+                           MOVE WLP-TYPE
+                               TO WL-TYPE(WS-LEDGER-COUNT)
+                           MOVE FUNCTION NUMVAL-C(WLP-AMOUNT-DISP)
+                               TO WL-AMOUNT(WS-LEDGER-COUNT)
+                           MOVE WLP-DESC
+                               TO WL-DESC(WS-LEDGER-COUNT)
+                       END-IF
+                   END-IF
+               END-IF.
+
+           LOAD-ACCOUNTS.
+               OPEN INPUT ACCOUNTS-FILE
+               IF NOT WS-ACCT-FILE-OK
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-UPDATED.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCT-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL END-OF-ACCOUNTS
+                   READ ACCOUNTS-FILE INTO ACCT-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-ACCT
+                   NOT AT END
+                       IF WS-ACCT-COUNT < WS-ACCT-MAX
+                           ADD 1 TO WS-ACCT-COUNT
+                           MOVE ACCT-RECORD(1:10)
+                               TO WE-ID(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(11:25)
+                               TO WE-NAME(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(36:10)
+                               TO WE-TYPE(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(46:12) TO WS-RAW-BALANCE-X
+                           MOVE WS-RAW-BALANCE TO
+                               WE-BALANCE(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(58:9) TO
+                               WE-OD-LIMIT(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(67:1) TO
+                               WE-STATUS(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(68:10) TO
+                               WE-OPEN-DATE(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(78:10) TO
+                               WE-LAST-DATE(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(88:1) TO
+                               WE-OD-WAIVER(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(89:3) TO
+                               WE-CURRENCY(WS-ACCT-COUNT)
+                           MOVE ACCT-RECORD(92:9)
+                               TO WE-PENDING-HOLD(WS-ACCT-COUNT)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE.
+
+      *    --- Optional file: no prior REVERSED-TXNS.dat simply means
+      *        nothing has been reversed yet today ---
+           LOAD-REVERSAL-LOG.
+               OPEN INPUT REVERSAL-LOG-FILE
+               IF WS-RLOG-STATUS = "00"
+                   PERFORM UNTIL END-OF-RLOG
+                       READ REVERSAL-LOG-FILE INTO REVERSAL-LOG-OUT
+                       AT END
+                           MOVE "Y" TO WS-EOF-RLOG
+                       NOT AT END
+                           MOVE REVERSAL-LOG-OUT TO REVERSAL-LOG-RECORD
+                           IF WS-RLOG-COUNT < WS-RLOG-MAX
+                               ADD 1 TO WS-RLOG-COUNT
+                               MOVE RLG-DATE
+                                   TO RLGT-DATE(WS-RLOG-COUNT)
+                               MOVE RLG-ACCOUNT-ID
+                                   TO RLGT-ACCOUNT-ID(WS-RLOG-COUNT)
+                               MOVE RLG-TXN-TYPE
+                                   TO RLGT-TXN-TYPE(WS-RLOG-COUNT)
+                               MOVE RLG-AMOUNT
+                                   TO RLGT-AMOUNT(WS-RLOG-COUNT)
+                               MOVE RLG-DESCRIPTION
+                                   TO RLGT-DESC(WS-RLOG-COUNT)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE REVERSAL-LOG-FILE
+               END-IF.
+
+           OPEN-LEDGER-EXTEND.
+               OPEN EXTEND LEDGER-FILE
+               IF NOT WS-LEDGER-FILE-OK
+                   OPEN OUTPUT LEDGER-FILE
+               END-IF.
+
+           OPEN-REVERSAL-LOG-EXTEND.
+               OPEN EXTEND REVERSAL-LOG-FILE
+               IF NOT WS-RLOG-STATUS = "00"
+                   OPEN OUTPUT REVERSAL-LOG-FILE
+               END-IF.
+
+      *    ACCOUNTS-FILE was opened INPUT (and closed) in LOAD-ACCOUNTS
+      *    to read starting balances - it must be reopened OUTPUT here
+      *    to write the post-reversal balances back out in full.
+           OPEN-ACCOUNTS-OUTPUT.
+               OPEN OUTPUT ACCOUNTS-FILE
+               IF NOT WS-ACCT-FILE-OK
+                   DISPLAY "ERROR: Cannot reopen ACCOUNTS-UPDATED.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCT-STATUS
+                   STOP RUN
+               END-IF.
+
+           READ-NEXT-RRQ.
+               READ REVERSAL-FILE INTO REVERSAL-IN-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-RRQ
+                   NOT AT END
+                       MOVE REVERSAL-IN-RECORD TO
+                           REVERSAL-REQUEST-RECORD
+                       ADD 1 TO WS-TOTAL-READ
+               END-READ.
+
+           PROCESS-LOOP.
+               PERFORM VALIDATE-REVERSAL
+               MOVE REVERSAL-REQUEST-RECORD TO RESULTS-RECORD
+               WRITE RESULTS-RECORD
+               PERFORM READ-NEXT-RRQ.
+
+           VALIDATE-REVERSAL.
+               IF NOT RRQ-DATE = WS-TODAY
+                   SET RRQ-REJECTED TO TRUE
+                   SET RRQ-ERR-NOT-TODAY TO TRUE
+                   ADD 1 TO WS-REJECTED-COUNT
+               ELSE
+                   PERFORM FIND-LEDGER-ENTRY
+                   IF WS-LEDGER-FOUND-IDX = 0
+                       SET RRQ-REJECTED TO TRUE
+                       SET RRQ-ERR-NOT-FOUND TO TRUE
+                       ADD 1 TO WS-REJECTED-COUNT
+                   ELSE
+                       PERFORM FIND-REVERSAL-LOG-ENTRY
+                       IF WS-RLOG-FOUND = "Y"
+                           SET RRQ-REJECTED TO TRUE
+                           SET RRQ-ERR-ALREADY-REV TO TRUE
+                           ADD 1 TO WS-REJECTED-COUNT
+                       ELSE
+                           PERFORM FIND-ACCOUNT-ENTRY
+                           IF WS-ACCT-FOUND-IDX = 0
+                               SET RRQ-REJECTED TO TRUE
+                               SET RRQ-ERR-NO-ACCOUNT TO TRUE
+                               ADD 1 TO WS-REJECTED-COUNT
+                           ELSE
+                               PERFORM APPLY-REVERSAL
+                               SET RRQ-APPROVED TO TRUE
+                               MOVE SPACES TO RRQ-ERROR-CODE
+                               ADD 1 TO WS-APPROVED-COUNT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
+           FIND-LEDGER-ENTRY.
+               MOVE 0 TO WS-LEDGER-FOUND-IDX
+               PERFORM VARYING WS-LEDGER-IDX FROM 1 BY 1
+                   UNTIL WS-LEDGER-IDX > WS-LEDGER-COUNT
+                   IF WL-DATE(WS-LEDGER-IDX)    = RRQ-DATE
+                   AND WL-ACCOUNT(WS-LEDGER-IDX) = RRQ-ACCOUNT-ID
+                   AND WL-TYPE(WS-LEDGER-IDX)    = RRQ-TXN-TYPE
+                   AND WL-AMOUNT(WS-LEDGER-IDX)  = RRQ-AMOUNT
+                   AND WL-DESC(WS-LEDGER-IDX)    = RRQ-DESCRIPTION
+                       MOVE WS-LEDGER-IDX TO WS-LEDGER-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           FIND-REVERSAL-LOG-ENTRY.
+               MOVE "N" TO WS-RLOG-FOUND
+               PERFORM VARYING WS-RLOG-IDX FROM 1 BY 1
+                   UNTIL WS-RLOG-IDX > WS-RLOG-COUNT
+                   IF RLGT-DATE(WS-RLOG-IDX)        = RRQ-DATE
+                   AND RLGT-ACCOUNT-ID(WS-RLOG-IDX) = RRQ-ACCOUNT-ID
+                   AND RLGT-TXN-TYPE(WS-RLOG-IDX)   = RRQ-TXN-TYPE
+                   AND RLGT-AMOUNT(WS-RLOG-IDX)      = RRQ-AMOUNT
+                   AND RLGT-DESC(WS-RLOG-IDX)        = RRQ-DESCRIPTION
+                       MOVE "Y" TO WS-RLOG-FOUND
+                   END-IF
+               END-PERFORM.
+
+           FIND-ACCOUNT-ENTRY.
+               MOVE 0 TO WS-ACCT-FOUND-IDX
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACCT-COUNT
+                   IF WE-ID(WS-IDX) = RRQ-ACCOUNT-ID
+                       MOVE WS-IDX TO WS-ACCT-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           APPLY-REVERSAL.
+               EVALUATE RRQ-TXN-TYPE
+                   WHEN "DEP" WHEN "INT" WHEN "XFC"
+                       MOVE "RVD" TO WS-NEW-TYPE
+                   WHEN OTHER
+                       MOVE "RVC" TO WS-NEW-TYPE
+               END-EVALUATE
+               STRING "REVERSAL OF " DELIMITED SIZE
+                   RRQ-TXN-TYPE      DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   RRQ-DESCRIPTION   DELIMITED SIZE
+                   INTO WS-NEW-DESC
+
+               IF WS-NEW-TYPE = "RVD"
+                   SUBTRACT RRQ-AMOUNT
+                       FROM WE-BALANCE(WS-ACCT-FOUND-IDX)
+               ELSE
+                   ADD RRQ-AMOUNT
+                       TO WE-BALANCE(WS-ACCT-FOUND-IDX)
+               END-IF
+               PERFORM WRITE-REVERSAL-LEDGER-LINE
+               PERFORM LOG-REVERSAL.
+
+           WRITE-REVERSAL-LEDGER-LINE.
+               MOVE RRQ-AMOUNT TO WS-DISP-AMOUNT
+               MOVE WE-BALANCE(WS-ACCT-FOUND-IDX) TO WS-DISP-BALANCE
+               MOVE SPACES TO WS-OUT-LINE
+               STRING
+                   WS-TODAY             DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   RRQ-ACCOUNT-ID       DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-NEW-TYPE          DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-DISP-AMOUNT       DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-NEW-DESC          DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   "OTH"                DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-DISP-BALANCE      DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               MOVE WS-OUT-LINE TO LEDGER-RECORD
+               WRITE LEDGER-RECORD.
+
+           LOG-REVERSAL.
+               MOVE SPACES TO REVERSAL-LOG-RECORD
+               MOVE RRQ-DATE        TO RLG-DATE
+               MOVE RRQ-ACCOUNT-ID  TO RLG-ACCOUNT-ID
+               MOVE RRQ-TXN-TYPE    TO RLG-TXN-TYPE
+               MOVE RRQ-AMOUNT      TO RLG-AMOUNT
+               MOVE RRQ-DESCRIPTION TO RLG-DESCRIPTION
+               MOVE REVERSAL-LOG-RECORD TO REVERSAL-LOG-OUT
+               WRITE REVERSAL-LOG-OUT.
+
+           WRITE-UPDATED-ACCOUNTS.
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACCT-COUNT
+                   MOVE SPACES TO ACCT-RECORD
+                   MOVE WE-ID(WS-IDX)
+                       TO ACCT-RECORD(1:10)
+                   MOVE WE-NAME(WS-IDX)
+                       TO ACCT-RECORD(11:25)
+                   MOVE WE-TYPE(WS-IDX)
+                       TO ACCT-RECORD(36:10)
+                   MOVE WE-BALANCE(WS-IDX)
+                       TO WS-OUT-BALANCE
+                   MOVE WS-OUT-BAL-X
+                       TO ACCT-RECORD(46:12)
+                   MOVE WE-OD-LIMIT(WS-IDX)
+                       TO WS-OUT-OD
+                   MOVE WS-OUT-OD-X
+                       TO ACCT-RECORD(58:9)
+                   MOVE WE-STATUS(WS-IDX)
+                       TO ACCT-RECORD(67:1)
+                   MOVE WE-OPEN-DATE(WS-IDX)
+                       TO ACCT-RECORD(68:10)
+                   MOVE WE-LAST-DATE(WS-IDX)
+                       TO ACCT-RECORD(78:10)
+                   MOVE WE-OD-WAIVER(WS-IDX)
+                       TO ACCT-RECORD(88:1)
+                   MOVE WE-CURRENCY(WS-IDX)
+                       TO ACCT-RECORD(89:3)
+                   MOVE WE-PENDING-HOLD(WS-IDX)
+                       TO ACCT-RECORD(92:9)
+                   WRITE ACCT-RECORD
+               END-PERFORM.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Transaction Reversal"
+               DISPLAY "=============================================="
+               DISPLAY "  Requests Read        : " WS-TOTAL-READ
+               DISPLAY "  Reversals Approved   : " WS-APPROVED-COUNT
+               DISPLAY "  Reversals Rejected   : " WS-REJECTED-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/TXN-LEDGER.dat"
+               DISPLAY "  → data/output/ACCOUNTS-UPDATED.dat"
+               DISPLAY "  → data/output/REVERSAL-RESULTS.dat"
+               DISPLAY
+                   "==============================================".
