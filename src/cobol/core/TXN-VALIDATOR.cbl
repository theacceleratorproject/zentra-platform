@@ -1,14 +1,38 @@
       *================================================================
       * PROGRAM:    TXN-VALIDATOR.cbl
-      * DESCRIPTION: Validate transactions against 6 business rules.
+      * DESCRIPTION: Validate transactions against 9 business rules.
       *              Splits into APPROVED and REJECTED output files.
       *              Rules:
       *                E01 - Account not found
       *                E02 - Account inactive (frozen/closed)
       *                E03 - Invalid amount (zero or negative)
       *                E04 - Insufficient funds
-      *                E05 - Exceeds single-txn limit ($100,000)
+      *                E05 - Exceeds single-txn limit (per transaction
+      *                      type - see WS-TXN-LIMIT-TABLE; FEE/INT
+      *                      postings are system-generated and are not
+      *                      subject to this check)
       *                E06 - Invalid transfer target
+      *                E07 - Duplicate transaction (same date/account/
+      *                      type/amount/target already seen today)
+      *                E08 - Exceeds per-account daily aggregate
+      *                      transaction limit ($50,000)
+      *                E09 - Transfer target is restricted: either an
+      *                      INTERNAL account (bank-owned clearing/
+      *                      suspense accounts, not valid transfer
+      *                      targets for customer-initiated transfers)
+      *                      or a target that is frozen/closed
+      *                E10 - Transfer target is denominated in a
+      *                      different currency than the source
+      *                      account (no cross-currency conversion
+      *                      is performed on a transfer)
+      *                E11 - ACH transaction is missing the outbound
+      *                      routing number or external account number
+      *              After exhausting DAILY-TRANSACTIONS.dat, also
+      *              validates any records queued by TXN-RESUBMIT in
+      *              data/input/RESUBMIT-QUEUE.dat (transactions that
+      *              were rejected for a state-dependent reason on an
+      *              earlier day and are being given one more try) -
+      *              the queue is drained and cleared once read.
       *              Introduces: OCCURS/SEARCH, multi-file I/O
       * PHASE:      2 - Banking Logic Engine
       * AUTHOR:     Marck (Zentra)
@@ -32,11 +56,32 @@
 
                SELECT APPROVED-FILE
                    ASSIGN TO "data/output/APPROVED-TRANSACTIONS.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-APR-STATUS.
 
                SELECT REJECTED-FILE
                    ASSIGN TO "data/output/REJECTED-TRANSACTIONS.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJ-STATUS.
+
+               SELECT RESUBMIT-QUEUE-FILE
+                   ASSIGN TO "data/input/RESUBMIT-QUEUE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUB-STATUS.
+
+               SELECT DATA-QUALITY-FILE
+                   ASSIGN TO "data/output/DATA-QUALITY-EXCEPTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DQ-STATUS.
+
+      *        Large transfers held here for a second reviewer's
+      *        sign-off instead of posting straight through - drained
+      *        by APPROVAL-QUEUE, which requeues approvals into
+      *        RESUBMIT-QUEUE-FILE for the next run to post.
+               SELECT APPROVAL-QUEUE-FILE
+                   ASSIGN TO "data/output/APPROVAL-QUEUE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-APQ-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
@@ -45,30 +90,75 @@
            01 ACCT-FILE-RECORD      PIC X(100).
 
            FD TXN-INPUT-FILE.
-           01 TXN-FILE-RECORD       PIC X(100).
+           01 TXN-FILE-RECORD       PIC X(104).
 
            FD APPROVED-FILE.
-           01 APPROVED-RECORD       PIC X(100).
+           01 APPROVED-RECORD       PIC X(104).
 
            FD REJECTED-FILE.
-           01 REJECTED-RECORD       PIC X(100).
+           01 REJECTED-RECORD       PIC X(104).
+
+           FD RESUBMIT-QUEUE-FILE.
+           01 RESUBMIT-QUEUE-RECORD PIC X(104).
+
+           FD DATA-QUALITY-FILE.
+           01 DQ-OUT-RECORD         PIC X(120).
+
+           FD APPROVAL-QUEUE-FILE.
+           01 APPROVAL-QUEUE-RECORD PIC X(104).
 
        WORKING-STORAGE SECTION.
            01 WS-ACCT-STATUS        PIC X(2).
+               88 WS-ACCT-FILE-OK       VALUE "00".
            01 WS-TXN-STATUS         PIC X(2).
+               88 WS-TXN-FILE-OK        VALUE "00".
+           01 WS-DQ-STATUS          PIC X(2).
+           01 WS-APR-STATUS         PIC X(2).
+               88 WS-APR-FILE-OK        VALUE "00".
+           01 WS-REJ-STATUS         PIC X(2).
+               88 WS-REJ-FILE-OK        VALUE "00".
+           01 WS-APQ-STATUS         PIC X(2).
+               88 WS-APQ-FILE-OK        VALUE "00".
            01 WS-EOF-TXN            PIC X VALUE "N".
                88 NO-MORE-TXN          VALUE "Y".
+           01 WS-EOF-ACCT-LOAD      PIC X VALUE "N".
+               88 END-OF-ACCT-LOAD     VALUE "Y".
 
-      *    --- In-memory account table (up to 50 accounts) ---
+      *    --- Resubmission queue chaining: once DAILY-TRANSACTIONS.dat
+      *        is exhausted, switch over to RESUBMIT-QUEUE-FILE
+      *        (queued there by TXN-RESUBMIT) and drain it too ---
+           01 WS-RESUB-STATUS       PIC X(2).
+           01 WS-READING-RESUBMIT   PIC X VALUE "N".
+               88 READING-RESUBMIT-QUEUE VALUE "Y".
+           01 WS-RESUBMIT-READ-COUNT PIC 999 VALUE 0.
+
+      *    --- In-memory account table (scales to WS-ACCT-MAX
+      *        accounts; LOAD-LOOP runs to real end-of-file instead
+      *        of stopping at a fixed row count) ---
+           01 WS-ACCT-MAX           PIC 9(4) VALUE 5000.
            01 WS-ACCT-TABLE.
-               05 WS-ACCT-ENTRY OCCURS 50 TIMES
+               05 WS-ACCT-ENTRY OCCURS 5000 TIMES
                                INDEXED BY WS-ACCT-IDX.
                    10 WA-ID            PIC X(10).
                    10 WA-BALANCE       PIC S9(9)V99.
                    10 WA-OD-LIMIT      PIC 9(7)V99.
                    10 WA-STATUS        PIC X(01).
                    10 WA-TYPE          PIC X(10).
-           01 WS-ACCT-COUNT         PIC 99 VALUE 0.
+                   10 WA-CURRENCY      PIC X(03).
+                   10 WA-DAILY-TOTAL   PIC 9(9)V99.
+           01 WS-ACCT-COUNT         PIC 9(4) VALUE 0.
+
+      *    --- Raw balance carries its sign as a separate leading
+      *        character on disk (see ACCOUNT-RECORD.cpy AR-BALANCE);
+      *        REDEFINES re-views the same bytes with that picture so
+      *        the decimal point lands correctly instead of the slice
+      *        being treated as an unscaled integer ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+           01 WS-CHK-OD-LIMIT-X     PIC X(09).
+           01 WS-CHK-OD-LIMIT REDEFINES WS-CHK-OD-LIMIT-X
+                               PIC 9(7)V99.
 
       *    --- Working copies of copybook records ---
            COPY "TRANSACTION-RECORD.cpy".
@@ -78,71 +168,308 @@
                88 RECORD-VALID         VALUE "Y".
                88 RECORD-INVALID       VALUE "N".
            01 WS-ERROR-CODE         PIC X(03) VALUE SPACES.
-           01 WS-FOUND-IDX          PIC 99 VALUE 0.
+           01 WS-FOUND-IDX          PIC 9(4) VALUE 0.
            01 WS-TARGET-FOUND       PIC X VALUE "N".
+           01 WS-TARGET-IDX         PIC 9(4) VALUE 0.
+
+      *    --- Spend-category assignment: a keyword found anywhere in
+      *        TR-DESCRIPTION wins over a type-based default, since
+      *        the description is the more specific signal when it is
+      *        present at all ---
+           01 WS-CAT-PAYROLL-CNT    PIC 9.
+           01 WS-CAT-RENT-CNT       PIC 9.
+           01 WS-CAT-UTILITY-CNT    PIC 9.
+           01 WS-CAT-GROCERY-CNT    PIC 9.
+           01 WS-CAT-INSURANCE-CNT  PIC 9.
 
-      *    --- Transaction limit ---
-           01 WS-TXN-LIMIT          PIC 9(9)V99 VALUE 100000.00.
+      *    --- Duplicate-transaction detection: a transaction with
+      *        the same date/account/type/amount/target as one
+      *        already seen earlier in this run is rejected E07 ---
+           01 WS-SEEN-MAX           PIC 9(5) VALUE 20000.
+           01 WS-SEEN-TABLE.
+               05 WS-SEEN-ENTRY OCCURS 20000 TIMES
+                               INDEXED BY WS-SEEN-IDX.
+                   10 WS-SEEN-DATE     PIC X(10).
+                   10 WS-SEEN-ACCT     PIC X(10).
+                   10 WS-SEEN-TYPE     PIC X(03).
+                   10 WS-SEEN-AMOUNT   PIC 9(9)V99.
+                   10 WS-SEEN-TARGET   PIC X(10).
+           01 WS-SEEN-COUNT         PIC 9(5) VALUE 0.
+           01 WS-DUP-FOUND          PIC X VALUE "N".
+
+      *    --- Per-transaction-type limits: risk policy allows a much
+      *        larger single DEP than a WDR/XFR, and does not police
+      *        FEE/INT postings at all (those are system-generated,
+      *        not customer-initiated) - CHECK-TXN-LIMIT skips the
+      *        table lookup for those two types entirely ---
+           01 WS-TXN-LIMIT-TABLE.
+               05 FILLER PIC X(14) VALUE "DEP00010000000".
+               05 FILLER PIC X(14) VALUE "WDR00002500000".
+               05 FILLER PIC X(14) VALUE "XFR00002500000".
+               05 FILLER PIC X(14) VALUE "ACH00002500000".
+           01 WS-TXN-LIMIT-TABLE-R REDEFINES WS-TXN-LIMIT-TABLE.
+               05 WL-LIMIT-ENTRY OCCURS 4 TIMES
+                               INDEXED BY WS-LIMIT-IDX.
+                   10 WL-TXN-TYPE      PIC X(03).
+                   10 WL-LIMIT-AMOUNT  PIC 9(9)V99.
+           01 WS-MATCHED-LIMIT      PIC 9(9)V99 VALUE 100000.00.
+           01 WS-DAILY-AGG-LIMIT    PIC 9(9)V99 VALUE 50000.00.
+
+      *    --- Dual-approval workflow: a transfer at or above this
+      *        amount does not post on this run even after passing
+      *        every other rule - it is held in APPROVAL-QUEUE-FILE
+      *        for a second reviewer, via APPROVAL-QUEUE, instead ---
+           01 WS-LARGE-XFR-THRESHOLD PIC 9(9)V99 VALUE 10000.00.
 
       *    --- Counters ---
            01 WS-TOTAL-READ         PIC 999 VALUE 0.
            01 WS-APPROVED-COUNT     PIC 999 VALUE 0.
            01 WS-REJECTED-COUNT     PIC 999 VALUE 0.
+           01 WS-PENDING-APPR-COUNT PIC 999 VALUE 0.
+           01 WS-DQ-REJECT-COUNT    PIC 999 VALUE 0.
+
+      *    --- Record-sanity check state ---
+           01 WS-RECORD-SANE        PIC X VALUE "Y".
+               88 RECORD-IS-SANE        VALUE "Y".
+           01 WS-DATE-INT            PIC 9(8).
+           01 WS-TODAY               PIC X(10).
+
+           COPY "DATA-QUALITY-RECORD.cpy".
 
        PROCEDURE DIVISION.
            MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
+               PERFORM OPEN-DATA-QUALITY-FILE
                PERFORM LOAD-ACCOUNTS-TO-TABLE
                OPEN INPUT  TXN-INPUT-FILE
+               IF NOT WS-TXN-FILE-OK
+                   DISPLAY "ERROR: Cannot open DAILY-TRANSACTIONS.dat"
+                   DISPLAY "FILE STATUS: " WS-TXN-STATUS
+                   STOP RUN
+               END-IF
                OPEN OUTPUT APPROVED-FILE
+               IF NOT WS-APR-FILE-OK
+                   DISPLAY "ERROR: Cannot open "
+                       "APPROVED-TRANSACTIONS.dat"
+                   DISPLAY "FILE STATUS: " WS-APR-STATUS
+                   STOP RUN
+               END-IF
                OPEN OUTPUT REJECTED-FILE
+               IF NOT WS-REJ-FILE-OK
+                   DISPLAY "ERROR: Cannot open "
+                       "REJECTED-TRANSACTIONS.dat"
+                   DISPLAY "FILE STATUS: " WS-REJ-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT APPROVAL-QUEUE-FILE
+               IF NOT WS-APQ-FILE-OK
+                   DISPLAY "ERROR: Cannot open APPROVAL-QUEUE.dat"
+                   DISPLAY "FILE STATUS: " WS-APQ-STATUS
+                   STOP RUN
+               END-IF
                PERFORM READ-NEXT-TXN
                PERFORM VALIDATE-LOOP
                    UNTIL NO-MORE-TXN
-               CLOSE TXN-INPUT-FILE
+               IF NOT READING-RESUBMIT-QUEUE
+                   CLOSE TXN-INPUT-FILE
+               END-IF
                CLOSE APPROVED-FILE
                CLOSE REJECTED-FILE
+               CLOSE APPROVAL-QUEUE-FILE
+               CLOSE DATA-QUALITY-FILE
+               IF WS-RESUBMIT-READ-COUNT > 0
+                   PERFORM CLEAR-RESUBMIT-QUEUE
+               END-IF
                PERFORM DISPLAY-RESULTS
                STOP RUN.
 
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
+      *    --- Cumulative exception log, same open-EXTEND-or-fall-
+      *        back-to-OUTPUT pattern AUDIT-TRAIL.dat uses ---
+           OPEN-DATA-QUALITY-FILE.
+               OPEN EXTEND DATA-QUALITY-FILE
+               IF NOT WS-DQ-STATUS = "00"
+                   OPEN OUTPUT DATA-QUALITY-FILE
+               END-IF.
+
+           WRITE-DATA-QUALITY-EXCEPTION.
+               MOVE WS-TODAY            TO DQ-DATE
+               MOVE DQ-EXCEPTION-RECORD TO DQ-OUT-RECORD
+               WRITE DQ-OUT-RECORD
+               ADD 1 TO WS-DQ-REJECT-COUNT.
+
            LOAD-ACCOUNTS-TO-TABLE.
                OPEN INPUT ACCOUNTS-FILE
+               IF NOT WS-ACCT-FILE-OK
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCT-STATUS
+                   STOP RUN
+               END-IF
                PERFORM LOAD-LOOP
-                   UNTIL WS-ACCT-COUNT = 50
+                   UNTIL END-OF-ACCT-LOAD
                CLOSE ACCOUNTS-FILE.
 
            LOAD-LOOP.
                READ ACCOUNTS-FILE INTO ACCT-FILE-RECORD
                AT END
-                   MOVE 50 TO WS-ACCT-COUNT
+                   MOVE "Y" TO WS-EOF-ACCT-LOAD
                NOT AT END
-                   ADD 1 TO WS-ACCT-COUNT
-                   MOVE ACCT-FILE-RECORD(1:10)
-                       TO WA-ID(WS-ACCT-COUNT)
-                   MOVE ACCT-FILE-RECORD(46:12)
-                       TO WA-BALANCE(WS-ACCT-COUNT)
-                   MOVE ACCT-FILE-RECORD(58:9)
-                       TO WA-OD-LIMIT(WS-ACCT-COUNT)
-                   MOVE ACCT-FILE-RECORD(67:1)
-                       TO WA-STATUS(WS-ACCT-COUNT)
-                   MOVE ACCT-FILE-RECORD(36:10)
-                       TO WA-TYPE(WS-ACCT-COUNT)
+                   IF WS-ACCT-COUNT >= WS-ACCT-MAX
+                       DISPLAY "FATAL: ACCOUNTS-MASTER.dat has more "
+                           "than " WS-ACCT-MAX " rows - account "
+                           "table capacity exceeded"
+                       DISPLAY "Increase WS-ACCT-MAX in "
+                           "TXN-VALIDATOR and recompile"
+                       CLOSE ACCOUNTS-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   PERFORM CHECK-ACCOUNT-RECORD-SANITY
+                   IF RECORD-IS-SANE
+                       ADD 1 TO WS-ACCT-COUNT
+                       MOVE ACCT-FILE-RECORD(1:10)
+                           TO WA-ID(WS-ACCT-COUNT)
+                       MOVE ACCT-FILE-RECORD(46:12)
+                           TO WS-RAW-BALANCE-X
+                       MOVE WS-RAW-BALANCE
+                           TO WA-BALANCE(WS-ACCT-COUNT)
+                       MOVE ACCT-FILE-RECORD(58:9)
+                           TO WA-OD-LIMIT(WS-ACCT-COUNT)
+                       MOVE ACCT-FILE-RECORD(67:1)
+                           TO WA-STATUS(WS-ACCT-COUNT)
+                       MOVE ACCT-FILE-RECORD(36:10)
+                           TO WA-TYPE(WS-ACCT-COUNT)
+                       MOVE ACCT-FILE-RECORD(89:3)
+                           TO WA-CURRENCY(WS-ACCT-COUNT)
+                       MOVE 0
+                           TO WA-DAILY-TOTAL(WS-ACCT-COUNT)
+                   ELSE
+                       MOVE "TXN-VALIDATOR" TO DQ-SOURCE-PROGRAM
+                       MOVE ACCT-FILE-RECORD TO DQ-RAW-RECORD
+                       PERFORM WRITE-DATA-QUALITY-EXCEPTION
+                   END-IF
                END-READ.
 
+      *    --- A blank/short line leaves the account-id slice blank,
+      *        which alone catches truncation; the raw balance and
+      *        overdraft-limit slices are re-viewed through the same
+      *        numeric-picture REDEFINES already used to load them,
+      *        so a NUMERIC class test on the redefined view catches
+      *        non-numeric bytes without disturbing WA-BALANCE ---
+           CHECK-ACCOUNT-RECORD-SANITY.
+               MOVE "Y" TO WS-RECORD-SANE
+               IF FUNCTION TRIM(ACCT-FILE-RECORD(1:10)) = SPACES
+                   MOVE "N" TO WS-RECORD-SANE
+                   SET DQ-BLANK-OR-SHORT TO TRUE
+               ELSE
+                   MOVE ACCT-FILE-RECORD(46:12) TO WS-RAW-BALANCE-X
+                   MOVE ACCT-FILE-RECORD(58:9)  TO WS-CHK-OD-LIMIT-X
+                   IF WS-RAW-BALANCE NOT NUMERIC
+                   OR WS-CHK-OD-LIMIT NOT NUMERIC
+                       MOVE "N" TO WS-RECORD-SANE
+                       SET DQ-NON-NUMERIC TO TRUE
+                   ELSE
+                       IF ACCT-FILE-RECORD(36:10) NOT = "CHECKING  "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "SAVINGS   "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "BUSINESS  "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "INTERNAL  "
+                           MOVE "N" TO WS-RECORD-SANE
+                           SET DQ-BAD-CODE-VALUE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
            READ-NEXT-TXN.
-               READ TXN-INPUT-FILE INTO TXN-FILE-RECORD
+               IF READING-RESUBMIT-QUEUE
+                   PERFORM READ-NEXT-RESUBMIT
+               ELSE
+                   READ TXN-INPUT-FILE INTO TXN-FILE-RECORD
+                   AT END
+                       PERFORM SWITCH-TO-RESUBMIT-QUEUE
+                   NOT AT END
+                       MOVE TXN-FILE-RECORD TO TRANSACTION-RECORD
+                   END-READ
+               END-IF.
+
+           SWITCH-TO-RESUBMIT-QUEUE.
+               CLOSE TXN-INPUT-FILE
+               MOVE "Y" TO WS-READING-RESUBMIT
+               OPEN INPUT RESUBMIT-QUEUE-FILE
+               IF WS-RESUB-STATUS = "00"
+                   PERFORM READ-NEXT-RESUBMIT
+               ELSE
+                   MOVE "Y" TO WS-EOF-TXN
+               END-IF.
+
+           READ-NEXT-RESUBMIT.
+               READ RESUBMIT-QUEUE-FILE INTO RESUBMIT-QUEUE-RECORD
                AT END
                    MOVE "Y" TO WS-EOF-TXN
+                   CLOSE RESUBMIT-QUEUE-FILE
                NOT AT END
-                   MOVE TXN-FILE-RECORD TO TRANSACTION-RECORD
+                   MOVE RESUBMIT-QUEUE-RECORD TO TRANSACTION-RECORD
+                   ADD 1 TO WS-RESUBMIT-READ-COUNT
                END-READ.
 
+           CLEAR-RESUBMIT-QUEUE.
+               OPEN OUTPUT RESUBMIT-QUEUE-FILE
+               CLOSE RESUBMIT-QUEUE-FILE.
+
            VALIDATE-LOOP.
                ADD 1 TO WS-TOTAL-READ
+               PERFORM CHECK-TXN-RECORD-SANITY
+               IF NOT RECORD-IS-SANE
+                   MOVE "TXN-VALIDATOR"     TO DQ-SOURCE-PROGRAM
+                   MOVE TRANSACTION-RECORD  TO DQ-RAW-RECORD
+                   PERFORM WRITE-DATA-QUALITY-EXCEPTION
+                   PERFORM READ-NEXT-TXN
+               ELSE
+                   PERFORM VALIDATE-ONE-TXN
+               END-IF.
+
+      *    --- A blank/short line leaves TR-ACCOUNT-ID blank; a
+      *        non-numeric TR-AMOUNT is caught with a direct NUMERIC
+      *        class test on the elementary numeric-picture item
+      *        itself (the group MOVE in READ-NEXT-TXN copies the raw
+      *        bytes verbatim, so whatever landed in TR-AMOUNT is
+      *        exactly what was on disk); an unrecognized
+      *        TR-TXN-TYPE is caught against the five known codes ---
+           CHECK-TXN-RECORD-SANITY.
+               MOVE "Y" TO WS-RECORD-SANE
+               IF FUNCTION TRIM(TR-ACCOUNT-ID) = SPACES
+                   MOVE "N" TO WS-RECORD-SANE
+                   SET DQ-BLANK-OR-SHORT TO TRUE
+               ELSE
+                   IF TR-AMOUNT NOT NUMERIC
+                       MOVE "N" TO WS-RECORD-SANE
+                       SET DQ-NON-NUMERIC TO TRUE
+                   ELSE
+                       IF NOT TR-DEPOSIT AND NOT TR-WITHDRAWAL
+                       AND NOT TR-TRANSFER AND NOT TR-FEE
+                       AND NOT TR-INTEREST AND NOT TR-ACH
+                           MOVE "N" TO WS-RECORD-SANE
+                           SET DQ-BAD-CODE-VALUE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           VALIDATE-ONE-TXN.
                MOVE "Y"    TO WS-VALID
                MOVE SPACES TO WS-ERROR-CODE
                MOVE 0      TO WS-FOUND-IDX
 
-               PERFORM CHECK-ACCOUNT-EXISTS
+               PERFORM ASSIGN-CATEGORY-CODE
+               PERFORM CHECK-DUPLICATE-TXN
+               IF RECORD-VALID
+                   PERFORM CHECK-ACCOUNT-EXISTS
+               END-IF
                IF RECORD-VALID
                    PERFORM CHECK-ACCOUNT-ACTIVE
                END-IF
@@ -155,25 +482,126 @@
                IF RECORD-VALID
                    PERFORM CHECK-TXN-LIMIT
                END-IF
+               IF RECORD-VALID
+                   PERFORM CHECK-DAILY-AGGREGATE-LIMIT
+               END-IF
                IF RECORD-VALID AND TR-TRANSFER
                    PERFORM CHECK-TRANSFER-TARGET
                END-IF
-
-               IF RECORD-VALID
-                   MOVE "APR" TO TR-STATUS
-                   MOVE SPACES TO TR-ERROR-CODE
-                   MOVE TRANSACTION-RECORD TO APPROVED-RECORD
-                   WRITE APPROVED-RECORD
-                   ADD 1 TO WS-APPROVED-COUNT
-               ELSE
-                   MOVE "REJ" TO TR-STATUS
-                   MOVE WS-ERROR-CODE TO TR-ERROR-CODE
-                   MOVE TRANSACTION-RECORD TO REJECTED-RECORD
-                   WRITE REJECTED-RECORD
-                   ADD 1 TO WS-REJECTED-COUNT
+               IF RECORD-VALID AND TR-ACH
+                   PERFORM CHECK-ACH-ROUTING
                END-IF
+
+               EVALUATE TRUE
+                   WHEN RECORD-VALID AND TR-TRANSFER
+                       AND TR-AMOUNT >= WS-LARGE-XFR-THRESHOLD
+                       PERFORM WRITE-PENDING-APPROVAL
+                   WHEN RECORD-VALID
+                       MOVE "APR" TO TR-STATUS
+                       MOVE SPACES TO TR-ERROR-CODE
+                       MOVE TRANSACTION-RECORD TO APPROVED-RECORD
+                       WRITE APPROVED-RECORD
+                       ADD TR-AMOUNT TO WA-DAILY-TOTAL(WS-FOUND-IDX)
+                       ADD 1 TO WS-APPROVED-COUNT
+                   WHEN OTHER
+                       MOVE "REJ" TO TR-STATUS
+                       MOVE WS-ERROR-CODE TO TR-ERROR-CODE
+                       MOVE TRANSACTION-RECORD TO REJECTED-RECORD
+                       WRITE REJECTED-RECORD
+                       ADD 1 TO WS-REJECTED-COUNT
+               END-EVALUATE
+               PERFORM RECORD-SEEN-TXN
                PERFORM READ-NEXT-TXN.
 
+      *    Amount already cleared every other business rule; it is
+      *    only held back because it is large enough to need a
+      *    second reviewer's sign-off. Still counted against the
+      *    account's daily aggregate exposure so a customer cannot
+      *    dodge CHECK-DAILY-AGGREGATE-LIMIT by splitting a transfer
+      *    across the pending-approval boundary.
+           WRITE-PENDING-APPROVAL.
+               MOVE "PAP" TO TR-STATUS
+               MOVE SPACES TO TR-ERROR-CODE
+               MOVE TRANSACTION-RECORD TO APPROVAL-QUEUE-RECORD
+               WRITE APPROVAL-QUEUE-RECORD
+               ADD TR-AMOUNT TO WA-DAILY-TOTAL(WS-FOUND-IDX)
+               ADD 1 TO WS-PENDING-APPR-COUNT.
+
+      *    Only assigns a category if the incoming record does not
+      *    already carry one, so a transaction that is already tagged
+      *    upstream (e.g. by FEE-ENGINE or STANDING-ORDER-GEN) is left
+      *    alone.
+           ASSIGN-CATEGORY-CODE.
+               IF TR-CATEGORY-CODE = SPACES
+                   MOVE 0 TO WS-CAT-PAYROLL-CNT
+                   MOVE 0 TO WS-CAT-RENT-CNT
+                   MOVE 0 TO WS-CAT-UTILITY-CNT
+                   MOVE 0 TO WS-CAT-GROCERY-CNT
+                   MOVE 0 TO WS-CAT-INSURANCE-CNT
+                   INSPECT TR-DESCRIPTION TALLYING
+                       WS-CAT-PAYROLL-CNT   FOR ALL "PAYROLL"
+                   INSPECT TR-DESCRIPTION TALLYING
+                       WS-CAT-RENT-CNT      FOR ALL "RENT"
+                   INSPECT TR-DESCRIPTION TALLYING
+                       WS-CAT-UTILITY-CNT   FOR ALL "UTILITY"
+                   INSPECT TR-DESCRIPTION TALLYING
+                       WS-CAT-GROCERY-CNT   FOR ALL "GROCER"
+                   INSPECT TR-DESCRIPTION TALLYING
+                       WS-CAT-INSURANCE-CNT FOR ALL "INSURANCE"
+                   EVALUATE TRUE
+                       WHEN WS-CAT-PAYROLL-CNT > 0
+                           MOVE "PAY" TO TR-CATEGORY-CODE
+                       WHEN WS-CAT-RENT-CNT > 0
+                           MOVE "RNT" TO TR-CATEGORY-CODE
+                       WHEN WS-CAT-UTILITY-CNT > 0
+                           MOVE "UTL" TO TR-CATEGORY-CODE
+                       WHEN WS-CAT-GROCERY-CNT > 0
+                           MOVE "GRO" TO TR-CATEGORY-CODE
+                       WHEN WS-CAT-INSURANCE-CNT > 0
+                           MOVE "INS" TO TR-CATEGORY-CODE
+                       WHEN TR-FEE
+                           MOVE "FEE" TO TR-CATEGORY-CODE
+                       WHEN TR-INTEREST
+                           MOVE "INT" TO TR-CATEGORY-CODE
+                       WHEN TR-ACH
+                           MOVE "ACH" TO TR-CATEGORY-CODE
+                       WHEN OTHER
+                           MOVE "OTH" TO TR-CATEGORY-CODE
+                   END-EVALUATE
+               END-IF.
+
+           CHECK-DUPLICATE-TXN.
+               MOVE "N" TO WS-DUP-FOUND
+               PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                   IF WS-SEEN-DATE(WS-SEEN-IDX)   = TR-DATE
+                   AND WS-SEEN-ACCT(WS-SEEN-IDX)   = TR-ACCOUNT-ID
+                   AND WS-SEEN-TYPE(WS-SEEN-IDX)   = TR-TXN-TYPE
+                   AND WS-SEEN-AMOUNT(WS-SEEN-IDX) = TR-AMOUNT
+                   AND WS-SEEN-TARGET(WS-SEEN-IDX) = TR-TARGET-ACCOUNT
+                       MOVE "Y" TO WS-DUP-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-DUP-FOUND = "Y"
+                   MOVE "N"   TO WS-VALID
+                   MOVE "E07" TO WS-ERROR-CODE
+               END-IF.
+
+           RECORD-SEEN-TXN.
+               IF WS-SEEN-COUNT < WS-SEEN-MAX
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE TR-DATE
+                       TO WS-SEEN-DATE(WS-SEEN-COUNT)
+                   MOVE TR-ACCOUNT-ID
+                       TO WS-SEEN-ACCT(WS-SEEN-COUNT)
+                   MOVE TR-TXN-TYPE
+                       TO WS-SEEN-TYPE(WS-SEEN-COUNT)
+                   MOVE TR-AMOUNT
+                       TO WS-SEEN-AMOUNT(WS-SEEN-COUNT)
+                   MOVE TR-TARGET-ACCOUNT
+                       TO WS-SEEN-TARGET(WS-SEEN-COUNT)
+               END-IF.
+
            CHECK-ACCOUNT-EXISTS.
                MOVE "N" TO WS-VALID
                PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
@@ -200,7 +628,7 @@
                END-IF.
 
            CHECK-SUFFICIENT-FUNDS.
-               IF TR-WITHDRAWAL OR TR-TRANSFER OR TR-FEE
+               IF TR-WITHDRAWAL OR TR-TRANSFER OR TR-FEE OR TR-ACH
                    IF TR-AMOUNT >
                        WA-BALANCE(WS-FOUND-IDX)
                        + WA-OD-LIMIT(WS-FOUND-IDX)
@@ -210,22 +638,71 @@
                END-IF.
 
            CHECK-TXN-LIMIT.
-               IF TR-AMOUNT > WS-TXN-LIMIT
+               IF TR-FEE OR TR-INTEREST
+                   CONTINUE
+               ELSE
+                   PERFORM FIND-TXN-LIMIT
+                   IF TR-AMOUNT > WS-MATCHED-LIMIT
+                       MOVE "N"   TO WS-VALID
+                       MOVE "E05" TO WS-ERROR-CODE
+                   END-IF
+               END-IF.
+
+           FIND-TXN-LIMIT.
+               MOVE 100000.00 TO WS-MATCHED-LIMIT
+               PERFORM VARYING WS-LIMIT-IDX FROM 1 BY 1
+                   UNTIL WS-LIMIT-IDX > 4
+                   IF WL-TXN-TYPE(WS-LIMIT-IDX) = TR-TXN-TYPE
+                       MOVE WL-LIMIT-AMOUNT(WS-LIMIT-IDX)
+                           TO WS-MATCHED-LIMIT
+                   END-IF
+               END-PERFORM.
+
+           CHECK-DAILY-AGGREGATE-LIMIT.
+               IF WA-DAILY-TOTAL(WS-FOUND-IDX) + TR-AMOUNT
+                   > WS-DAILY-AGG-LIMIT
                    MOVE "N"   TO WS-VALID
-                   MOVE "E05" TO WS-ERROR-CODE
+                   MOVE "E08" TO WS-ERROR-CODE
                END-IF.
 
            CHECK-TRANSFER-TARGET.
                MOVE "N" TO WS-TARGET-FOUND
+               MOVE 0   TO WS-TARGET-IDX
                PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
                    UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
                    IF WA-ID(WS-ACCT-IDX) = TR-TARGET-ACCOUNT
                        MOVE "Y" TO WS-TARGET-FOUND
+                       MOVE WS-ACCT-IDX TO WS-TARGET-IDX
                    END-IF
                END-PERFORM
                IF WS-TARGET-FOUND = "N"
                    MOVE "N"   TO WS-VALID
                    MOVE "E06" TO WS-ERROR-CODE
+               ELSE
+                   PERFORM CHECK-TRANSFER-TARGET-TYPE
+               END-IF.
+
+           CHECK-TRANSFER-TARGET-TYPE.
+               IF WA-TYPE(WS-TARGET-IDX) = "INTERNAL  "
+               OR WA-STATUS(WS-TARGET-IDX) NOT = "A"
+                   MOVE "N"   TO WS-VALID
+                   MOVE "E09" TO WS-ERROR-CODE
+               ELSE
+                   PERFORM CHECK-TRANSFER-CURRENCY
+               END-IF.
+
+           CHECK-TRANSFER-CURRENCY.
+               IF WA-CURRENCY(WS-TARGET-IDX)
+                   NOT = WA-CURRENCY(WS-FOUND-IDX)
+                   MOVE "N"   TO WS-VALID
+                   MOVE "E10" TO WS-ERROR-CODE
+               END-IF.
+
+           CHECK-ACH-ROUTING.
+               IF FUNCTION TRIM(TR-EXTERNAL-ROUTING) = SPACES
+               OR FUNCTION TRIM(TR-EXTERNAL-ACCOUNT) = SPACES
+                   MOVE "N"   TO WS-VALID
+                   MOVE "E11" TO WS-ERROR-CODE
                END-IF.
 
            DISPLAY-RESULTS.
@@ -233,9 +710,13 @@
                DISPLAY "  ZENTRA BANK - Transaction Validator"
                DISPLAY "=============================================="
                DISPLAY "  Total Read    : " WS-TOTAL-READ
+               DISPLAY "  Resubmitted   : " WS-RESUBMIT-READ-COUNT
                DISPLAY "  Approved      : " WS-APPROVED-COUNT
                DISPLAY "  Rejected      : " WS-REJECTED-COUNT
+               DISPLAY "  Pend. Approval: " WS-PENDING-APPR-COUNT
+               DISPLAY "  Data Quality  : " WS-DQ-REJECT-COUNT
                DISPLAY "----------------------------------------------"
                DISPLAY "  → data/output/APPROVED-TRANSACTIONS.dat"
                DISPLAY "  → data/output/REJECTED-TRANSACTIONS.dat"
+               DISPLAY "  → data/output/APPROVAL-QUEUE.dat"
                DISPLAY "==============================================".
