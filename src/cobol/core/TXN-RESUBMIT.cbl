@@ -0,0 +1,152 @@
+      *================================================================
+      * PROGRAM:    TXN-RESUBMIT.cbl
+      * DESCRIPTION: Sorts the day's REJECTED-TRANSACTIONS.dat into
+      *              transactions worth retrying and transactions that
+      *              are not. A rejection is only state-dependent (the
+      *              same transaction could succeed on a later day
+      *              once balances/limits/duplicates change) for:
+      *                E04 - Insufficient funds
+      *                E07 - Duplicate transaction
+      *                E08 - Exceeds daily aggregate limit
+      *              Everything else (bad account, inactive account,
+      *              bad amount, bad/restricted/cross-currency transfer
+      *              target) is a data problem that resubmission alone
+      *              cannot fix. A transaction already carrying a
+      *              resubmit flag from an earlier retry is given up on
+      *              rather than requeued again, so a single item can
+      *              only be retried once.
+      *              Eligible transactions are reset to PENDING and
+      *              written to data/input/RESUBMIT-QUEUE.dat, where
+      *              TXN-VALIDATOR picks them up and validates them
+      *              again the next time it runs. Everything else goes
+      *              to data/output/PERM-REJECTED-TXNS.dat for
+      *              back-office review.
+      *              Introduces: none - same read/classify/split
+      *              pattern TXN-VALIDATOR already uses for approved
+      *              vs. rejected transactions.
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TXN-RESUBMIT.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT REJECTED-FILE
+                   ASSIGN TO "data/output/REJECTED-TRANSACTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJ-STATUS.
+
+               SELECT RESUBMIT-QUEUE-FILE
+                   ASSIGN TO "data/input/RESUBMIT-QUEUE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUB-STATUS.
+
+               SELECT PERM-REJECTED-FILE
+                   ASSIGN TO "data/output/PERM-REJECTED-TXNS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PERM-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD REJECTED-FILE.
+           01 REJECTED-FILE-RECORD  PIC X(104).
+
+           FD RESUBMIT-QUEUE-FILE.
+           01 RESUBMIT-QUEUE-RECORD PIC X(104).
+
+           FD PERM-REJECTED-FILE.
+           01 PERM-REJECTED-RECORD  PIC X(104).
+
+       WORKING-STORAGE SECTION.
+           01 WS-REJ-STATUS         PIC X(2).
+           01 WS-EOF-REJ            PIC X VALUE "N".
+               88 END-OF-REJECTED      VALUE "Y".
+           01 WS-RESUB-STATUS       PIC X(2).
+               88 WS-RESUB-FILE-OK      VALUE "00".
+           01 WS-PERM-STATUS        PIC X(2).
+               88 WS-PERM-FILE-OK       VALUE "00".
+
+           COPY "TRANSACTION-RECORD.cpy".
+
+           01 WS-TOTAL-READ         PIC 999 VALUE 0.
+           01 WS-REQUEUED-COUNT     PIC 999 VALUE 0.
+           01 WS-PERM-COUNT         PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               OPEN INPUT REJECTED-FILE
+               IF NOT WS-REJ-STATUS = "00"
+                   DISPLAY "  No REJECTED-TRANSACTIONS.dat to process"
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT RESUBMIT-QUEUE-FILE
+               IF NOT WS-RESUB-FILE-OK
+                   DISPLAY "ERROR: Cannot open RESUBMIT-QUEUE.dat"
+                   DISPLAY "FILE STATUS: " WS-RESUB-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT PERM-REJECTED-FILE
+               IF NOT WS-PERM-FILE-OK
+                   DISPLAY "ERROR: Cannot open PERM-REJECTED-TXNS.dat"
+                   DISPLAY "FILE STATUS: " WS-PERM-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM CLASSIFY-LOOP
+                   UNTIL END-OF-REJECTED
+               CLOSE REJECTED-FILE
+               CLOSE RESUBMIT-QUEUE-FILE
+               CLOSE PERM-REJECTED-FILE
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           CLASSIFY-LOOP.
+               READ REJECTED-FILE INTO REJECTED-FILE-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-REJ
+               NOT AT END
+                   MOVE REJECTED-FILE-RECORD TO TRANSACTION-RECORD
+                   ADD 1 TO WS-TOTAL-READ
+                   PERFORM CLASSIFY-ONE-TXN
+               END-READ.
+
+           CLASSIFY-ONE-TXN.
+               IF TR-IS-RESUBMIT
+                   PERFORM WRITE-PERMANENTLY-REJECTED
+               ELSE
+                   EVALUATE TRUE
+                       WHEN TR-ERR-INSUFF-FUNDS
+                       WHEN TR-ERR-DUPLICATE
+                       WHEN TR-ERR-DAILY-LIMIT
+                           PERFORM WRITE-TO-RESUBMIT-QUEUE
+                       WHEN OTHER
+                           PERFORM WRITE-PERMANENTLY-REJECTED
+                   END-EVALUATE
+               END-IF.
+
+           WRITE-TO-RESUBMIT-QUEUE.
+               MOVE "PND"   TO TR-STATUS
+               MOVE SPACES  TO TR-ERROR-CODE
+               MOVE "Y"     TO TR-RESUBMIT-FLAG
+               MOVE TRANSACTION-RECORD TO RESUBMIT-QUEUE-RECORD
+               WRITE RESUBMIT-QUEUE-RECORD
+               ADD 1 TO WS-REQUEUED-COUNT.
+
+           WRITE-PERMANENTLY-REJECTED.
+               MOVE TRANSACTION-RECORD TO PERM-REJECTED-RECORD
+               WRITE PERM-REJECTED-RECORD
+               ADD 1 TO WS-PERM-COUNT.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Rejected Transaction Resubmit"
+               DISPLAY "=============================================="
+               DISPLAY "  Total Rejected Read : " WS-TOTAL-READ
+               DISPLAY "  Requeued for Retry  : " WS-REQUEUED-COUNT
+               DISPLAY "  Permanently Rejected: " WS-PERM-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/input/RESUBMIT-QUEUE.dat"
+               DISPLAY "  → data/output/PERM-REJECTED-TXNS.dat"
+               DISPLAY "==============================================".
