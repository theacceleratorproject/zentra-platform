@@ -0,0 +1,254 @@
+      *================================================================
+      * PROGRAM:    APPROVAL-QUEUE.cbl
+      * DESCRIPTION: Drains data/output/APPROVAL-QUEUE.dat - large
+      *              transfers TXN-VALIDATOR held back for a second
+      *              reviewer's sign-off (TR-STATUS = PAP) instead of
+      *              posting them straight through - against any
+      *              decisions recorded in the optional
+      *              data/input/APPROVAL-DECISIONS.dat file (one row
+      *              per decision: account/date/amount plus an A or R
+      *              decision code, produced outside this batch by
+      *              whoever reviews the queue).
+      *              A queued transfer matched to an "A" decision is
+      *              reset to PENDING and written to
+      *              data/input/RESUBMIT-QUEUE.dat, the same inbox
+      *              TXN-RESUBMIT already uses, so the next
+      *              TXN-VALIDATOR run re-checks every business rule
+      *              (balances may have moved since it was queued) and
+      *              posts it if it still clears them. A queued
+      *              transfer matched to an "R" decision is rejected
+      *              E12 and filed to data/output/PERM-REJECTED-TXNS.dat
+      *              for back-office review, same as a resubmission
+      *              that TXN-RESUBMIT gives up on. A queued transfer
+      *              with no matching decision yet is simply written
+      *              back to APPROVAL-QUEUE.dat to wait for the next
+      *              run.
+      *              Introduces: none - same read-into-table/rewrite
+      *              pattern STANDING-ORDER-GEN already uses, and the
+      *              same optional-companion-file tolerance as
+      *              STATEMENT-GEN's ACCOUNT-PARTIES.dat load.
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. APPROVAL-QUEUE.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT QUEUE-FILE
+                   ASSIGN TO "data/output/APPROVAL-QUEUE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-QUEUE-STATUS.
+
+               SELECT DECISIONS-FILE
+                   ASSIGN TO "data/input/APPROVAL-DECISIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DEC-STATUS.
+
+               SELECT RESUBMIT-QUEUE-FILE
+                   ASSIGN TO "data/input/RESUBMIT-QUEUE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUB-STATUS.
+
+               SELECT PERM-REJECTED-FILE
+                   ASSIGN TO "data/output/PERM-REJECTED-TXNS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PERM-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD QUEUE-FILE.
+           01 QUEUE-FILE-RECORD     PIC X(104).
+
+           FD DECISIONS-FILE.
+           01 APPROVAL-DECISION-RECORD.
+               05 AD-ACCOUNT-ID         PIC X(10).
+               05 AD-DATE               PIC X(10).
+               05 AD-AMOUNT             PIC 9(9)V99.
+               05 AD-DECISION           PIC X(01).
+                   88 AD-APPROVE            VALUE "A".
+                   88 AD-DECLINE            VALUE "R".
+               05 FILLER                PIC X(08).
+
+           FD RESUBMIT-QUEUE-FILE.
+           01 RESUBMIT-QUEUE-RECORD PIC X(104).
+
+           FD PERM-REJECTED-FILE.
+           01 PERM-REJECTED-RECORD  PIC X(104).
+
+       WORKING-STORAGE SECTION.
+           01 WS-QUEUE-STATUS       PIC X(2).
+           01 WS-DEC-STATUS         PIC X(2).
+               88 WS-DEC-FILE-OK       VALUE "00".
+           01 WS-RESUB-STATUS       PIC X(2).
+           01 WS-PERM-STATUS        PIC X(2).
+
+           01 WS-EOF-QUEUE          PIC X VALUE "N".
+               88 END-OF-QUEUE          VALUE "Y".
+           01 WS-EOF-DEC            PIC X VALUE "N".
+               88 END-OF-DECISIONS      VALUE "Y".
+
+           COPY "TRANSACTION-RECORD.cpy".
+
+      *    --- Queued transfers, read in full before any output file
+      *        is opened so APPROVAL-QUEUE.dat can safely be rewritten
+      *        afterward with only what is still undecided ---
+           01 WS-QUEUE-MAX          PIC 9(4) VALUE 2000.
+           01 WS-QUEUE-TABLE.
+               05 WS-QUEUE-ENTRY OCCURS 2000 TIMES
+                               INDEXED BY WS-QUEUE-IDX.
+                   10 WQ-RECORD        PIC X(104).
+           01 WS-QUEUE-COUNT        PIC 9(4) VALUE 0.
+
+      *    --- Decisions on file, keyed by account/date/amount ---
+           01 WS-DEC-MAX            PIC 9(4) VALUE 2000.
+           01 WS-DEC-TABLE.
+               05 WS-DEC-ENTRY OCCURS 2000 TIMES
+                               INDEXED BY WS-DEC-IDX.
+                   10 WD-ACCOUNT-ID    PIC X(10).
+                   10 WD-DATE          PIC X(10).
+                   10 WD-AMOUNT        PIC 9(9)V99.
+                   10 WD-DECISION      PIC X(01).
+           01 WS-DEC-COUNT          PIC 9(4) VALUE 0.
+           01 WS-DEC-FOUND-IDX      PIC 9(4) VALUE 0.
+
+           01 WS-TOTAL-QUEUED       PIC 999 VALUE 0.
+           01 WS-APPROVED-COUNT     PIC 999 VALUE 0.
+           01 WS-DECLINED-COUNT     PIC 999 VALUE 0.
+           01 WS-STILL-PEND-COUNT   PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               OPEN INPUT QUEUE-FILE
+               IF NOT WS-QUEUE-STATUS = "00"
+                   DISPLAY "  No APPROVAL-QUEUE.dat to process"
+                   STOP RUN
+               END-IF
+               PERFORM LOAD-QUEUE
+                   UNTIL END-OF-QUEUE
+               CLOSE QUEUE-FILE
+
+               PERFORM LOAD-DECISIONS
+
+      *        Both companion files are opened EXTEND-or-fallback-to-
+      *        OUTPUT up front, the same cumulative-log pattern
+      *        OPEN-DATA-QUALITY-FILE uses in TXN-VALIDATOR - this
+      *        lets an earlier TXN-RESUBMIT run in the same batch
+      *        cycle add its own rows first without either program
+      *        clobbering the other's, even when there turns out to
+      *        be nothing new to write this run.
+               OPEN EXTEND RESUBMIT-QUEUE-FILE
+               IF NOT WS-RESUB-STATUS = "00"
+                   OPEN OUTPUT RESUBMIT-QUEUE-FILE
+               END-IF
+               OPEN EXTEND PERM-REJECTED-FILE
+               IF NOT WS-PERM-STATUS = "00"
+                   OPEN OUTPUT PERM-REJECTED-FILE
+               END-IF
+
+               OPEN OUTPUT QUEUE-FILE
+               PERFORM DECIDE-ONE-ENTRY
+                   VARYING WS-QUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-QUEUE-IDX > WS-QUEUE-COUNT
+               CLOSE QUEUE-FILE
+               CLOSE RESUBMIT-QUEUE-FILE
+               CLOSE PERM-REJECTED-FILE
+
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           LOAD-QUEUE.
+               READ QUEUE-FILE INTO QUEUE-FILE-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-QUEUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-QUEUED
+                   IF WS-QUEUE-COUNT < WS-QUEUE-MAX
+                       ADD 1 TO WS-QUEUE-COUNT
+                       MOVE QUEUE-FILE-RECORD
+                           TO WQ-RECORD(WS-QUEUE-COUNT)
+                   END-IF
+               END-READ.
+
+      *    --- Optional file: no decisions filed yet simply means
+      *        every queued transfer stays pending ---
+           LOAD-DECISIONS.
+               OPEN INPUT DECISIONS-FILE
+               IF WS-DEC-FILE-OK
+                   PERFORM READ-ONE-DECISION
+                       UNTIL END-OF-DECISIONS
+                   CLOSE DECISIONS-FILE
+               END-IF.
+
+           READ-ONE-DECISION.
+               READ DECISIONS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-DEC
+               NOT AT END
+                   IF WS-DEC-COUNT < WS-DEC-MAX
+                       ADD 1 TO WS-DEC-COUNT
+                       MOVE AD-ACCOUNT-ID TO WD-ACCOUNT-ID(WS-DEC-COUNT)
+                       MOVE AD-DATE       TO WD-DATE(WS-DEC-COUNT)
+                       MOVE AD-AMOUNT     TO WD-AMOUNT(WS-DEC-COUNT)
+                       MOVE AD-DECISION   TO WD-DECISION(WS-DEC-COUNT)
+                   END-IF
+               END-READ.
+
+           DECIDE-ONE-ENTRY.
+               MOVE WQ-RECORD(WS-QUEUE-IDX) TO TRANSACTION-RECORD
+               PERFORM FIND-DECISION
+               IF WS-DEC-FOUND-IDX = 0
+                   PERFORM WRITE-STILL-PENDING
+               ELSE
+                   IF WD-DECISION(WS-DEC-FOUND-IDX) = "A"
+                       PERFORM WRITE-APPROVED-TO-RESUBMIT
+                   ELSE
+                       PERFORM WRITE-DECLINED
+                   END-IF
+               END-IF.
+
+           FIND-DECISION.
+               MOVE 0 TO WS-DEC-FOUND-IDX
+               PERFORM VARYING WS-DEC-IDX FROM 1 BY 1
+                   UNTIL WS-DEC-IDX > WS-DEC-COUNT
+                   IF WD-ACCOUNT-ID(WS-DEC-IDX) = TR-ACCOUNT-ID
+                   AND WD-DATE(WS-DEC-IDX)       = TR-DATE
+                   AND WD-AMOUNT(WS-DEC-IDX)     = TR-AMOUNT
+                       MOVE WS-DEC-IDX TO WS-DEC-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           WRITE-APPROVED-TO-RESUBMIT.
+               MOVE "PND"   TO TR-STATUS
+               MOVE SPACES  TO TR-ERROR-CODE
+               MOVE TRANSACTION-RECORD TO RESUBMIT-QUEUE-RECORD
+               WRITE RESUBMIT-QUEUE-RECORD
+               ADD 1 TO WS-APPROVED-COUNT.
+
+           WRITE-DECLINED.
+               MOVE "REJ"   TO TR-STATUS
+               MOVE "E12"   TO TR-ERROR-CODE
+               MOVE TRANSACTION-RECORD TO PERM-REJECTED-RECORD
+               WRITE PERM-REJECTED-RECORD
+               ADD 1 TO WS-DECLINED-COUNT.
+
+           WRITE-STILL-PENDING.
+               MOVE TRANSACTION-RECORD TO QUEUE-FILE-RECORD
+               WRITE QUEUE-FILE-RECORD
+               ADD 1 TO WS-STILL-PEND-COUNT.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Dual-Approval Queue"
+               DISPLAY "=============================================="
+               DISPLAY "  Total Queued     : " WS-TOTAL-QUEUED
+               DISPLAY "  Approved         : " WS-APPROVED-COUNT
+               DISPLAY "  Declined         : " WS-DECLINED-COUNT
+               DISPLAY "  Still Pending    : " WS-STILL-PEND-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/input/RESUBMIT-QUEUE.dat"
+               DISPLAY "  → data/output/PERM-REJECTED-TXNS.dat"
+               DISPLAY "  → data/output/APPROVAL-QUEUE.dat"
+               DISPLAY "==============================================".
