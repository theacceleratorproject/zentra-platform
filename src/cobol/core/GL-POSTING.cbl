@@ -0,0 +1,378 @@
+      *================================================================
+      * PROGRAM:    GL-POSTING.cbl
+      * DESCRIPTION: Turns the day's approved transactions, generated
+      *              fees, and generated interest credits into double-
+      *              entry general-ledger postings against a chart of
+      *              accounts, so finance can reconcile a trial balance
+      *              instead of re-deriving debits/credits from
+      *              TXN-LEDGER.dat's human-readable activity lines.
+      *              A deposit debits CASH and credits CUSTOMER
+      *              DEPOSITS; a withdrawal, ACH debit, or fee reverses
+      *              that; a transfer debits the sending account's
+      *              deposit liability and credits the receiving
+      *              account's; interest debits INTEREST EXPENSE and
+      *              credits the customer's deposit liability - the
+      *              same account/balance-effect rules TXN-PROCESSOR
+      *              already applies, expressed as GL entries instead
+      *              of a balance update.
+      *              The debit/credit account pair for each
+      *              transaction type is read from the optional
+      *              data/input/GL-CHART-OF-ACCOUNTS.dat file; a type
+      *              with no chart entry (or no chart file at all)
+      *              posts both legs to a suspense account rather than
+      *              being dropped, so the count of suspended postings
+      *              flags a chart gap for follow-up instead of
+      *              silently losing the entry.
+      *              Also reads data/output/TXN-LEDGER.dat for the
+      *              RVC/RVD lines TXN-REVERSAL posts for a same-day
+      *              reversal/void and posts the matching offsetting
+      *              GL entry for each, the same chart-lookup/suspense
+      *              rules as any other type, so a reversed transaction
+      *              does not leave the GL out of balance with the
+      *              ledger.
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. GL-POSTING.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *        Optional reference file: chart-of-accounts changes are
+      *        an accounting decision, not a daily one, so a missing
+      *        file just means every posting falls back to suspense
+      *        instead of halting the run.
+               SELECT GL-CHART-FILE
+                   ASSIGN TO "data/input/GL-CHART-OF-ACCOUNTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHART-STATUS.
+
+               SELECT APPROVED-FILE
+                   ASSIGN TO "data/output/APPROVED-TRANSACTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-APR-STATUS.
+
+               SELECT FEE-TXN-FILE
+                   ASSIGN TO "data/output/FEE-TRANSACTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FEE-STATUS.
+
+               SELECT INTEREST-TXN-FILE
+                   ASSIGN TO "data/output/INTEREST-TRANSACTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-INT-STATUS.
+
+               SELECT GL-POSTINGS-FILE
+                   ASSIGN TO "data/output/GL-POSTINGS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *        Read back for its RVC/RVD reversal lines only - every
+      *        other line on this file was already posted from its
+      *        own source file above.
+               SELECT TXN-LEDGER-FILE
+                   ASSIGN TO "data/output/TXN-LEDGER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD GL-CHART-FILE.
+           01 GL-CHART-IO           PIC X(100).
+
+           FD APPROVED-FILE.
+           01 APPROVED-IO           PIC X(100).
+
+           FD FEE-TXN-FILE.
+           01 FEE-TXN-IO            PIC X(100).
+
+           FD INTEREST-TXN-FILE.
+           01 INTEREST-TXN-IO       PIC X(100).
+
+           FD GL-POSTINGS-FILE.
+           COPY "GL-POSTING-RECORD.cpy".
+
+           FD TXN-LEDGER-FILE.
+           01 LEDGER-IO              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      *    --- Transaction record shared by all three source files ---
+           COPY "TRANSACTION-RECORD.cpy".
+
+      *    --- Chart of accounts: debit/credit GL code and name to
+      *        post for each transaction type (up to 20 types) ---
+           01 WS-CHART-STATUS       PIC XX.
+               88 WS-CHART-FILE-OK      VALUE "00".
+           01 WS-EOF-CHART          PIC X VALUE "N".
+               88 END-OF-CHART-LOAD     VALUE "Y".
+           01 WS-GL-CHART-TABLE.
+               05 WS-GL-CHART-ENTRY OCCURS 20 TIMES
+                               INDEXED BY WS-GIDX.
+                   10 WG-TXN-TYPE      PIC X(03).
+                   10 WG-DR-CODE       PIC X(06).
+                   10 WG-DR-NAME       PIC X(24).
+                   10 WG-CR-CODE       PIC X(06).
+                   10 WG-CR-NAME       PIC X(24).
+           01 WS-GL-CHART-COUNT     PIC 99 VALUE 0.
+           01 WS-CHART-MATCHED-IDX  PIC 99 VALUE 0.
+
+      *    --- Suspense fallback for a transaction type with no chart
+      *        entry, so the posting still balances instead of being
+      *        dropped ---
+           01 WS-MATCHED-DR-CODE    PIC X(06).
+           01 WS-MATCHED-DR-NAME    PIC X(24).
+           01 WS-MATCHED-CR-CODE    PIC X(06).
+           01 WS-MATCHED-CR-NAME    PIC X(24).
+           01 WS-UNMAPPED-COUNT     PIC 999 VALUE 0.
+
+      *    --- Source-file status/EOF flags ---
+           01 WS-APR-STATUS         PIC XX.
+               88 WS-APR-FILE-OK        VALUE "00".
+           01 WS-EOF-APR            PIC X VALUE "N".
+               88 END-OF-APR            VALUE "Y".
+           01 WS-FEE-STATUS         PIC XX.
+               88 WS-FEE-FILE-OK        VALUE "00".
+           01 WS-EOF-FEE            PIC X VALUE "N".
+               88 END-OF-FEE            VALUE "Y".
+           01 WS-INT-STATUS         PIC XX.
+               88 WS-INT-FILE-OK        VALUE "00".
+           01 WS-EOF-INT            PIC X VALUE "N".
+               88 END-OF-INT            VALUE "Y".
+           01 WS-LEDGER-STATUS      PIC XX.
+               88 WS-LEDGER-FILE-OK     VALUE "00".
+           01 WS-EOF-LEDGER         PIC X VALUE "N".
+               88 END-OF-LEDGER         VALUE "Y".
+
+      *    --- Ledger line parsing helper: same fixed layout
+      *        STATEMENT-GEN parses, used here only to pick out the
+      *        RVC/RVD reversal lines TXN-REVERSAL adds ---
+           01 WS-LEDGER-PARSE.
+               05 WLP-DATE          PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-ACCOUNT       PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-TYPE          PIC X(03).
+               05 FILLER            PIC X(01).
+               05 WLP-AMOUNT-DISP   PIC X(14).
+               05 FILLER            PIC X(01).
+               05 WLP-DESC          PIC X(30).
+
+      *    --- Posting totals: a clean run always leaves debits equal
+      *        to credits, since every posting writes one of each ---
+           01 WS-POST-COUNT         PIC 9(5) VALUE 0.
+           01 WS-TOTAL-DEBITS       PIC 9(9)V99 VALUE 0.
+           01 WS-TOTAL-CREDITS      PIC 9(9)V99 VALUE 0.
+           01 WS-DISP-DEBITS        PIC $$$,$$$,$$9.99.
+           01 WS-DISP-CREDITS       PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM LOAD-GL-CHART
+               OPEN OUTPUT GL-POSTINGS-FILE
+               PERFORM PROCESS-APPROVED-TXNS
+               PERFORM PROCESS-FEE-TXNS
+               PERFORM PROCESS-INTEREST-TXNS
+               PERFORM PROCESS-REVERSAL-POSTINGS
+               CLOSE GL-POSTINGS-FILE
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+      *    --- Optional file: no chart on file means every posting
+      *        falls back to the suspense account below ---
+           LOAD-GL-CHART.
+               OPEN INPUT GL-CHART-FILE
+               IF WS-CHART-FILE-OK
+                   PERFORM READ-ONE-CHART-ROW
+                       UNTIL END-OF-CHART-LOAD
+                   CLOSE GL-CHART-FILE
+               ELSE
+                   DISPLAY "  WARNING: GL-CHART-OF-ACCOUNTS.dat not "
+                       "found - all postings will use the suspense "
+                       "account"
+               END-IF.
+
+           READ-ONE-CHART-ROW.
+               READ GL-CHART-FILE INTO GL-CHART-IO
+               AT END
+                   MOVE "Y" TO WS-EOF-CHART
+               NOT AT END
+                   IF WS-GL-CHART-COUNT < 20
+                       ADD 1 TO WS-GL-CHART-COUNT
+                       MOVE GL-CHART-IO(1:3)
+                           TO WG-TXN-TYPE(WS-GL-CHART-COUNT)
+                       MOVE GL-CHART-IO(4:6)
+                           TO WG-DR-CODE(WS-GL-CHART-COUNT)
+                       MOVE GL-CHART-IO(10:24)
+                           TO WG-DR-NAME(WS-GL-CHART-COUNT)
+                       MOVE GL-CHART-IO(34:6)
+                           TO WG-CR-CODE(WS-GL-CHART-COUNT)
+                       MOVE GL-CHART-IO(40:24)
+                           TO WG-CR-NAME(WS-GL-CHART-COUNT)
+                   END-IF
+               END-READ.
+
+      *    --- Optional file: a day with no approved transactions
+      *        simply posts none ---
+           PROCESS-APPROVED-TXNS.
+               OPEN INPUT APPROVED-FILE
+               IF WS-APR-FILE-OK
+                   PERFORM POST-ONE-APPROVED-TXN
+                       UNTIL END-OF-APR
+                   CLOSE APPROVED-FILE
+               END-IF.
+
+           POST-ONE-APPROVED-TXN.
+               READ APPROVED-FILE INTO TRANSACTION-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-APR
+               NOT AT END
+                   PERFORM POST-TRANSACTION
+               END-READ.
+
+      *    --- Optional file: a day with no fees assessed posts none ---
+           PROCESS-FEE-TXNS.
+               OPEN INPUT FEE-TXN-FILE
+               IF WS-FEE-FILE-OK
+                   PERFORM POST-ONE-FEE-TXN
+                       UNTIL END-OF-FEE
+                   CLOSE FEE-TXN-FILE
+               END-IF.
+
+           POST-ONE-FEE-TXN.
+               READ FEE-TXN-FILE INTO TRANSACTION-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-FEE
+               NOT AT END
+                   PERFORM POST-TRANSACTION
+               END-READ.
+
+      *    --- Optional file: a day with no interest credited posts
+      *        none ---
+           PROCESS-INTEREST-TXNS.
+               OPEN INPUT INTEREST-TXN-FILE
+               IF WS-INT-FILE-OK
+                   PERFORM POST-ONE-INTEREST-TXN
+                       UNTIL END-OF-INT
+                   CLOSE INTEREST-TXN-FILE
+               END-IF.
+
+           POST-ONE-INTEREST-TXN.
+               READ INTEREST-TXN-FILE INTO TRANSACTION-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-INT
+               NOT AT END
+                   PERFORM POST-TRANSACTION
+               END-READ.
+
+      *    Optional file: a day with no same-day reversals/voids posts
+      *    none. Only the RVC/RVD lines are ours to post here - every
+      *    other ledger line was already posted from its own source
+      *    file above and would double-post if picked up again here.
+           PROCESS-REVERSAL-POSTINGS.
+               OPEN INPUT TXN-LEDGER-FILE
+               IF WS-LEDGER-FILE-OK
+                   PERFORM POST-ONE-LEDGER-LINE
+                       UNTIL END-OF-LEDGER
+                   CLOSE TXN-LEDGER-FILE
+               END-IF.
+
+           POST-ONE-LEDGER-LINE.
+               READ TXN-LEDGER-FILE INTO LEDGER-IO
+               AT END
+                   MOVE "Y" TO WS-EOF-LEDGER
+               NOT AT END
+                   IF LEDGER-IO NOT = SPACES
+                       MOVE LEDGER-IO(1:71) TO WS-LEDGER-PARSE
+                       IF WLP-TYPE = "RVC" OR WLP-TYPE = "RVD"
+                           MOVE WLP-DATE    TO TR-DATE
+                           MOVE WLP-ACCOUNT TO TR-ACCOUNT-ID
+                           MOVE WLP-TYPE    TO TR-TXN-TYPE
+                           MOVE FUNCTION NUMVAL-C(WLP-AMOUNT-DISP)
+                               TO TR-AMOUNT
+                           MOVE WLP-DESC    TO TR-DESCRIPTION
+                           PERFORM POST-TRANSACTION
+                       END-IF
+                   END-IF
+               END-READ.
+
+           POST-TRANSACTION.
+               PERFORM FIND-GL-MAPPING
+               PERFORM WRITE-DEBIT-LEG
+               PERFORM WRITE-CREDIT-LEG
+               ADD 1 TO WS-POST-COUNT
+               ADD TR-AMOUNT TO WS-TOTAL-DEBITS
+               ADD TR-AMOUNT TO WS-TOTAL-CREDITS.
+
+      *    A transaction type absent from the chart posts both legs to
+      *    the suspense account rather than being dropped, and is
+      *    counted so the gap gets noticed and the chart corrected.
+           FIND-GL-MAPPING.
+               MOVE "999999"                 TO WS-MATCHED-DR-CODE
+               MOVE "SUSPENSE - UNMAPPED TYPE" TO WS-MATCHED-DR-NAME
+               MOVE "999999"                 TO WS-MATCHED-CR-CODE
+               MOVE "SUSPENSE - UNMAPPED TYPE" TO WS-MATCHED-CR-NAME
+               MOVE 0 TO WS-CHART-MATCHED-IDX
+               PERFORM VARYING WS-GIDX FROM 1 BY 1
+                   UNTIL WS-GIDX > WS-GL-CHART-COUNT
+                   IF WG-TXN-TYPE(WS-GIDX) = TR-TXN-TYPE
+                       MOVE WS-GIDX TO WS-CHART-MATCHED-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-CHART-MATCHED-IDX > 0
+                   MOVE WG-DR-CODE(WS-CHART-MATCHED-IDX)
+                       TO WS-MATCHED-DR-CODE
+                   MOVE WG-DR-NAME(WS-CHART-MATCHED-IDX)
+                       TO WS-MATCHED-DR-NAME
+                   MOVE WG-CR-CODE(WS-CHART-MATCHED-IDX)
+                       TO WS-MATCHED-CR-CODE
+                   MOVE WG-CR-NAME(WS-CHART-MATCHED-IDX)
+                       TO WS-MATCHED-CR-NAME
+               ELSE
+                   ADD 1 TO WS-UNMAPPED-COUNT
+               END-IF.
+
+           WRITE-DEBIT-LEG.
+               MOVE SPACES              TO GL-POSTING-RECORD
+               MOVE TR-DATE             TO GP-DATE
+               MOVE TR-ACCOUNT-ID       TO GP-ACCOUNT-ID
+               MOVE WS-MATCHED-DR-CODE  TO GP-GL-CODE
+               MOVE WS-MATCHED-DR-NAME  TO GP-GL-NAME
+               MOVE "D"                 TO GP-DR-CR
+               MOVE TR-AMOUNT           TO GP-AMOUNT
+               MOVE TR-TXN-TYPE         TO GP-SOURCE-TYPE
+               MOVE TR-DESCRIPTION      TO GP-DESCRIPTION
+               WRITE GL-POSTING-RECORD.
+
+      *    A transfer's credit leg lands on the receiving account, not
+      *    the sending one - every other type's two legs both belong
+      *    to the same customer account.
+           WRITE-CREDIT-LEG.
+               MOVE SPACES              TO GL-POSTING-RECORD
+               MOVE TR-DATE             TO GP-DATE
+               IF TR-TRANSFER
+                   MOVE TR-TARGET-ACCOUNT TO GP-ACCOUNT-ID
+               ELSE
+                   MOVE TR-ACCOUNT-ID     TO GP-ACCOUNT-ID
+               END-IF
+               MOVE WS-MATCHED-CR-CODE  TO GP-GL-CODE
+               MOVE WS-MATCHED-CR-NAME  TO GP-GL-NAME
+               MOVE "C"                 TO GP-DR-CR
+               MOVE TR-AMOUNT           TO GP-AMOUNT
+               MOVE TR-TXN-TYPE         TO GP-SOURCE-TYPE
+               MOVE TR-DESCRIPTION      TO GP-DESCRIPTION
+               WRITE GL-POSTING-RECORD.
+
+           DISPLAY-RESULTS.
+               MOVE WS-TOTAL-DEBITS  TO WS-DISP-DEBITS
+               MOVE WS-TOTAL-CREDITS TO WS-DISP-CREDITS
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - General Ledger Posting"
+               DISPLAY "=============================================="
+               DISPLAY "  Transactions Posted : " WS-POST-COUNT
+               DISPLAY "  Total Debits        : " WS-DISP-DEBITS
+               DISPLAY "  Total Credits       : " WS-DISP-CREDITS
+               DISPLAY "  Unmapped (Suspense) : " WS-UNMAPPED-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/GL-POSTINGS.dat"
+               DISPLAY "==============================================".
