@@ -0,0 +1,314 @@
+      *================================================================
+      * PROGRAM:    ACCOUNT-INQUIRY.cbl
+      * DESCRIPTION: Interactive teller-style account lookup. Builds a
+      *              keyed index of the account master once at
+      *              startup, then repeatedly prompts for an account
+      *              ID and reads that one record directly by key,
+      *              until the operator enters EXIT or a blank line.
+      *              Introduces: ACCEPT FROM console (interactive
+      *              input), loop-until-sentinel prompt/response,
+      *              ORGANIZATION IS INDEXED / random READ BY KEY (the
+      *              only lookup in this codebase where a per-query
+      *              keyed random read beats a load-once/linear-scan
+      *              table, since a query loop can run indefinitely
+      *              and re-scanning a 5000-row table on every
+      *              keystroke gains nothing an index lookup can't do
+      *              faster) - every batch program still reads
+      *              ACCOUNTS-MASTER.dat sequentially into a table,
+      *              since a full-file batch pass needs every record
+      *              anyway and gains nothing from keyed access.
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ACCOUNT-INQUIRY.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNTS-FILE
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+      *        Keyed working copy of the master, rebuilt from
+      *        ACCOUNTS-MASTER.dat at the start of every inquiry
+      *        session so a lookup never runs against stale data.
+               SELECT ACCOUNTS-INDEX-FILE
+                   ASSIGN TO "data/output/ACCOUNTS-MASTER.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS AI-ACCOUNT-ID
+                   FILE STATUS IS WS-IDX-STATUS.
+
+      *        YTD/QTD interest & fee accumulator, loaded once at
+      *        startup the same way STATEMENT-GEN loads
+      *        ACCOUNT-PARTIES.dat - missing file simply means every
+      *        account shows zero for these figures.
+               SELECT ACCOUNT-YTD-FILE
+                   ASSIGN TO "data/output/ACCOUNT-YTD.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-YTD-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNTS-FILE.
+           01 ACCT-FILE-RECORD      PIC X(100).
+
+           FD ACCOUNTS-INDEX-FILE.
+           01 ACCOUNTS-INDEX-RECORD.
+               05 AI-ACCOUNT-ID         PIC X(10).
+               05 AI-REST               PIC X(90).
+
+           FD ACCOUNT-YTD-FILE.
+           COPY "ACCOUNT-YTD-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-STATUS        PIC X(2).
+           01 WS-IDX-STATUS         PIC X(2).
+           01 WS-EOF-ACCT-LOAD      PIC X VALUE "N".
+               88 END-OF-ACCT-LOAD     VALUE "Y".
+
+           01 WS-ACCT-COUNT         PIC 9(4) VALUE 0.
+
+      *    --- Current query result, filled from the record just read
+      *        by key from ACCOUNTS-INDEX-FILE ---
+           01 WA-ID                 PIC X(10).
+           01 WA-NAME               PIC X(25).
+           01 WA-TYPE               PIC X(10).
+           01 WA-BALANCE            PIC S9(9)V99.
+           01 WA-OD-LIMIT           PIC 9(7)V99.
+           01 WA-STATUS             PIC X(01).
+           01 WA-OPEN-DATE          PIC X(10).
+           01 WA-LAST-DATE          PIC X(10).
+           01 WA-OD-WAIVER          PIC X(01).
+           01 WA-CURRENCY           PIC X(03).
+
+      *    --- Raw balance carries its sign as a separate leading
+      *        character on disk (see ACCOUNT-RECORD.cpy AR-BALANCE);
+      *        REDEFINES re-views the same bytes with that picture so
+      *        the decimal point lands correctly instead of the slice
+      *        being treated as an unscaled integer ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+      *    --- Lookup ---
+           01 WS-INPUT-ID           PIC X(10).
+           01 WS-FOUND-IDX          PIC 9(4) VALUE 0.
+           01 WS-DONE               PIC X VALUE "N".
+               88 INQUIRY-DONE          VALUE "Y".
+           01 WS-QUERY-COUNT        PIC 999 VALUE 0.
+           01 WS-NOT-FOUND-COUNT    PIC 999 VALUE 0.
+
+      *    --- Display ---
+           01 WS-DISP-BALANCE       PIC $$$,$$$,$$9.99-.
+           01 WS-DISP-OD-LIMIT      PIC $$$,$$$,$$9.99.
+           01 WS-STATUS-TEXT        PIC X(08).
+
+      *    --- YTD/QTD interest & fee accumulator table ---
+           01 WS-YTD-STATUS         PIC X(2).
+               88 WS-YTD-FILE-OK       VALUE "00".
+           01 WS-EOF-YTD            PIC X VALUE "N".
+               88 END-OF-YTD-LOAD       VALUE "Y".
+           01 WS-YTD-MAX            PIC 9(4) VALUE 5000.
+           01 WS-YTD-TABLE.
+               05 WS-YTD-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-YTD-IDX.
+                   10 WY-ACCOUNT-ID    PIC X(10).
+                   10 WY-YEAR          PIC X(04).
+                   10 WY-QUARTER       PIC 9(01).
+                   10 WY-YTD-INTEREST  PIC 9(9)V99.
+                   10 WY-QTD-INTEREST  PIC 9(9)V99.
+                   10 WY-YTD-FEES      PIC 9(9)V99.
+                   10 WY-QTD-FEES      PIC 9(9)V99.
+           01 WS-YTD-COUNT          PIC 9(4) VALUE 0.
+           01 WS-YTD-FOUND-IDX      PIC 9(4) VALUE 0.
+           01 WS-DISP-YTD-INTEREST  PIC $$$,$$$,$$9.99.
+           01 WS-DISP-QTD-INTEREST  PIC $$$,$$$,$$9.99.
+           01 WS-DISP-YTD-FEES      PIC $$$,$$$,$$9.99.
+           01 WS-DISP-QTD-FEES      PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM LOAD-ACCOUNTS
+               PERFORM LOAD-ACCOUNT-YTD
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Account Inquiry"
+               DISPLAY "  " WS-ACCT-COUNT " accounts loaded"
+               DISPLAY "=============================================="
+               PERFORM INQUIRY-LOOP UNTIL INQUIRY-DONE
+               CLOSE ACCOUNTS-INDEX-FILE
+               PERFORM DISPLAY-SESSION-SUMMARY
+               STOP RUN.
+
+      *    Builds ACCOUNTS-MASTER.idx from ACCOUNTS-MASTER.dat: read
+      *    the flat master sequentially (as every other program does)
+      *    and re-key each record into the indexed working copy that
+      *    INQUIRY-LOOP does its random reads against.
+           LOAD-ACCOUNTS.
+               OPEN INPUT ACCOUNTS-FILE
+               IF NOT WS-ACCT-STATUS = "00"
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCT-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT ACCOUNTS-INDEX-FILE
+               IF NOT WS-IDX-STATUS = "00"
+                   DISPLAY "ERROR: Cannot build ACCOUNTS-MASTER.idx"
+                   DISPLAY "FILE STATUS: " WS-IDX-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL END-OF-ACCT-LOAD
+                   READ ACCOUNTS-FILE INTO ACCT-FILE-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-ACCT-LOAD
+                   NOT AT END
+                       PERFORM LOAD-ONE-ACCOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+               CLOSE ACCOUNTS-INDEX-FILE
+               OPEN I-O ACCOUNTS-INDEX-FILE.
+
+           LOAD-ONE-ACCOUNT.
+               ADD 1 TO WS-ACCT-COUNT
+               MOVE ACCT-FILE-RECORD(1:10)  TO AI-ACCOUNT-ID
+               MOVE ACCT-FILE-RECORD(11:90) TO AI-REST
+               WRITE ACCOUNTS-INDEX-RECORD.
+
+      *    --- Optional file: absent means every account simply shows
+      *        zero for YTD/QTD interest and fees ---
+           LOAD-ACCOUNT-YTD.
+               OPEN INPUT ACCOUNT-YTD-FILE
+               IF WS-YTD-FILE-OK
+                   PERFORM READ-ONE-YTD-ROW
+                       UNTIL END-OF-YTD-LOAD
+                   CLOSE ACCOUNT-YTD-FILE
+               END-IF.
+
+           READ-ONE-YTD-ROW.
+               READ ACCOUNT-YTD-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-YTD
+               NOT AT END
+                   IF WS-YTD-COUNT < WS-YTD-MAX
+                       ADD 1 TO WS-YTD-COUNT
+                       MOVE AY-ACCOUNT-ID
+                           TO WY-ACCOUNT-ID(WS-YTD-COUNT)
+                       MOVE AY-YEAR
+                           TO WY-YEAR(WS-YTD-COUNT)
+                       MOVE AY-QUARTER
+                           TO WY-QUARTER(WS-YTD-COUNT)
+                       MOVE AY-YTD-INTEREST
+                           TO WY-YTD-INTEREST(WS-YTD-COUNT)
+                       MOVE AY-QTD-INTEREST
+                           TO WY-QTD-INTEREST(WS-YTD-COUNT)
+                       MOVE AY-YTD-FEES
+                           TO WY-YTD-FEES(WS-YTD-COUNT)
+                       MOVE AY-QTD-FEES
+                           TO WY-QTD-FEES(WS-YTD-COUNT)
+                   END-IF
+               END-READ.
+
+           FIND-YTD-ENTRY.
+               MOVE 0 TO WS-YTD-FOUND-IDX
+               PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+                   IF WY-ACCOUNT-ID(WS-YTD-IDX) = WA-ID
+                       MOVE WS-YTD-IDX TO WS-YTD-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           INQUIRY-LOOP.
+               DISPLAY " "
+               DISPLAY "Enter account ID (blank or EXIT to quit): "
+                   WITH NO ADVANCING
+               ACCEPT WS-INPUT-ID
+               IF WS-INPUT-ID = SPACES OR WS-INPUT-ID = "EXIT"
+                   MOVE "Y" TO WS-DONE
+               ELSE
+                   ADD 1 TO WS-QUERY-COUNT
+                   PERFORM FIND-ACCOUNT
+                   IF WS-FOUND-IDX > 0
+                       PERFORM DISPLAY-ACCOUNT-DETAIL
+                   ELSE
+                       ADD 1 TO WS-NOT-FOUND-COUNT
+                       DISPLAY "  No account found for ID: "
+                           WS-INPUT-ID
+                   END-IF
+               END-IF.
+
+           FIND-ACCOUNT.
+               MOVE 0 TO WS-FOUND-IDX
+               MOVE WS-INPUT-ID TO AI-ACCOUNT-ID
+               READ ACCOUNTS-INDEX-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 1 TO WS-FOUND-IDX
+                       PERFORM UNPACK-INDEX-RECORD
+               END-READ.
+
+           UNPACK-INDEX-RECORD.
+               MOVE AI-ACCOUNT-ID   TO WA-ID
+               MOVE AI-REST(1:25)   TO WA-NAME
+               MOVE AI-REST(26:10)  TO WA-TYPE
+               MOVE AI-REST(36:12)  TO WS-RAW-BALANCE-X
+               MOVE WS-RAW-BALANCE  TO WA-BALANCE
+               MOVE AI-REST(48:9)   TO WA-OD-LIMIT
+               MOVE AI-REST(57:1)   TO WA-STATUS
+               MOVE AI-REST(58:10)  TO WA-OPEN-DATE
+               MOVE AI-REST(68:10)  TO WA-LAST-DATE
+               MOVE AI-REST(78:1)   TO WA-OD-WAIVER
+               MOVE AI-REST(79:3)   TO WA-CURRENCY.
+
+           DISPLAY-ACCOUNT-DETAIL.
+               EVALUATE TRUE
+                   WHEN WA-STATUS = "A"
+                       MOVE "ACTIVE  " TO WS-STATUS-TEXT
+                   WHEN WA-STATUS = "F"
+                       MOVE "FROZEN  " TO WS-STATUS-TEXT
+                   WHEN WA-STATUS = "C"
+                       MOVE "CLOSED  " TO WS-STATUS-TEXT
+                   WHEN OTHER
+                       MOVE "UNKNOWN " TO WS-STATUS-TEXT
+               END-EVALUATE
+               MOVE WA-BALANCE  TO WS-DISP-BALANCE
+               MOVE WA-OD-LIMIT TO WS-DISP-OD-LIMIT
+
+               DISPLAY "  ----------------------------------------"
+               DISPLAY "  Account ID    : " WA-ID
+               DISPLAY "  Name          : " WA-NAME
+               DISPLAY "  Type          : " WA-TYPE
+               DISPLAY "  Status        : " WS-STATUS-TEXT
+               DISPLAY "  Balance       : " WS-DISP-BALANCE
+                   " " WA-CURRENCY
+               DISPLAY "  Overdraft Lmt : " WS-DISP-OD-LIMIT
+               DISPLAY "  OD Fee Waived : " WA-OD-WAIVER
+               DISPLAY "  Opened        : " WA-OPEN-DATE
+               DISPLAY "  Last Activity : " WA-LAST-DATE
+               PERFORM FIND-YTD-ENTRY
+               IF WS-YTD-FOUND-IDX > 0
+                   MOVE WY-YTD-INTEREST(WS-YTD-FOUND-IDX)
+                       TO WS-DISP-YTD-INTEREST
+                   MOVE WY-QTD-INTEREST(WS-YTD-FOUND-IDX)
+                       TO WS-DISP-QTD-INTEREST
+                   MOVE WY-YTD-FEES(WS-YTD-FOUND-IDX)
+                       TO WS-DISP-YTD-FEES
+                   MOVE WY-QTD-FEES(WS-YTD-FOUND-IDX)
+                       TO WS-DISP-QTD-FEES
+                   DISPLAY "  YTD Interest  : " WS-DISP-YTD-INTEREST
+                   DISPLAY "  QTD Interest  : " WS-DISP-QTD-INTEREST
+                   DISPLAY "  YTD Fees      : " WS-DISP-YTD-FEES
+                   DISPLAY "  QTD Fees      : " WS-DISP-QTD-FEES
+               END-IF
+               DISPLAY "  ----------------------------------------".
+
+           DISPLAY-SESSION-SUMMARY.
+               DISPLAY " "
+               DISPLAY "=============================================="
+               DISPLAY "  Queries Made  : " WS-QUERY-COUNT
+               DISPLAY "  Not Found     : " WS-NOT-FOUND-COUNT
+               DISPLAY "==============================================".
