@@ -2,12 +2,80 @@
       * PROGRAM:    BATCH-RUNNER.cbl
       * DESCRIPTION: Orchestrate the full Zentra daily batch cycle.
       *              Runs all programs in dependency order:
-      *                1. FEE-ENGINE    (generate fee transactions)
-      *                2. TXN-VALIDATOR (validate all transactions)
-      *                3. TXN-PROCESSOR (apply approved transactions)
-      *                4. INTEREST-CALC (calculate daily interest)
-      *                5. EOD-REPORT    (generate end-of-day report)
-      *              Introduces: CALL "SYSTEM", RETURN-CODE checking
+      *                1. ACCOUNT-MAINT     (apply open/freeze/close/
+      *                                      reopen)
+      *                2. HOLD-RELEASE      (release matured check-
+      *                                      deposit holds before the
+      *                                      day's transactions post)
+      *                3. STANDING-ORDER-GEN (post due recurring
+      *                                      transfers into the daily
+      *                                      transaction feed)
+      *                4. FEE-ENGINE        (generate fee transactions)
+      *                5. TXN-VALIDATOR     (validate all transactions)
+      *                6. TXN-PROCESSOR     (apply approved
+      *                                      transactions)
+      *                7. TXN-REVERSAL      (void same-day postings
+      *                                      named in today's reversal
+      *                                      requests)
+      *                8. COMPLIANCE-SCAN   (flag same-day threshold/
+      *                                      structuring candidates
+      *                                      for manual review)
+      *                9. INTEREST-CALC     (calculate daily interest)
+      *               10. EOD-REPORT        (generate end-of-day
+      *                                      report)
+      *               11. EOD-EXPORT        (CSV/JSON export of the
+      *                                      ledger and updated
+      *                                      accounts)
+      *               12. TXN-RESUBMIT      (queue retryable rejects
+      *                                      for a later day's
+      *                                      TXN-VALIDATOR)
+      *               13. APPROVAL-QUEUE    (match large transfers
+      *                                      held for dual approval
+      *                                      against reviewer
+      *                                      decisions, if any are on
+      *                                      file)
+      *               14. GL-POSTING        (post approved
+      *                                      transactions, fees, and
+      *                                      interest to the general
+      *                                      ledger as double-entry
+      *                                      debits/credits)
+      *               15. ERROR-GLOSSARY    (translate today's
+      *                                      rejections into a plain-
+      *                                      language report)
+      *              Archives data/output/ into data/archive/<date>/
+      *              once every step has run.
+      *              Checkpoints the last successfully completed step
+      *              to data/output/BATCH-CHECKPOINT.dat; re-running
+      *              the batch on the same date resumes after the
+      *              last checkpointed step instead of redoing work
+      *              that already succeeded.
+      *              Business-day aware: the cycle does not run on a
+      *              Saturday or Sunday - INTEREST-CALC picks up the
+      *              skipped weekend days on the following Monday's
+      *              run instead.
+      *              Timed against a batch-window SLA: each step's
+      *              wall-clock elapsed time is captured and the
+      *              closing summary flags the run if the total
+      *              elapsed time exceeds WS-SLA-THRESHOLD-SECS.
+      *              Step list is configuration-driven: an optional
+      *              data/input/BATCH-SCHEDULE.dat control file names
+      *              which steps to skip on a given run (e.g. to leave
+      *              COMPLIANCE-SCAN out of a same-day re-run already
+      *              cleared by hand); a step not listed in the file,
+      *              or a missing file altogether, defaults to
+      *              enabled, so the file only ever needs to name
+      *              exceptions.
+      *              Pre-flight: before any step runs, checks that
+      *              every input file the chain treats as mandatory
+      *              (ACCOUNTS-MASTER, DAILY-TRANSACTIONS,
+      *              ACCOUNT-MAINT-REQUESTS, FEE-SCHEDULE,
+      *              INTEREST-RATES) is present and readable, so a
+      *              missing file halts the whole run up front with
+      *              one clear list instead of failing partway through
+      *              the chain on whichever step happens to need it
+      *              first.
+      *              Introduces: CALL "SYSTEM", RETURN-CODE checking,
+      *              FILE STATUS (checkpoint file only)
       * PHASE:      2 - Banking Logic Engine
       * AUTHOR:     Marck (Zentra)
       *================================================================
@@ -20,20 +88,159 @@
            SOURCE-COMPUTER. GITHUB-CODESPACES.
            OBJECT-COMPUTER. GITHUB-CODESPACES.
 
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CHECKPOINT-FILE
+                   ASSIGN TO "data/output/BATCH-CHECKPOINT.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *        Optional control file naming steps to leave out of
+      *        today's run - missing file, or a step not listed in
+      *        it, defaults to enabled.
+               SELECT BATCH-SCHEDULE-FILE
+                   ASSIGN TO "data/input/BATCH-SCHEDULE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SCHED-STATUS.
+
+      *        Pre-flight existence/readability checks only - never
+      *        read from, just opened and immediately closed.
+               SELECT PF-ACCOUNTS-FILE
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PF-ACCT-STATUS.
+
+               SELECT PF-DAILY-TXN-FILE
+                   ASSIGN TO "data/input/DAILY-TRANSACTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PF-TXN-STATUS.
+
+               SELECT PF-MAINT-REQ-FILE
+                   ASSIGN TO "data/input/ACCOUNT-MAINT-REQUESTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PF-MAINT-STATUS.
+
+               SELECT PF-FEE-SCHED-FILE
+                   ASSIGN TO "data/input/FEE-SCHEDULE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PF-FEESCHED-STATUS.
+
+               SELECT PF-RATES-FILE
+                   ASSIGN TO "data/input/INTEREST-RATES.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PF-RATES-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-FILE-RECORD    PIC X(20).
+
+           FD BATCH-SCHEDULE-FILE.
+           01 BATCH-SCHEDULE-RECORD.
+               05 BS-STEP-NAME          PIC X(30).
+               05 BS-ENABLED            PIC X(01).
+
+           FD PF-ACCOUNTS-FILE.
+           01 PF-ACCOUNTS-RECORD        PIC X(100).
+
+           FD PF-DAILY-TXN-FILE.
+           01 PF-DAILY-TXN-RECORD       PIC X(104).
+
+           FD PF-MAINT-REQ-FILE.
+           01 PF-MAINT-REQ-RECORD       PIC X(100).
+
+           FD PF-FEE-SCHED-FILE.
+           01 PF-FEE-SCHED-RECORD       PIC X(40).
+
+           FD PF-RATES-FILE.
+           01 PF-RATES-RECORD           PIC X(30).
+
            WORKING-STORAGE SECTION.
            01 WS-DATE-INT           PIC 9(8).
            01 WS-TODAY              PIC X(10).
-           01 WS-STEP-NUM           PIC 9 VALUE 0.
+           01 WS-STEP-NUM           PIC 99 VALUE 0.
            01 WS-STEP-NAME          PIC X(30).
            01 WS-PASS-COUNT         PIC 9 VALUE 0.
            01 WS-FAIL-COUNT         PIC 9 VALUE 0.
+           01 WS-SKIP-COUNT         PIC 9 VALUE 0.
            01 WS-RETURN-CODE        PIC 99 VALUE 0.
            01 WS-CMD                PIC X(80).
+           01 WS-ARCHIVE-CMD        PIC X(120).
            01 WS-BATCH-STATUS       PIC X(10).
                88 BATCH-SUCCESS        VALUE "SUCCESS   ".
                88 BATCH-FAILED         VALUE "FAILED    ".
 
+      *    --- Checkpoint/restart ---
+           01 WS-CHECKPOINT-STATUS  PIC XX.
+           01 WS-CHECKPOINT-DATE    PIC X(10).
+           01 WS-CHECKPOINT-STEP    PIC 99 VALUE 0.
+           01 WS-RESTART-STEP       PIC 99 VALUE 0.
+
+      *    --- Hard stop on step failure: once a step returns a
+      *        non-zero RETURN-CODE, every later step in the chain is
+      *        a prerequisite it cannot safely trust, so they are all
+      *        marked NOT RUN instead of executing anyway ---
+           01 WS-HALTED             PIC X VALUE "N".
+               88 BATCH-HALTED         VALUE "Y".
+
+      *    --- Business-day check ---
+           01 WS-DAY-OF-WEEK        PIC 9.
+               88 WS-IS-WEEKEND         VALUES 6 7.
+
+      *    --- Batch-window SLA timing: HH24MMSShh from ACCEPT FROM
+      *        TIME is treated as a plain number of hundredths-of-a-
+      *        second since midnight, so elapsed time is only
+      *        meaningful within a single run that does not cross
+      *        midnight (true of every real nightly batch window) ---
+           01 WS-SLA-THRESHOLD-SECS PIC 9(5) VALUE 900.
+           01 WS-STEP-START-TIME    PIC 9(8).
+           01 WS-STEP-END-TIME      PIC 9(8).
+           01 WS-STEP-ELAPSED-SECS  PIC 9(5)V99.
+           01 WS-BATCH-START-TIME   PIC 9(8).
+           01 WS-BATCH-END-TIME     PIC 9(8).
+           01 WS-BATCH-ELAPSED-SECS PIC 9(5)V99.
+           01 WS-STEP-TIME-TABLE.
+               05 WS-STEP-TIME-ENTRY OCCURS 20 TIMES
+                               INDEXED BY WS-STIME-IDX.
+                   10 WS-STIME-NAME    PIC X(30).
+                   10 WS-STIME-SECS    PIC 9(5)V99.
+           01 WS-TIME-PARSE.
+               05 WS-TIME-HH            PIC 99.
+               05 WS-TIME-MM            PIC 99.
+               05 WS-TIME-SS            PIC 99.
+               05 WS-TIME-HS            PIC 99.
+           01 WS-TIME-SECONDS       PIC 9(5)V99.
+           01 WS-STEP-START-SECS    PIC 9(5)V99.
+
+      *    --- Configuration-driven step list ---
+           01 WS-SCHED-STATUS       PIC XX.
+               88 WS-SCHED-FILE-OK      VALUE "00".
+           01 WS-EOF-SCHED          PIC X VALUE "N".
+               88 END-OF-SCHED-LOAD     VALUE "Y".
+           01 WS-SCHEDULE-TABLE.
+               05 WS-SCHED-ENTRY OCCURS 20 TIMES
+                               INDEXED BY WS-SCHED-IDX.
+                   10 WS-BS-NAME       PIC X(30).
+                   10 WS-BS-ENABLED    PIC X(01).
+           01 WS-SCHED-COUNT        PIC 99 VALUE 0.
+           01 WS-STEP-ENABLED       PIC X VALUE "Y".
+               88 STEP-IS-ENABLED       VALUE "Y".
+
+      *    --- Pre-flight input-file check ---
+           01 WS-PF-ACCT-STATUS     PIC XX.
+               88 WS-PF-ACCT-OK         VALUE "00".
+           01 WS-PF-TXN-STATUS      PIC XX.
+               88 WS-PF-TXN-OK          VALUE "00".
+           01 WS-PF-MAINT-STATUS    PIC XX.
+               88 WS-PF-MAINT-OK        VALUE "00".
+           01 WS-PF-FEESCHED-STATUS PIC XX.
+               88 WS-PF-FEESCHED-OK     VALUE "00".
+           01 WS-PF-RATES-STATUS    PIC XX.
+               88 WS-PF-RATES-OK        VALUE "00".
+           01 WS-PREFLIGHT-MISSING  PIC 9 VALUE 0.
+           01 WS-PREFLIGHT-FAILED   PIC X VALUE "N".
+               88 PREFLIGHT-DID-FAIL    VALUE "Y".
+
        PROCEDURE DIVISION.
            MAIN-PARA.
                ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
@@ -49,97 +256,673 @@
                DISPLAY "=============================================="
                DISPLAY " "
 
+               ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK
+               IF WS-IS-WEEKEND
+                   DISPLAY "  " WS-TODAY " is not a business day -"
+                       " batch cycle not run."
+                   DISPLAY "===================================="
+                   STOP RUN
+               END-IF
+
+               PERFORM PRE-FLIGHT-CHECK
+               PERFORM LOAD-BATCH-SCHEDULE
+               PERFORM LOAD-CHECKPOINT
+               IF WS-RESTART-STEP > 0
+                   DISPLAY "  Resuming after step " WS-RESTART-STEP
+                       " (checkpoint found for " WS-TODAY ")"
+                   DISPLAY " "
+               END-IF
+
+               ACCEPT WS-BATCH-START-TIME FROM TIME
+
+               PERFORM RUN-ACCOUNT-MAINT
+               PERFORM RUN-HOLD-RELEASE
+               PERFORM RUN-STANDING-ORDER-GEN
                PERFORM RUN-FEE-ENGINE
                PERFORM RUN-TXN-VALIDATOR
                PERFORM RUN-TXN-PROCESSOR
+               PERFORM RUN-TXN-REVERSAL
+               PERFORM RUN-COMPLIANCE-SCAN
                PERFORM RUN-INTEREST-CALC
                PERFORM RUN-EOD-REPORT
+               PERFORM RUN-EOD-EXPORT
+               PERFORM RUN-TXN-RESUBMIT
+               PERFORM RUN-APPROVAL-QUEUE
+               PERFORM RUN-GL-POSTING
+               PERFORM RUN-ERROR-GLOSSARY
+               PERFORM ARCHIVE-EOD-OUTPUTS
 
+               ACCEPT WS-BATCH-END-TIME FROM TIME
+               PERFORM COMPUTE-BATCH-ELAPSED
                PERFORM DISPLAY-BATCH-SUMMARY
                STOP RUN.
 
+      *    Opens and immediately closes every input file the chain
+      *    treats as mandatory, so a missing one is reported all at
+      *    once, up front, instead of letting three or four earlier
+      *    steps run only to fail on the fifth.
+           PRE-FLIGHT-CHECK.
+               MOVE 0   TO WS-PREFLIGHT-MISSING
+               DISPLAY "  Pre-flight: checking required input files..."
+               PERFORM CHECK-PF-ACCOUNTS
+               PERFORM CHECK-PF-DAILY-TXN
+               PERFORM CHECK-PF-MAINT-REQ
+               PERFORM CHECK-PF-FEE-SCHED
+               PERFORM CHECK-PF-RATES
+               IF WS-PREFLIGHT-MISSING > 0
+                   DISPLAY "  *** PRE-FLIGHT FAILED: "
+                       WS-PREFLIGHT-MISSING
+                       " required input file(s) missing or"
+                       " unreadable ***"
+                   MOVE "Y" TO WS-PREFLIGHT-FAILED
+                   MOVE "Y" TO WS-HALTED
+               ELSE
+                   DISPLAY "  Pre-flight: all required input files"
+                       " present"
+               END-IF
+               DISPLAY " ".
+
+           CHECK-PF-ACCOUNTS.
+               OPEN INPUT PF-ACCOUNTS-FILE
+               IF NOT WS-PF-ACCT-OK
+                   DISPLAY "    MISSING: data/input/ACCOUNTS-MASTER.dat"
+                   ADD 1 TO WS-PREFLIGHT-MISSING
+               ELSE
+                   CLOSE PF-ACCOUNTS-FILE
+               END-IF.
+
+           CHECK-PF-DAILY-TXN.
+               OPEN INPUT PF-DAILY-TXN-FILE
+               IF NOT WS-PF-TXN-OK
+                   DISPLAY "    MISSING: "
+                       "data/input/DAILY-TRANSACTIONS.dat"
+                   ADD 1 TO WS-PREFLIGHT-MISSING
+               ELSE
+                   CLOSE PF-DAILY-TXN-FILE
+               END-IF.
+
+           CHECK-PF-MAINT-REQ.
+               OPEN INPUT PF-MAINT-REQ-FILE
+               IF NOT WS-PF-MAINT-OK
+                   DISPLAY "    MISSING: "
+                       "data/input/ACCOUNT-MAINT-REQUESTS.dat"
+                   ADD 1 TO WS-PREFLIGHT-MISSING
+               ELSE
+                   CLOSE PF-MAINT-REQ-FILE
+               END-IF.
+
+           CHECK-PF-FEE-SCHED.
+               OPEN INPUT PF-FEE-SCHED-FILE
+               IF NOT WS-PF-FEESCHED-OK
+                   DISPLAY "    MISSING: data/input/FEE-SCHEDULE.dat"
+                   ADD 1 TO WS-PREFLIGHT-MISSING
+               ELSE
+                   CLOSE PF-FEE-SCHED-FILE
+               END-IF.
+
+           CHECK-PF-RATES.
+               OPEN INPUT PF-RATES-FILE
+               IF NOT WS-PF-RATES-OK
+                   DISPLAY "    MISSING: data/input/INTEREST-RATES.dat"
+                   ADD 1 TO WS-PREFLIGHT-MISSING
+               ELSE
+                   CLOSE PF-RATES-FILE
+               END-IF.
+
+           RUN-ACCOUNT-MAINT.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "ACCOUNT-MAINT" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/ACCOUNT-MAINT 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-HOLD-RELEASE.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "HOLD-RELEASE" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/HOLD-RELEASE 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-STANDING-ORDER-GEN.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "STANDING-ORDER-GEN" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING
+                           "data/output/STANDING-ORDER-GEN 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
            RUN-FEE-ENGINE.
                ADD 1 TO WS-STEP-NUM
                MOVE "FEE-ENGINE" TO WS-STEP-NAME
-               PERFORM LOG-STEP-START
-               CALL "SYSTEM"
-                   USING "data/output/FEE-ENGINE 2>/dev/null"
-               MOVE RETURN-CODE TO WS-RETURN-CODE
-               PERFORM LOG-STEP-RESULT.
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/FEE-ENGINE 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
 
            RUN-TXN-VALIDATOR.
                ADD 1 TO WS-STEP-NUM
                MOVE "TXN-VALIDATOR" TO WS-STEP-NAME
-               PERFORM LOG-STEP-START
-               CALL "SYSTEM"
-                   USING "data/output/TXN-VALIDATOR 2>/dev/null"
-               MOVE RETURN-CODE TO WS-RETURN-CODE
-               PERFORM LOG-STEP-RESULT.
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/TXN-VALIDATOR 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
 
            RUN-TXN-PROCESSOR.
                ADD 1 TO WS-STEP-NUM
                MOVE "TXN-PROCESSOR" TO WS-STEP-NAME
-               PERFORM LOG-STEP-START
-               CALL "SYSTEM"
-                   USING "data/output/TXN-PROCESSOR 2>/dev/null"
-               MOVE RETURN-CODE TO WS-RETURN-CODE
-               PERFORM LOG-STEP-RESULT.
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/TXN-PROCESSOR 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-TXN-REVERSAL.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "TXN-REVERSAL" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/TXN-REVERSAL 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-COMPLIANCE-SCAN.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "COMPLIANCE-SCAN" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING
+                           "data/output/COMPLIANCE-SCAN 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
 
            RUN-INTEREST-CALC.
                ADD 1 TO WS-STEP-NUM
                MOVE "INTEREST-CALC" TO WS-STEP-NAME
-               PERFORM LOG-STEP-START
-               CALL "SYSTEM"
-                   USING "data/output/INTEREST-CALC 2>/dev/null"
-               MOVE RETURN-CODE TO WS-RETURN-CODE
-               PERFORM LOG-STEP-RESULT.
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/INTEREST-CALC 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
 
            RUN-EOD-REPORT.
                ADD 1 TO WS-STEP-NUM
                MOVE "EOD-REPORT" TO WS-STEP-NAME
-               PERFORM LOG-STEP-START
-               CALL "SYSTEM"
-                   USING
-                   "data/output/EOD-REPORT 2>/dev/null"
-               MOVE RETURN-CODE TO WS-RETURN-CODE
-               PERFORM LOG-STEP-RESULT.
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/EOD-REPORT 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-EOD-EXPORT.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "EOD-EXPORT" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/EOD-EXPORT 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-TXN-RESUBMIT.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "TXN-RESUBMIT" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM"
+                           USING "data/output/TXN-RESUBMIT 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-APPROVAL-QUEUE.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "APPROVAL-QUEUE" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM" USING
+                           "data/output/APPROVAL-QUEUE 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-GL-POSTING.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "GL-POSTING" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       CALL "SYSTEM" USING
+                           "data/output/GL-POSTING 2>/dev/null"
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           RUN-ERROR-GLOSSARY.
+               ADD 1 TO WS-STEP-NUM
+               MOVE "ERROR-GLOSSARY" TO WS-STEP-NAME
+               PERFORM FIND-STEP-ENABLED
+               IF BATCH-HALTED
+                   PERFORM LOG-STEP-HALTED
+               ELSE
+                   IF NOT STEP-IS-ENABLED
+                       PERFORM LOG-STEP-DISABLED
+                   ELSE
+                   IF WS-STEP-NUM > WS-RESTART-STEP
+                       PERFORM LOG-STEP-START
+                       MOVE SPACES TO WS-CMD
+                       STRING "data/output/ERROR-GLOSSARY-REPORT"
+                           DELIMITED SIZE
+                           " 2>/dev/null" DELIMITED SIZE
+                           INTO WS-CMD
+                       CALL "SYSTEM" USING WS-CMD
+                       MOVE RETURN-CODE TO WS-RETURN-CODE
+                       PERFORM LOG-STEP-RESULT
+                   ELSE
+                       PERFORM LOG-STEP-SKIPPED
+                   END-IF
+                   END-IF
+               END-IF.
+
+           ARCHIVE-EOD-OUTPUTS.
+               MOVE SPACES TO WS-ARCHIVE-CMD
+               STRING "mkdir -p data/archive/" DELIMITED SIZE
+                   WS-TODAY DELIMITED SIZE
+                   " && cp data/output/*.dat data/archive/"
+                   DELIMITED SIZE
+                   WS-TODAY DELIMITED SIZE
+                   "/ 2>/dev/null" DELIMITED SIZE
+                   INTO WS-ARCHIVE-CMD
+               DISPLAY "  [ARCHIVE] → data/archive/" WS-TODAY "/"
+               CALL "SYSTEM" USING WS-ARCHIVE-CMD.
 
            LOG-STEP-START.
+               ACCEPT WS-STEP-START-TIME FROM TIME
                DISPLAY "  [STEP " WS-STEP-NUM "] "
                    WS-STEP-NAME " → RUNNING...".
 
            LOG-STEP-RESULT.
+               ACCEPT WS-STEP-END-TIME FROM TIME
+               PERFORM COMPUTE-STEP-ELAPSED
                IF WS-RETURN-CODE = 0
                    DISPLAY "  [STEP " WS-STEP-NUM "] "
-                       WS-STEP-NAME " ✓ PASSED"
+                       WS-STEP-NAME " ✓ PASSED (" WS-STEP-ELAPSED-SECS
+                       "s)"
                    ADD 1 TO WS-PASS-COUNT
+                   PERFORM SAVE-CHECKPOINT
                ELSE
                    DISPLAY "  [STEP " WS-STEP-NUM "] "
                        WS-STEP-NAME " ✗ FAILED (RC="
                        WS-RETURN-CODE ")"
                    ADD 1 TO WS-FAIL-COUNT
+                   MOVE "Y" TO WS-HALTED
                END-IF.
 
+      *    Elapsed wall-clock time for the step just run, kept per-
+      *    step in WS-STEP-TIME-TABLE (indexed by WS-STEP-NUM) so
+      *    DISPLAY-BATCH-SUMMARY can print a full timing breakdown.
+           COMPUTE-STEP-ELAPSED.
+               MOVE WS-STEP-START-TIME(1:2) TO WS-TIME-HH
+               MOVE WS-STEP-START-TIME(3:2) TO WS-TIME-MM
+               MOVE WS-STEP-START-TIME(5:2) TO WS-TIME-SS
+               MOVE WS-STEP-START-TIME(7:2) TO WS-TIME-HS
+               PERFORM TIME-TO-SECONDS
+               MOVE WS-TIME-SECONDS TO WS-STEP-START-SECS
+               MOVE WS-STEP-END-TIME(1:2) TO WS-TIME-HH
+               MOVE WS-STEP-END-TIME(3:2) TO WS-TIME-MM
+               MOVE WS-STEP-END-TIME(5:2) TO WS-TIME-SS
+               MOVE WS-STEP-END-TIME(7:2) TO WS-TIME-HS
+               PERFORM TIME-TO-SECONDS
+               COMPUTE WS-STEP-ELAPSED-SECS =
+                   WS-TIME-SECONDS - WS-STEP-START-SECS
+               MOVE WS-STEP-NAME  TO WS-STIME-NAME(WS-STEP-NUM)
+               MOVE WS-STEP-ELAPSED-SECS TO WS-STIME-SECS(WS-STEP-NUM).
+
+           COMPUTE-BATCH-ELAPSED.
+               MOVE WS-BATCH-START-TIME(1:2) TO WS-TIME-HH
+               MOVE WS-BATCH-START-TIME(3:2) TO WS-TIME-MM
+               MOVE WS-BATCH-START-TIME(5:2) TO WS-TIME-SS
+               MOVE WS-BATCH-START-TIME(7:2) TO WS-TIME-HS
+               PERFORM TIME-TO-SECONDS
+               MOVE WS-TIME-SECONDS TO WS-STEP-START-SECS
+               MOVE WS-BATCH-END-TIME(1:2) TO WS-TIME-HH
+               MOVE WS-BATCH-END-TIME(3:2) TO WS-TIME-MM
+               MOVE WS-BATCH-END-TIME(5:2) TO WS-TIME-SS
+               MOVE WS-BATCH-END-TIME(7:2) TO WS-TIME-HS
+               PERFORM TIME-TO-SECONDS
+               COMPUTE WS-BATCH-ELAPSED-SECS =
+                   WS-TIME-SECONDS - WS-STEP-START-SECS.
+
+           TIME-TO-SECONDS.
+               COMPUTE WS-TIME-SECONDS =
+                   WS-TIME-HH * 3600 + WS-TIME-MM * 60
+                   + WS-TIME-SS + WS-TIME-HS / 100.
+
+           LOG-STEP-HALTED.
+               IF PREFLIGHT-DID-FAIL
+                   DISPLAY "  [STEP " WS-STEP-NUM "] "
+                       WS-STEP-NAME " » NOT RUN (pre-flight check "
+                       "failed)"
+               ELSE
+                   DISPLAY "  [STEP " WS-STEP-NUM "] "
+                       WS-STEP-NAME " » NOT RUN (halted after "
+                       "prior step failure)"
+               END-IF
+               ADD 1 TO WS-SKIP-COUNT.
+
+           LOG-STEP-SKIPPED.
+               DISPLAY "  [STEP " WS-STEP-NUM "] "
+                   WS-STEP-NAME " » SKIPPED (already completed)"
+               ADD 1 TO WS-SKIP-COUNT.
+
+      *    --- Optional file: no BATCH-SCHEDULE.dat on file simply
+      *        means every step in the chain runs, same as always ---
+           LOAD-BATCH-SCHEDULE.
+               OPEN INPUT BATCH-SCHEDULE-FILE
+               IF WS-SCHED-FILE-OK
+                   PERFORM READ-ONE-SCHED-ROW
+                       UNTIL END-OF-SCHED-LOAD
+                   CLOSE BATCH-SCHEDULE-FILE
+               END-IF.
+
+           READ-ONE-SCHED-ROW.
+               READ BATCH-SCHEDULE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SCHED
+               NOT AT END
+                   IF WS-SCHED-COUNT < 20
+                       ADD 1 TO WS-SCHED-COUNT
+                       MOVE BS-STEP-NAME TO WS-BS-NAME(WS-SCHED-COUNT)
+                       MOVE BS-ENABLED
+                           TO WS-BS-ENABLED(WS-SCHED-COUNT)
+                   END-IF
+               END-READ.
+
+      *    A step name absent from the schedule table defaults to
+      *    enabled - the file only ever needs to name exceptions.
+           FIND-STEP-ENABLED.
+               MOVE "Y" TO WS-STEP-ENABLED
+               PERFORM VARYING WS-SCHED-IDX FROM 1 BY 1
+                   UNTIL WS-SCHED-IDX > WS-SCHED-COUNT
+                   IF WS-BS-NAME(WS-SCHED-IDX) = WS-STEP-NAME
+                       MOVE WS-BS-ENABLED(WS-SCHED-IDX)
+                           TO WS-STEP-ENABLED
+                   END-IF
+               END-PERFORM.
+
+           LOG-STEP-DISABLED.
+               DISPLAY "  [STEP " WS-STEP-NUM "] "
+                   WS-STEP-NAME " » DISABLED (excluded by "
+                   "BATCH-SCHEDULE.dat)"
+               ADD 1 TO WS-SKIP-COUNT.
+
+           LOAD-CHECKPOINT.
+               MOVE 0 TO WS-RESTART-STEP
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-FILE-RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CHECKPOINT-FILE-RECORD(1:10)
+                               TO WS-CHECKPOINT-DATE
+                           MOVE CHECKPOINT-FILE-RECORD(11:2)
+                               TO WS-CHECKPOINT-STEP
+                           IF WS-CHECKPOINT-DATE = WS-TODAY
+                               MOVE WS-CHECKPOINT-STEP
+                                   TO WS-RESTART-STEP
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           SAVE-CHECKPOINT.
+               MOVE SPACES TO CHECKPOINT-FILE-RECORD
+               STRING WS-TODAY     DELIMITED SIZE
+                   WS-STEP-NUM     DELIMITED SIZE
+                   INTO CHECKPOINT-FILE-RECORD
+               END-STRING
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-FILE-RECORD
+               CLOSE CHECKPOINT-FILE.
+
            DISPLAY-BATCH-SUMMARY.
                DISPLAY " "
                DISPLAY "=============================================="
-               IF WS-FAIL-COUNT = 0
-                   DISPLAY "  BATCH COMPLETE - ALL STEPS PASSED"
-                   MOVE "SUCCESS   " TO WS-BATCH-STATUS
-               ELSE
-                   DISPLAY "  BATCH COMPLETE - " WS-FAIL-COUNT
-                       " STEP(S) FAILED"
+               IF PREFLIGHT-DID-FAIL
+                   DISPLAY "  BATCH COMPLETE - PRE-FLIGHT CHECK FAILED"
                    MOVE "FAILED    " TO WS-BATCH-STATUS
+               ELSE
+                   IF WS-FAIL-COUNT = 0
+                       DISPLAY "  BATCH COMPLETE - ALL STEPS PASSED"
+                       MOVE "SUCCESS   " TO WS-BATCH-STATUS
+                   ELSE
+                       DISPLAY "  BATCH COMPLETE - " WS-FAIL-COUNT
+                           " STEP(S) FAILED"
+                       MOVE "FAILED    " TO WS-BATCH-STATUS
+                   END-IF
                END-IF
                DISPLAY "  Passed: " WS-PASS-COUNT
                    "  Failed: " WS-FAIL-COUNT
+                   "  Skipped: " WS-SKIP-COUNT
+               DISPLAY "=============================================="
+               DISPLAY "  Step Timing:"
+               PERFORM VARYING WS-STIME-IDX FROM 1 BY 1
+                   UNTIL WS-STIME-IDX > WS-STEP-NUM
+                   IF WS-STIME-NAME(WS-STIME-IDX) NOT = SPACES
+                       DISPLAY "    " WS-STIME-NAME(WS-STIME-IDX)
+                           " : " WS-STIME-SECS(WS-STIME-IDX) "s"
+                   END-IF
+               END-PERFORM
+               DISPLAY "  Total Batch Elapsed : "
+                   WS-BATCH-ELAPSED-SECS "s  (SLA: "
+                   WS-SLA-THRESHOLD-SECS "s)"
+               IF WS-BATCH-ELAPSED-SECS > WS-SLA-THRESHOLD-SECS
+                   DISPLAY "  *** WARNING: BATCH WINDOW SLA EXCEEDED"
+                       " ***"
+               END-IF
                DISPLAY "=============================================="
                DISPLAY "  Outputs in data/output/:"
+               DISPLAY "    ACCOUNT-MAINT-RESULTS.dat"
                DISPLAY "    FEE-TRANSACTIONS.dat"
                DISPLAY "    APPROVED-TRANSACTIONS.dat"
                DISPLAY "    REJECTED-TRANSACTIONS.dat"
+               DISPLAY "    APPROVAL-QUEUE.dat"
                DISPLAY "    TXN-LEDGER.dat"
+               DISPLAY "    OUTBOUND-ACH.dat"
+               DISPLAY "    CTR-CANDIDATES.dat"
                DISPLAY "    ACCOUNTS-UPDATED.dat"
+               DISPLAY "    FEE-SUMMARY.dat"
+               DISPLAY "    ACCOUNT-OD-GRACE.dat"
                DISPLAY "    INTEREST-TRANSACTIONS.dat"
                DISPLAY "    EOD-REPORT.dat"
+               DISPLAY "    TXN-LEDGER.csv"
+               DISPLAY "    ACCOUNTS-UPDATED.csv"
+               DISPLAY "    EOD-SUMMARY.json"
+               DISPLAY "    PERM-REJECTED-TXNS.dat"
+               DISPLAY "    HOLD-QUEUE.dat"
+               DISPLAY "    GL-POSTINGS.dat"
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  Archived to data/archive/" WS-TODAY "/"
                DISPLAY "==============================================".
