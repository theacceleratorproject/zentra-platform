@@ -0,0 +1,133 @@
+      *================================================================
+      * PROGRAM:    LOAN-AMORTIZATION.cbl
+      * DESCRIPTION: Build and print a fixed-rate loan amortization
+      *              schedule (level payment, declining balance).
+      *              Same iterative per-period approach
+      *              COMPOUND-INTEREST.cbl uses for savings growth,
+      *              run the other direction: each period the payment
+      *              is split into interest (on the remaining balance)
+      *              and principal, and the balance declines toward
+      *              zero instead of growing.
+      *              Payment amount is solved with the standard level-
+      *              payment annuity formula:
+      *                PMT = P * r / (1 - (1 + r)^-n)
+      *              (1 + r)^-n has no COBOL ^ operator either, so it
+      *              is built up the same iterative-multiply way
+      *              COMPOUND-INTEREST builds (1 + r/n)^(nt).
+      * PHASE:      1 - COBOL Foundations
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. LOAN-AMORTIZATION.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SOURCE-COMPUTER. GITHUB-CODESPACES.
+           OBJECT-COMPUTER. GITHUB-CODESPACES.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+      *    --- Inputs ---
+           01 WS-PRINCIPAL          PIC 9(9)V99 VALUE 20000.00.
+           01 WS-ANNUAL-RATE        PIC 9(3)V9(6) VALUE 0.060000.
+           01 WS-YEARS              PIC 99 VALUE 5.
+
+      *    --- Working Variables ---
+           01 WS-PERIOD-RATE        PIC 9(3)V9(8).
+           01 WS-TOTAL-PERIODS      PIC 999.
+           01 WS-GROWTH-FACTOR      PIC 9(3)V9(8) VALUE 1.
+           01 WS-DISCOUNT-FACTOR    PIC 9(3)V9(8).
+           01 WS-PAYMENT            PIC 9(9)V99.
+           01 WS-BALANCE            PIC 9(9)V99.
+           01 WS-INTEREST-PORTION   PIC 9(9)V99.
+           01 WS-PRINCIPAL-PORTION  PIC 9(9)V99.
+           01 WS-PERIOD-COUNTER     PIC 999.
+           01 WS-TOTAL-INTEREST     PIC 9(9)V99 VALUE 0.
+           01 WS-TOTAL-PAID         PIC 9(9)V99 VALUE 0.
+
+      *    --- Display ---
+           01 WS-DISP-PRINCIPAL     PIC $$$,$$$,$$9.99.
+           01 WS-DISP-PAYMENT-HDR   PIC $$$,$$$,$$9.99.
+           01 WS-DISP-PAYMENT       PIC $$,$$$.99.
+           01 WS-DISP-INTEREST      PIC $$,$$$.99.
+           01 WS-DISP-PRIN-PORTION  PIC $$,$$$.99.
+           01 WS-DISP-BALANCE       PIC $$$,$$$.99.
+           01 WS-DISP-TOTAL-INT     PIC $$$,$$$,$$9.99.
+           01 WS-DISP-TOTAL-PAID    PIC $$$,$$$,$$9.99.
+           01 WS-DISP-PERIOD        PIC ZZ9.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM INITIALIZE-CALC
+               PERFORM DISPLAY-HEADER
+               PERFORM AMORTIZE-LOOP
+                   VARYING WS-PERIOD-COUNTER FROM 1 BY 1
+                   UNTIL WS-PERIOD-COUNTER > WS-TOTAL-PERIODS
+               PERFORM DISPLAY-SUMMARY
+               STOP RUN.
+
+           INITIALIZE-CALC.
+               COMPUTE WS-PERIOD-RATE = WS-ANNUAL-RATE / 12
+               COMPUTE WS-TOTAL-PERIODS = WS-YEARS * 12
+               MOVE WS-PRINCIPAL TO WS-BALANCE
+               PERFORM BUILD-GROWTH-FACTOR
+                   VARYING WS-PERIOD-COUNTER FROM 1 BY 1
+                   UNTIL WS-PERIOD-COUNTER > WS-TOTAL-PERIODS
+               COMPUTE WS-DISCOUNT-FACTOR = 1 - (1 / WS-GROWTH-FACTOR)
+               COMPUTE WS-PAYMENT ROUNDED =
+                   WS-PRINCIPAL * WS-PERIOD-RATE / WS-DISCOUNT-FACTOR
+               MOVE 0 TO WS-PERIOD-COUNTER.
+
+           BUILD-GROWTH-FACTOR.
+               COMPUTE WS-GROWTH-FACTOR =
+                   WS-GROWTH-FACTOR * (1 + WS-PERIOD-RATE).
+
+           AMORTIZE-LOOP.
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-BALANCE * WS-PERIOD-RATE
+               COMPUTE WS-PRINCIPAL-PORTION =
+                   WS-PAYMENT - WS-INTEREST-PORTION
+               IF WS-PERIOD-COUNTER = WS-TOTAL-PERIODS
+                   MOVE WS-BALANCE TO WS-PRINCIPAL-PORTION
+                   COMPUTE WS-PAYMENT =
+                       WS-PRINCIPAL-PORTION + WS-INTEREST-PORTION
+               END-IF
+               SUBTRACT WS-PRINCIPAL-PORTION FROM WS-BALANCE
+               ADD WS-INTEREST-PORTION TO WS-TOTAL-INTEREST
+               ADD WS-PAYMENT TO WS-TOTAL-PAID
+               PERFORM DISPLAY-SCHEDULE-LINE.
+
+           DISPLAY-HEADER.
+               MOVE WS-PRINCIPAL TO WS-DISP-PRINCIPAL
+               MOVE WS-PAYMENT   TO WS-DISP-PAYMENT-HDR
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Loan Amortization Schedule"
+               DISPLAY "=============================================="
+               DISPLAY " Loan Amount     : " WS-DISP-PRINCIPAL
+               DISPLAY " Annual Rate     : 6.0%"
+               DISPLAY " Term            : " WS-YEARS " years ("
+                   WS-TOTAL-PERIODS " payments)"
+               DISPLAY " Monthly Payment : " WS-DISP-PAYMENT-HDR
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  Pmt#   Payment    Interest   Principal   "
+                   "Balance"
+               DISPLAY "----------------------------------------------".
+
+           DISPLAY-SCHEDULE-LINE.
+               MOVE WS-PERIOD-COUNTER    TO WS-DISP-PERIOD
+               MOVE WS-PAYMENT           TO WS-DISP-PAYMENT
+               MOVE WS-INTEREST-PORTION  TO WS-DISP-INTEREST
+               MOVE WS-PRINCIPAL-PORTION TO WS-DISP-PRIN-PORTION
+               MOVE WS-BALANCE           TO WS-DISP-BALANCE
+               DISPLAY "  " WS-DISP-PERIOD "  " WS-DISP-PAYMENT
+                   "  " WS-DISP-INTEREST "  " WS-DISP-PRIN-PORTION
+                   "  " WS-DISP-BALANCE.
+
+           DISPLAY-SUMMARY.
+               MOVE WS-TOTAL-INTEREST TO WS-DISP-TOTAL-INT
+               MOVE WS-TOTAL-PAID     TO WS-DISP-TOTAL-PAID
+               DISPLAY "----------------------------------------------"
+               DISPLAY " Total Interest Paid : " WS-DISP-TOTAL-INT
+               DISPLAY " Total Paid          : " WS-DISP-TOTAL-PAID
+               DISPLAY "==============================================".
