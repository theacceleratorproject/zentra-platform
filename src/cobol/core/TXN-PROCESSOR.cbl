@@ -3,6 +3,13 @@
       * DESCRIPTION: Apply approved transactions to accounts.
       *              Reads APPROVED-TRANSACTIONS.dat + ACCOUNTS-MASTER
       *              Produces updated ACCOUNTS-MASTER + audit ledger.
+      *              An ACH transaction debits the source account only
+      *              and also queues its routing/account/amount to
+      *              OUTBOUND-ACH.dat for outbound wire transmission.
+      *              A check deposit (TR-SRC-CHECK) is posted to
+      *              AR-PENDING-HOLD instead of AR-BALANCE and queued
+      *              to HOLD-QUEUE.dat for HOLD-RELEASE to credit once
+      *              its float period has elapsed.
       *              Introduces: Sequential update pattern,
       *              signed arithmetic, audit trail
       * PHASE:      2 - Banking Logic Engine
@@ -27,11 +34,28 @@
 
                SELECT ACCOUNTS-OUT
                    ASSIGN TO "data/output/ACCOUNTS-UPDATED.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCTOUT-STATUS.
 
                SELECT LEDGER-FILE
                    ASSIGN TO "data/output/TXN-LEDGER.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+               SELECT DATA-QUALITY-FILE
+                   ASSIGN TO "data/output/DATA-QUALITY-EXCEPTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DQ-STATUS.
+
+               SELECT OUTBOUND-ACH-FILE
+                   ASSIGN TO "data/output/OUTBOUND-ACH.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACH-STATUS.
+
+               SELECT HOLD-QUEUE-FILE
+                   ASSIGN TO "data/output/HOLD-QUEUE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-HOLD-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
@@ -39,7 +63,7 @@
            01 ACCT-IN-RECORD        PIC X(100).
 
            FD APPROVED-FILE.
-           01 APPROVED-RECORD       PIC X(100).
+           01 APPROVED-RECORD       PIC X(104).
 
            FD ACCOUNTS-OUT.
            01 ACCT-OUT-RECORD       PIC X(100).
@@ -47,19 +71,59 @@
            FD LEDGER-FILE.
            01 LEDGER-RECORD         PIC X(120).
 
+           FD DATA-QUALITY-FILE.
+           01 DQ-OUT-RECORD         PIC X(120).
+
+           FD OUTBOUND-ACH-FILE.
+           01 OUTBOUND-ACH-RECORD   PIC X(90).
+
+           FD HOLD-QUEUE-FILE.
+           01 HOLD-QUEUE-OUT-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
            01 WS-ACCT-STATUS        PIC X(2).
+               88 WS-ACCT-FILE-OK       VALUE "00".
            01 WS-TXN-STATUS         PIC X(2).
+               88 WS-TXN-FILE-OK        VALUE "00".
+           01 WS-DQ-STATUS          PIC X(2).
+           01 WS-HOLD-STATUS        PIC X(2).
+           01 WS-ACCTOUT-STATUS     PIC X(2).
+               88 WS-ACCTOUT-FILE-OK    VALUE "00".
+           01 WS-LEDGER-STATUS      PIC X(2).
+               88 WS-LEDGER-FILE-OK     VALUE "00".
+           01 WS-ACH-STATUS         PIC X(2).
+               88 WS-ACH-FILE-OK        VALUE "00".
            01 WS-EOF-ACCT           PIC X VALUE "N".
                88 NO-MORE-ACCOUNTS     VALUE "Y".
 
+      *    --- Record-sanity check state ---
+           01 WS-RECORD-SANE        PIC X VALUE "Y".
+               88 RECORD-IS-SANE        VALUE "Y".
+           01 WS-DQ-REJECT-COUNT    PIC 999 VALUE 0.
+           01 WS-CHK-OD-LIMIT-X     PIC X(09).
+           01 WS-CHK-OD-LIMIT REDEFINES WS-CHK-OD-LIMIT-X
+                               PIC 9(7)V99.
+
+           COPY "DATA-QUALITY-RECORD.cpy".
+
       *    --- Working copies ---
            COPY "ACCOUNT-RECORD.cpy".
            COPY "TRANSACTION-RECORD.cpy".
+           COPY "HOLD-QUEUE-RECORD.cpy".
 
-      *    --- Account table (same load pattern as TXN-VALIDATOR) ---
+      *    --- Check-deposit float period: a check deposit is posted
+      *        to WE-PENDING-HOLD and only becomes available once this
+      *        many calendar days have passed - see HOLD-RELEASE ---
+           01 WS-HOLD-FLOAT-DAYS    PIC 9(2) VALUE 2.
+           01 WS-HOLD-JULIAN        PIC 9(7).
+           01 WS-RELEASE-DATE-INT   PIC 9(8).
+
+      *    --- Account table (same load pattern as TXN-VALIDATOR;
+      *        scales to WS-ACCT-MAX accounts rather than stopping
+      *        at a fixed row count) ---
+           01 WS-ACCT-MAX           PIC 9(4) VALUE 5000.
            01 WS-ACCT-TABLE.
-               05 WS-ENTRY OCCURS 50 TIMES INDEXED BY WS-IDX.
+               05 WS-ENTRY OCCURS 5000 TIMES INDEXED BY WS-IDX.
                    10 WE-ID            PIC X(10).
                    10 WE-NAME          PIC X(25).
                    10 WE-TYPE          PIC X(10).
@@ -68,9 +132,17 @@
                    10 WE-STATUS        PIC X(01).
                    10 WE-OPEN-DATE     PIC X(10).
                    10 WE-LAST-DATE     PIC X(10).
-           01 WS-ACCT-COUNT         PIC 99 VALUE 0.
-           01 WS-FOUND-IDX          PIC 99 VALUE 0.
-           01 WS-TARGET-IDX         PIC 99 VALUE 0.
+                   10 WE-OD-WAIVER     PIC X(01).
+                   10 WE-CURRENCY      PIC X(03).
+                   10 WE-PENDING-HOLD  PIC 9(7)V99.
+           01 WS-ACCT-COUNT         PIC 9(4) VALUE 0.
+           01 WS-FOUND-IDX          PIC 9(4) VALUE 0.
+           01 WS-TARGET-IDX         PIC 9(4) VALUE 0.
+           01 WS-LOAD-TRUNCATED     PIC X VALUE "N".
+
+      *    --- Date ---
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
 
       *    --- Counters and totals ---
            01 WS-TXN-COUNT          PIC 999 VALUE 0.
@@ -81,10 +153,27 @@
            01 WS-DISP-AMOUNT        PIC $$$,$$$,$$9.99.
            01 WS-DISP-BALANCE       PIC $$$,$$$,$$9.99.
            01 WS-OUT-LINE           PIC X(120).
+
+      *    --- Generalized ledger-line fields (one entry per leg of
+      *        a posting; a transfer writes a debit leg for the
+      *        source and a credit leg for the target) ---
+           01 WS-LEDGER-ACCOUNT     PIC X(10).
+           01 WS-LEDGER-TYPE        PIC X(03).
+           01 WS-LEDGER-AMOUNT      PIC 9(9)V99.
+           01 WS-LEDGER-DESC        PIC X(30).
+           01 WS-LEDGER-BALANCE     PIC S9(9)V99.
       *    --- Output format helpers ---
            01 WS-OUT-BALANCE        PIC S9(9)V99 SIGN LEADING
                                         SEPARATE.
            01 WS-OUT-BAL-X REDEFINES WS-OUT-BALANCE PIC X(12).
+      *    --- Input format helper: the raw balance slice carries
+      *        its sign as a separate leading byte, so REDEFINES
+      *        re-views it with the matching picture rather than
+      *        moving it straight into WE-BALANCE (which would
+      *        misalign the assumed decimal point) ---
+           01 WS-IN-BALANCE-X       PIC X(12).
+           01 WS-IN-BALANCE REDEFINES WS-IN-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
            01 WS-OUT-OD             PIC 9(7)V99.
            01 WS-OUT-OD-X  REDEFINES WS-OUT-OD PIC X(9).
            01 WS-TXN-EOF            PIC X VALUE "N".
@@ -92,10 +181,35 @@
 
        PROCEDURE DIVISION.
            MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
+               PERFORM OPEN-DATA-QUALITY-FILE
                PERFORM LOAD-ACCOUNTS
                OPEN INPUT  APPROVED-FILE
+               IF NOT WS-TXN-FILE-OK
+                   DISPLAY "ERROR: Cannot open "
+                       "APPROVED-TRANSACTIONS.dat"
+                   DISPLAY "FILE STATUS: " WS-TXN-STATUS
+                   STOP RUN
+               END-IF
                OPEN OUTPUT ACCOUNTS-OUT
+               IF NOT WS-ACCTOUT-FILE-OK
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-UPDATED.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCTOUT-STATUS
+                   STOP RUN
+               END-IF
                OPEN OUTPUT LEDGER-FILE
+               IF NOT WS-LEDGER-FILE-OK
+                   DISPLAY "ERROR: Cannot open TXN-LEDGER.dat"
+                   DISPLAY "FILE STATUS: " WS-LEDGER-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT OUTBOUND-ACH-FILE
+               IF NOT WS-ACH-FILE-OK
+                   DISPLAY "ERROR: Cannot open OUTBOUND-ACH.dat"
+                   DISPLAY "FILE STATUS: " WS-ACH-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM OPEN-HOLD-QUEUE-FILE
                PERFORM WRITE-LEDGER-HEADER
                PERFORM READ-NEXT-TXN
                PERFORM PROCESS-LOOP
@@ -104,38 +218,167 @@
                CLOSE APPROVED-FILE
                CLOSE ACCOUNTS-OUT
                CLOSE LEDGER-FILE
+               CLOSE DATA-QUALITY-FILE
+               CLOSE OUTBOUND-ACH-FILE
+               CLOSE HOLD-QUEUE-FILE
                PERFORM DISPLAY-RESULTS
                STOP RUN.
 
+      *    --- Cumulative exception log, same open-EXTEND-or-fall-
+      *        back-to-OUTPUT pattern AUDIT-TRAIL.dat uses ---
+           OPEN-DATA-QUALITY-FILE.
+               OPEN EXTEND DATA-QUALITY-FILE
+               IF NOT WS-DQ-STATUS = "00"
+                   OPEN OUTPUT DATA-QUALITY-FILE
+               END-IF.
+
+      *    --- Cumulative queue: a held check deposit from an earlier
+      *        run must stay queued until HOLD-RELEASE processes it,
+      *        same EXTEND-or-fall-back-to-OUTPUT pattern
+      *        AUDIT-TRAIL.dat uses ---
+           OPEN-HOLD-QUEUE-FILE.
+               OPEN EXTEND HOLD-QUEUE-FILE
+               IF NOT WS-HOLD-STATUS = "00"
+                   OPEN OUTPUT HOLD-QUEUE-FILE
+               END-IF.
+
+           WRITE-DATA-QUALITY-EXCEPTION.
+               MOVE WS-TODAY            TO DQ-DATE
+               MOVE DQ-EXCEPTION-RECORD TO DQ-OUT-RECORD
+               WRITE DQ-OUT-RECORD
+               ADD 1 TO WS-DQ-REJECT-COUNT.
+
+      *    --- A blank/short line leaves the account-id slice blank,
+      *        which alone catches truncation; the raw balance and
+      *        overdraft-limit slices are re-viewed through the same
+      *        numeric-picture REDEFINES already used to load them,
+      *        so a NUMERIC class test on the redefined view catches
+      *        non-numeric bytes without disturbing WE-BALANCE ---
+           CHECK-ACCOUNT-RECORD-SANITY.
+               MOVE "Y" TO WS-RECORD-SANE
+               IF FUNCTION TRIM(ACCT-IN-RECORD(1:10)) = SPACES
+                   MOVE "N" TO WS-RECORD-SANE
+                   SET DQ-BLANK-OR-SHORT TO TRUE
+               ELSE
+                   MOVE ACCT-IN-RECORD(46:12) TO WS-IN-BALANCE-X
+                   MOVE ACCT-IN-RECORD(58:9)  TO WS-CHK-OD-LIMIT-X
+                   IF WS-IN-BALANCE NOT NUMERIC
+                   OR WS-CHK-OD-LIMIT NOT NUMERIC
+                       MOVE "N" TO WS-RECORD-SANE
+                       SET DQ-NON-NUMERIC TO TRUE
+                   ELSE
+                       IF ACCT-IN-RECORD(36:10) NOT = "CHECKING  "
+                       AND ACCT-IN-RECORD(36:10) NOT = "SAVINGS   "
+                       AND ACCT-IN-RECORD(36:10) NOT = "BUSINESS  "
+                       AND ACCT-IN-RECORD(36:10) NOT = "INTERNAL  "
+                           MOVE "N" TO WS-RECORD-SANE
+                           SET DQ-BAD-CODE-VALUE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
+      *    --- Same three checks as CHECK-ACCOUNT-RECORD-SANITY,
+      *        applied to an approved-transaction row instead of an
+      *        account row (TR-AMOUNT is already numeric-picture, so
+      *        it is tested directly rather than through a REDEFINES)
+           CHECK-TXN-RECORD-SANITY.
+               MOVE "Y" TO WS-RECORD-SANE
+               IF FUNCTION TRIM(TR-ACCOUNT-ID) = SPACES
+                   MOVE "N" TO WS-RECORD-SANE
+                   SET DQ-BLANK-OR-SHORT TO TRUE
+               ELSE
+                   IF TR-AMOUNT NOT NUMERIC
+                       MOVE "N" TO WS-RECORD-SANE
+                       SET DQ-NON-NUMERIC TO TRUE
+                   ELSE
+                       IF NOT TR-DEPOSIT AND NOT TR-WITHDRAWAL
+                       AND NOT TR-TRANSFER AND NOT TR-FEE
+                       AND NOT TR-INTEREST AND NOT TR-ACH
+                           MOVE "N" TO WS-RECORD-SANE
+                           SET DQ-BAD-CODE-VALUE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
            LOAD-ACCOUNTS.
                OPEN INPUT ACCOUNTS-IN
+               IF NOT WS-ACCT-FILE-OK
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCT-STATUS
+                   STOP RUN
+               END-IF
+               MOVE "N" TO WS-LOAD-TRUNCATED
                PERFORM VARYING WS-IDX FROM 1 BY 1
-                   UNTIL WS-IDX > 50
+                   UNTIL WS-IDX > WS-ACCT-MAX + 1
                    READ ACCOUNTS-IN INTO ACCT-IN-RECORD
                    AT END
                        MOVE WS-IDX TO WS-ACCT-COUNT
                        SUBTRACT 1 FROM WS-ACCT-COUNT
-                       MOVE 51 TO WS-IDX
+                       MOVE WS-ACCT-MAX TO WS-IDX
+                       ADD 2 TO WS-IDX
                    NOT AT END
-                       MOVE ACCT-IN-RECORD(1:10)
-                           TO WE-ID(WS-IDX)
-                       MOVE ACCT-IN-RECORD(11:25)
-                           TO WE-NAME(WS-IDX)
-                       MOVE ACCT-IN-RECORD(36:10)
-                           TO WE-TYPE(WS-IDX)
-                       MOVE ACCT-IN-RECORD(46:12)
-                           TO WE-BALANCE(WS-IDX)
-                       MOVE ACCT-IN-RECORD(58:9)
-                           TO WE-OD-LIMIT(WS-IDX)
-                       MOVE ACCT-IN-RECORD(67:1)
-                           TO WE-STATUS(WS-IDX)
-                       MOVE ACCT-IN-RECORD(68:10)
-                           TO WE-OPEN-DATE(WS-IDX)
-                       MOVE ACCT-IN-RECORD(78:10)
-                           TO WE-LAST-DATE(WS-IDX)
+                       IF WS-IDX > WS-ACCT-MAX
+                           MOVE "Y" TO WS-LOAD-TRUNCATED
+                       ELSE
+                           PERFORM CHECK-ACCOUNT-RECORD-SANITY
+                           IF RECORD-IS-SANE
+                               MOVE ACCT-IN-RECORD(1:10)
+                                   TO WE-ID(WS-IDX)
+                               MOVE ACCT-IN-RECORD(11:25)
+                                   TO WE-NAME(WS-IDX)
+                               MOVE ACCT-IN-RECORD(36:10)
+                                   TO WE-TYPE(WS-IDX)
+                               MOVE ACCT-IN-RECORD(46:12)
+                                   TO WS-IN-BALANCE-X
+                               MOVE WS-IN-BALANCE
+                                   TO WE-BALANCE(WS-IDX)
+                               MOVE ACCT-IN-RECORD(58:9)
+                                   TO WE-OD-LIMIT(WS-IDX)
+                               MOVE ACCT-IN-RECORD(67:1)
+                                   TO WE-STATUS(WS-IDX)
+                               MOVE ACCT-IN-RECORD(68:10)
+                                   TO WE-OPEN-DATE(WS-IDX)
+                               MOVE ACCT-IN-RECORD(78:10)
+                                   TO WE-LAST-DATE(WS-IDX)
+                               MOVE ACCT-IN-RECORD(88:1)
+                                   TO WE-OD-WAIVER(WS-IDX)
+                               MOVE ACCT-IN-RECORD(89:3)
+                                   TO WE-CURRENCY(WS-IDX)
+                               MOVE ACCT-IN-RECORD(92:9)
+                                   TO WE-PENDING-HOLD(WS-IDX)
+                           ELSE
+                               MOVE "TXN-PROCESSOR"
+                                   TO DQ-SOURCE-PROGRAM
+                               MOVE ACCT-IN-RECORD
+                                   TO DQ-RAW-RECORD
+                               PERFORM WRITE-DATA-QUALITY-EXCEPTION
+      *                        A rejected row must not leave a hole
+      *                        in the account table, so the loop
+      *                        index is stepped back one and reused
+      *                        for the next row read.
+                               SUBTRACT 1 FROM WS-IDX
+                           END-IF
+                       END-IF
                    END-READ
                END-PERFORM
-               CLOSE ACCOUNTS-IN.
+               CLOSE ACCOUNTS-IN
+               IF WS-LOAD-TRUNCATED = "Y"
+                   DISPLAY "FATAL: ACCOUNTS-MASTER.dat has more "
+                       "than " WS-ACCT-MAX " rows - account table "
+                       "capacity exceeded"
+                   DISPLAY "Increase WS-ACCT-MAX in TXN-PROCESSOR "
+                       "and recompile"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
 
            READ-NEXT-TXN.
                READ APPROVED-FILE INTO APPROVED-RECORD
@@ -146,13 +389,29 @@
                END-READ.
 
            PROCESS-LOOP.
+               PERFORM CHECK-TXN-RECORD-SANITY
+               IF RECORD-IS-SANE
+                   PERFORM PROCESS-ONE-TXN
+               ELSE
+                   MOVE "TXN-PROCESSOR"    TO DQ-SOURCE-PROGRAM
+                   MOVE TRANSACTION-RECORD TO DQ-RAW-RECORD
+                   PERFORM WRITE-DATA-QUALITY-EXCEPTION
+               END-IF
+               PERFORM READ-NEXT-TXN.
+
+           PROCESS-ONE-TXN.
                ADD 1 TO WS-TXN-COUNT
                PERFORM FIND-ACCOUNT
                IF WS-FOUND-IDX > 0
                    PERFORM APPLY-TRANSACTION
                    PERFORM WRITE-LEDGER-ENTRY
-               END-IF
-               PERFORM READ-NEXT-TXN.
+                   IF TR-TRANSFER AND WS-TARGET-IDX > 0
+                       PERFORM WRITE-TRANSFER-CREDIT-ENTRY
+                   END-IF
+                   IF TR-ACH
+                       PERFORM WRITE-OUTBOUND-ACH-ENTRY
+                   END-IF
+               END-IF.
 
            FIND-ACCOUNT.
                MOVE 0 TO WS-FOUND-IDX
@@ -164,13 +423,18 @@
                END-PERFORM.
 
            APPLY-TRANSACTION.
-               MOVE "2026-03-07" TO WE-LAST-DATE(WS-FOUND-IDX)
+               MOVE WS-TODAY TO WE-LAST-DATE(WS-FOUND-IDX)
                EVALUATE TRUE
+                   WHEN TR-DEPOSIT AND TR-SRC-CHECK
+                       ADD TR-AMOUNT TO
+                           WE-PENDING-HOLD(WS-FOUND-IDX)
+                       ADD TR-AMOUNT TO WS-TOTAL-DEPOSITED
+                       PERFORM WRITE-HOLD-QUEUE-ENTRY
                    WHEN TR-DEPOSIT OR TR-INTEREST
                        ADD TR-AMOUNT TO
                            WE-BALANCE(WS-FOUND-IDX)
                        ADD TR-AMOUNT TO WS-TOTAL-DEPOSITED
-                   WHEN TR-WITHDRAWAL OR TR-FEE
+                   WHEN TR-WITHDRAWAL OR TR-FEE OR TR-ACH
                        SUBTRACT TR-AMOUNT FROM
                            WE-BALANCE(WS-FOUND-IDX)
                        ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWN
@@ -182,6 +446,8 @@
                        IF WS-TARGET-IDX > 0
                            ADD TR-AMOUNT TO
                                WE-BALANCE(WS-TARGET-IDX)
+                           MOVE WS-TODAY
+                               TO WE-LAST-DATE(WS-TARGET-IDX)
                        END-IF
                END-EVALUATE.
 
@@ -211,18 +477,87 @@
                WRITE LEDGER-RECORD.
 
            WRITE-LEDGER-ENTRY.
-               MOVE TR-AMOUNT            TO WS-DISP-AMOUNT
-               MOVE WE-BALANCE(WS-FOUND-IDX) TO WS-DISP-BALANCE
+               MOVE TR-ACCOUNT-ID            TO WS-LEDGER-ACCOUNT
+               MOVE TR-TXN-TYPE              TO WS-LEDGER-TYPE
+               MOVE TR-AMOUNT                TO WS-LEDGER-AMOUNT
+               MOVE TR-DESCRIPTION           TO WS-LEDGER-DESC
+               MOVE WE-BALANCE(WS-FOUND-IDX) TO WS-LEDGER-BALANCE
+               PERFORM WRITE-LEDGER-LINE.
+
+      *    Second leg of a transfer: credits the target account.
+      *    Logged as "XFC" (transfer credit) rather than "XFR" so
+      *    downstream readers (reconciliation, statements) can tell
+      *    a credit leg from a debit leg without re-deriving it.
+           WRITE-TRANSFER-CREDIT-ENTRY.
+               MOVE TR-TARGET-ACCOUNT             TO WS-LEDGER-ACCOUNT
+               MOVE "XFC"                         TO WS-LEDGER-TYPE
+               MOVE TR-AMOUNT                     TO WS-LEDGER-AMOUNT
+               MOVE "TRANSFER CREDIT"              TO WS-LEDGER-DESC
+               MOVE WE-BALANCE(WS-TARGET-IDX)      TO WS-LEDGER-BALANCE
+               PERFORM WRITE-LEDGER-LINE.
+
+      *    Outbound leg of an ACH/wire debit: this program only
+      *    posts the debit to the source account (the receiving
+      *    bank's own posting happens on their side), so the routing/
+      *    account number and amount are queued here for the ACH
+      *    network file transmission.
+           WRITE-OUTBOUND-ACH-ENTRY.
+               MOVE TR-AMOUNT TO WS-DISP-AMOUNT
+               MOVE SPACES TO OUTBOUND-ACH-RECORD
+               STRING
+                   TR-DATE               DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   TR-ACCOUNT-ID         DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   TR-EXTERNAL-ROUTING   DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   TR-EXTERNAL-ACCOUNT   DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-DISP-AMOUNT        DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   TR-DESCRIPTION        DELIMITED SIZE
+                   INTO OUTBOUND-ACH-RECORD
+               WRITE OUTBOUND-ACH-RECORD.
+
+      *    Queues a held check deposit for HOLD-RELEASE: release date
+      *    is WS-HOLD-FLOAT-DAYS calendar days out, computed the same
+      *    INTEGER-OF-DATE/DATE-OF-INTEGER way STANDING-ORDER-GEN
+      *    rolls SO-NEXT-RUN-DATE forward.
+           WRITE-HOLD-QUEUE-ENTRY.
+               MOVE SPACES TO HOLD-QUEUE-RECORD
+               MOVE TR-ACCOUNT-ID TO HQ-ACCOUNT-ID
+               MOVE TR-AMOUNT     TO HQ-AMOUNT
+               MOVE WS-TODAY      TO HQ-HOLD-DATE
+               COMPUTE WS-HOLD-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-INT)
+                   + WS-HOLD-FLOAT-DAYS
+               MOVE FUNCTION DATE-OF-INTEGER(WS-HOLD-JULIAN)
+                   TO WS-RELEASE-DATE-INT
+               MOVE WS-RELEASE-DATE-INT(1:4) TO HQ-RELEASE-DATE(1:4)
+               MOVE "-"                      TO HQ-RELEASE-DATE(5:1)
+               MOVE WS-RELEASE-DATE-INT(5:2) TO HQ-RELEASE-DATE(6:2)
+               MOVE "-"                      TO HQ-RELEASE-DATE(8:1)
+               MOVE WS-RELEASE-DATE-INT(7:2) TO HQ-RELEASE-DATE(9:2)
+               SET HQ-PENDING TO TRUE
+               MOVE HOLD-QUEUE-RECORD TO HOLD-QUEUE-OUT-RECORD
+               WRITE HOLD-QUEUE-OUT-RECORD.
+
+           WRITE-LEDGER-LINE.
+               MOVE WS-LEDGER-AMOUNT     TO WS-DISP-AMOUNT
+               MOVE WS-LEDGER-BALANCE    TO WS-DISP-BALANCE
+               MOVE SPACES TO WS-OUT-LINE
                STRING
                    TR-DATE              DELIMITED SIZE
                    " " DELIMITED SIZE
-                   TR-ACCOUNT-ID        DELIMITED SIZE
+                   WS-LEDGER-ACCOUNT    DELIMITED SIZE
                    " " DELIMITED SIZE
-                   TR-TXN-TYPE          DELIMITED SIZE
+                   WS-LEDGER-TYPE       DELIMITED SIZE
                    " " DELIMITED SIZE
                    WS-DISP-AMOUNT       DELIMITED SIZE
                    " " DELIMITED SIZE
-                   TR-DESCRIPTION       DELIMITED SIZE
+                   WS-LEDGER-DESC       DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   TR-CATEGORY-CODE     DELIMITED SIZE
                    " " DELIMITED SIZE
                    WS-DISP-BALANCE      DELIMITED SIZE
                    INTO WS-OUT-LINE
@@ -253,6 +588,12 @@
                        TO ACCT-OUT-RECORD(68:10)
                    MOVE WE-LAST-DATE(WS-IDX)
                        TO ACCT-OUT-RECORD(78:10)
+                   MOVE WE-OD-WAIVER(WS-IDX)
+                       TO ACCT-OUT-RECORD(88:1)
+                   MOVE WE-CURRENCY(WS-IDX)
+                       TO ACCT-OUT-RECORD(89:3)
+                   MOVE WE-PENDING-HOLD(WS-IDX)
+                       TO ACCT-OUT-RECORD(92:9)
                    WRITE ACCT-OUT-RECORD
                END-PERFORM.
 
@@ -265,7 +606,10 @@
                DISPLAY "  Total Deposited      : " WS-DISP-BALANCE
                MOVE WS-TOTAL-WITHDRAWN TO WS-DISP-BALANCE
                DISPLAY "  Total Withdrawn      : " WS-DISP-BALANCE
+               DISPLAY "  Data Quality Rejects : " WS-DQ-REJECT-COUNT
                DISPLAY "----------------------------------------------"
                DISPLAY "  → data/output/ACCOUNTS-UPDATED.dat"
                DISPLAY "  → data/output/TXN-LEDGER.dat"
+               DISPLAY "  → data/output/OUTBOUND-ACH.dat"
+               DISPLAY "  → data/output/HOLD-QUEUE.dat"
                DISPLAY "==============================================".
