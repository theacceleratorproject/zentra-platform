@@ -0,0 +1,538 @@
+      *================================================================
+      * PROGRAM:    ACCOUNT-MAINT.cbl
+      * DESCRIPTION: Apply account lifecycle maintenance requests
+      *              (open/freeze/close/reopen) against the account
+      *              master ahead of the day's transaction cycle.
+      *              Rules:
+      *                M01 - Unrecognized action code
+      *                M02 - OPEN: account ID already exists
+      *                M03 - FREEZE/CLOSE/REOPEN: account not found
+      *                M04 - FREEZE: account is not currently active
+      *                M05 - REOPEN: account is not frozen or closed
+      *                M06 - CLOSE: balance is not zero
+      *                M08 - WAIVE/UNWAIVE: account is closed
+      *                M09 - ADJUST: bad sign or zero amount
+      *                M10 - OPEN: SAVINGS account requested with a
+      *                      non-zero overdraft limit (SAVINGS never
+      *                      carries overdraft protection)
+      *                M11 - OPEN: account table is already at
+      *                      WS-ACCT-MAX capacity
+      *              ADJUST applies a direct balance correction (an
+      *              out-of-band change - it bypasses the daily
+      *              transaction pipeline and its limit/duplicate
+      *              checks entirely) and appends an entry to the
+      *              cumulative data/output/AUDIT-TRAIL.dat so every
+      *              such correction stays traceable after the fact.
+      *              Introduces: lifecycle status transitions,
+      *              overdraft fee waiver toggle, append-mode audit
+      *              log (OPEN EXTEND, falling back to OPEN OUTPUT
+      *              the first time the file does not yet exist)
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ACCOUNT-MAINT.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNTS-IN
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+               SELECT MAINT-REQUESTS
+                   ASSIGN TO "data/input/ACCOUNT-MAINT-REQUESTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REQ-STATUS.
+
+      *        Rewritten in place onto the same file ACCOUNTS-IN just
+      *        read, same intra-run visibility HOLD-RELEASE.cbl uses
+      *        for its own ACCOUNTS-FILE, so a freeze/close/reopen/
+      *        waive/adjust applied here is already in effect for
+      *        FEE-ENGINE/TXN-VALIDATOR/TXN-PROCESSOR later this run.
+               SELECT ACCOUNTS-OUT
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCTOUT-STATUS.
+
+               SELECT RESULTS-FILE
+                   ASSIGN TO "data/output/ACCOUNT-MAINT-RESULTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESULTS-STATUS.
+
+      *        Cumulative audit log - appended to, never overwritten,
+      *        so a correction applied today is still on record after
+      *        tomorrow's run replaces every other output file.
+               SELECT AUDIT-TRAIL-FILE
+                   ASSIGN TO "data/output/AUDIT-TRAIL.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNTS-IN.
+           01 ACCT-IN-RECORD        PIC X(100).
+
+           FD MAINT-REQUESTS.
+           01 MAINT-IN-RECORD       PIC X(100).
+
+           FD ACCOUNTS-OUT.
+           01 ACCT-OUT-RECORD       PIC X(100).
+
+           FD RESULTS-FILE.
+           01 RESULTS-RECORD        PIC X(100).
+
+           FD AUDIT-TRAIL-FILE.
+           01 AUDIT-OUT-RECORD      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-STATUS        PIC X(2).
+               88 WS-ACCT-FILE-OK       VALUE "00".
+           01 WS-REQ-STATUS         PIC X(2).
+               88 WS-REQ-FILE-OK        VALUE "00".
+           01 WS-EOF-REQ            PIC X VALUE "N".
+               88 NO-MORE-REQUESTS     VALUE "Y".
+           01 WS-AUDIT-STATUS       PIC X(2).
+           01 WS-ACCTOUT-STATUS     PIC X(2).
+               88 WS-ACCTOUT-FILE-OK    VALUE "00".
+           01 WS-RESULTS-STATUS     PIC X(2).
+               88 WS-RESULTS-FILE-OK    VALUE "00".
+
+      *    --- Working copies ---
+           COPY "ACCOUNT-MAINT-RECORD.cpy".
+           COPY "AUDIT-TRAIL-RECORD.cpy".
+
+      *    --- Account table (same load pattern as TXN-PROCESSOR;
+      *        scales to WS-ACCT-MAX accounts) ---
+           01 WS-ACCT-MAX           PIC 9(4) VALUE 5000.
+           01 WS-ACCT-TABLE.
+               05 WS-ENTRY OCCURS 5000 TIMES INDEXED BY WS-IDX.
+                   10 WE-ID            PIC X(10).
+                   10 WE-NAME          PIC X(25).
+                   10 WE-TYPE          PIC X(10).
+                   10 WE-BALANCE       PIC S9(9)V99.
+                   10 WE-OD-LIMIT      PIC 9(7)V99.
+                   10 WE-STATUS        PIC X(01).
+                   10 WE-OPEN-DATE     PIC X(10).
+                   10 WE-LAST-DATE     PIC X(10).
+                   10 WE-OD-WAIVER     PIC X(01).
+                   10 WE-CURRENCY      PIC X(03).
+           01 WS-ACCT-COUNT         PIC 9(4) VALUE 0.
+           01 WS-FOUND-IDX          PIC 9(4) VALUE 0.
+           01 WS-LOAD-TRUNCATED     PIC X VALUE "N".
+
+      *    --- Input format helper: the raw balance slice carries
+      *        its sign as a separate leading byte, so REDEFINES
+      *        re-views it with the matching picture rather than
+      *        moving it straight into WE-BALANCE (which would
+      *        misalign the assumed decimal point) ---
+           01 WS-IN-BALANCE-X       PIC X(12).
+           01 WS-IN-BALANCE REDEFINES WS-IN-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+      *    --- Output format helpers ---
+           01 WS-OUT-BALANCE        PIC S9(9)V99 SIGN LEADING
+                                        SEPARATE.
+           01 WS-OUT-BAL-X REDEFINES WS-OUT-BALANCE PIC X(12).
+           01 WS-OUT-OD             PIC 9(7)V99.
+           01 WS-OUT-OD-X  REDEFINES WS-OUT-OD PIC X(9).
+
+      *    --- Date ---
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+
+      *    --- Validation state ---
+           01 WS-VALID              PIC X VALUE "Y".
+               88 REQUEST-VALID         VALUE "Y".
+               88 REQUEST-INVALID       VALUE "N".
+
+      *    --- Counters ---
+           01 WS-REQ-COUNT          PIC 999 VALUE 0.
+           01 WS-APPROVED-COUNT     PIC 999 VALUE 0.
+           01 WS-REJECTED-COUNT     PIC 999 VALUE 0.
+           01 WS-OPENED-COUNT       PIC 999 VALUE 0.
+           01 WS-FROZEN-COUNT       PIC 999 VALUE 0.
+           01 WS-CLOSED-COUNT       PIC 999 VALUE 0.
+           01 WS-REOPENED-COUNT     PIC 999 VALUE 0.
+           01 WS-WAIVED-COUNT       PIC 999 VALUE 0.
+           01 WS-UNWAIVED-COUNT     PIC 999 VALUE 0.
+           01 WS-ADJUSTED-COUNT     PIC 999 VALUE 0.
+
+      *    --- ADJUST working fields ---
+           01 WS-ADJ-AMOUNT         PIC S9(9)V99.
+           01 WS-OLD-BALANCE        PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
+               PERFORM LOAD-ACCOUNTS
+               OPEN INPUT  MAINT-REQUESTS
+               IF NOT WS-REQ-FILE-OK
+                   DISPLAY "ERROR: Cannot open "
+                       "ACCOUNT-MAINT-REQUESTS.dat"
+                   DISPLAY "FILE STATUS: " WS-REQ-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT RESULTS-FILE
+               IF NOT WS-RESULTS-FILE-OK
+                   DISPLAY "ERROR: Cannot open "
+                       "ACCOUNT-MAINT-RESULTS.dat"
+                   DISPLAY "FILE STATUS: " WS-RESULTS-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM OPEN-AUDIT-TRAIL
+               PERFORM READ-NEXT-REQUEST
+               PERFORM PROCESS-LOOP
+                   UNTIL NO-MORE-REQUESTS
+               PERFORM WRITE-UPDATED-ACCOUNTS
+               CLOSE MAINT-REQUESTS
+               CLOSE RESULTS-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           OPEN-AUDIT-TRAIL.
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               IF NOT WS-AUDIT-STATUS = "00"
+                   OPEN OUTPUT AUDIT-TRAIL-FILE
+               END-IF.
+
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
+           LOAD-ACCOUNTS.
+               OPEN INPUT ACCOUNTS-IN
+               IF NOT WS-ACCT-FILE-OK
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCT-STATUS
+                   STOP RUN
+               END-IF
+               MOVE "N" TO WS-LOAD-TRUNCATED
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACCT-MAX + 1
+                   READ ACCOUNTS-IN INTO ACCT-IN-RECORD
+                   AT END
+                       MOVE WS-IDX TO WS-ACCT-COUNT
+                       SUBTRACT 1 FROM WS-ACCT-COUNT
+                       MOVE WS-ACCT-MAX TO WS-IDX
+                       ADD 2 TO WS-IDX
+                   NOT AT END
+                       IF WS-IDX > WS-ACCT-MAX
+                           MOVE "Y" TO WS-LOAD-TRUNCATED
+                       ELSE
+                           MOVE ACCT-IN-RECORD(1:10)
+                               TO WE-ID(WS-IDX)
+                           MOVE ACCT-IN-RECORD(11:25)
+                               TO WE-NAME(WS-IDX)
+                           MOVE ACCT-IN-RECORD(36:10)
+                               TO WE-TYPE(WS-IDX)
+                           MOVE ACCT-IN-RECORD(46:12)
+                               TO WS-IN-BALANCE-X
+                           MOVE WS-IN-BALANCE
+                               TO WE-BALANCE(WS-IDX)
+                           MOVE ACCT-IN-RECORD(58:9)
+                               TO WE-OD-LIMIT(WS-IDX)
+                           MOVE ACCT-IN-RECORD(67:1)
+                               TO WE-STATUS(WS-IDX)
+                           MOVE ACCT-IN-RECORD(68:10)
+                               TO WE-OPEN-DATE(WS-IDX)
+                           MOVE ACCT-IN-RECORD(78:10)
+                               TO WE-LAST-DATE(WS-IDX)
+                           MOVE ACCT-IN-RECORD(88:1)
+                               TO WE-OD-WAIVER(WS-IDX)
+                           MOVE ACCT-IN-RECORD(89:3)
+                               TO WE-CURRENCY(WS-IDX)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-IN
+               IF WS-LOAD-TRUNCATED = "Y"
+                   DISPLAY "FATAL: ACCOUNTS-MASTER.dat has more "
+                       "than " WS-ACCT-MAX " rows - account "
+                       "table capacity exceeded"
+                   DISPLAY "Increase WS-ACCT-MAX in "
+                       "ACCOUNT-MAINT and recompile"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           READ-NEXT-REQUEST.
+               READ MAINT-REQUESTS INTO MAINT-IN-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-REQ
+               NOT AT END
+                   MOVE MAINT-IN-RECORD TO ACCOUNT-MAINT-RECORD
+               END-READ.
+
+           FIND-ACCOUNT.
+               MOVE 0 TO WS-FOUND-IDX
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACCT-COUNT
+                   IF WE-ID(WS-IDX) = AM-ACCOUNT-ID
+                       MOVE WS-IDX TO WS-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           PROCESS-LOOP.
+               ADD 1 TO WS-REQ-COUNT
+               MOVE "Y" TO WS-VALID
+               MOVE SPACES TO AM-ERROR-CODE
+               PERFORM FIND-ACCOUNT
+
+               EVALUATE TRUE
+                   WHEN AM-OPEN
+                       PERFORM APPLY-OPEN
+                   WHEN AM-FREEZE
+                       PERFORM APPLY-FREEZE
+                   WHEN AM-CLOSE
+                       PERFORM APPLY-CLOSE
+                   WHEN AM-REOPEN
+                       PERFORM APPLY-REOPEN
+                   WHEN AM-WAIVE-OD
+                       PERFORM APPLY-WAIVE-OD
+                   WHEN AM-UNWAIVE-OD
+                       PERFORM APPLY-UNWAIVE-OD
+                   WHEN AM-ADJUST
+                       PERFORM APPLY-ADJUST
+                   WHEN OTHER
+                       MOVE "N"   TO WS-VALID
+                       SET AM-ERR-BAD-ACTION TO TRUE
+               END-EVALUATE
+
+               IF REQUEST-VALID
+                   SET AM-APPROVED TO TRUE
+                   MOVE SPACES TO AM-ERROR-CODE
+                   ADD 1 TO WS-APPROVED-COUNT
+               ELSE
+                   SET AM-REJECTED TO TRUE
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+
+               MOVE ACCOUNT-MAINT-RECORD TO RESULTS-RECORD
+               WRITE RESULTS-RECORD
+               PERFORM READ-NEXT-REQUEST.
+
+           APPLY-OPEN.
+               IF WS-FOUND-IDX > 0
+                   MOVE "N" TO WS-VALID
+                   SET AM-ERR-DUP-ACCOUNT TO TRUE
+               ELSE
+                   IF AM-SAVINGS AND AM-OD-LIMIT NOT = 0
+                       MOVE "N" TO WS-VALID
+                       SET AM-ERR-SAVINGS-OD TO TRUE
+                   ELSE
+                       PERFORM APPLY-OPEN-NEW-ACCOUNT
+                   END-IF
+               END-IF.
+
+           APPLY-OPEN-NEW-ACCOUNT.
+               IF WS-ACCT-COUNT < WS-ACCT-MAX
+                   ADD 1 TO WS-ACCT-COUNT
+                   MOVE WS-ACCT-COUNT TO WS-IDX
+                   MOVE AM-ACCOUNT-ID       TO WE-ID(WS-IDX)
+                   MOVE AM-NAME             TO WE-NAME(WS-IDX)
+                   MOVE AM-TYPE             TO WE-TYPE(WS-IDX)
+                   MOVE AM-INITIAL-DEPOSIT  TO WE-BALANCE(WS-IDX)
+                   MOVE AM-OD-LIMIT         TO WE-OD-LIMIT(WS-IDX)
+                   MOVE "A"                 TO WE-STATUS(WS-IDX)
+                   MOVE WS-TODAY            TO WE-OPEN-DATE(WS-IDX)
+                   MOVE WS-TODAY            TO WE-LAST-DATE(WS-IDX)
+                   MOVE "N"                 TO WE-OD-WAIVER(WS-IDX)
+                   IF AM-CURRENCY = SPACES
+                       MOVE "USD"           TO WE-CURRENCY(WS-IDX)
+                   ELSE
+                       MOVE AM-CURRENCY     TO WE-CURRENCY(WS-IDX)
+                   END-IF
+                   ADD 1 TO WS-OPENED-COUNT
+               ELSE
+                   MOVE "N" TO WS-VALID
+                   SET AM-ERR-TABLE-FULL TO TRUE
+               END-IF.
+
+           APPLY-FREEZE.
+               IF WS-FOUND-IDX = 0
+                   MOVE "N" TO WS-VALID
+                   SET AM-ERR-NOT-FOUND TO TRUE
+               ELSE
+                   IF WE-STATUS(WS-FOUND-IDX) NOT = "A"
+                       MOVE "N" TO WS-VALID
+                       SET AM-ERR-NOT-ACTIVE TO TRUE
+                   ELSE
+                       MOVE "F" TO WE-STATUS(WS-FOUND-IDX)
+                       ADD 1 TO WS-FROZEN-COUNT
+                   END-IF
+               END-IF.
+
+           APPLY-CLOSE.
+               IF WS-FOUND-IDX = 0
+                   MOVE "N" TO WS-VALID
+                   SET AM-ERR-NOT-FOUND TO TRUE
+               ELSE
+                   IF WE-STATUS(WS-FOUND-IDX) = "C"
+                       MOVE "N" TO WS-VALID
+                       SET AM-ERR-NOT-ACTIVE TO TRUE
+                   ELSE
+                       IF WE-BALANCE(WS-FOUND-IDX) NOT = 0
+                           MOVE "N" TO WS-VALID
+                           SET AM-ERR-BAL-NOT-ZERO TO TRUE
+                       ELSE
+                           MOVE "C" TO WE-STATUS(WS-FOUND-IDX)
+                           ADD 1 TO WS-CLOSED-COUNT
+                       END-IF
+                   END-IF
+               END-IF.
+
+           APPLY-REOPEN.
+               IF WS-FOUND-IDX = 0
+                   MOVE "N" TO WS-VALID
+                   SET AM-ERR-NOT-FOUND TO TRUE
+               ELSE
+                   IF WE-STATUS(WS-FOUND-IDX) NOT = "F"
+                   AND WE-STATUS(WS-FOUND-IDX) NOT = "C"
+                       MOVE "N" TO WS-VALID
+                       SET AM-ERR-NOT-CLOSABLE TO TRUE
+                   ELSE
+                       MOVE "A" TO WE-STATUS(WS-FOUND-IDX)
+                       MOVE WS-TODAY TO WE-LAST-DATE(WS-FOUND-IDX)
+                       ADD 1 TO WS-REOPENED-COUNT
+                   END-IF
+               END-IF.
+
+           APPLY-WAIVE-OD.
+               IF WS-FOUND-IDX = 0
+                   MOVE "N" TO WS-VALID
+                   SET AM-ERR-NOT-FOUND TO TRUE
+               ELSE
+                   IF WE-STATUS(WS-FOUND-IDX) = "C"
+                       MOVE "N" TO WS-VALID
+                       SET AM-ERR-CLOSED TO TRUE
+                   ELSE
+                       MOVE "Y" TO WE-OD-WAIVER(WS-FOUND-IDX)
+                       ADD 1 TO WS-WAIVED-COUNT
+                   END-IF
+               END-IF.
+
+           APPLY-UNWAIVE-OD.
+               IF WS-FOUND-IDX = 0
+                   MOVE "N" TO WS-VALID
+                   SET AM-ERR-NOT-FOUND TO TRUE
+               ELSE
+                   IF WE-STATUS(WS-FOUND-IDX) = "C"
+                       MOVE "N" TO WS-VALID
+                       SET AM-ERR-CLOSED TO TRUE
+                   ELSE
+                       MOVE "N" TO WE-OD-WAIVER(WS-FOUND-IDX)
+                       ADD 1 TO WS-UNWAIVED-COUNT
+                   END-IF
+               END-IF.
+
+           APPLY-ADJUST.
+               IF WS-FOUND-IDX = 0
+                   MOVE "N" TO WS-VALID
+                   SET AM-ERR-NOT-FOUND TO TRUE
+               ELSE
+                   IF WE-STATUS(WS-FOUND-IDX) = "C"
+                       MOVE "N" TO WS-VALID
+                       SET AM-ERR-CLOSED TO TRUE
+                   ELSE
+                       IF AM-INITIAL-DEPOSIT = 0
+                       OR (NOT AM-ADJ-CREDIT AND NOT AM-ADJ-DEBIT)
+                           MOVE "N" TO WS-VALID
+                           SET AM-ERR-BAD-ADJUST TO TRUE
+                       ELSE
+                           MOVE WE-BALANCE(WS-FOUND-IDX)
+                               TO WS-OLD-BALANCE
+                           IF AM-ADJ-CREDIT
+                               MOVE AM-INITIAL-DEPOSIT
+                                   TO WS-ADJ-AMOUNT
+                           ELSE
+                               COMPUTE WS-ADJ-AMOUNT =
+                                   0 - AM-INITIAL-DEPOSIT
+                           END-IF
+                           ADD WS-ADJ-AMOUNT
+                               TO WE-BALANCE(WS-FOUND-IDX)
+                           MOVE WS-TODAY
+                               TO WE-LAST-DATE(WS-FOUND-IDX)
+                           PERFORM WRITE-AUDIT-ENTRY
+                           ADD 1 TO WS-ADJUSTED-COUNT
+                       END-IF
+                   END-IF
+               END-IF.
+
+           WRITE-AUDIT-ENTRY.
+               MOVE WS-TODAY           TO AT-DATE
+               MOVE AM-ACCOUNT-ID      TO AT-ACCOUNT-ID
+               SET AT-BAL-ADJUST       TO TRUE
+               MOVE WS-OLD-BALANCE     TO AT-OLD-BALANCE
+               MOVE WS-ADJ-AMOUNT      TO AT-ADJ-AMOUNT
+               MOVE WE-BALANCE(WS-FOUND-IDX) TO AT-NEW-BALANCE
+               MOVE AM-NAME            TO AT-REASON
+               MOVE AUDIT-TRAIL-RECORD TO AUDIT-OUT-RECORD
+               WRITE AUDIT-OUT-RECORD.
+
+           WRITE-UPDATED-ACCOUNTS.
+               OPEN OUTPUT ACCOUNTS-OUT
+               IF NOT WS-ACCTOUT-FILE-OK
+                   DISPLAY "ERROR: Cannot open "
+                       "ACCOUNTS-MASTER.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCTOUT-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACCT-COUNT
+                   MOVE SPACES TO ACCT-OUT-RECORD
+                   MOVE WE-ID(WS-IDX)
+                       TO ACCT-OUT-RECORD(1:10)
+                   MOVE WE-NAME(WS-IDX)
+                       TO ACCT-OUT-RECORD(11:25)
+                   MOVE WE-TYPE(WS-IDX)
+                       TO ACCT-OUT-RECORD(36:10)
+                   MOVE WE-BALANCE(WS-IDX)
+                       TO WS-OUT-BALANCE
+                   MOVE WS-OUT-BAL-X
+                       TO ACCT-OUT-RECORD(46:12)
+                   MOVE WE-OD-LIMIT(WS-IDX)
+                       TO WS-OUT-OD
+                   MOVE WS-OUT-OD-X
+                       TO ACCT-OUT-RECORD(58:9)
+                   MOVE WE-STATUS(WS-IDX)
+                       TO ACCT-OUT-RECORD(67:1)
+                   MOVE WE-OPEN-DATE(WS-IDX)
+                       TO ACCT-OUT-RECORD(68:10)
+                   MOVE WE-LAST-DATE(WS-IDX)
+                       TO ACCT-OUT-RECORD(78:10)
+                   MOVE WE-OD-WAIVER(WS-IDX)
+                       TO ACCT-OUT-RECORD(88:1)
+                   MOVE WE-CURRENCY(WS-IDX)
+                       TO ACCT-OUT-RECORD(89:3)
+                   WRITE ACCT-OUT-RECORD
+               END-PERFORM
+               CLOSE ACCOUNTS-OUT.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Account Maintenance"
+               DISPLAY "=============================================="
+               DISPLAY "  Requests Processed : " WS-REQ-COUNT
+               DISPLAY "  Approved           : " WS-APPROVED-COUNT
+               DISPLAY "  Rejected           : " WS-REJECTED-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  Opened             : " WS-OPENED-COUNT
+               DISPLAY "  Frozen             : " WS-FROZEN-COUNT
+               DISPLAY "  Closed             : " WS-CLOSED-COUNT
+               DISPLAY "  Reopened           : " WS-REOPENED-COUNT
+               DISPLAY "  OD Fee Waived      : " WS-WAIVED-COUNT
+               DISPLAY "  OD Fee Unwaived    : " WS-UNWAIVED-COUNT
+               DISPLAY "  Balance Adjusted   : " WS-ADJUSTED-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/input/ACCOUNTS-MASTER.dat"
+               DISPLAY "  → data/output/ACCOUNT-MAINT-RESULTS.dat"
+               DISPLAY "  → data/output/AUDIT-TRAIL.dat (appended)"
+               DISPLAY "==============================================".
