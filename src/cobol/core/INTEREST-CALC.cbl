@@ -1,7 +1,25 @@
       *================================================================
       * PROGRAM:    INTEREST-CALC.cbl
       * DESCRIPTION: Calculate daily interest for all active accounts
-      *              using rate table by account type.
+      *              using rate table by account type, with a tiered
+      *              balance bonus stacked on top of the base rate.
+      *              INTEREST-RATES.dat carries an effective date per
+      *              row, so a rate change can be loaded ahead of time
+      *              without disturbing today's run: for each account
+      *              type, the rate used is the one with the latest
+      *              effective date that is not after today (a row
+      *              dated in the future is ignored until its date
+      *              arrives). Tiers stack on top of the base rate:
+      *                < $1,000        : base rate
+      *                $1,000-$9,999   : base rate + 0.25%
+      *                $10,000-$49,999 : base rate + 0.50%
+      *                $50,000 or more : base rate + 1.00%
+      *              Day-count is leap-year aware: the annual rate is
+      *              spread over 366 days in a leap year, 365 otherwise.
+      *              Business-day aware: the batch does not run on
+      *              Saturday or Sunday (see BATCH-RUNNER), so a
+      *              Monday run accrues 3 days of interest (Sat, Sun,
+      *              Mon) instead of 1 to cover the skipped weekend.
       *              Generates INT transactions for interest credits.
       *              Introduces: Two coordinated input files,
       *              ROUNDED clause, FUNCTION intrinsics
@@ -17,15 +35,31 @@
            FILE-CONTROL.
                SELECT ACCOUNTS-FILE
                    ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCTS-FILE-STATUS.
 
                SELECT RATES-FILE
                    ASSIGN TO "data/input/INTEREST-RATES.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RATES-STATUS.
 
                SELECT INTEREST-OUTPUT
                    ASSIGN TO "data/output/INTEREST-TRANSACTIONS.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-INTOUT-STATUS.
+
+               SELECT DATA-QUALITY-FILE
+                   ASSIGN TO "data/output/DATA-QUALITY-EXCEPTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DQ-STATUS.
+
+      *        YTD/QTD interest accumulator per account - loaded in
+      *        full at startup, updated in memory, rewritten in full
+      *        at the end (same pattern as ACCOUNT-OD-GRACE.dat).
+               SELECT ACCOUNT-YTD-FILE
+                   ASSIGN TO "data/output/ACCOUNT-YTD.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-YTD-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
@@ -33,30 +67,90 @@
            01 ACCT-FILE-RECORD      PIC X(100).
 
            FD RATES-FILE.
-           01 RATES-FILE-RECORD     PIC X(20).
+           01 RATES-FILE-RECORD     PIC X(30).
 
            FD INTEREST-OUTPUT.
            01 INT-OUTPUT-RECORD     PIC X(100).
 
+           FD DATA-QUALITY-FILE.
+           01 DQ-OUT-RECORD         PIC X(120).
+
+           FD ACCOUNT-YTD-FILE.
+           COPY "ACCOUNT-YTD-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
-      *    --- Rate table (up to 10 account types) ---
+      *    --- File status of every mandatory file, checked right
+      *        after its OPEN so a missing/unreadable input or an
+      *        unwritable output halts the run instead of failing
+      *        confusingly later ---
+           01 WS-ACCTS-FILE-STATUS  PIC XX.
+               88 WS-ACCTS-FILE-OK      VALUE "00".
+           01 WS-RATES-STATUS       PIC XX.
+               88 WS-RATES-FILE-OK      VALUE "00".
+           01 WS-INTOUT-STATUS      PIC XX.
+               88 WS-INTOUT-FILE-OK     VALUE "00".
+
+      *    --- Rate table. Effective dating means an account type can
+      *        have more than one row (its history plus a not-yet-
+      *        effective future change), so the table is sized well
+      *        past the account-type count ---
            01 WS-RATE-TABLE.
-               05 WS-RATE-ENTRY OCCURS 10 TIMES INDEXED BY WS-RIDX.
+               05 WS-RATE-ENTRY OCCURS 30 TIMES INDEXED BY WS-RIDX.
                    10 WR-ACCT-TYPE     PIC X(10).
-                   10 WR-ANNUAL-RATE   PIC 9(3)V9(6).
+      *            Raw rate bytes carry no assumed decimal point of
+      *            their own; REDEFINES re-views them with the
+      *            matching picture so the value lines up correctly.
+                   10 WR-ANNUAL-RATE-X PIC X(09).
+                   10 WR-ANNUAL-RATE REDEFINES WR-ANNUAL-RATE-X
+                                       PIC 9(3)V9(6).
+                   10 WR-EFF-DATE      PIC X(10).
+           01 WS-RATE-MAX           PIC 99 VALUE 30.
            01 WS-RATE-COUNT         PIC 99 VALUE 0.
+           01 WS-BEST-EFF-DATE      PIC X(10).
+
+      *    --- Balance-tier bonus table (stacks on top of the
+      *        account-type base rate; higher balances earn a
+      *        richer rate) ---
+           01 WS-TIER-TABLE.
+               05 FILLER PIC X(20) VALUE
+                   "00000100000000002500".
+               05 FILLER PIC X(20) VALUE
+                   "00001000000000005000".
+               05 FILLER PIC X(20) VALUE
+                   "00005000000000010000".
+           01 WS-TIER-TABLE-R REDEFINES WS-TIER-TABLE.
+               05 WS-TIER-ENTRY OCCURS 3 TIMES INDEXED BY WS-TIDX.
+                   10 WT-MIN-BALANCE   PIC 9(9)V99.
+                   10 WT-RATE-BONUS    PIC 9(3)V9(6).
+           01 WS-TIER-BONUS         PIC 9(3)V9(6) VALUE 0.
 
       *    --- Daily interest calculation ---
            01 WS-DAYS-IN-YEAR       PIC 999 VALUE 365.
+           01 WS-CENTURY-YEAR       PIC 9(4).
+           01 WS-DIV-QUOTIENT       PIC 9(4).
+           01 WS-REM-4              PIC 99.
+           01 WS-REM-100            PIC 99.
+           01 WS-REM-400            PIC 999.
            01 WS-DAILY-RATE         PIC 9(3)V9(10).
            01 WS-DAILY-INTEREST     PIC 9(9)V99.
            01 WS-MATCHED-RATE       PIC 9(3)V9(6) VALUE 0.
+           01 WS-EFFECTIVE-RATE     PIC 9(3)V9(6) VALUE 0.
+
+      *    --- Business-day accrual ---
+           01 WS-DAY-OF-WEEK        PIC 9.
+           01 WS-ACCRUAL-DAYS       PIC 9 VALUE 1.
 
       *    --- Account work fields ---
            01 WS-ACCT-ID            PIC X(10).
            01 WS-ACCT-TYPE          PIC X(10).
            01 WS-ACCT-BALANCE       PIC S9(9)V99.
            01 WS-ACCT-STATUS        PIC X(1).
+      *    --- Raw balance carries its sign as a separate leading
+      *        byte on disk; REDEFINES re-views it with the matching
+      *        picture so the decimal point aligns correctly ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
 
       *    --- Date ---
            01 WS-DATE-INT           PIC 9(8).
@@ -76,19 +170,175 @@
            01 WS-DISP-INTEREST      PIC $$$,$$$,$$9.99.
            01 WS-DISP-RATE          PIC ZZ9.9999.
 
+      *    --- Record-sanity check state ---
+           01 WS-DQ-STATUS          PIC X(2).
+           01 WS-RECORD-SANE        PIC X VALUE "Y".
+               88 RECORD-IS-SANE        VALUE "Y".
+           01 WS-DQ-REJECT-COUNT    PIC 999 VALUE 0.
+           01 WS-CHK-OD-LIMIT-X     PIC X(09).
+           01 WS-CHK-OD-LIMIT REDEFINES WS-CHK-OD-LIMIT-X
+                               PIC 9(7)V99.
+
+           COPY "DATA-QUALITY-RECORD.cpy".
+
+      *    --- YTD/QTD interest accumulator table ---
+           01 WS-YTD-STATUS         PIC X(2).
+               88 WS-YTD-FILE-OK       VALUE "00".
+           01 WS-EOF-YTD            PIC X VALUE "N".
+               88 END-OF-YTD-LOAD       VALUE "Y".
+           01 WS-YTD-MAX            PIC 9(4) VALUE 5000.
+           01 WS-YTD-TABLE.
+               05 WS-YTD-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-YTD-IDX.
+                   10 WY-ACCOUNT-ID    PIC X(10).
+                   10 WY-YEAR          PIC X(04).
+                   10 WY-QUARTER       PIC 9(01).
+                   10 WY-YTD-INTEREST  PIC 9(9)V99.
+                   10 WY-QTD-INTEREST  PIC 9(9)V99.
+                   10 WY-YTD-FEES      PIC 9(9)V99.
+                   10 WY-QTD-FEES      PIC 9(9)V99.
+           01 WS-YTD-COUNT          PIC 9(4) VALUE 0.
+           01 WS-YTD-FOUND-IDX      PIC 9(4) VALUE 0.
+
+      *    --- Current year/quarter, derived once from the system
+      *        date; month 1-3 is Q1, 4-6 is Q2, and so on ---
+           01 WS-CUR-YEAR           PIC X(04).
+           01 WS-CUR-MONTH          PIC 99.
+           01 WS-CUR-QUARTER        PIC 9(01).
+
        PROCEDURE DIVISION.
            MAIN-PARA.
                PERFORM GET-SYSTEM-DATE
+               PERFORM DETERMINE-DAYS-IN-YEAR
+               PERFORM DETERMINE-ACCRUAL-DAYS
+               PERFORM DETERMINE-CUR-YEAR-QUARTER
+               PERFORM OPEN-DATA-QUALITY-FILE
                PERFORM LOAD-RATE-TABLE
+               PERFORM LOAD-ACCOUNT-YTD
                OPEN INPUT  ACCOUNTS-FILE
+               IF NOT WS-ACCTS-FILE-OK
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCTS-FILE-STATUS
+                   STOP RUN
+               END-IF
                OPEN OUTPUT INTEREST-OUTPUT
+               IF NOT WS-INTOUT-FILE-OK
+                   DISPLAY "ERROR: Cannot open "
+                       "INTEREST-TRANSACTIONS.dat"
+                   DISPLAY "FILE STATUS: " WS-INTOUT-STATUS
+                   STOP RUN
+               END-IF
                PERFORM CALC-INTEREST-LOOP
                    UNTIL END-OF-ACCOUNTS
                CLOSE ACCOUNTS-FILE
                CLOSE INTEREST-OUTPUT
+               CLOSE DATA-QUALITY-FILE
+               PERFORM WRITE-ACCOUNT-YTD
                PERFORM DISPLAY-RESULTS
                STOP RUN.
 
+           DETERMINE-CUR-YEAR-QUARTER.
+               MOVE WS-DATE-INT(1:4) TO WS-CUR-YEAR
+               MOVE WS-DATE-INT(5:2) TO WS-CUR-MONTH
+               COMPUTE WS-CUR-QUARTER =
+                   ((WS-CUR-MONTH - 1) / 3) + 1.
+
+      *    --- Optional file: absent on the very first run, in which
+      *        case every account simply starts from zero ---
+           LOAD-ACCOUNT-YTD.
+               OPEN INPUT ACCOUNT-YTD-FILE
+               IF WS-YTD-FILE-OK
+                   PERFORM READ-ONE-YTD-ROW
+                       UNTIL END-OF-YTD-LOAD
+                   CLOSE ACCOUNT-YTD-FILE
+               END-IF.
+
+           READ-ONE-YTD-ROW.
+               READ ACCOUNT-YTD-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-YTD
+               NOT AT END
+                   IF WS-YTD-COUNT < WS-YTD-MAX
+                       ADD 1 TO WS-YTD-COUNT
+                       MOVE AY-ACCOUNT-ID
+                           TO WY-ACCOUNT-ID(WS-YTD-COUNT)
+                       MOVE AY-YEAR
+                           TO WY-YEAR(WS-YTD-COUNT)
+                       MOVE AY-QUARTER
+                           TO WY-QUARTER(WS-YTD-COUNT)
+                       MOVE AY-YTD-INTEREST
+                           TO WY-YTD-INTEREST(WS-YTD-COUNT)
+                       MOVE AY-QTD-INTEREST
+                           TO WY-QTD-INTEREST(WS-YTD-COUNT)
+                       MOVE AY-YTD-FEES
+                           TO WY-YTD-FEES(WS-YTD-COUNT)
+                       MOVE AY-QTD-FEES
+                           TO WY-QTD-FEES(WS-YTD-COUNT)
+                   END-IF
+               END-READ.
+
+      *    Finds the account's YTD row, adding a fresh zeroed one for
+      *    the current year/quarter if this account has never posted
+      *    interest or a fee before. Always leaves WS-YTD-FOUND-IDX
+      *    pointing at the row to update.
+           FIND-OR-ADD-YTD-ENTRY.
+               MOVE 0 TO WS-YTD-FOUND-IDX
+               PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+                   IF WY-ACCOUNT-ID(WS-YTD-IDX) = WS-ACCT-ID
+                       MOVE WS-YTD-IDX TO WS-YTD-FOUND-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-YTD-FOUND-IDX = 0
+               AND WS-YTD-COUNT < WS-YTD-MAX
+                   ADD 1 TO WS-YTD-COUNT
+                   MOVE WS-ACCT-ID   TO WY-ACCOUNT-ID(WS-YTD-COUNT)
+                   MOVE WS-CUR-YEAR  TO WY-YEAR(WS-YTD-COUNT)
+                   MOVE WS-CUR-QUARTER TO WY-QUARTER(WS-YTD-COUNT)
+                   MOVE 0 TO WY-YTD-INTEREST(WS-YTD-COUNT)
+                   MOVE 0 TO WY-QTD-INTEREST(WS-YTD-COUNT)
+                   MOVE 0 TO WY-YTD-FEES(WS-YTD-COUNT)
+                   MOVE 0 TO WY-QTD-FEES(WS-YTD-COUNT)
+                   MOVE WS-YTD-COUNT TO WS-YTD-FOUND-IDX
+               END-IF.
+
+      *    A year change resets YTD (and implies a quarter change);
+      *    a quarter change alone (same year) resets only QTD.
+           ROLL-YTD-ENTRY-FORWARD.
+               IF WY-YEAR(WS-YTD-FOUND-IDX) NOT = WS-CUR-YEAR
+                   MOVE WS-CUR-YEAR TO WY-YEAR(WS-YTD-FOUND-IDX)
+                   MOVE 0 TO WY-YTD-INTEREST(WS-YTD-FOUND-IDX)
+                   MOVE 0 TO WY-YTD-FEES(WS-YTD-FOUND-IDX)
+                   MOVE 0 TO WY-QTD-INTEREST(WS-YTD-FOUND-IDX)
+                   MOVE 0 TO WY-QTD-FEES(WS-YTD-FOUND-IDX)
+                   MOVE WS-CUR-QUARTER TO WY-QUARTER(WS-YTD-FOUND-IDX)
+               ELSE
+                   IF WY-QUARTER(WS-YTD-FOUND-IDX) NOT = WS-CUR-QUARTER
+                       MOVE WS-CUR-QUARTER
+                           TO WY-QUARTER(WS-YTD-FOUND-IDX)
+                       MOVE 0 TO WY-QTD-INTEREST(WS-YTD-FOUND-IDX)
+                       MOVE 0 TO WY-QTD-FEES(WS-YTD-FOUND-IDX)
+                   END-IF
+               END-IF.
+
+           WRITE-ACCOUNT-YTD.
+               OPEN OUTPUT ACCOUNT-YTD-FILE
+               PERFORM WRITE-ONE-YTD-ROW
+                   VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               CLOSE ACCOUNT-YTD-FILE.
+
+           WRITE-ONE-YTD-ROW.
+               MOVE SPACES TO ACCOUNT-YTD-RECORD
+               MOVE WY-ACCOUNT-ID(WS-YTD-IDX)   TO AY-ACCOUNT-ID
+               MOVE WY-YEAR(WS-YTD-IDX)         TO AY-YEAR
+               MOVE WY-QUARTER(WS-YTD-IDX)      TO AY-QUARTER
+               MOVE WY-YTD-INTEREST(WS-YTD-IDX) TO AY-YTD-INTEREST
+               MOVE WY-QTD-INTEREST(WS-YTD-IDX) TO AY-QTD-INTEREST
+               MOVE WY-YTD-FEES(WS-YTD-IDX)     TO AY-YTD-FEES
+               MOVE WY-QTD-FEES(WS-YTD-IDX)     TO AY-QTD-FEES
+               WRITE ACCOUNT-YTD-RECORD.
+
            GET-SYSTEM-DATE.
                ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
                MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
@@ -97,56 +347,161 @@
                MOVE "-"              TO WS-TODAY(8:1)
                MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
 
+           DETERMINE-DAYS-IN-YEAR.
+               MOVE WS-DATE-INT(1:4) TO WS-CENTURY-YEAR
+               DIVIDE WS-CENTURY-YEAR BY 4
+                   GIVING WS-DIV-QUOTIENT REMAINDER WS-REM-4
+               DIVIDE WS-CENTURY-YEAR BY 100
+                   GIVING WS-DIV-QUOTIENT REMAINDER WS-REM-100
+               DIVIDE WS-CENTURY-YEAR BY 400
+                   GIVING WS-DIV-QUOTIENT REMAINDER WS-REM-400
+               IF (WS-REM-4 = 0 AND WS-REM-100 NOT = 0)
+               OR WS-REM-400 = 0
+                   MOVE 366 TO WS-DAYS-IN-YEAR
+               ELSE
+                   MOVE 365 TO WS-DAYS-IN-YEAR
+               END-IF.
+
+           DETERMINE-ACCRUAL-DAYS.
+               ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK
+               IF WS-DAY-OF-WEEK = 1
+                   MOVE 3 TO WS-ACCRUAL-DAYS
+               ELSE
+                   MOVE 1 TO WS-ACCRUAL-DAYS
+               END-IF.
+
            LOAD-RATE-TABLE.
                OPEN INPUT RATES-FILE
+               IF NOT WS-RATES-FILE-OK
+                   DISPLAY "ERROR: Cannot open INTEREST-RATES.dat"
+                   DISPLAY "FILE STATUS: " WS-RATES-STATUS
+                   STOP RUN
+               END-IF
                PERFORM UNTIL END-OF-RATES
                    READ RATES-FILE INTO RATES-FILE-RECORD
                    AT END
                        MOVE "Y" TO WS-EOF-RATES
                    NOT AT END
-                       ADD 1 TO WS-RATE-COUNT
-                       MOVE RATES-FILE-RECORD(1:10)
-                           TO WR-ACCT-TYPE(WS-RATE-COUNT)
-                       MOVE RATES-FILE-RECORD(11:9)
-                           TO WR-ANNUAL-RATE(WS-RATE-COUNT)
+                       IF WS-RATE-COUNT < WS-RATE-MAX
+                           ADD 1 TO WS-RATE-COUNT
+                           MOVE RATES-FILE-RECORD(1:10)
+                               TO WR-ACCT-TYPE(WS-RATE-COUNT)
+                           MOVE RATES-FILE-RECORD(11:9)
+                               TO WR-ANNUAL-RATE-X(WS-RATE-COUNT)
+                           MOVE RATES-FILE-RECORD(20:10)
+                               TO WR-EFF-DATE(WS-RATE-COUNT)
+                       END-IF
                    END-READ
                END-PERFORM
                CLOSE RATES-FILE.
 
+      *    --- Cumulative exception log, same open-EXTEND-or-fall-
+      *        back-to-OUTPUT pattern AUDIT-TRAIL.dat uses ---
+           OPEN-DATA-QUALITY-FILE.
+               OPEN EXTEND DATA-QUALITY-FILE
+               IF NOT WS-DQ-STATUS = "00"
+                   OPEN OUTPUT DATA-QUALITY-FILE
+               END-IF.
+
+           WRITE-DATA-QUALITY-EXCEPTION.
+               MOVE WS-TODAY            TO DQ-DATE
+               MOVE "INTEREST-CALC"     TO DQ-SOURCE-PROGRAM
+               MOVE ACCT-FILE-RECORD    TO DQ-RAW-RECORD
+               MOVE DQ-EXCEPTION-RECORD TO DQ-OUT-RECORD
+               WRITE DQ-OUT-RECORD
+               ADD 1 TO WS-DQ-REJECT-COUNT.
+
+      *    --- A blank/short line leaves the account-id slice blank,
+      *        which alone catches truncation; the raw balance and
+      *        overdraft-limit slices are re-viewed through the same
+      *        numeric-picture REDEFINES already used to load them,
+      *        so a NUMERIC class test on the redefined view catches
+      *        non-numeric bytes without disturbing WS-ACCT-BALANCE
+           CHECK-ACCOUNT-RECORD-SANITY.
+               MOVE "Y" TO WS-RECORD-SANE
+               IF FUNCTION TRIM(ACCT-FILE-RECORD(1:10)) = SPACES
+                   MOVE "N" TO WS-RECORD-SANE
+                   SET DQ-BLANK-OR-SHORT TO TRUE
+               ELSE
+                   MOVE ACCT-FILE-RECORD(46:12) TO WS-RAW-BALANCE-X
+                   MOVE ACCT-FILE-RECORD(58:9)  TO WS-CHK-OD-LIMIT-X
+                   IF WS-RAW-BALANCE NOT NUMERIC
+                   OR WS-CHK-OD-LIMIT NOT NUMERIC
+                       MOVE "N" TO WS-RECORD-SANE
+                       SET DQ-NON-NUMERIC TO TRUE
+                   ELSE
+                       IF ACCT-FILE-RECORD(36:10) NOT = "CHECKING  "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "SAVINGS   "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "BUSINESS  "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "INTERNAL  "
+                           MOVE "N" TO WS-RECORD-SANE
+                           SET DQ-BAD-CODE-VALUE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
            CALC-INTEREST-LOOP.
                READ ACCOUNTS-FILE INTO ACCT-FILE-RECORD
                AT END
                    MOVE "Y" TO WS-EOF-ACCT
                NOT AT END
-                   MOVE ACCT-FILE-RECORD(1:10)  TO WS-ACCT-ID
-                   MOVE ACCT-FILE-RECORD(36:10) TO WS-ACCT-TYPE
-                   MOVE ACCT-FILE-RECORD(46:12) TO WS-ACCT-BALANCE
-                   MOVE ACCT-FILE-RECORD(67:1)  TO WS-ACCT-STATUS
-                   IF WS-ACCT-STATUS = "A"
-                   AND WS-ACCT-BALANCE > 0
-                   AND WS-ACCT-TYPE NOT = "INTERNAL  "
-                       PERFORM FIND-RATE
-                       IF WS-MATCHED-RATE > 0
-                           PERFORM GENERATE-INTEREST-TXN
+                   PERFORM CHECK-ACCOUNT-RECORD-SANITY
+                   IF NOT RECORD-IS-SANE
+                       PERFORM WRITE-DATA-QUALITY-EXCEPTION
+                   ELSE
+                       MOVE ACCT-FILE-RECORD(1:10)  TO WS-ACCT-ID
+                       MOVE ACCT-FILE-RECORD(36:10) TO WS-ACCT-TYPE
+                       MOVE ACCT-FILE-RECORD(46:12) TO WS-RAW-BALANCE-X
+                       MOVE WS-RAW-BALANCE          TO WS-ACCT-BALANCE
+                       MOVE ACCT-FILE-RECORD(67:1)  TO WS-ACCT-STATUS
+                       IF WS-ACCT-STATUS = "A"
+                       AND WS-ACCT-BALANCE > 0
+                       AND WS-ACCT-TYPE NOT = "INTERNAL  "
+                           PERFORM FIND-RATE
+                           IF WS-MATCHED-RATE > 0
+                               PERFORM FIND-TIER-BONUS
+                               PERFORM GENERATE-INTEREST-TXN
+                           END-IF
                        END-IF
                    END-IF
                END-READ.
 
+      *    Of the rows for this account type whose effective date has
+      *    already arrived, keeps the one dated latest - so a future-
+      *    dated change sits in the table harmlessly until its day
+      *    comes, and a superseded old rate stops being picked once a
+      *    newer effective row takes over.
            FIND-RATE.
                MOVE 0 TO WS-MATCHED-RATE
+               MOVE LOW-VALUES TO WS-BEST-EFF-DATE
                PERFORM VARYING WS-RIDX FROM 1 BY 1
                    UNTIL WS-RIDX > WS-RATE-COUNT
                    IF WR-ACCT-TYPE(WS-RIDX) = WS-ACCT-TYPE
+                   AND WR-EFF-DATE(WS-RIDX) NOT > WS-TODAY
+                   AND WR-EFF-DATE(WS-RIDX) > WS-BEST-EFF-DATE
                        MOVE WR-ANNUAL-RATE(WS-RIDX)
                            TO WS-MATCHED-RATE
+                       MOVE WR-EFF-DATE(WS-RIDX)
+                           TO WS-BEST-EFF-DATE
+                   END-IF
+               END-PERFORM.
+
+           FIND-TIER-BONUS.
+               MOVE 0 TO WS-TIER-BONUS
+               PERFORM VARYING WS-TIDX FROM 1 BY 1
+                   UNTIL WS-TIDX > 3
+                   IF WS-ACCT-BALANCE >= WT-MIN-BALANCE(WS-TIDX)
+                       MOVE WT-RATE-BONUS(WS-TIDX) TO WS-TIER-BONUS
                    END-IF
                END-PERFORM.
 
            GENERATE-INTEREST-TXN.
+               COMPUTE WS-EFFECTIVE-RATE =
+                   WS-MATCHED-RATE + WS-TIER-BONUS
                COMPUTE WS-DAILY-RATE ROUNDED =
-                   WS-MATCHED-RATE / WS-DAYS-IN-YEAR
+                   WS-EFFECTIVE-RATE / WS-DAYS-IN-YEAR
                COMPUTE WS-DAILY-INTEREST ROUNDED =
-                   WS-ACCT-BALANCE * WS-DAILY-RATE
+                   WS-ACCT-BALANCE * WS-DAILY-RATE * WS-ACCRUAL-DAYS
 
                IF WS-DAILY-INTEREST > 0
                    INITIALIZE TRANSACTION-RECORD
@@ -155,14 +510,25 @@
                    MOVE "INT"              TO TR-TXN-TYPE
                    MOVE WS-DAILY-INTEREST  TO TR-AMOUNT
                    MOVE SPACES             TO TR-TARGET-ACCOUNT
-                   MOVE "DAILY INTEREST CREDIT"
+                   IF WS-ACCRUAL-DAYS > 1
+                       MOVE "WEEKEND INTEREST CREDIT (3D)"
                                            TO TR-DESCRIPTION
+                   ELSE
+                       MOVE "DAILY INTEREST CREDIT"
+                                           TO TR-DESCRIPTION
+                   END-IF
                    MOVE "APR"              TO TR-STATUS
                    MOVE SPACES             TO TR-ERROR-CODE
                    MOVE TRANSACTION-RECORD TO INT-OUTPUT-RECORD
                    WRITE INT-OUTPUT-RECORD
                    ADD 1 TO WS-INT-COUNT
                    ADD WS-DAILY-INTEREST TO WS-TOTAL-INTEREST
+                   PERFORM FIND-OR-ADD-YTD-ENTRY
+                   PERFORM ROLL-YTD-ENTRY-FORWARD
+                   ADD WS-DAILY-INTEREST
+                       TO WY-YTD-INTEREST(WS-YTD-FOUND-IDX)
+                   ADD WS-DAILY-INTEREST
+                       TO WY-QTD-INTEREST(WS-YTD-FOUND-IDX)
                END-IF.
 
            DISPLAY-RESULTS.
@@ -170,8 +536,10 @@
                DISPLAY "=============================================="
                DISPLAY "  ZENTRA BANK - Interest Calculator"
                DISPLAY "=============================================="
+               DISPLAY "  Accrual Days       : " WS-ACCRUAL-DAYS
                DISPLAY "  Accounts Credited  : " WS-INT-COUNT
                DISPLAY "  Total Interest     : " WS-DISP-INTEREST
+               DISPLAY "  Data Quality       : " WS-DQ-REJECT-COUNT
                DISPLAY "----------------------------------------------"
                DISPLAY "  → data/output/INTEREST-TRANSACTIONS.dat"
                DISPLAY "==============================================".
