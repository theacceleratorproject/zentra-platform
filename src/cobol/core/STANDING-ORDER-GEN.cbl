@@ -0,0 +1,259 @@
+      *================================================================
+      * PROGRAM:    STANDING-ORDER-GEN.cbl
+      * DESCRIPTION: Scan STANDING-ORDERS.dat for recurring transfer
+      *              instructions whose SO-NEXT-RUN-DATE matches
+      *              today, generate a TR-TRANSFER record for each
+      *              onto DAILY-TRANSACTIONS.dat, and advance that
+      *              order's SO-NEXT-RUN-DATE by its SO-FREQUENCY
+      *              (MO = one calendar month, WK = seven days) so it
+      *              recurs on its own schedule without being re-keyed
+      *              every cycle. Runs before FEE-ENGINE so the
+      *              generated transfers reach TXN-VALIDATOR the same
+      *              day they fire.
+      *              Introduces: FUNCTION INTEGER-OF-DATE / DATE-OF-
+      *              INTEGER for calendar-correct weekly rollover,
+      *              read-table/rewrite-whole-file update pattern
+      *              (same as TXN-PROCESSOR's WRITE-UPDATED-ACCOUNTS)
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. STANDING-ORDER-GEN.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STANDING-ORDERS-FILE
+                   ASSIGN TO "data/input/STANDING-ORDERS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SO-STATUS.
+
+               SELECT DAILY-TXN-FILE
+                   ASSIGN TO "data/input/DAILY-TRANSACTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TXN-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STANDING-ORDERS-FILE.
+           01 SO-FILE-RECORD        PIC X(100).
+
+           FD DAILY-TXN-FILE.
+           01 DAILY-TXN-RECORD      PIC X(104).
+
+       WORKING-STORAGE SECTION.
+           01 WS-SO-STATUS          PIC X(2).
+           01 WS-TXN-STATUS         PIC X(2).
+           01 WS-EOF-SO             PIC X VALUE "N".
+               88 END-OF-ORDERS         VALUE "Y".
+
+      *    --- Date ---
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+
+      *    --- In-memory standing-order table; rewritten back to
+      *        STANDING-ORDERS-FILE in full once every due order's
+      *        SO-NEXT-RUN-DATE has been advanced ---
+           01 WS-ORDER-MAX          PIC 9(4) VALUE 2000.
+           01 WS-ORDER-TABLE.
+               05 WS-ORDER-ENTRY OCCURS 2000 TIMES
+                               INDEXED BY WS-OIDX.
+                   10 WS-ORD-RECORD    PIC X(100).
+           01 WS-ORDER-COUNT        PIC 9(4) VALUE 0.
+
+           COPY "TRANSACTION-RECORD.cpy".
+           COPY "STANDING-ORDER-RECORD.cpy".
+
+      *    --- Calendar arithmetic for advancing SO-NEXT-RUN-DATE ---
+           01 WS-SO-YEAR            PIC 9(4).
+           01 WS-SO-MONTH           PIC 99.
+           01 WS-SO-DAY             PIC 99.
+           01 WS-JULIAN-DAYS        PIC 9(7).
+
+           01 WS-DIM-TABLE.
+               05 FILLER PIC 99 VALUE 31.
+               05 FILLER PIC 99 VALUE 28.
+               05 FILLER PIC 99 VALUE 31.
+               05 FILLER PIC 99 VALUE 30.
+               05 FILLER PIC 99 VALUE 31.
+               05 FILLER PIC 99 VALUE 30.
+               05 FILLER PIC 99 VALUE 31.
+               05 FILLER PIC 99 VALUE 31.
+               05 FILLER PIC 99 VALUE 30.
+               05 FILLER PIC 99 VALUE 31.
+               05 FILLER PIC 99 VALUE 30.
+               05 FILLER PIC 99 VALUE 31.
+           01 WS-DIM-TABLE-R REDEFINES WS-DIM-TABLE.
+               05 WS-DIM OCCURS 12 TIMES PIC 99.
+           01 WS-DAYS-THIS-MONTH    PIC 99.
+
+      *    --- Leap-year check (same DIVIDE-based test as
+      *        INTEREST-CALC's DETERMINE-DAYS-IN-YEAR) ---
+           01 WS-DIV-QUOTIENT       PIC 9(4).
+           01 WS-REM-4              PIC 99.
+           01 WS-REM-100            PIC 99.
+           01 WS-REM-400            PIC 999.
+           01 WS-IS-LEAP            PIC X VALUE "N".
+               88 LEAP-YEAR             VALUE "Y".
+
+      *    --- Counters ---
+           01 WS-TOTAL-READ         PIC 999 VALUE 0.
+           01 WS-GENERATED-COUNT    PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
+               PERFORM LOAD-STANDING-ORDERS
+               IF WS-ORDER-COUNT > 0
+                   PERFORM OPEN-DAILY-TXN-FILE
+                   PERFORM VARYING WS-OIDX FROM 1 BY 1
+                       UNTIL WS-OIDX > WS-ORDER-COUNT
+                       PERFORM PROCESS-ONE-ORDER
+                   END-PERFORM
+                   CLOSE DAILY-TXN-FILE
+                   PERFORM REWRITE-STANDING-ORDERS
+               END-IF
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
+           LOAD-STANDING-ORDERS.
+               OPEN INPUT STANDING-ORDERS-FILE
+               IF NOT WS-SO-STATUS = "00"
+                   DISPLAY "  No STANDING-ORDERS.dat to process"
+               ELSE
+                   PERFORM LOAD-LOOP UNTIL END-OF-ORDERS
+                   CLOSE STANDING-ORDERS-FILE
+               END-IF.
+
+           LOAD-LOOP.
+               READ STANDING-ORDERS-FILE INTO SO-FILE-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SO
+               NOT AT END
+                   IF WS-ORDER-COUNT < WS-ORDER-MAX
+                       ADD 1 TO WS-ORDER-COUNT
+                       ADD 1 TO WS-TOTAL-READ
+                       MOVE SO-FILE-RECORD
+                           TO WS-ORD-RECORD(WS-ORDER-COUNT)
+                   END-IF
+               END-READ.
+
+      *    --- Cumulative feed: STANDING-ORDER-GEN never truncates
+      *        DAILY-TRANSACTIONS.dat - the upstream daily feed drops
+      *        a fresh copy before each run, and this program only
+      *        appends today's recurring transfers on top of it,
+      *        same EXTEND-or-fall-back-to-OUTPUT pattern
+      *        AUDIT-TRAIL.dat uses ---
+           OPEN-DAILY-TXN-FILE.
+               OPEN EXTEND DAILY-TXN-FILE
+               IF NOT WS-TXN-STATUS = "00"
+                   OPEN OUTPUT DAILY-TXN-FILE
+               END-IF.
+
+           PROCESS-ONE-ORDER.
+               MOVE WS-ORD-RECORD(WS-OIDX) TO STANDING-ORDER-RECORD
+               IF SO-NEXT-RUN-DATE = WS-TODAY
+                   PERFORM GENERATE-TRANSFER-TXN
+                   PERFORM ADVANCE-NEXT-RUN-DATE
+                   MOVE STANDING-ORDER-RECORD
+                       TO WS-ORD-RECORD(WS-OIDX)
+               END-IF.
+
+           GENERATE-TRANSFER-TXN.
+               INITIALIZE TRANSACTION-RECORD
+               MOVE WS-TODAY             TO TR-DATE
+               MOVE SO-SOURCE-ACCOUNT    TO TR-ACCOUNT-ID
+               MOVE "XFR"                TO TR-TXN-TYPE
+               MOVE SO-AMOUNT            TO TR-AMOUNT
+               MOVE SO-TARGET-ACCOUNT    TO TR-TARGET-ACCOUNT
+               MOVE SO-DESCRIPTION       TO TR-DESCRIPTION
+               MOVE "PND"                TO TR-STATUS
+               MOVE SPACES               TO TR-ERROR-CODE
+               MOVE TRANSACTION-RECORD   TO DAILY-TXN-RECORD
+               WRITE DAILY-TXN-RECORD
+               ADD 1 TO WS-GENERATED-COUNT.
+
+      *    --- SO-NEXT-RUN-DATE is stored "YYYY-MM-DD"; WK uses
+      *        FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER for a
+      *        calendar-correct 7-day roll (crosses month/year
+      *        boundaries for free); MO adds one calendar month
+      *        directly and clamps the day to the new month's actual
+      *        length (e.g. Jan 31 + 1 month lands on Feb 28/29, not
+      *        a nonexistent Feb 31) ---
+           ADVANCE-NEXT-RUN-DATE.
+               MOVE SO-NEXT-RUN-DATE(1:4) TO WS-SO-YEAR
+               MOVE SO-NEXT-RUN-DATE(6:2) TO WS-SO-MONTH
+               MOVE SO-NEXT-RUN-DATE(9:2) TO WS-SO-DAY
+               IF SO-WEEKLY
+                   COMPUTE WS-JULIAN-DAYS =
+                       FUNCTION INTEGER-OF-DATE(
+                           WS-SO-YEAR * 10000
+                           + WS-SO-MONTH * 100 + WS-SO-DAY) + 7
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-JULIAN-DAYS)
+                       TO WS-DATE-INT
+                   MOVE WS-DATE-INT(1:4) TO SO-NEXT-RUN-DATE(1:4)
+                   MOVE "-"               TO SO-NEXT-RUN-DATE(5:1)
+                   MOVE WS-DATE-INT(5:2) TO SO-NEXT-RUN-DATE(6:2)
+                   MOVE "-"               TO SO-NEXT-RUN-DATE(8:1)
+                   MOVE WS-DATE-INT(7:2) TO SO-NEXT-RUN-DATE(9:2)
+               ELSE
+                   ADD 1 TO WS-SO-MONTH
+                   IF WS-SO-MONTH > 12
+                       MOVE 1 TO WS-SO-MONTH
+                       ADD 1 TO WS-SO-YEAR
+                   END-IF
+                   PERFORM DETERMINE-LEAP-YEAR
+                   MOVE WS-DIM(WS-SO-MONTH) TO WS-DAYS-THIS-MONTH
+                   IF WS-SO-MONTH = 2 AND LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-THIS-MONTH
+                   END-IF
+                   IF WS-SO-DAY > WS-DAYS-THIS-MONTH
+                       MOVE WS-DAYS-THIS-MONTH TO WS-SO-DAY
+                   END-IF
+                   MOVE WS-SO-YEAR  TO SO-NEXT-RUN-DATE(1:4)
+                   MOVE "-"         TO SO-NEXT-RUN-DATE(5:1)
+                   MOVE WS-SO-MONTH TO SO-NEXT-RUN-DATE(6:2)
+                   MOVE "-"         TO SO-NEXT-RUN-DATE(8:1)
+                   MOVE WS-SO-DAY   TO SO-NEXT-RUN-DATE(9:2)
+               END-IF.
+
+           DETERMINE-LEAP-YEAR.
+               MOVE "N" TO WS-IS-LEAP
+               DIVIDE WS-SO-YEAR BY 4
+                   GIVING WS-DIV-QUOTIENT REMAINDER WS-REM-4
+               DIVIDE WS-SO-YEAR BY 100
+                   GIVING WS-DIV-QUOTIENT REMAINDER WS-REM-100
+               DIVIDE WS-SO-YEAR BY 400
+                   GIVING WS-DIV-QUOTIENT REMAINDER WS-REM-400
+               IF (WS-REM-4 = 0 AND WS-REM-100 NOT = 0)
+               OR WS-REM-400 = 0
+                   MOVE "Y" TO WS-IS-LEAP
+               END-IF.
+
+           REWRITE-STANDING-ORDERS.
+               OPEN OUTPUT STANDING-ORDERS-FILE
+               PERFORM VARYING WS-OIDX FROM 1 BY 1
+                   UNTIL WS-OIDX > WS-ORDER-COUNT
+                   MOVE WS-ORD-RECORD(WS-OIDX) TO SO-FILE-RECORD
+                   WRITE SO-FILE-RECORD
+               END-PERFORM
+               CLOSE STANDING-ORDERS-FILE.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Standing Order Generator"
+               DISPLAY "=============================================="
+               DISPLAY "  Standing Orders Read : " WS-TOTAL-READ
+               DISPLAY "  Transfers Generated  : " WS-GENERATED-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/input/DAILY-TRANSACTIONS.dat"
+               DISPLAY "==============================================".
