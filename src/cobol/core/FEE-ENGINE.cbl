@@ -1,10 +1,11 @@
       *================================================================
       * PROGRAM:    FEE-ENGINE.cbl
       * DESCRIPTION: Scan accounts and auto-generate fee transactions.
-      *              Fee types:
-      *                - Monthly maintenance ($12.00 CHECKING/BUSINESS)
-      *                - Low-balance fee ($8.00 if balance < $100)
-      *                - Overdraft fee ($35.00 per overdraft)
+      *              Fee amounts and the low-balance threshold are
+      *              data-driven by account type from a fee schedule
+      *              file (same load-a-table-by-type pattern as
+      *              INTEREST-CALC's rate table); an account type with
+      *              no schedule entry is assessed no fees at all.
       *              Introduces: ACCEPT FROM DATE, reference
       *              modification, pipeline composability
       * PHASE:      2 - Banking Logic Engine
@@ -19,36 +20,136 @@
            FILE-CONTROL.
                SELECT ACCOUNTS-FILE
                    ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCTS-FILE-STATUS.
+
+               SELECT FEE-SCHEDULE-FILE
+                   ASSIGN TO "data/input/FEE-SCHEDULE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FEESCHED-STATUS.
 
                SELECT FEE-OUTPUT-FILE
                    ASSIGN TO "data/output/FEE-TRANSACTIONS.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FEEOUT-STATUS.
+
+               SELECT DATA-QUALITY-FILE
+                   ASSIGN TO "data/output/DATA-QUALITY-EXCEPTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DQ-STATUS.
+
+               SELECT FEE-SUMMARY-FILE
+                   ASSIGN TO "data/output/FEE-SUMMARY.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FEESUM-STATUS.
+
+      *        Grace-period state, one row per account currently
+      *        negative - read at startup (missing file tolerated,
+      *        same as ACCOUNT-PARTIES.dat), rewritten fresh at the
+      *        end from this run's results (same derived-fresh
+      *        overwrite FEE-SUMMARY-FILE uses).
+               SELECT ACCOUNT-OD-GRACE-FILE
+                   ASSIGN TO "data/output/ACCOUNT-OD-GRACE.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-GRACE-STATUS.
+
+      *        YTD/QTD fee accumulator per account - shared with
+      *        INTEREST-CALC, which does the same load-in-full,
+      *        update-in-memory, rewrite-in-full treatment for the
+      *        interest side of the same file.
+               SELECT ACCOUNT-YTD-FILE
+                   ASSIGN TO "data/output/ACCOUNT-YTD.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-YTD-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD ACCOUNTS-FILE.
            01 ACCT-FILE-RECORD      PIC X(100).
 
+           FD FEE-SCHEDULE-FILE.
+           01 FEE-SCHEDULE-RECORD   PIC X(40).
+
            FD FEE-OUTPUT-FILE.
-           01 FEE-OUTPUT-RECORD     PIC X(100).
+           01 FEE-OUTPUT-RECORD     PIC X(104).
+
+           FD DATA-QUALITY-FILE.
+           01 DQ-OUT-RECORD         PIC X(120).
+
+           FD FEE-SUMMARY-FILE.
+           01 FEE-SUMMARY-OUT       PIC X(100).
+
+           FD ACCOUNT-OD-GRACE-FILE.
+           01 ACCOUNT-OD-GRACE-IO   PIC X(100).
+
+           FD ACCOUNT-YTD-FILE.
+           COPY "ACCOUNT-YTD-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
+      *    --- File status of every mandatory file, checked right
+      *        after its OPEN so a missing/unreadable input or an
+      *        unwritable output halts the run instead of failing
+      *        confusingly later ---
+           01 WS-ACCTS-FILE-STATUS  PIC XX.
+               88 WS-ACCTS-FILE-OK      VALUE "00".
+           01 WS-FEESCHED-STATUS    PIC XX.
+               88 WS-FEESCHED-FILE-OK   VALUE "00".
+           01 WS-FEEOUT-STATUS      PIC XX.
+               88 WS-FEEOUT-FILE-OK     VALUE "00".
+           01 WS-FEESUM-STATUS      PIC XX.
+               88 WS-FEESUM-FILE-OK     VALUE "00".
+
       *    --- Date from system ---
            01 WS-DATE-INT           PIC 9(8).
            01 WS-TODAY              PIC X(10).
 
-      *    --- Fee policy constants ---
-           01 WS-MAINTENANCE-FEE    PIC 9(5)V99 VALUE 12.00.
-           01 WS-LOW-BAL-FEE        PIC 9(5)V99 VALUE 8.00.
-           01 WS-OVERDRAFT-FEE      PIC 9(5)V99 VALUE 35.00.
-           01 WS-LOW-BAL-THRESHOLD  PIC 9(7)V99 VALUE 100.00.
+      *    --- Fee schedule table (up to 10 account types); loaded
+      *        from FEE-SCHEDULE-FILE the same way INTEREST-CALC
+      *        loads its interest-rate table ---
+           01 WS-SCHEDULE-TABLE.
+               05 WS-SCHEDULE-ENTRY OCCURS 10 TIMES
+                                       INDEXED BY WS-SIDX.
+                   10 FS-ACCT-TYPE          PIC X(10).
+      *            Raw fee bytes carry no assumed decimal point of
+      *            their own; REDEFINES re-views them with the
+      *            matching picture so the value lines up correctly.
+                   10 FS-MAINT-FEE-X        PIC X(07).
+                   10 FS-MAINT-FEE REDEFINES FS-MAINT-FEE-X
+                                       PIC 9(5)V99.
+                   10 FS-LOW-BAL-FEE-X      PIC X(07).
+                   10 FS-LOW-BAL-FEE REDEFINES FS-LOW-BAL-FEE-X
+                                       PIC 9(5)V99.
+                   10 FS-LOW-BAL-THRESH-X   PIC X(09).
+                   10 FS-LOW-BAL-THRESHOLD
+                           REDEFINES FS-LOW-BAL-THRESH-X
+                                       PIC 9(7)V99.
+                   10 FS-OD-FEE-X           PIC X(07).
+                   10 FS-OD-FEE REDEFINES FS-OD-FEE-X
+                                       PIC 9(5)V99.
+           01 WS-SCHEDULE-MAX       PIC 99 VALUE 10.
+           01 WS-SCHEDULE-COUNT     PIC 99 VALUE 0.
+           01 WS-EOF-SCHEDULE       PIC X VALUE "N".
+               88 END-OF-SCHEDULE       VALUE "Y".
+
+      *    --- Matched schedule for the account being assessed ---
+           01 WS-MATCHED-IDX        PIC 99 VALUE 0.
+           01 WS-MAINTENANCE-FEE    PIC 9(5)V99 VALUE 0.
+           01 WS-LOW-BAL-FEE        PIC 9(5)V99 VALUE 0.
+           01 WS-OVERDRAFT-FEE      PIC 9(5)V99 VALUE 0.
+           01 WS-LOW-BAL-THRESHOLD  PIC 9(7)V99 VALUE 0.
 
       *    --- Working account fields ---
            01 WS-ACCT-ID            PIC X(10).
            01 WS-ACCT-TYPE          PIC X(10).
            01 WS-ACCT-BALANCE       PIC S9(9)V99.
            01 WS-ACCT-STATUS        PIC X(1).
+           01 WS-ACCT-OD-WAIVER     PIC X(1).
+      *    --- Raw balance carries its sign as a separate leading
+      *        byte on disk; REDEFINES re-views it with the matching
+      *        picture so the decimal point aligns correctly ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
 
       *    --- Fee transaction output ---
            COPY "TRANSACTION-RECORD.cpy".
@@ -58,24 +159,242 @@
            01 WS-LOW-BAL-COUNT      PIC 99 VALUE 0.
            01 WS-OD-COUNT           PIC 99 VALUE 0.
            01 WS-TOTAL-FEES         PIC 9(9)V99 VALUE 0.
+           01 WS-MAINTENANCE-TOTAL  PIC 9(9)V99 VALUE 0.
+           01 WS-LOW-BAL-TOTAL      PIC 9(9)V99 VALUE 0.
+           01 WS-OD-TOTAL           PIC 9(9)V99 VALUE 0.
+
+           COPY "FEE-SUMMARY-RECORD.cpy".
+
+      *    --- Negative-balance grace period: an account is not
+      *        charged an overdraft fee until it has been negative for
+      *        more than WS-OD-GRACE-DAYS calendar days running.
+      *        WS-GRACE-TABLE is last run's state, loaded once for
+      *        lookup; WS-GRACE-OUT-TABLE is this run's fresh state,
+      *        built as accounts are assessed and written out at the
+      *        end - an account that recovered to a non-negative
+      *        balance is simply not carried into the output table. ---
+           01 WS-OD-GRACE-DAYS      PIC 99 VALUE 2.
+           01 WS-GRACE-STATUS       PIC X(2).
+           01 WS-GRACE-TABLE.
+               05 WS-GRACE-ENTRY OCCURS 5000 TIMES
+                                    INDEXED BY WS-GIDX.
+                   10 WG-ACCOUNT-ID     PIC X(10).
+                   10 WG-SINCE          PIC X(10).
+           01 WS-GRACE-COUNT        PIC 9(4) VALUE 0.
+           01 WS-GRACE-FOUND-IDX    PIC 9(4) VALUE 0.
+           01 WS-EOF-GRACE          PIC X VALUE "N".
+               88 END-OF-GRACE-LOAD     VALUE "Y".
+
+           01 WS-GRACE-OUT-TABLE.
+               05 WS-GRACE-OUT-ENTRY OCCURS 5000 TIMES
+                                    INDEXED BY WS-GOIDX.
+                   10 WGO-ACCOUNT-ID    PIC X(10).
+                   10 WGO-SINCE         PIC X(10).
+           01 WS-GRACE-OUT-COUNT    PIC 9(4) VALUE 0.
+
+           01 WS-GRACE-SINCE-DATE   PIC X(10).
+           01 WS-SINCE-INT          PIC 9(8).
+           01 WS-GRACE-JULIAN       PIC 9(9).
+           01 WS-GRACE-THRU-INT     PIC 9(8).
+           01 WS-GRACE-THRU-DATE    PIC X(10).
 
            01 WS-EOF                PIC X VALUE "N".
                88 END-OF-ACCOUNTS      VALUE "Y".
 
            01 WS-DISP-FEES          PIC $$$,$$$,$$9.99.
 
+      *    --- Record-sanity check state ---
+           01 WS-DQ-STATUS          PIC X(2).
+           01 WS-RECORD-SANE        PIC X VALUE "Y".
+               88 RECORD-IS-SANE        VALUE "Y".
+           01 WS-DQ-REJECT-COUNT    PIC 999 VALUE 0.
+           01 WS-CHK-OD-LIMIT-X     PIC X(09).
+           01 WS-CHK-OD-LIMIT REDEFINES WS-CHK-OD-LIMIT-X
+                               PIC 9(7)V99.
+
+           COPY "DATA-QUALITY-RECORD.cpy".
+
+      *    --- YTD/QTD fee accumulator table (see ACCOUNT-YTD-FILE) ---
+           01 WS-YTD-STATUS         PIC X(2).
+               88 WS-YTD-FILE-OK       VALUE "00".
+           01 WS-EOF-YTD            PIC X VALUE "N".
+               88 END-OF-YTD-LOAD       VALUE "Y".
+           01 WS-YTD-MAX            PIC 9(4) VALUE 5000.
+           01 WS-YTD-TABLE.
+               05 WS-YTD-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-YTD-IDX.
+                   10 WY-ACCOUNT-ID    PIC X(10).
+                   10 WY-YEAR          PIC X(04).
+                   10 WY-QUARTER       PIC 9(01).
+                   10 WY-YTD-INTEREST  PIC 9(9)V99.
+                   10 WY-QTD-INTEREST  PIC 9(9)V99.
+                   10 WY-YTD-FEES      PIC 9(9)V99.
+                   10 WY-QTD-FEES      PIC 9(9)V99.
+           01 WS-YTD-COUNT          PIC 9(4) VALUE 0.
+           01 WS-YTD-FOUND-IDX      PIC 9(4) VALUE 0.
+
+      *    --- Current year/quarter, derived once from the system
+      *        date; month 1-3 is Q1, 4-6 is Q2, and so on ---
+           01 WS-CUR-YEAR           PIC X(04).
+           01 WS-CUR-MONTH          PIC 99.
+           01 WS-CUR-QUARTER        PIC 9(01).
+
        PROCEDURE DIVISION.
            MAIN-PARA.
                PERFORM GET-SYSTEM-DATE
+               PERFORM DETERMINE-CUR-YEAR-QUARTER
+               PERFORM OPEN-DATA-QUALITY-FILE
+               PERFORM LOAD-FEE-SCHEDULE
+               PERFORM LOAD-OD-GRACE
+               PERFORM LOAD-ACCOUNT-YTD
                OPEN INPUT  ACCOUNTS-FILE
+               IF NOT WS-ACCTS-FILE-OK
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCTS-FILE-STATUS
+                   STOP RUN
+               END-IF
                OPEN OUTPUT FEE-OUTPUT-FILE
+               IF NOT WS-FEEOUT-FILE-OK
+                   DISPLAY "ERROR: Cannot open FEE-TRANSACTIONS.dat"
+                   DISPLAY "FILE STATUS: " WS-FEEOUT-STATUS
+                   STOP RUN
+               END-IF
                PERFORM READ-AND-ASSESS
                    UNTIL END-OF-ACCOUNTS
                CLOSE ACCOUNTS-FILE
                CLOSE FEE-OUTPUT-FILE
+               CLOSE DATA-QUALITY-FILE
+               PERFORM WRITE-FEE-SUMMARY
+               PERFORM WRITE-OD-GRACE
+               PERFORM WRITE-ACCOUNT-YTD
                PERFORM DISPLAY-RESULTS
                STOP RUN.
 
+           DETERMINE-CUR-YEAR-QUARTER.
+               MOVE WS-DATE-INT(1:4) TO WS-CUR-YEAR
+               MOVE WS-DATE-INT(5:2) TO WS-CUR-MONTH
+               COMPUTE WS-CUR-QUARTER =
+                   ((WS-CUR-MONTH - 1) / 3) + 1.
+
+      *    --- Optional file: absent on the very first run, in which
+      *        case every account simply starts from zero ---
+           LOAD-ACCOUNT-YTD.
+               OPEN INPUT ACCOUNT-YTD-FILE
+               IF WS-YTD-FILE-OK
+                   PERFORM READ-ONE-YTD-ROW
+                       UNTIL END-OF-YTD-LOAD
+                   CLOSE ACCOUNT-YTD-FILE
+               END-IF.
+
+           READ-ONE-YTD-ROW.
+               READ ACCOUNT-YTD-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-YTD
+               NOT AT END
+                   IF WS-YTD-COUNT < WS-YTD-MAX
+                       ADD 1 TO WS-YTD-COUNT
+                       MOVE AY-ACCOUNT-ID
+                           TO WY-ACCOUNT-ID(WS-YTD-COUNT)
+                       MOVE AY-YEAR
+                           TO WY-YEAR(WS-YTD-COUNT)
+                       MOVE AY-QUARTER
+                           TO WY-QUARTER(WS-YTD-COUNT)
+                       MOVE AY-YTD-INTEREST
+                           TO WY-YTD-INTEREST(WS-YTD-COUNT)
+                       MOVE AY-QTD-INTEREST
+                           TO WY-QTD-INTEREST(WS-YTD-COUNT)
+                       MOVE AY-YTD-FEES
+                           TO WY-YTD-FEES(WS-YTD-COUNT)
+                       MOVE AY-QTD-FEES
+                           TO WY-QTD-FEES(WS-YTD-COUNT)
+                   END-IF
+               END-READ.
+
+      *    --- Linear scan for this account's row; a first-time
+      *        account gets a fresh zeroed row appended, the same
+      *        auto-add-if-missing approach WS-GRACE-TABLE uses ---
+           FIND-OR-ADD-YTD-ENTRY.
+               MOVE 0 TO WS-YTD-FOUND-IDX
+               PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+                   IF WY-ACCOUNT-ID(WS-YTD-IDX) = WS-ACCT-ID
+                       MOVE WS-YTD-IDX TO WS-YTD-FOUND-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-YTD-FOUND-IDX = 0
+               AND WS-YTD-COUNT < WS-YTD-MAX
+                   ADD 1 TO WS-YTD-COUNT
+                   MOVE WS-ACCT-ID    TO WY-ACCOUNT-ID(WS-YTD-COUNT)
+                   MOVE WS-CUR-YEAR   TO WY-YEAR(WS-YTD-COUNT)
+                   MOVE WS-CUR-QUARTER TO WY-QUARTER(WS-YTD-COUNT)
+                   MOVE 0 TO WY-YTD-INTEREST(WS-YTD-COUNT)
+                   MOVE 0 TO WY-QTD-INTEREST(WS-YTD-COUNT)
+                   MOVE 0 TO WY-YTD-FEES(WS-YTD-COUNT)
+                   MOVE 0 TO WY-QTD-FEES(WS-YTD-COUNT)
+                   MOVE WS-YTD-COUNT TO WS-YTD-FOUND-IDX
+               END-IF.
+
+      *    --- A year change resets both YTD and QTD; a quarter
+      *        change within the same year resets only QTD ---
+           ROLL-YTD-ENTRY-FORWARD.
+               IF WY-YEAR(WS-YTD-FOUND-IDX) NOT = WS-CUR-YEAR
+                   MOVE 0 TO WY-YTD-INTEREST(WS-YTD-FOUND-IDX)
+                   MOVE 0 TO WY-QTD-INTEREST(WS-YTD-FOUND-IDX)
+                   MOVE 0 TO WY-YTD-FEES(WS-YTD-FOUND-IDX)
+                   MOVE 0 TO WY-QTD-FEES(WS-YTD-FOUND-IDX)
+                   MOVE WS-CUR-YEAR    TO WY-YEAR(WS-YTD-FOUND-IDX)
+                   MOVE WS-CUR-QUARTER TO WY-QUARTER(WS-YTD-FOUND-IDX)
+               ELSE
+                   IF WY-QUARTER(WS-YTD-FOUND-IDX) NOT = WS-CUR-QUARTER
+                       MOVE 0 TO WY-QTD-INTEREST(WS-YTD-FOUND-IDX)
+                       MOVE 0 TO WY-QTD-FEES(WS-YTD-FOUND-IDX)
+                       MOVE WS-CUR-QUARTER
+                           TO WY-QUARTER(WS-YTD-FOUND-IDX)
+                   END-IF
+               END-IF.
+
+           WRITE-ACCOUNT-YTD.
+               OPEN OUTPUT ACCOUNT-YTD-FILE
+               PERFORM WRITE-ONE-YTD-ROW
+                   VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               CLOSE ACCOUNT-YTD-FILE.
+
+           WRITE-ONE-YTD-ROW.
+               MOVE SPACES TO ACCOUNT-YTD-RECORD
+               MOVE WY-ACCOUNT-ID(WS-YTD-IDX)   TO AY-ACCOUNT-ID
+               MOVE WY-YEAR(WS-YTD-IDX)         TO AY-YEAR
+               MOVE WY-QUARTER(WS-YTD-IDX)      TO AY-QUARTER
+               MOVE WY-YTD-INTEREST(WS-YTD-IDX) TO AY-YTD-INTEREST
+               MOVE WY-QTD-INTEREST(WS-YTD-IDX) TO AY-QTD-INTEREST
+               MOVE WY-YTD-FEES(WS-YTD-IDX)     TO AY-YTD-FEES
+               MOVE WY-QTD-FEES(WS-YTD-IDX)     TO AY-QTD-FEES
+               WRITE ACCOUNT-YTD-RECORD.
+
+      *    Fee-type breakdown for EOD-REPORT's fee reconciliation
+      *    section - a fresh single-line summary derived from this
+      *    run, so a plain OPEN OUTPUT overwrite is correct (same as
+      *    TXN-RESUBMIT's derived-fresh RESUBMIT-QUEUE-FILE).
+           WRITE-FEE-SUMMARY.
+               MOVE SPACES TO FEE-SUMMARY-RECORD
+               MOVE WS-TODAY            TO FSU-DATE
+               MOVE WS-MAINTENANCE-COUNT TO FSU-MAINT-COUNT
+               MOVE WS-MAINTENANCE-TOTAL TO FSU-MAINT-TOTAL
+               MOVE WS-LOW-BAL-COUNT     TO FSU-LOWBAL-COUNT
+               MOVE WS-LOW-BAL-TOTAL     TO FSU-LOWBAL-TOTAL
+               MOVE WS-OD-COUNT          TO FSU-OD-COUNT
+               MOVE WS-OD-TOTAL          TO FSU-OD-TOTAL
+               MOVE WS-TOTAL-FEES        TO FSU-GRAND-TOTAL
+               OPEN OUTPUT FEE-SUMMARY-FILE
+               IF NOT WS-FEESUM-FILE-OK
+                   DISPLAY "ERROR: Cannot open FEE-SUMMARY.dat"
+                   DISPLAY "FILE STATUS: " WS-FEESUM-STATUS
+                   STOP RUN
+               END-IF
+               MOVE FEE-SUMMARY-RECORD TO FEE-SUMMARY-OUT
+               WRITE FEE-SUMMARY-OUT
+               CLOSE FEE-SUMMARY-FILE.
+
            GET-SYSTEM-DATE.
                ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
                MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
@@ -84,25 +403,222 @@
                MOVE "-"              TO WS-TODAY(8:1)
                MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
 
+           LOAD-FEE-SCHEDULE.
+               OPEN INPUT FEE-SCHEDULE-FILE
+               IF NOT WS-FEESCHED-FILE-OK
+                   DISPLAY "ERROR: Cannot open FEE-SCHEDULE.dat"
+                   DISPLAY "FILE STATUS: " WS-FEESCHED-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL END-OF-SCHEDULE
+                   READ FEE-SCHEDULE-FILE INTO FEE-SCHEDULE-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SCHEDULE
+                   NOT AT END
+                       IF WS-SCHEDULE-COUNT < WS-SCHEDULE-MAX
+                           ADD 1 TO WS-SCHEDULE-COUNT
+                           MOVE FEE-SCHEDULE-RECORD(1:10)
+                               TO FS-ACCT-TYPE(WS-SCHEDULE-COUNT)
+                           MOVE FEE-SCHEDULE-RECORD(11:7)
+                               TO FS-MAINT-FEE-X(WS-SCHEDULE-COUNT)
+                           MOVE FEE-SCHEDULE-RECORD(18:7)
+                               TO FS-LOW-BAL-FEE-X(WS-SCHEDULE-COUNT)
+                           MOVE FEE-SCHEDULE-RECORD(25:9)
+                               TO FS-LOW-BAL-THRESH-X(WS-SCHEDULE-COUNT)
+                           MOVE FEE-SCHEDULE-RECORD(34:7)
+                               TO FS-OD-FEE-X(WS-SCHEDULE-COUNT)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FEE-SCHEDULE-FILE.
+
+           FIND-SCHEDULE.
+               MOVE 0 TO WS-MATCHED-IDX
+               PERFORM VARYING WS-SIDX FROM 1 BY 1
+                   UNTIL WS-SIDX > WS-SCHEDULE-COUNT
+                   IF FS-ACCT-TYPE(WS-SIDX) = WS-ACCT-TYPE
+                       MOVE WS-SIDX TO WS-MATCHED-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-MATCHED-IDX > 0
+                   MOVE FS-MAINT-FEE(WS-MATCHED-IDX)
+                       TO WS-MAINTENANCE-FEE
+                   MOVE FS-LOW-BAL-FEE(WS-MATCHED-IDX)
+                       TO WS-LOW-BAL-FEE
+                   MOVE FS-LOW-BAL-THRESHOLD(WS-MATCHED-IDX)
+                       TO WS-LOW-BAL-THRESHOLD
+                   MOVE FS-OD-FEE(WS-MATCHED-IDX)
+                       TO WS-OVERDRAFT-FEE
+               END-IF.
+
+      *    --- Optional companion file: a first-ever run (or one where
+      *        every account cleared its overdraft last time) leaves
+      *        no file behind, which is not an error - same tolerance
+      *        STATEMENT-GEN gives a missing ACCOUNT-PARTIES.dat. ---
+           LOAD-OD-GRACE.
+               OPEN INPUT ACCOUNT-OD-GRACE-FILE
+               IF WS-GRACE-STATUS = "00"
+                   PERFORM UNTIL END-OF-GRACE-LOAD
+                       READ ACCOUNT-OD-GRACE-FILE INTO
+                           ACCOUNT-OD-GRACE-IO
+                       AT END
+                           MOVE "Y" TO WS-EOF-GRACE
+                       NOT AT END
+                           ADD 1 TO WS-GRACE-COUNT
+                           MOVE ACCOUNT-OD-GRACE-IO(1:10)
+                               TO WG-ACCOUNT-ID(WS-GRACE-COUNT)
+                           MOVE ACCOUNT-OD-GRACE-IO(11:10)
+                               TO WG-SINCE(WS-GRACE-COUNT)
+                   END-PERFORM
+                   CLOSE ACCOUNT-OD-GRACE-FILE
+               END-IF.
+
+           FIND-GRACE-ENTRY.
+               MOVE 0 TO WS-GRACE-FOUND-IDX
+               PERFORM VARYING WS-GIDX FROM 1 BY 1
+                   UNTIL WS-GIDX > WS-GRACE-COUNT
+                   IF WG-ACCOUNT-ID(WS-GIDX) = WS-ACCT-ID
+                       SET WS-GRACE-FOUND-IDX TO WS-GIDX
+                   END-IF
+               END-PERFORM.
+
+      *    Rolls WS-GRACE-SINCE-DATE forward WS-OD-GRACE-DAYS calendar
+      *    days, the same INTEGER-OF-DATE/DATE-OF-INTEGER round trip
+      *    TXN-PROCESSOR uses to roll a hold's release date forward.
+           COMPUTE-GRACE-THRU-DATE.
+               MOVE WS-GRACE-SINCE-DATE(1:4) TO WS-SINCE-INT(1:4)
+               MOVE WS-GRACE-SINCE-DATE(6:2) TO WS-SINCE-INT(5:2)
+               MOVE WS-GRACE-SINCE-DATE(9:2) TO WS-SINCE-INT(7:2)
+               COMPUTE WS-GRACE-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-SINCE-INT)
+                   + WS-OD-GRACE-DAYS
+               MOVE FUNCTION DATE-OF-INTEGER(WS-GRACE-JULIAN)
+                   TO WS-GRACE-THRU-INT
+               MOVE WS-GRACE-THRU-INT(1:4) TO WS-GRACE-THRU-DATE(1:4)
+               MOVE "-"                    TO WS-GRACE-THRU-DATE(5:1)
+               MOVE WS-GRACE-THRU-INT(5:2) TO WS-GRACE-THRU-DATE(6:2)
+               MOVE "-"                    TO WS-GRACE-THRU-DATE(8:1)
+               MOVE WS-GRACE-THRU-INT(7:2) TO WS-GRACE-THRU-DATE(9:2).
+
+      *    An account not yet in the grace table is on its first
+      *    negative day, so it always gets the fee waived; one already
+      *    in the table only gets the fee once WS-TODAY is past the
+      *    grace-thru date. Either way the account carries into
+      *    WS-GRACE-OUT-TABLE so tomorrow's run still knows when it
+      *    first went negative.
+           CHECK-OD-GRACE.
+               PERFORM FIND-GRACE-ENTRY
+               IF WS-GRACE-FOUND-IDX > 0
+                   MOVE WG-SINCE(WS-GRACE-FOUND-IDX)
+                       TO WS-GRACE-SINCE-DATE
+                   PERFORM COMPUTE-GRACE-THRU-DATE
+                   IF WS-TODAY > WS-GRACE-THRU-DATE
+                       PERFORM GENERATE-OD-FEE
+                   END-IF
+               ELSE
+                   MOVE WS-TODAY TO WS-GRACE-SINCE-DATE
+               END-IF
+               PERFORM ADD-GRACE-OUT-ENTRY.
+
+           ADD-GRACE-OUT-ENTRY.
+               IF WS-GRACE-OUT-COUNT < 5000
+                   ADD 1 TO WS-GRACE-OUT-COUNT
+                   MOVE WS-ACCT-ID        TO
+                       WGO-ACCOUNT-ID(WS-GRACE-OUT-COUNT)
+                   MOVE WS-GRACE-SINCE-DATE TO
+                       WGO-SINCE(WS-GRACE-OUT-COUNT)
+               END-IF.
+
+      *    Fresh snapshot of every account still negative as of this
+      *    run - a recovered account is simply absent next time,
+      *    exactly the read-whole/rewrite-whole convention
+      *    HOLD-RELEASE uses for HOLD-QUEUE.dat.
+           WRITE-OD-GRACE.
+               OPEN OUTPUT ACCOUNT-OD-GRACE-FILE
+               PERFORM VARYING WS-GOIDX FROM 1 BY 1
+                   UNTIL WS-GOIDX > WS-GRACE-OUT-COUNT
+                   MOVE SPACES TO ACCOUNT-OD-GRACE-IO
+                   MOVE WGO-ACCOUNT-ID(WS-GOIDX) TO
+                       ACCOUNT-OD-GRACE-IO(1:10)
+                   MOVE WGO-SINCE(WS-GOIDX) TO
+                       ACCOUNT-OD-GRACE-IO(11:10)
+                   WRITE ACCOUNT-OD-GRACE-IO
+               END-PERFORM
+               CLOSE ACCOUNT-OD-GRACE-FILE.
+
+      *    --- Cumulative exception log, same open-EXTEND-or-fall-
+      *        back-to-OUTPUT pattern AUDIT-TRAIL.dat uses ---
+           OPEN-DATA-QUALITY-FILE.
+               OPEN EXTEND DATA-QUALITY-FILE
+               IF NOT WS-DQ-STATUS = "00"
+                   OPEN OUTPUT DATA-QUALITY-FILE
+               END-IF.
+
+           WRITE-DATA-QUALITY-EXCEPTION.
+               MOVE WS-TODAY            TO DQ-DATE
+               MOVE "FEE-ENGINE"        TO DQ-SOURCE-PROGRAM
+               MOVE ACCT-FILE-RECORD    TO DQ-RAW-RECORD
+               MOVE DQ-EXCEPTION-RECORD TO DQ-OUT-RECORD
+               WRITE DQ-OUT-RECORD
+               ADD 1 TO WS-DQ-REJECT-COUNT.
+
+      *    --- A blank/short line leaves the account-id slice blank,
+      *        which alone catches truncation; the raw balance and
+      *        overdraft-limit slices are re-viewed through the same
+      *        numeric-picture REDEFINES already used to load them,
+      *        so a NUMERIC class test on the redefined view catches
+      *        non-numeric bytes without disturbing WS-ACCT-BALANCE
+           CHECK-ACCOUNT-RECORD-SANITY.
+               MOVE "Y" TO WS-RECORD-SANE
+               IF FUNCTION TRIM(ACCT-FILE-RECORD(1:10)) = SPACES
+                   MOVE "N" TO WS-RECORD-SANE
+                   SET DQ-BLANK-OR-SHORT TO TRUE
+               ELSE
+                   MOVE ACCT-FILE-RECORD(46:12) TO WS-RAW-BALANCE-X
+                   MOVE ACCT-FILE-RECORD(58:9)  TO WS-CHK-OD-LIMIT-X
+                   IF WS-RAW-BALANCE NOT NUMERIC
+                   OR WS-CHK-OD-LIMIT NOT NUMERIC
+                       MOVE "N" TO WS-RECORD-SANE
+                       SET DQ-NON-NUMERIC TO TRUE
+                   ELSE
+                       IF ACCT-FILE-RECORD(36:10) NOT = "CHECKING  "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "SAVINGS   "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "BUSINESS  "
+                       AND ACCT-FILE-RECORD(36:10) NOT = "INTERNAL  "
+                           MOVE "N" TO WS-RECORD-SANE
+                           SET DQ-BAD-CODE-VALUE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
            READ-AND-ASSESS.
                READ ACCOUNTS-FILE INTO ACCT-FILE-RECORD
                AT END
                    MOVE "Y" TO WS-EOF
                NOT AT END
-                   MOVE ACCT-FILE-RECORD(1:10)  TO WS-ACCT-ID
-                   MOVE ACCT-FILE-RECORD(36:10) TO WS-ACCT-TYPE
-                   MOVE ACCT-FILE-RECORD(46:12) TO WS-ACCT-BALANCE
-                   MOVE ACCT-FILE-RECORD(67:1)  TO WS-ACCT-STATUS
-                   IF WS-ACCT-STATUS = "A"
-                   AND WS-ACCT-TYPE NOT = "INTERNAL  "
-                       PERFORM ASSESS-FEES
+                   PERFORM CHECK-ACCOUNT-RECORD-SANITY
+                   IF NOT RECORD-IS-SANE
+                       PERFORM WRITE-DATA-QUALITY-EXCEPTION
+                   ELSE
+                       MOVE ACCT-FILE-RECORD(1:10)  TO WS-ACCT-ID
+                       MOVE ACCT-FILE-RECORD(36:10) TO WS-ACCT-TYPE
+                       MOVE ACCT-FILE-RECORD(46:12) TO WS-RAW-BALANCE-X
+                       MOVE WS-RAW-BALANCE          TO WS-ACCT-BALANCE
+                       MOVE ACCT-FILE-RECORD(67:1)  TO WS-ACCT-STATUS
+                       MOVE ACCT-FILE-RECORD(88:1)  TO WS-ACCT-OD-WAIVER
+                       IF WS-ACCT-STATUS = "A"
+                       AND WS-ACCT-TYPE NOT = "INTERNAL  "
+                           PERFORM FIND-SCHEDULE
+                           IF WS-MATCHED-IDX > 0
+                               PERFORM ASSESS-FEES
+                           END-IF
+                       END-IF
                    END-IF
                END-READ.
 
            ASSESS-FEES.
-      *        Maintenance fee for CHECKING and BUSINESS
-               IF WS-ACCT-TYPE = "CHECKING  "
-               OR WS-ACCT-TYPE = "BUSINESS  "
+      *        Maintenance fee, where the schedule carries one
+               IF WS-MAINTENANCE-FEE > 0
                    PERFORM GENERATE-MAINTENANCE-FEE
                END-IF
       *        Low balance fee
@@ -110,9 +626,12 @@
                AND WS-ACCT-BALANCE >= 0
                    PERFORM GENERATE-LOW-BAL-FEE
                END-IF
-      *        Overdraft fee
+      *        Overdraft fee (skipped when the account carries an
+      *        overdraft-fee waiver, and while the account is still
+      *        within its negative-balance grace period)
                IF WS-ACCT-BALANCE < 0
-                   PERFORM GENERATE-OD-FEE
+               AND WS-ACCT-OD-WAIVER NOT = "Y"
+                   PERFORM CHECK-OD-GRACE
                END-IF.
 
            GENERATE-MAINTENANCE-FEE.
@@ -129,7 +648,12 @@
                MOVE TRANSACTION-RECORD   TO FEE-OUTPUT-RECORD
                WRITE FEE-OUTPUT-RECORD
                ADD 1 TO WS-MAINTENANCE-COUNT
-               ADD WS-MAINTENANCE-FEE TO WS-TOTAL-FEES.
+               ADD WS-MAINTENANCE-FEE TO WS-TOTAL-FEES
+               ADD WS-MAINTENANCE-FEE TO WS-MAINTENANCE-TOTAL
+               PERFORM FIND-OR-ADD-YTD-ENTRY
+               PERFORM ROLL-YTD-ENTRY-FORWARD
+               ADD WS-MAINTENANCE-FEE TO WY-YTD-FEES(WS-YTD-FOUND-IDX)
+               ADD WS-MAINTENANCE-FEE TO WY-QTD-FEES(WS-YTD-FOUND-IDX).
 
            GENERATE-LOW-BAL-FEE.
                INITIALIZE TRANSACTION-RECORD
@@ -144,7 +668,12 @@
                MOVE TRANSACTION-RECORD   TO FEE-OUTPUT-RECORD
                WRITE FEE-OUTPUT-RECORD
                ADD 1 TO WS-LOW-BAL-COUNT
-               ADD WS-LOW-BAL-FEE TO WS-TOTAL-FEES.
+               ADD WS-LOW-BAL-FEE TO WS-TOTAL-FEES
+               ADD WS-LOW-BAL-FEE TO WS-LOW-BAL-TOTAL
+               PERFORM FIND-OR-ADD-YTD-ENTRY
+               PERFORM ROLL-YTD-ENTRY-FORWARD
+               ADD WS-LOW-BAL-FEE TO WY-YTD-FEES(WS-YTD-FOUND-IDX)
+               ADD WS-LOW-BAL-FEE TO WY-QTD-FEES(WS-YTD-FOUND-IDX).
 
            GENERATE-OD-FEE.
                INITIALIZE TRANSACTION-RECORD
@@ -159,7 +688,12 @@
                MOVE TRANSACTION-RECORD   TO FEE-OUTPUT-RECORD
                WRITE FEE-OUTPUT-RECORD
                ADD 1 TO WS-OD-COUNT
-               ADD WS-OVERDRAFT-FEE TO WS-TOTAL-FEES.
+               ADD WS-OVERDRAFT-FEE TO WS-TOTAL-FEES
+               ADD WS-OVERDRAFT-FEE TO WS-OD-TOTAL
+               PERFORM FIND-OR-ADD-YTD-ENTRY
+               PERFORM ROLL-YTD-ENTRY-FORWARD
+               ADD WS-OVERDRAFT-FEE TO WY-YTD-FEES(WS-YTD-FOUND-IDX)
+               ADD WS-OVERDRAFT-FEE TO WY-QTD-FEES(WS-YTD-FOUND-IDX).
 
            DISPLAY-RESULTS.
                MOVE WS-TOTAL-FEES TO WS-DISP-FEES
@@ -170,6 +704,8 @@
                DISPLAY "  Low Balance Fees : " WS-LOW-BAL-COUNT
                DISPLAY "  Overdraft Fees   : " WS-OD-COUNT
                DISPLAY "  Total Assessed   : " WS-DISP-FEES
+               DISPLAY "  Data Quality     : " WS-DQ-REJECT-COUNT
                DISPLAY "----------------------------------------------"
                DISPLAY "  → data/output/FEE-TRANSACTIONS.dat"
+               DISPLAY "  → data/output/ACCOUNT-YTD.dat"
                DISPLAY "==============================================".
