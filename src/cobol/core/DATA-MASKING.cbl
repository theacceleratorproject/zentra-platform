@@ -0,0 +1,156 @@
+      *================================================================
+      * PROGRAM:    DATA-MASKING.cbl
+      * DESCRIPTION: Produces a de-identified copy of the account
+      *              master (and its optional joint-owner/authorized-
+      *              signer companion file) for use in non-production
+      *              environments. AR-ACCOUNT-NAME and APR-PARTY-NAME
+      *              are the only customer-identifying fields either
+      *              record carries, so each is replaced with a
+      *              synthetic name built from a running sequence
+      *              number - stable and unique per row, but not
+      *              reversible to the real name. Every other field
+      *              (account ID, type, balance, dates, status, party
+      *              role) is copied through unchanged: none of them
+      *              identify a customer, and downstream test/QA runs
+      *              still need real-looking account IDs and balances
+      *              to exercise business rules against.
+      *              Run on demand against a production extract, same
+      *              as ACCOUNT-INQUIRY or DORMANCY-REPORT - not part
+      *              of the nightly batch cycle.
+      *              Introduces: none - same read/rewrite-a-copy shape
+      *              ACCOUNT-LOADER already uses for the master file.
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. DATA-MASKING.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNTS-FILE
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+               SELECT MASKED-ACCOUNTS-FILE
+                   ASSIGN TO "data/output/ACCOUNTS-MASTER-MASKED.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PARTIES-FILE
+                   ASSIGN TO "data/input/ACCOUNT-PARTIES.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARTY-STATUS.
+
+               SELECT MASKED-PARTIES-FILE
+                   ASSIGN TO "data/output/ACCOUNT-PARTIES-MASKED.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNTS-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+           FD MASKED-ACCOUNTS-FILE.
+           01 MASKED-ACCOUNT-OUT    PIC X(100).
+
+           FD PARTIES-FILE.
+           COPY "ACCOUNT-PARTY-RECORD.cpy".
+
+           FD MASKED-PARTIES-FILE.
+           01 MASKED-PARTY-OUT      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-STATUS        PIC X(2).
+               88 WS-ACCT-FILE-OK      VALUE "00".
+           01 WS-PARTY-STATUS       PIC X(2).
+               88 WS-PARTY-FILE-OK     VALUE "00".
+
+           01 WS-EOF-ACCT           PIC X VALUE "N".
+               88 END-OF-ACCOUNTS       VALUE "Y".
+           01 WS-EOF-PARTY          PIC X VALUE "N".
+               88 END-OF-PARTIES        VALUE "Y".
+
+      *    --- Synthetic name generator: a stable running sequence
+      *        number per row, not derived from the real name at all,
+      *        so it cannot be reversed back to it ---
+           01 WS-ACCT-SEQ           PIC 9(6) VALUE 0.
+           01 WS-PARTY-SEQ          PIC 9(6) VALUE 0.
+           01 WS-MASKED-NAME.
+               05 WS-MASKED-NAME-TEXT   PIC X(15).
+               05 WS-MASKED-NAME-SEQ    PIC 9(6).
+               05 FILLER                PIC X(04).
+
+           01 WS-ACCT-COUNT         PIC 9(5) VALUE 0.
+           01 WS-PARTY-COUNT        PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               OPEN INPUT ACCOUNTS-FILE
+               IF NOT WS-ACCT-FILE-OK
+                   DISPLAY "ERROR: Cannot open ACCOUNTS-MASTER.dat"
+                   DISPLAY "FILE STATUS: " WS-ACCT-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT MASKED-ACCOUNTS-FILE
+               PERFORM MASK-ONE-ACCOUNT
+                   UNTIL END-OF-ACCOUNTS
+               CLOSE ACCOUNTS-FILE
+               CLOSE MASKED-ACCOUNTS-FILE
+
+               PERFORM MASK-ACCOUNT-PARTIES
+
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           MASK-ONE-ACCOUNT.
+               READ ACCOUNTS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-ACCT
+               NOT AT END
+                   ADD 1 TO WS-ACCT-COUNT
+                   ADD 1 TO WS-ACCT-SEQ
+                   MOVE "MASKED-CUSTOMER" TO WS-MASKED-NAME-TEXT
+                   MOVE WS-ACCT-SEQ       TO WS-MASKED-NAME-SEQ
+                   MOVE WS-MASKED-NAME    TO AR-ACCOUNT-NAME
+                   MOVE ACCOUNT-RECORD    TO MASKED-ACCOUNT-OUT
+                   WRITE MASKED-ACCOUNT-OUT
+               END-READ.
+
+      *    --- Optional file: an extract with no joint owners or
+      *        authorized signers on file simply has nothing to mask ---
+           MASK-ACCOUNT-PARTIES.
+               OPEN INPUT PARTIES-FILE
+               IF WS-PARTY-FILE-OK
+                   OPEN OUTPUT MASKED-PARTIES-FILE
+                   PERFORM MASK-ONE-PARTY
+                       UNTIL END-OF-PARTIES
+                   CLOSE PARTIES-FILE
+                   CLOSE MASKED-PARTIES-FILE
+               END-IF.
+
+           MASK-ONE-PARTY.
+               READ PARTIES-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-PARTY
+               NOT AT END
+                   ADD 1 TO WS-PARTY-COUNT
+                   ADD 1 TO WS-PARTY-SEQ
+                   MOVE "MASKED-PARTY   " TO WS-MASKED-NAME-TEXT
+                   MOVE WS-PARTY-SEQ      TO WS-MASKED-NAME-SEQ
+                   MOVE WS-MASKED-NAME    TO APR-PARTY-NAME
+                   MOVE ACCOUNT-PARTY-RECORD TO MASKED-PARTY-OUT
+                   WRITE MASKED-PARTY-OUT
+               END-READ.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Data Masking Utility"
+               DISPLAY "=============================================="
+               DISPLAY "  Accounts Masked : " WS-ACCT-COUNT
+               DISPLAY "  Parties Masked  : " WS-PARTY-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/ACCOUNTS-MASTER-MASKED.dat"
+               DISPLAY "  → data/output/ACCOUNT-PARTIES-MASKED.dat"
+               DISPLAY "==============================================".
