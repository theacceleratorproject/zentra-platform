@@ -60,7 +60,9 @@
                DISPLAY "----------------------------------------------"
                DISPLAY "  RESULTS: " WS-PASS-COUNT " passed  "
                    WS-FAIL-COUNT " failed"
-               DISPLAY "==============================================".
+               DISPLAY "=============================================="
+               MOVE WS-FAIL-COUNT TO RETURN-CODE
+               STOP RUN.
 
            SETUP-TEST-DATA.
                MOVE "ZNT-000001" TO WA-ID(1)
