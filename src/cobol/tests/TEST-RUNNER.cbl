@@ -0,0 +1,70 @@
+      *================================================================
+      * PROGRAM:    TEST-RUNNER.cbl
+      * DESCRIPTION: Runs every TEST-* regression suite in one pass
+      *              instead of each being compiled and invoked by
+      *              hand. Each suite already counts its own PASS/
+      *              FAIL and returns the failure count as its return
+      *              code (0 = clean run), so this program only needs
+      *              to CALL "SYSTEM" each one in turn and roll the
+      *              return codes up into a single suite-level result
+      *              - the same CALL "SYSTEM"/RETURN-CODE pattern
+      *              BATCH-RUNNER uses for its own RUN-* steps.
+      * PHASE:      2 - Tests
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TEST-RUNNER.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-SUITE-NAME         PIC X(20).
+           01 WS-SUITE-CMD          PIC X(60).
+           01 WS-SUITE-RC           PIC 9(4).
+           01 WS-SUITES-RUN         PIC 99 VALUE 0.
+           01 WS-SUITES-FAILED      PIC 99 VALUE 0.
+           01 WS-TOTAL-FAIL-COUNT   PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA TEST SUITE - Regression Run"
+               DISPLAY "=============================================="
+
+               MOVE "TEST-COPYBOOKS"  TO WS-SUITE-NAME
+               PERFORM RUN-ONE-SUITE
+
+               MOVE "TEST-PROCESSING" TO WS-SUITE-NAME
+               PERFORM RUN-ONE-SUITE
+
+               MOVE "TEST-VALIDATION" TO WS-SUITE-NAME
+               PERFORM RUN-ONE-SUITE
+
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  SUITES RUN    : " WS-SUITES-RUN
+               DISPLAY "  SUITES FAILED : " WS-SUITES-FAILED
+               DISPLAY "  TOTAL FAILURES: " WS-TOTAL-FAIL-COUNT
+               DISPLAY "=============================================="
+               MOVE WS-TOTAL-FAIL-COUNT TO RETURN-CODE
+               STOP RUN.
+
+           RUN-ONE-SUITE.
+               DISPLAY " "
+               DISPLAY " RUNNING " WS-SUITE-NAME "..."
+               STRING "data/output/" DELIMITED SIZE
+                   WS-SUITE-NAME       DELIMITED SPACE
+                   " 2>/dev/null"      DELIMITED SIZE
+                   INTO WS-SUITE-CMD
+               CALL "SYSTEM" USING WS-SUITE-CMD
+               MOVE RETURN-CODE TO WS-SUITE-RC
+               ADD 1 TO WS-SUITES-RUN
+               ADD WS-SUITE-RC TO WS-TOTAL-FAIL-COUNT
+               IF WS-SUITE-RC > 0
+                   ADD 1 TO WS-SUITES-FAILED
+                   DISPLAY "   " WS-SUITE-NAME
+                       " -> " WS-SUITE-RC " FAILURE(S)"
+               ELSE
+                   DISPLAY "   " WS-SUITE-NAME " -> ALL PASSED"
+               END-IF.
