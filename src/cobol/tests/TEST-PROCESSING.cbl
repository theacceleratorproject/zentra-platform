@@ -47,7 +47,9 @@
                DISPLAY "----------------------------------------------"
                DISPLAY "  RESULTS: " WS-PASS-COUNT " passed  "
                    WS-FAIL-COUNT " failed"
-               DISPLAY "==============================================".
+               DISPLAY "=============================================="
+               MOVE WS-FAIL-COUNT TO RETURN-CODE
+               STOP RUN.
 
            ASSERT-BALANCE.
                COMPUTE WS-DELTA = FUNCTION ABS(
