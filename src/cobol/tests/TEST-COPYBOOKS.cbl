@@ -92,4 +92,6 @@
                DISPLAY "----------------------------------------------"
                DISPLAY "  RESULTS: " WS-PASS-COUNT " passed  "
                    WS-FAIL-COUNT " failed"
-               DISPLAY "==============================================".
+               DISPLAY "=============================================="
+               MOVE WS-FAIL-COUNT TO RETURN-CODE
+               STOP RUN.
