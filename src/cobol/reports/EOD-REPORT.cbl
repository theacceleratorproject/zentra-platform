@@ -25,10 +25,25 @@
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS IS WS-ACCT-STATUS.
 
+               SELECT OPENING-ACCTS
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OPEN-STATUS.
+
                SELECT EOD-REPORT-FILE
                    ASSIGN TO "data/output/EOD-REPORT.dat"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT FEE-SUMMARY-FILE
+                   ASSIGN TO "data/output/FEE-SUMMARY.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FEE-SUM-STATUS.
+
+               SELECT BRANCH-FILE
+                   ASSIGN TO "data/input/ACCOUNT-BRANCHES.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-BRANCH-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
            FD LEDGER-FILE.
@@ -37,16 +52,139 @@
            FD UPDATED-ACCTS.
            01 ACCT-RECORD           PIC X(100).
 
+           FD OPENING-ACCTS.
+           01 OPENING-RECORD        PIC X(100).
+
            FD EOD-REPORT-FILE.
            01 EOD-LINE              PIC X(80).
 
+           FD FEE-SUMMARY-FILE.
+           01 FEE-SUMMARY-IN        PIC X(100).
+
+           FD BRANCH-FILE.
+           COPY "ACCOUNT-BRANCH-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
            01 WS-LEDGER-STATUS      PIC X(2).
            01 WS-ACCT-STATUS        PIC X(2).
+           01 WS-OPEN-STATUS        PIC X(2).
            01 WS-EOF-LEDGER         PIC X VALUE "N".
                88 END-OF-LEDGER        VALUE "Y".
            01 WS-EOF-ACCT           PIC X VALUE "N".
                88 END-OF-ACCOUNTS      VALUE "Y".
+           01 WS-EOF-OPEN           PIC X VALUE "N".
+               88 END-OF-OPENING       VALUE "Y".
+           01 WS-FEE-SUM-STATUS     PIC X(2).
+           01 WS-FEE-SUM-FOUND      PIC X VALUE "N".
+               88 FEE-SUMMARY-FOUND    VALUE "Y".
+
+           COPY "FEE-SUMMARY-RECORD.cpy".
+
+      *    --- Reconciliation table: one row per account, keyed by
+      *        AR-ACCOUNT-ID. Opening balance comes from the original
+      *        ACCOUNTS-MASTER.dat, the ledger delta is accumulated
+      *        from every TXN-LEDGER.dat entry for that account, and
+      *        the closing balance comes from ACCOUNTS-UPDATED.dat.
+      *        Sized the same as the account tables TXN-VALIDATOR and
+      *        TXN-PROCESSOR already carry. ---
+           01 WS-RECON-MAX          PIC 9(4) VALUE 5000.
+           01 WS-RECON-TABLE.
+               05 WS-RECON-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-RECON-IDX.
+                   10 WRC-ID           PIC X(10).
+                   10 WRC-OPENING      PIC S9(9)V99.
+                   10 WRC-DELTA        PIC S9(9)V99 VALUE 0.
+                   10 WRC-CLOSING      PIC S9(9)V99.
+                   10 WRC-HAS-CLOSING  PIC X VALUE "N".
+           01 WS-RECON-COUNT        PIC 9(4) VALUE 0.
+           01 WS-RECON-FOUND-IDX    PIC 9(4) VALUE 0.
+      *    --- Raw balance carries its sign as a separate leading
+      *        byte on disk; REDEFINES re-views it with the matching
+      *        picture so the decimal point aligns correctly ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+           01 WS-RECON-BREAK-COUNT  PIC 999 VALUE 0.
+           01 WS-RECON-PROVEN       PIC S9(9)V99.
+           01 WS-RECON-DIFF         PIC S9(9)V99.
+
+      *    --- Ledger line parsing (matches the fixed layout written
+      *        by TXN-PROCESSOR's WRITE-LEDGER-LINE paragraph) ---
+           01 WS-LEDGER-PARSE.
+               05 WLP-DATE          PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-ACCOUNT       PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-TYPE          PIC X(03).
+               05 FILLER            PIC X(01).
+               05 WLP-AMOUNT-DISP   PIC X(14).
+               05 FILLER            PIC X(01).
+               05 WLP-DESC          PIC X(30).
+               05 FILLER            PIC X(01).
+               05 WLP-CATEGORY      PIC X(03).
+           01 WS-LEDGER-AMOUNT      PIC S9(9)V99.
+           01 WS-DISP-RECON         PIC $$$,$$$,$$9.99.
+
+      *    --- Spend-category breakdown: one counter/total pair per
+      *        TR-CATEGORY-CODE value (see TRANSACTION-RECORD.cpy),
+      *        tallied off WLP-CATEGORY in the same ledger pass
+      *        ACCUMULATE-RECON-DELTA already runs ---
+           01 WS-CAT-PAYROLL-COUNT  PIC 9(5) VALUE 0.
+           01 WS-CAT-PAYROLL-AMT    PIC 9(11)V99 VALUE 0.
+           01 WS-CAT-RENT-COUNT     PIC 9(5) VALUE 0.
+           01 WS-CAT-RENT-AMT       PIC 9(11)V99 VALUE 0.
+           01 WS-CAT-UTILITY-COUNT  PIC 9(5) VALUE 0.
+           01 WS-CAT-UTILITY-AMT    PIC 9(11)V99 VALUE 0.
+           01 WS-CAT-GROCERY-COUNT  PIC 9(5) VALUE 0.
+           01 WS-CAT-GROCERY-AMT    PIC 9(11)V99 VALUE 0.
+           01 WS-CAT-INSURANCE-COUNT PIC 9(5) VALUE 0.
+           01 WS-CAT-INSURANCE-AMT  PIC 9(11)V99 VALUE 0.
+           01 WS-CAT-FEE-COUNT      PIC 9(5) VALUE 0.
+           01 WS-CAT-FEE-AMT        PIC 9(11)V99 VALUE 0.
+           01 WS-CAT-INTEREST-COUNT PIC 9(5) VALUE 0.
+           01 WS-CAT-INTEREST-AMT   PIC 9(11)V99 VALUE 0.
+           01 WS-CAT-ACH-COUNT      PIC 9(5) VALUE 0.
+           01 WS-CAT-ACH-AMT        PIC 9(11)V99 VALUE 0.
+           01 WS-CAT-OTHER-COUNT    PIC 9(5) VALUE 0.
+           01 WS-CAT-OTHER-AMT      PIC 9(11)V99 VALUE 0.
+
+      *    --- Branch/region breakdown: BRANCH-FILE is an optional
+      *        account-to-branch lookup, same load-once-and-linear-
+      *        scan pattern as ACCOUNT-PARTIES.dat. Branch codes are
+      *        not a small fixed set the way categories are, so
+      *        SECTION 6's totals are kept in a find-or-add table
+      *        instead of one WS-CAT- field per branch. ---
+           01 WS-BRANCH-STATUS      PIC X(2).
+               88 WS-BRANCH-FILE-OK    VALUE "00".
+           01 WS-EOF-BRANCH         PIC X VALUE "N".
+               88 END-OF-BRANCH-FILE    VALUE "Y".
+
+           01 WS-BR-LOOKUP-MAX      PIC 9(4) VALUE 5000.
+           01 WS-BR-LOOKUP-TABLE.
+               05 WS-BR-LOOKUP-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-BR-LOOKUP-IDX.
+                   10 BRL-ACCOUNT-ID   PIC X(10).
+                   10 BRL-BRANCH-CODE  PIC X(06).
+                   10 BRL-BRANCH-NAME  PIC X(20).
+                   10 BRL-REGION-CODE  PIC X(06).
+           01 WS-BR-LOOKUP-COUNT    PIC 9(4) VALUE 0.
+           01 WS-BR-LOOKUP-FOUND    PIC 9(4) VALUE 0.
+
+           01 WS-BR-SUMM-MAX        PIC 99 VALUE 50.
+           01 WS-BR-SUMM-TABLE.
+               05 WS-BR-SUMM-ENTRY OCCURS 50 TIMES
+                               INDEXED BY WS-BR-SUMM-IDX.
+                   10 BRS-BRANCH-CODE  PIC X(06).
+                   10 BRS-BRANCH-NAME  PIC X(20).
+                   10 BRS-REGION-CODE  PIC X(06).
+                   10 BRS-TXN-COUNT    PIC 9(5) VALUE 0.
+                   10 BRS-CREDIT-AMT   PIC 9(11)V99 VALUE 0.
+                   10 BRS-DEBIT-AMT    PIC 9(11)V99 VALUE 0.
+           01 WS-BR-SUMM-COUNT      PIC 99 VALUE 0.
+           01 WS-BR-SUMM-FOUND      PIC 99 VALUE 0.
+           01 WS-BR-CUR-CODE        PIC X(06).
+           01 WS-BR-CUR-NAME        PIC X(20).
+           01 WS-BR-CUR-REGION      PIC X(06).
 
       *    --- Date ---
            01 WS-DATE-INT           PIC 9(8).
@@ -79,6 +217,7 @@
            01 WS-DISP-CREDITS       PIC $$,$$$,$$$,$$9.99.
            01 WS-DISP-DEBITS        PIC $$,$$$,$$$,$$9.99.
            01 WS-OUT-LINE           PIC X(80).
+           01 WS-PAGE-LABEL         PIC X(10) VALUE SPACES.
 
        PROCEDURE DIVISION.
            MAIN-PARA.
@@ -93,6 +232,8 @@
                OPEN INPUT  UPDATED-ACCTS
                OPEN OUTPUT EOD-REPORT-FILE
 
+               PERFORM LOAD-OPENING-BALANCES
+               PERFORM LOAD-BRANCH-TABLE
                PERFORM WRITE-COVER-PAGE
                PERFORM WRITE-TXN-SECTION-HEADER
                PERFORM READ-LEDGER-LOOP
@@ -105,6 +246,9 @@
                PERFORM WRITE-ACCOUNT-TOTALS
 
                PERFORM WRITE-RECONCILIATION
+               PERFORM WRITE-FEE-RECONCILIATION
+               PERFORM WRITE-CATEGORY-BREAKDOWN
+               PERFORM WRITE-BRANCH-BREAKDOWN
 
                CLOSE LEDGER-FILE
                CLOSE UPDATED-ACCTS
@@ -112,6 +256,92 @@
                PERFORM DISPLAY-RESULTS
                STOP RUN.
 
+           LOAD-OPENING-BALANCES.
+               OPEN INPUT OPENING-ACCTS
+               PERFORM UNTIL END-OF-OPENING
+                   READ OPENING-ACCTS INTO OPENING-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-OPEN
+                   NOT AT END
+                       IF WS-RECON-COUNT < WS-RECON-MAX
+                           ADD 1 TO WS-RECON-COUNT
+                           MOVE OPENING-RECORD(1:10)
+                               TO WRC-ID(WS-RECON-COUNT)
+                           MOVE OPENING-RECORD(46:12)
+                               TO WS-RAW-BALANCE-X
+                           MOVE WS-RAW-BALANCE
+                               TO WRC-OPENING(WS-RECON-COUNT)
+                           MOVE 0 TO WRC-DELTA(WS-RECON-COUNT)
+                           MOVE "N" TO WRC-HAS-CLOSING(WS-RECON-COUNT)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPENING-ACCTS.
+
+           FIND-RECON-ENTRY.
+               MOVE 0 TO WS-RECON-FOUND-IDX
+               PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-COUNT
+                   IF WRC-ID(WS-RECON-IDX) = WLP-ACCOUNT
+                       MOVE WS-RECON-IDX TO WS-RECON-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+      *    --- Optional file: an account with no row here is simply
+      *        UNASSIGNED, same tolerance ACCOUNT-PARTIES.dat gets ---
+           LOAD-BRANCH-TABLE.
+               OPEN INPUT BRANCH-FILE
+               IF WS-BRANCH-FILE-OK
+                   PERFORM UNTIL END-OF-BRANCH-FILE
+                       READ BRANCH-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-BRANCH
+                       NOT AT END
+                           IF WS-BR-LOOKUP-COUNT < WS-BR-LOOKUP-MAX
+                               ADD 1 TO WS-BR-LOOKUP-COUNT
+                               MOVE ABR-ACCOUNT-ID TO
+                                   BRL-ACCOUNT-ID(WS-BR-LOOKUP-COUNT)
+                               MOVE ABR-BRANCH-CODE TO
+                                   BRL-BRANCH-CODE(WS-BR-LOOKUP-COUNT)
+                               MOVE ABR-BRANCH-NAME TO
+                                   BRL-BRANCH-NAME(WS-BR-LOOKUP-COUNT)
+                               MOVE ABR-REGION-CODE TO
+                                   BRL-REGION-CODE(WS-BR-LOOKUP-COUNT)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE BRANCH-FILE
+               END-IF.
+
+           FIND-BRANCH-LOOKUP.
+               MOVE 0 TO WS-BR-LOOKUP-FOUND
+               PERFORM VARYING WS-BR-LOOKUP-IDX FROM 1 BY 1
+                   UNTIL WS-BR-LOOKUP-IDX > WS-BR-LOOKUP-COUNT
+                   IF BRL-ACCOUNT-ID(WS-BR-LOOKUP-IDX) = WLP-ACCOUNT
+                       MOVE WS-BR-LOOKUP-IDX TO WS-BR-LOOKUP-FOUND
+                   END-IF
+               END-PERFORM.
+
+           FIND-OR-ADD-BRANCH-SUMMARY.
+               MOVE 0 TO WS-BR-SUMM-FOUND
+               PERFORM VARYING WS-BR-SUMM-IDX FROM 1 BY 1
+                   UNTIL WS-BR-SUMM-IDX > WS-BR-SUMM-COUNT
+                   IF BRS-BRANCH-CODE(WS-BR-SUMM-IDX) = WS-BR-CUR-CODE
+                       MOVE WS-BR-SUMM-IDX TO WS-BR-SUMM-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-BR-SUMM-FOUND = 0
+               AND WS-BR-SUMM-COUNT < WS-BR-SUMM-MAX
+                   ADD 1 TO WS-BR-SUMM-COUNT
+                   MOVE WS-BR-CUR-CODE
+                       TO BRS-BRANCH-CODE(WS-BR-SUMM-COUNT)
+                   MOVE WS-BR-CUR-NAME
+                       TO BRS-BRANCH-NAME(WS-BR-SUMM-COUNT)
+                   MOVE WS-BR-CUR-REGION
+                       TO BRS-REGION-CODE(WS-BR-SUMM-COUNT)
+                   MOVE WS-BR-SUMM-COUNT TO WS-BR-SUMM-FOUND
+               END-IF.
+
            WRITE-COVER-PAGE.
                PERFORM WRITE-DASHES
                MOVE "ZENTRA BANK" TO WS-OUT-LINE
@@ -120,6 +350,12 @@
                PERFORM WRITE-CENTERED
                MOVE WS-TODAY TO WS-OUT-LINE
                PERFORM WRITE-CENTERED
+               MOVE SPACES TO WS-PAGE-LABEL
+               STRING "PAGE " DELIMITED SIZE
+                   WS-PAGE-NUM DELIMITED SIZE
+                   INTO WS-PAGE-LABEL
+               MOVE WS-PAGE-LABEL TO WS-OUT-LINE
+               PERFORM WRITE-CENTERED
                PERFORM WRITE-DASHES
                PERFORM BLANK-LINE.
 
@@ -149,16 +385,116 @@
                    IF LEDGER-RECORD NOT = SPACES
                        ADD 1 TO WS-TXN-COUNT
                        MOVE LEDGER-RECORD(1:78) TO EOD-LINE
-                       WRITE EOD-LINE
+                       PERFORM WRITE-EOD-LINE
+                       PERFORM ACCUMULATE-RECON-DELTA
+                       PERFORM TALLY-CATEGORY
+                       PERFORM TALLY-BRANCH
                    END-IF
                END-READ.
 
+           ACCUMULATE-RECON-DELTA.
+               MOVE LEDGER-RECORD(1:75) TO WS-LEDGER-PARSE
+      *        Skip the column-header and separator lines that share
+      *        the same layout but aren't real ledger postings.
+               IF WLP-DATE = "DATE      " OR WLP-DATE = "----------"
+                   CONTINUE
+               ELSE
+                   MOVE FUNCTION NUMVAL-C(WLP-AMOUNT-DISP)
+                       TO WS-LEDGER-AMOUNT
+                   PERFORM FIND-RECON-ENTRY
+                   IF WS-RECON-FOUND-IDX > 0
+                       EVALUATE WLP-TYPE
+                           WHEN "DEP" WHEN "INT" WHEN "XFC" WHEN "RVC"
+                               ADD WS-LEDGER-AMOUNT
+                                   TO WRC-DELTA(WS-RECON-FOUND-IDX)
+                           WHEN "WDR" WHEN "FEE" WHEN "XFR" WHEN "RVD"
+                           WHEN "ACH"
+                               SUBTRACT WS-LEDGER-AMOUNT
+                                   FROM WRC-DELTA(WS-RECON-FOUND-IDX)
+                       END-EVALUATE
+                   END-IF
+               END-IF.
+
+      *    WS-LEDGER-PARSE/WS-LEDGER-AMOUNT were already refreshed by
+      *    ACCUMULATE-RECON-DELTA for this same record, header and
+      *    separator lines included - skip those the same way.
+           TALLY-CATEGORY.
+               IF WLP-DATE = "DATE      " OR WLP-DATE = "----------"
+                   CONTINUE
+               ELSE
+                   EVALUATE WLP-CATEGORY
+                       WHEN "PAY"
+                           ADD 1 TO WS-CAT-PAYROLL-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-PAYROLL-AMT
+                       WHEN "RNT"
+                           ADD 1 TO WS-CAT-RENT-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-RENT-AMT
+                       WHEN "UTL"
+                           ADD 1 TO WS-CAT-UTILITY-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-UTILITY-AMT
+                       WHEN "GRO"
+                           ADD 1 TO WS-CAT-GROCERY-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-GROCERY-AMT
+                       WHEN "INS"
+                           ADD 1 TO WS-CAT-INSURANCE-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-INSURANCE-AMT
+                       WHEN "FEE"
+                           ADD 1 TO WS-CAT-FEE-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-FEE-AMT
+                       WHEN "INT"
+                           ADD 1 TO WS-CAT-INTEREST-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-INTEREST-AMT
+                       WHEN "ACH"
+                           ADD 1 TO WS-CAT-ACH-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-ACH-AMT
+                       WHEN OTHER
+                           ADD 1 TO WS-CAT-OTHER-COUNT
+                           ADD WS-LEDGER-AMOUNT TO WS-CAT-OTHER-AMT
+                   END-EVALUATE
+               END-IF.
+
+      *    WS-LEDGER-PARSE/WS-LEDGER-AMOUNT were already refreshed by
+      *    ACCUMULATE-RECON-DELTA for this same record. An account
+      *    with no BRANCH-FILE row rolls up under UNASSIGNED rather
+      *    than being dropped from the breakdown.
+           TALLY-BRANCH.
+               IF WLP-DATE = "DATE      " OR WLP-DATE = "----------"
+                   CONTINUE
+               ELSE
+                   PERFORM FIND-BRANCH-LOOKUP
+                   IF WS-BR-LOOKUP-FOUND > 0
+                       MOVE BRL-BRANCH-CODE(WS-BR-LOOKUP-FOUND)
+                           TO WS-BR-CUR-CODE
+                       MOVE BRL-BRANCH-NAME(WS-BR-LOOKUP-FOUND)
+                           TO WS-BR-CUR-NAME
+                       MOVE BRL-REGION-CODE(WS-BR-LOOKUP-FOUND)
+                           TO WS-BR-CUR-REGION
+                   ELSE
+                       MOVE "UNASGN" TO WS-BR-CUR-CODE
+                       MOVE "UNASSIGNED"          TO WS-BR-CUR-NAME
+                       MOVE "UNASGN" TO WS-BR-CUR-REGION
+                   END-IF
+                   PERFORM FIND-OR-ADD-BRANCH-SUMMARY
+                   IF WS-BR-SUMM-FOUND > 0
+                       ADD 1 TO BRS-TXN-COUNT(WS-BR-SUMM-FOUND)
+                       EVALUATE WLP-TYPE
+                           WHEN "DEP" WHEN "INT" WHEN "XFC" WHEN "RVC"
+                               ADD WS-LEDGER-AMOUNT
+                                   TO BRS-CREDIT-AMT(WS-BR-SUMM-FOUND)
+                           WHEN "WDR" WHEN "FEE" WHEN "XFR" WHEN "RVD"
+                           WHEN "ACH"
+                               ADD WS-LEDGER-AMOUNT
+                                   TO BRS-DEBIT-AMT(WS-BR-SUMM-FOUND)
+                       END-EVALUATE
+                   END-IF
+               END-IF.
+
            WRITE-TXN-TOTALS.
                PERFORM BLANK-LINE
                STRING "  Total Transactions : " DELIMITED SIZE
                    WS-TXN-COUNT DELIMITED SIZE
                    INTO EOD-LINE
-               WRITE EOD-LINE
+               PERFORM WRITE-EOD-LINE
                PERFORM BLANK-LINE.
 
            WRITE-ACCOUNT-SECTION-HEADER.
@@ -188,7 +524,8 @@
                    MOVE ACCT-RECORD(1:10)  TO WS-ACCT-ID
                    MOVE ACCT-RECORD(11:25) TO WS-ACCT-NAME
                    MOVE ACCT-RECORD(36:10) TO WS-ACCT-TYPE
-                   MOVE ACCT-RECORD(46:12) TO WS-ACCT-BALANCE
+                   MOVE ACCT-RECORD(46:12) TO WS-RAW-BALANCE-X
+                   MOVE WS-RAW-BALANCE     TO WS-ACCT-BALANCE
                    ADD WS-ACCT-BALANCE TO WS-TOTAL-BALANCE
                    IF WS-ACCT-BALANCE >= 0
                        ADD 1 TO WS-POSITIVE-BAL-COUNT
@@ -202,7 +539,15 @@
                        " " DELIMITED SIZE WS-ACCT-TYPE DELIMITED SIZE
                        " " DELIMITED SIZE WS-DISP-BALANCE
                        DELIMITED SIZE INTO EOD-LINE
-                   WRITE EOD-LINE
+                   PERFORM WRITE-EOD-LINE
+                   MOVE WS-ACCT-ID TO WLP-ACCOUNT
+                   PERFORM FIND-RECON-ENTRY
+                   IF WS-RECON-FOUND-IDX > 0
+                       MOVE WS-ACCT-BALANCE
+                           TO WRC-CLOSING(WS-RECON-FOUND-IDX)
+                       MOVE "Y"
+                           TO WRC-HAS-CLOSING(WS-RECON-FOUND-IDX)
+                   END-IF
                END-READ.
 
            WRITE-ACCOUNT-TOTALS.
@@ -210,16 +555,16 @@
                MOVE WS-TOTAL-BALANCE TO WS-DISP-LARGE
                STRING "  Accounts on File   : " DELIMITED SIZE
                    WS-ACCT-COUNT DELIMITED SIZE INTO EOD-LINE
-               WRITE EOD-LINE
+               PERFORM WRITE-EOD-LINE
                STRING "  Positive Balance   : " DELIMITED SIZE
                    WS-POSITIVE-BAL-COUNT DELIMITED SIZE INTO EOD-LINE
-               WRITE EOD-LINE
+               PERFORM WRITE-EOD-LINE
                STRING "  Negative Balance   : " DELIMITED SIZE
                    WS-NEGATIVE-BAL-COUNT DELIMITED SIZE INTO EOD-LINE
-               WRITE EOD-LINE
+               PERFORM WRITE-EOD-LINE
                STRING "  Net System Balance : " DELIMITED SIZE
                    WS-DISP-LARGE DELIMITED SIZE INTO EOD-LINE
-               WRITE EOD-LINE.
+               PERFORM WRITE-EOD-LINE.
 
            WRITE-RECONCILIATION.
                PERFORM BLANK-LINE
@@ -228,14 +573,36 @@
                    TO WS-OUT-LINE
                PERFORM WRITE-LINE
                PERFORM WRITE-DASHES
-               IF WS-NEGATIVE-BAL-COUNT = 0
-                   MOVE "STATUS: ALL ACCOUNTS IN BALANCE - OK"
+               STRING
+                   "ACCOUNT    OPENING       + LEDGER     "
+                   DELIMITED SIZE
+                   "= EXPECTED    ACTUAL      "
+                   DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               MOVE ALL "-" TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+
+               MOVE 0 TO WS-RECON-BREAK-COUNT
+               PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-COUNT
+                   PERFORM PROVE-RECON-ENTRY
+               END-PERFORM
+
+               PERFORM BLANK-LINE
+               IF WS-RECON-BREAK-COUNT = 0
+                   MOVE "STATUS: ALL ACCOUNTS RECONCILE - OK"
                        TO EOD-LINE
                ELSE
-                   MOVE "STATUS: ACTION REQUIRED - OVERDRAFT ACCOUNTS"
-                       TO EOD-LINE
+                   MOVE SPACES TO EOD-LINE
+                   STRING "STATUS: ACTION REQUIRED - "
+                       DELIMITED SIZE
+                       WS-RECON-BREAK-COUNT DELIMITED SIZE
+                       " ACCOUNT(S) OUT OF BALANCE"
+                       DELIMITED SIZE
+                       INTO EOD-LINE
                END-IF
-               WRITE EOD-LINE
+               PERFORM WRITE-EOD-LINE
                PERFORM BLANK-LINE
                PERFORM WRITE-DASHES
                MOVE "END OF REPORT - ZENTRA CORE SYSTEM v2.0"
@@ -243,23 +610,301 @@
                PERFORM WRITE-LINE
                PERFORM WRITE-DASHES.
 
+      *    Proves, for a single account, that opening + sum(ledger
+      *    deltas) equals the closing balance carried in
+      *    ACCOUNTS-UPDATED.dat. An account with no closing row at
+      *    all (dropped between runs) is reported as a break too.
+           PROVE-RECON-ENTRY.
+               IF WRC-HAS-CLOSING(WS-RECON-IDX) = "Y"
+                   COMPUTE WS-RECON-PROVEN =
+                       WRC-OPENING(WS-RECON-IDX)
+                       + WRC-DELTA(WS-RECON-IDX)
+                   COMPUTE WS-RECON-DIFF =
+                       WS-RECON-PROVEN - WRC-CLOSING(WS-RECON-IDX)
+                   IF WS-RECON-DIFF NOT = 0
+                       ADD 1 TO WS-RECON-BREAK-COUNT
+                       MOVE WRC-OPENING(WS-RECON-IDX)
+                           TO WS-DISP-BALANCE
+                       MOVE WRC-DELTA(WS-RECON-IDX)
+                           TO WS-DISP-RECON
+                       MOVE WRC-CLOSING(WS-RECON-IDX)
+                           TO WS-DISP-LARGE
+                       MOVE SPACES TO EOD-LINE
+                       STRING
+                           WRC-ID(WS-RECON-IDX)     DELIMITED SIZE
+                           " " DELIMITED SIZE
+                           WS-DISP-BALANCE          DELIMITED SIZE
+                           " " DELIMITED SIZE
+                           WS-DISP-RECON            DELIMITED SIZE
+                           " MISMATCH ACTUAL="      DELIMITED SIZE
+                           WS-DISP-LARGE            DELIMITED SIZE
+                           INTO EOD-LINE
+                       PERFORM WRITE-EOD-LINE
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-RECON-BREAK-COUNT
+                   MOVE SPACES TO EOD-LINE
+                   STRING
+                       WRC-ID(WS-RECON-IDX)         DELIMITED SIZE
+                       " NO CLOSING BALANCE FOUND - ACCOUNT DROPPED"
+                       DELIMITED SIZE
+                       INTO EOD-LINE
+                   PERFORM WRITE-EOD-LINE
+               END-IF.
+
+      *    Reads the single summary line FEE-ENGINE writes each run
+      *    and prints a fee-type breakdown, mirroring SECTION 3's
+      *    reconciliation layout. If FEE-ENGINE has not yet run today
+      *    (or the file is missing) the section says so instead of
+      *    showing stale or blank figures.
+           WRITE-FEE-RECONCILIATION.
+               PERFORM BLANK-LINE
+               PERFORM WRITE-DASHES
+               MOVE "SECTION 4: FEE RECONCILIATION"
+                   TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               PERFORM WRITE-DASHES
+
+               MOVE "N" TO WS-FEE-SUM-FOUND
+               OPEN INPUT FEE-SUMMARY-FILE
+               IF WS-FEE-SUM-STATUS = "00"
+                   READ FEE-SUMMARY-FILE INTO FEE-SUMMARY-IN
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE FEE-SUMMARY-IN TO FEE-SUMMARY-RECORD
+                           MOVE "Y" TO WS-FEE-SUM-FOUND
+                   END-READ
+                   CLOSE FEE-SUMMARY-FILE
+               END-IF
+
+               IF FEE-SUMMARY-FOUND
+                   STRING "  FEE TYPE            COUNT      AMOUNT"
+                       DELIMITED SIZE
+                       INTO WS-OUT-LINE
+                   PERFORM WRITE-LINE
+                   MOVE ALL "-" TO WS-OUT-LINE
+                   PERFORM WRITE-LINE
+
+                   MOVE FSU-MAINT-TOTAL TO WS-DISP-LARGE
+                   STRING "  MAINTENANCE         " DELIMITED SIZE
+                       FSU-MAINT-COUNT DELIMITED SIZE
+                       "      " DELIMITED SIZE
+                       WS-DISP-LARGE DELIMITED SIZE
+                       INTO EOD-LINE
+                   PERFORM WRITE-EOD-LINE
+
+                   MOVE FSU-LOWBAL-TOTAL TO WS-DISP-LARGE
+                   STRING "  LOW BALANCE         " DELIMITED SIZE
+                       FSU-LOWBAL-COUNT DELIMITED SIZE
+                       "      " DELIMITED SIZE
+                       WS-DISP-LARGE DELIMITED SIZE
+                       INTO EOD-LINE
+                   PERFORM WRITE-EOD-LINE
+
+                   MOVE FSU-OD-TOTAL TO WS-DISP-LARGE
+                   STRING "  OVERDRAFT           " DELIMITED SIZE
+                       FSU-OD-COUNT DELIMITED SIZE
+                       "      " DELIMITED SIZE
+                       WS-DISP-LARGE DELIMITED SIZE
+                       INTO EOD-LINE
+                   PERFORM WRITE-EOD-LINE
+
+                   MOVE ALL "-" TO WS-OUT-LINE
+                   PERFORM WRITE-LINE
+                   MOVE FSU-GRAND-TOTAL TO WS-DISP-LARGE
+                   STRING "  TOTAL FEES ASSESSED : " DELIMITED SIZE
+                       WS-DISP-LARGE DELIMITED SIZE
+                       INTO EOD-LINE
+                   PERFORM WRITE-EOD-LINE
+               ELSE
+                   MOVE "  NO FEE-ENGINE SUMMARY AVAILABLE FOR TODAY"
+                       TO EOD-LINE
+                   PERFORM WRITE-EOD-LINE
+               END-IF.
+
+      *    Volume by TR-CATEGORY-CODE, tallied off every ledger
+      *    posting by TALLY-CATEGORY during SECTION 1's pass -
+      *    mirrors SECTION 4's fixed-row layout since the category
+      *    list, like the fee-type list, is a small closed set.
+           WRITE-CATEGORY-BREAKDOWN.
+               PERFORM BLANK-LINE
+               PERFORM WRITE-DASHES
+               MOVE "SECTION 5: SPEND CATEGORY BREAKDOWN"
+                   TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               PERFORM WRITE-DASHES
+               STRING "  CATEGORY             COUNT      AMOUNT"
+                   DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               MOVE ALL "-" TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+
+               MOVE WS-CAT-PAYROLL-AMT TO WS-DISP-LARGE
+               STRING "  PAYROLL             " DELIMITED SIZE
+                   WS-CAT-PAYROLL-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE
+
+               MOVE WS-CAT-RENT-AMT TO WS-DISP-LARGE
+               STRING "  RENT                " DELIMITED SIZE
+                   WS-CAT-RENT-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE
+
+               MOVE WS-CAT-UTILITY-AMT TO WS-DISP-LARGE
+               STRING "  UTILITY             " DELIMITED SIZE
+                   WS-CAT-UTILITY-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE
+
+               MOVE WS-CAT-GROCERY-AMT TO WS-DISP-LARGE
+               STRING "  GROCERY             " DELIMITED SIZE
+                   WS-CAT-GROCERY-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE
+
+               MOVE WS-CAT-INSURANCE-AMT TO WS-DISP-LARGE
+               STRING "  INSURANCE           " DELIMITED SIZE
+                   WS-CAT-INSURANCE-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE
+
+               MOVE WS-CAT-FEE-AMT TO WS-DISP-LARGE
+               STRING "  FEE                 " DELIMITED SIZE
+                   WS-CAT-FEE-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE
+
+               MOVE WS-CAT-INTEREST-AMT TO WS-DISP-LARGE
+               STRING "  INTEREST            " DELIMITED SIZE
+                   WS-CAT-INTEREST-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE
+
+               MOVE WS-CAT-ACH-AMT TO WS-DISP-LARGE
+               STRING "  ACH                 " DELIMITED SIZE
+                   WS-CAT-ACH-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE
+
+               MOVE WS-CAT-OTHER-AMT TO WS-DISP-LARGE
+               STRING "  OTHER/UNCLASSIFIED  " DELIMITED SIZE
+                   WS-CAT-OTHER-COUNT DELIMITED SIZE
+                   "      " DELIMITED SIZE
+                   WS-DISP-LARGE DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE.
+
+      *    Volume by branch/region, tallied off every ledger posting
+      *    by TALLY-BRANCH during SECTION 1's pass. Unlike the fee
+      *    and category breakdowns, the branch list is not a small
+      *    closed set known ahead of time, so this loops the find-or-
+      *    add WS-BR-SUMM-TABLE instead of one fixed row per branch.
+           WRITE-BRANCH-BREAKDOWN.
+               PERFORM BLANK-LINE
+               PERFORM WRITE-DASHES
+               MOVE "SECTION 6: BRANCH/REGION BREAKDOWN"
+                   TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               PERFORM WRITE-DASHES
+               STRING "  BRANCH     REGION  COUNT     CREDITS "
+                   DELIMITED SIZE
+                   "         DEBITS"
+                   DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               MOVE ALL "-" TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+
+               IF WS-BR-SUMM-COUNT = 0
+                   MOVE "  NO BRANCH ACTIVITY TO REPORT"
+                       TO EOD-LINE
+                   PERFORM WRITE-EOD-LINE
+               ELSE
+                   PERFORM VARYING WS-BR-SUMM-IDX FROM 1 BY 1
+                       UNTIL WS-BR-SUMM-IDX > WS-BR-SUMM-COUNT
+                       PERFORM WRITE-BRANCH-SUMMARY-LINE
+                   END-PERFORM
+               END-IF.
+
+           WRITE-BRANCH-SUMMARY-LINE.
+               MOVE BRS-CREDIT-AMT(WS-BR-SUMM-IDX) TO WS-DISP-CREDITS
+               MOVE BRS-DEBIT-AMT(WS-BR-SUMM-IDX)  TO WS-DISP-DEBITS
+               STRING "  " DELIMITED SIZE
+                   BRS-BRANCH-CODE(WS-BR-SUMM-IDX) DELIMITED SIZE
+                   "     " DELIMITED SIZE
+                   BRS-REGION-CODE(WS-BR-SUMM-IDX) DELIMITED SIZE
+                   "  " DELIMITED SIZE
+                   BRS-TXN-COUNT(WS-BR-SUMM-IDX) DELIMITED SIZE
+                   "  " DELIMITED SIZE
+                   WS-DISP-CREDITS DELIMITED SIZE
+                   "  " DELIMITED SIZE
+                   WS-DISP-DEBITS DELIMITED SIZE
+                   INTO EOD-LINE
+               PERFORM WRITE-EOD-LINE.
+
            WRITE-DASHES.
                MOVE ALL "=" TO EOD-LINE
-               WRITE EOD-LINE.
+               PERFORM WRITE-EOD-LINE.
 
            BLANK-LINE.
                MOVE SPACES TO EOD-LINE
-               WRITE EOD-LINE.
+               PERFORM WRITE-EOD-LINE.
 
            WRITE-LINE.
                MOVE WS-OUT-LINE TO EOD-LINE
-               WRITE EOD-LINE.
+               PERFORM WRITE-EOD-LINE.
 
            WRITE-CENTERED.
                MOVE SPACES TO EOD-LINE
                MOVE "                    " TO EOD-LINE(1:20)
                MOVE WS-OUT-LINE TO EOD-LINE(21:40)
-               WRITE EOD-LINE.
+               PERFORM WRITE-EOD-LINE.
+
+      *    Every line of the report funnels through here so the page
+      *    break falls at a consistent line count no matter which
+      *    section is currently writing.
+           WRITE-EOD-LINE.
+               WRITE EOD-LINE
+               ADD 1 TO WS-LINE-COUNT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM START-NEW-PAGE
+               END-IF.
+
+           START-NEW-PAGE.
+               ADD 1 TO WS-PAGE-NUM
+               MOVE SPACES TO EOD-LINE
+               WRITE EOD-LINE AFTER ADVANCING PAGE
+               MOVE "ZENTRA BANK - END-OF-DAY REPORT (CONTINUED)"
+                   TO EOD-LINE
+               WRITE EOD-LINE
+               MOVE SPACES TO WS-PAGE-LABEL
+               STRING "PAGE " DELIMITED SIZE
+                   WS-PAGE-NUM DELIMITED SIZE
+                   INTO WS-PAGE-LABEL
+               MOVE WS-PAGE-LABEL TO EOD-LINE
+               WRITE EOD-LINE
+               MOVE ALL "-" TO EOD-LINE
+               WRITE EOD-LINE
+               MOVE 0 TO WS-LINE-COUNT.
 
            DISPLAY-RESULTS.
                DISPLAY "=============================================="
