@@ -0,0 +1,503 @@
+      *================================================================
+      * PROGRAM:    STATEMENT-GEN.cbl
+      * DESCRIPTION: Per-account statement generator. Groups the
+      *              current ledger period (data/output/TXN-LEDGER.dat)
+      *              by account and prints an opening balance,
+      *              transaction detail, and closing balance for each
+      *              one. WS-STATEMENT-TYPE selects the period label
+      *              printed on each statement (MONTH-END/YEAR-END);
+      *              the underlying data is always the current day's
+      *              ledger, since that is the only period this batch
+      *              cycle retains.
+      *              Also lists any joint owners/authorized signers
+      *              from ACCOUNT-PARTIES.dat under the account line
+      *              of each statement, if the account has any.
+      *              Introduces: grouped-by-account report output
+      * PHASE:      2 - Banking Logic Engine
+      * LOCATION:   src/cobol/reports/
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. STATEMENT-GEN.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LEDGER-FILE
+                   ASSIGN TO "data/output/TXN-LEDGER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+               SELECT OPENING-ACCTS
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OPEN-STATUS.
+
+               SELECT UPDATED-ACCTS
+                   ASSIGN TO "data/output/ACCOUNTS-UPDATED.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+               SELECT STATEMENT-FILE
+                   ASSIGN TO "data/output/ACCOUNT-STATEMENTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PARTIES-FILE
+                   ASSIGN TO "data/input/ACCOUNT-PARTIES.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARTY-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD LEDGER-FILE.
+           01 LEDGER-RECORD         PIC X(120).
+
+           FD OPENING-ACCTS.
+           01 OPENING-RECORD        PIC X(100).
+
+           FD UPDATED-ACCTS.
+           01 ACCT-RECORD           PIC X(100).
+
+           FD STATEMENT-FILE.
+           01 STMT-LINE             PIC X(80).
+
+           FD PARTIES-FILE.
+           COPY "ACCOUNT-PARTY-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 WS-LEDGER-STATUS      PIC X(2).
+           01 WS-OPEN-STATUS        PIC X(2).
+           01 WS-ACCT-STATUS        PIC X(2).
+           01 WS-EOF-LEDGER         PIC X VALUE "N".
+               88 END-OF-LEDGER        VALUE "Y".
+           01 WS-EOF-OPEN           PIC X VALUE "N".
+               88 END-OF-OPENING       VALUE "Y".
+           01 WS-EOF-ACCT           PIC X VALUE "N".
+               88 END-OF-ACCOUNTS      VALUE "Y".
+           01 WS-PARTY-STATUS       PIC X(2).
+               88 WS-PARTY-FILE-OK     VALUE "00".
+           01 WS-EOF-PARTY          PIC X VALUE "N".
+               88 END-OF-PARTIES       VALUE "Y".
+
+      *    --- Joint owner / authorized-signer table, same optional-
+      *        file load and linear-scan pattern used in
+      *        ACCOUNT-LOADER ---
+           01 WS-PARTY-MAX          PIC 9(5) VALUE 10000.
+           01 WS-PARTY-TABLE.
+               05 WS-PARTY-ENTRY OCCURS 10000 TIMES
+                               INDEXED BY WS-PARTY-IDX.
+                   10 WP-ACCOUNT-ID    PIC X(10).
+                   10 WP-NAME          PIC X(25).
+                   10 WP-ROLE          PIC X(10).
+           01 WS-PARTY-COUNT        PIC 9(5) VALUE 0.
+
+      *    --- Statement period label (data is always the current
+      *        ledger period; this only controls the printed label) ---
+           01 WS-STATEMENT-TYPE     PIC X(9) VALUE "MONTH-END".
+               88 MONTH-END-STMT       VALUE "MONTH-END".
+               88 YEAR-END-STMT        VALUE "YEAR-END ".
+
+      *    --- Ledger lines loaded in full so each account's detail
+      *        can be printed together (matches the fixed layout
+      *        written by TXN-PROCESSOR's WRITE-LEDGER-LINE) ---
+           01 WS-LEDGER-MAX         PIC 9(5) VALUE 20000.
+           01 WS-LEDGER-TABLE.
+               05 WS-LEDGER-ENTRY OCCURS 20000 TIMES
+                               INDEXED BY WS-LEDGER-IDX.
+                   10 WL-DATE          PIC X(10).
+                   10 WL-ACCOUNT       PIC X(10).
+                   10 WL-TYPE          PIC X(03).
+                   10 WL-AMOUNT        PIC S9(9)V99.
+                   10 WL-DESC          PIC X(30).
+           01 WS-LEDGER-COUNT       PIC 9(5) VALUE 0.
+
+      *    --- Ledger line parsing helper ---
+           01 WS-LEDGER-PARSE.
+               05 WLP-DATE          PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-ACCOUNT       PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-TYPE          PIC X(03).
+               05 FILLER            PIC X(01).
+               05 WLP-AMOUNT-DISP   PIC X(14).
+               05 FILLER            PIC X(01).
+               05 WLP-DESC          PIC X(30).
+
+      *    --- Per-account statement table: opening balance comes
+      *        from ACCOUNTS-MASTER.dat, name/type/closing balance
+      *        from ACCOUNTS-UPDATED.dat (same two-file merge pattern
+      *        EOD-REPORT uses for its reconciliation section) ---
+           01 WS-STMT-MAX           PIC 9(4) VALUE 5000.
+           01 WS-STMT-TABLE.
+               05 WS-STMT-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-STMT-IDX.
+                   10 SI-ID            PIC X(10).
+                   10 SI-NAME          PIC X(25).
+                   10 SI-TYPE          PIC X(10).
+                   10 SI-OPENING       PIC S9(9)V99.
+                   10 SI-CLOSING       PIC S9(9)V99.
+                   10 SI-HAS-CLOSING   PIC X VALUE "N".
+           01 WS-STMT-COUNT         PIC 9(4) VALUE 0.
+           01 WS-STMT-FOUND-IDX     PIC 9(4) VALUE 0.
+
+      *    --- Raw balance carries its sign as a separate leading
+      *        byte on disk; REDEFINES re-views it with the matching
+      *        picture so the decimal point aligns correctly ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+      *    --- Date ---
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+
+      *    --- Per-statement totals ---
+           01 WS-STMT-CREDITS       PIC S9(9)V99.
+           01 WS-STMT-DEBITS        PIC S9(9)V99.
+           01 WS-STMT-TXN-COUNT     PIC 999.
+
+      *    --- Display helpers ---
+           01 WS-DISP-BALANCE       PIC $$$,$$$,$$9.99-.
+           01 WS-DISP-AMOUNT        PIC $$$,$$$,$$9.99-.
+
+      *    --- Overall counters ---
+           01 WS-STATEMENTS-WRITTEN PIC 999 VALUE 0.
+
+      *    --- Print pagination: each account's statement starts on
+      *        its own page (a customer never gets someone else's
+      *        lines on their sheet) and, same as EOD-REPORT, long
+      *        statements page-break at a fixed line count with the
+      *        account header and column header repeated on each
+      *        continuation page ---
+           01 WS-LINE-COUNT         PIC 999 VALUE 0.
+           01 WS-PAGE-NUM           PIC 99 VALUE 1.
+           01 WS-LINES-PER-PAGE     PIC 999 VALUE 50.
+           01 WS-PAGE-LABEL         PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
+               OPEN OUTPUT STATEMENT-FILE
+               PERFORM LOAD-LEDGER
+               PERFORM LOAD-OPENING-BALANCES
+               PERFORM LOAD-CLOSING-BALANCES
+               PERFORM LOAD-ACCOUNT-PARTIES
+               PERFORM WRITE-STATEMENTS
+               CLOSE STATEMENT-FILE
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
+           LOAD-LEDGER.
+               OPEN INPUT LEDGER-FILE
+               PERFORM UNTIL END-OF-LEDGER
+                   READ LEDGER-FILE INTO LEDGER-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-LEDGER
+                   NOT AT END
+                       PERFORM STORE-LEDGER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE LEDGER-FILE.
+
+      *    Skips blank lines and the column-header/separator lines
+      *    that share the ledger's layout but aren't real postings.
+           STORE-LEDGER-ENTRY.
+               IF LEDGER-RECORD = SPACES
+                   CONTINUE
+               ELSE
+                   MOVE LEDGER-RECORD(1:71) TO WS-LEDGER-PARSE
+                   IF WLP-DATE = "DATE      " OR WLP-DATE = "----------"
+                       CONTINUE
+                   ELSE
+                       IF WS-LEDGER-COUNT < WS-LEDGER-MAX
+                           ADD 1 TO WS-LEDGER-COUNT
+                           MOVE WLP-DATE
+                               TO WL-DATE(WS-LEDGER-COUNT)
+                           MOVE WLP-ACCOUNT
+                               TO WL-ACCOUNT(WS-LEDGER-COUNT)
+                           MOVE WLP-TYPE
+                               TO WL-TYPE(WS-LEDGER-COUNT)
+                           MOVE FUNCTION NUMVAL-C(WLP-AMOUNT-DISP)
+                               TO WL-AMOUNT(WS-LEDGER-COUNT)
+                           MOVE WLP-DESC
+                               TO WL-DESC(WS-LEDGER-COUNT)
+                       END-IF
+                   END-IF
+               END-IF.
+
+           LOAD-OPENING-BALANCES.
+               OPEN INPUT OPENING-ACCTS
+               PERFORM UNTIL END-OF-OPENING
+                   READ OPENING-ACCTS INTO OPENING-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-OPEN
+                   NOT AT END
+                       IF WS-STMT-COUNT < WS-STMT-MAX
+                           ADD 1 TO WS-STMT-COUNT
+                           MOVE OPENING-RECORD(1:10)
+                               TO SI-ID(WS-STMT-COUNT)
+                           MOVE OPENING-RECORD(46:12)
+                               TO WS-RAW-BALANCE-X
+                           MOVE WS-RAW-BALANCE
+                               TO SI-OPENING(WS-STMT-COUNT)
+                           MOVE "N" TO SI-HAS-CLOSING(WS-STMT-COUNT)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPENING-ACCTS.
+
+           LOAD-CLOSING-BALANCES.
+               OPEN INPUT UPDATED-ACCTS
+               PERFORM UNTIL END-OF-ACCOUNTS
+                   READ UPDATED-ACCTS INTO ACCT-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-ACCT
+                   NOT AT END
+                       PERFORM FIND-STMT-ENTRY
+                       IF WS-STMT-FOUND-IDX > 0
+                           MOVE ACCT-RECORD(11:25)
+                               TO SI-NAME(WS-STMT-FOUND-IDX)
+                           MOVE ACCT-RECORD(36:10)
+                               TO SI-TYPE(WS-STMT-FOUND-IDX)
+                           MOVE ACCT-RECORD(46:12)
+                               TO WS-RAW-BALANCE-X
+                           MOVE WS-RAW-BALANCE
+                               TO SI-CLOSING(WS-STMT-FOUND-IDX)
+                           MOVE "Y"
+                               TO SI-HAS-CLOSING(WS-STMT-FOUND-IDX)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE UPDATED-ACCTS.
+
+      *    --- Optional file: no matching rows for an account simply
+      *        means it has no joint owners or authorized signers ---
+           LOAD-ACCOUNT-PARTIES.
+               OPEN INPUT PARTIES-FILE
+               IF WS-PARTY-FILE-OK
+                   PERFORM UNTIL END-OF-PARTIES
+                       READ PARTIES-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-PARTY
+                       NOT AT END
+                           IF WS-PARTY-COUNT < WS-PARTY-MAX
+                               ADD 1 TO WS-PARTY-COUNT
+                               MOVE APR-ACCOUNT-ID
+                                   TO WP-ACCOUNT-ID(WS-PARTY-COUNT)
+                               MOVE APR-PARTY-NAME
+                                   TO WP-NAME(WS-PARTY-COUNT)
+                               MOVE APR-PARTY-ROLE
+                                   TO WP-ROLE(WS-PARTY-COUNT)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARTIES-FILE
+               END-IF.
+
+           FIND-STMT-ENTRY.
+               MOVE 0 TO WS-STMT-FOUND-IDX
+               PERFORM VARYING WS-STMT-IDX FROM 1 BY 1
+                   UNTIL WS-STMT-IDX > WS-STMT-COUNT
+                   IF SI-ID(WS-STMT-IDX) = ACCT-RECORD(1:10)
+                       MOVE WS-STMT-IDX TO WS-STMT-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           WRITE-STATEMENTS.
+               PERFORM VARYING WS-STMT-IDX FROM 1 BY 1
+                   UNTIL WS-STMT-IDX > WS-STMT-COUNT
+                   IF SI-HAS-CLOSING(WS-STMT-IDX) = "Y"
+                       PERFORM WRITE-ONE-STATEMENT
+                       ADD 1 TO WS-STATEMENTS-WRITTEN
+                   END-IF
+               END-PERFORM.
+
+           WRITE-ONE-STATEMENT.
+               MOVE 0 TO WS-STMT-CREDITS
+               MOVE 0 TO WS-STMT-DEBITS
+               MOVE 0 TO WS-STMT-TXN-COUNT
+               MOVE 0 TO WS-LINE-COUNT
+               MOVE 1 TO WS-PAGE-NUM
+
+               MOVE ALL "=" TO STMT-LINE
+               WRITE STMT-LINE AFTER ADVANCING PAGE
+               ADD 1 TO WS-LINE-COUNT
+               MOVE SPACES TO STMT-LINE
+               STRING "ACCOUNT STATEMENT - " DELIMITED SIZE
+                   WS-STATEMENT-TYPE DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE SPACES TO STMT-LINE
+               STRING "Account : " DELIMITED SIZE
+                   SI-ID(WS-STMT-IDX) DELIMITED SIZE
+                   "  " DELIMITED SIZE
+                   SI-NAME(WS-STMT-IDX) DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               PERFORM WRITE-STMT-PARTY-LINES
+               MOVE SPACES TO STMT-LINE
+               STRING "Type    : " DELIMITED SIZE
+                   SI-TYPE(WS-STMT-IDX) DELIMITED SIZE
+                   "  Statement Date: " DELIMITED SIZE
+                   WS-TODAY DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE SPACES TO WS-PAGE-LABEL
+               STRING "PAGE " DELIMITED SIZE
+                   WS-PAGE-NUM DELIMITED SIZE
+                   INTO WS-PAGE-LABEL
+               MOVE WS-PAGE-LABEL TO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE ALL "-" TO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE SI-OPENING(WS-STMT-IDX) TO WS-DISP-BALANCE
+               MOVE SPACES TO STMT-LINE
+               STRING "Opening Balance : " DELIMITED SIZE
+                   WS-DISP-BALANCE DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE SPACES TO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE SPACES TO STMT-LINE
+               STRING "DATE       TYPE AMOUNT          "
+                   DELIMITED SIZE
+                   "DESCRIPTION"
+                   DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE ALL "-" TO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+
+               PERFORM VARYING WS-LEDGER-IDX FROM 1 BY 1
+                   UNTIL WS-LEDGER-IDX > WS-LEDGER-COUNT
+                   IF WL-ACCOUNT(WS-LEDGER-IDX) = SI-ID(WS-STMT-IDX)
+                       PERFORM WRITE-STMT-DETAIL-LINE
+                   END-IF
+               END-PERFORM
+
+               MOVE SPACES TO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE WS-STMT-CREDITS TO WS-DISP-AMOUNT
+               MOVE SPACES TO STMT-LINE
+               STRING "Total Credits   : " DELIMITED SIZE
+                   WS-DISP-AMOUNT DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE WS-STMT-DEBITS TO WS-DISP-AMOUNT
+               MOVE SPACES TO STMT-LINE
+               STRING "Total Debits    : " DELIMITED SIZE
+                   WS-DISP-AMOUNT DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE SI-CLOSING(WS-STMT-IDX) TO WS-DISP-BALANCE
+               MOVE SPACES TO STMT-LINE
+               STRING "Closing Balance : " DELIMITED SIZE
+                   WS-DISP-BALANCE DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE
+               MOVE SPACES TO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE.
+
+      *    Every line of a statement funnels through here so the page
+      *    break falls at a consistent line count no matter which
+      *    part of the statement is currently writing (same approach
+      *    EOD-REPORT uses for its own pagination).
+           WRITE-STMT-OUT-LINE.
+               WRITE STMT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM START-NEW-STMT-PAGE
+               END-IF.
+
+           START-NEW-STMT-PAGE.
+               ADD 1 TO WS-PAGE-NUM
+               MOVE SPACES TO STMT-LINE
+               WRITE STMT-LINE AFTER ADVANCING PAGE
+               MOVE SPACES TO STMT-LINE
+               STRING "ACCOUNT STATEMENT - " DELIMITED SIZE
+                   WS-STATEMENT-TYPE DELIMITED SIZE
+                   "  (CONTINUED)" DELIMITED SIZE
+                   INTO STMT-LINE
+               WRITE STMT-LINE
+               MOVE SPACES TO STMT-LINE
+               STRING "Account : " DELIMITED SIZE
+                   SI-ID(WS-STMT-IDX) DELIMITED SIZE
+                   "  " DELIMITED SIZE
+                   SI-NAME(WS-STMT-IDX) DELIMITED SIZE
+                   INTO STMT-LINE
+               WRITE STMT-LINE
+               MOVE SPACES TO WS-PAGE-LABEL
+               STRING "PAGE " DELIMITED SIZE
+                   WS-PAGE-NUM DELIMITED SIZE
+                   INTO WS-PAGE-LABEL
+               MOVE WS-PAGE-LABEL TO STMT-LINE
+               WRITE STMT-LINE
+               MOVE ALL "-" TO STMT-LINE
+               WRITE STMT-LINE
+               MOVE SPACES TO STMT-LINE
+               STRING "DATE       TYPE AMOUNT          "
+                   DELIMITED SIZE
+                   "DESCRIPTION"
+                   DELIMITED SIZE
+                   INTO STMT-LINE
+               WRITE STMT-LINE
+               MOVE ALL "-" TO STMT-LINE
+               WRITE STMT-LINE
+               MOVE 0 TO WS-LINE-COUNT.
+
+      *    --- Lists every joint owner / authorized signer on file for
+      *        this statement's account, if any ---
+           WRITE-STMT-PARTY-LINES.
+               PERFORM VARYING WS-PARTY-IDX FROM 1 BY 1
+                   UNTIL WS-PARTY-IDX > WS-PARTY-COUNT
+                   IF WP-ACCOUNT-ID(WS-PARTY-IDX) = SI-ID(WS-STMT-IDX)
+                       MOVE SPACES TO STMT-LINE
+                       STRING "            " DELIMITED SIZE
+                           WP-ROLE(WS-PARTY-IDX) DELIMITED SIZE
+                           ": " DELIMITED SIZE
+                           WP-NAME(WS-PARTY-IDX) DELIMITED SIZE
+                           INTO STMT-LINE
+                       PERFORM WRITE-STMT-OUT-LINE
+                   END-IF
+               END-PERFORM.
+
+           WRITE-STMT-DETAIL-LINE.
+               ADD 1 TO WS-STMT-TXN-COUNT
+               EVALUATE WL-TYPE(WS-LEDGER-IDX)
+                   WHEN "DEP" WHEN "INT" WHEN "XFC" WHEN "RVC"
+                       ADD WL-AMOUNT(WS-LEDGER-IDX) TO WS-STMT-CREDITS
+                   WHEN "WDR" WHEN "FEE" WHEN "XFR" WHEN "RVD"
+                   WHEN "ACH"
+                       ADD WL-AMOUNT(WS-LEDGER-IDX) TO WS-STMT-DEBITS
+               END-EVALUATE
+               MOVE WL-AMOUNT(WS-LEDGER-IDX) TO WS-DISP-AMOUNT
+               MOVE SPACES TO STMT-LINE
+               STRING
+                   WL-DATE(WS-LEDGER-IDX)      DELIMITED SIZE
+                   " "                          DELIMITED SIZE
+                   WL-TYPE(WS-LEDGER-IDX)      DELIMITED SIZE
+                   "  "                         DELIMITED SIZE
+                   WS-DISP-AMOUNT               DELIMITED SIZE
+                   "  "                         DELIMITED SIZE
+                   WL-DESC(WS-LEDGER-IDX)      DELIMITED SIZE
+                   INTO STMT-LINE
+               PERFORM WRITE-STMT-OUT-LINE.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Account Statement Generator"
+               DISPLAY "=============================================="
+               DISPLAY "  Statement Type      : " WS-STATEMENT-TYPE
+               DISPLAY "  Statements Written  : " WS-STATEMENTS-WRITTEN
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/ACCOUNT-STATEMENTS.dat"
+               DISPLAY "==============================================".
