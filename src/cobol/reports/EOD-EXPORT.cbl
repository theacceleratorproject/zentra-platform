@@ -0,0 +1,291 @@
+      *================================================================
+      * PROGRAM:    EOD-EXPORT.cbl
+      * DESCRIPTION: Exports the day's ledger and updated account
+      *              balances as CSV, plus a small EOD summary as
+      *              JSON, for downstream systems that can't parse
+      *              the fixed-width EOD-REPORT.dat directly.
+      *              Reads the same two files EOD-REPORT already
+      *              reads (data/output/TXN-LEDGER.dat and
+      *              data/output/ACCOUNTS-UPDATED.dat) rather than
+      *              re-deriving anything, so the export always
+      *              matches that day's report.
+      *              Introduces: CSV/JSON text-file export
+      * PHASE:      2 - Banking Logic Engine
+      * LOCATION:   src/cobol/reports/
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EOD-EXPORT.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LEDGER-FILE
+                   ASSIGN TO "data/output/TXN-LEDGER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+               SELECT UPDATED-ACCTS
+                   ASSIGN TO "data/output/ACCOUNTS-UPDATED.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+               SELECT LEDGER-CSV
+                   ASSIGN TO "data/output/TXN-LEDGER.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT ACCOUNTS-CSV
+                   ASSIGN TO "data/output/ACCOUNTS-UPDATED.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT SUMMARY-JSON
+                   ASSIGN TO "data/output/EOD-SUMMARY.json"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD LEDGER-FILE.
+           01 LEDGER-RECORD         PIC X(120).
+
+           FD UPDATED-ACCTS.
+           01 ACCT-RECORD           PIC X(100).
+
+           FD LEDGER-CSV.
+           01 LEDGER-CSV-LINE       PIC X(120).
+
+           FD ACCOUNTS-CSV.
+           01 ACCOUNTS-CSV-LINE     PIC X(120).
+
+           FD SUMMARY-JSON.
+           01 SUMMARY-JSON-LINE     PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           01 WS-LEDGER-STATUS      PIC X(2).
+           01 WS-ACCT-STATUS        PIC X(2).
+           01 WS-EOF-LEDGER         PIC X VALUE "N".
+               88 END-OF-LEDGER        VALUE "Y".
+           01 WS-EOF-ACCT           PIC X VALUE "N".
+               88 END-OF-ACCOUNTS      VALUE "Y".
+
+      *    --- Ledger line parsing (matches the fixed layout written
+      *        by TXN-PROCESSOR's WRITE-LEDGER-LINE paragraph) ---
+           01 WS-LEDGER-PARSE.
+               05 WLP-DATE          PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-ACCOUNT       PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-TYPE          PIC X(03).
+               05 FILLER            PIC X(01).
+               05 WLP-AMOUNT-DISP   PIC X(14).
+               05 FILLER            PIC X(01).
+               05 WLP-DESC          PIC X(30).
+           01 WS-LEDGER-AMOUNT      PIC S9(9)V99.
+           01 WS-DISP-AMOUNT        PIC -(9)9.99.
+
+      *    --- Raw balance carries its sign as a separate leading
+      *        byte on disk; REDEFINES re-views it with the matching
+      *        picture so the decimal point aligns correctly ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+           01 WS-DISP-BALANCE       PIC -(9)9.99.
+
+      *    --- Account work fields ---
+           01 WS-ACCT-ID            PIC X(10).
+           01 WS-ACCT-NAME          PIC X(25).
+           01 WS-ACCT-TYPE          PIC X(10).
+           01 WS-ACCT-BALANCE       PIC S9(9)V99.
+
+      *    --- Date ---
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+
+      *    --- Summary accumulators ---
+           01 WS-TXN-COUNT          PIC 9(5) VALUE 0.
+           01 WS-ACCT-COUNT         PIC 9(4) VALUE 0.
+           01 WS-TOTAL-CREDITS      PIC S9(11)V99 VALUE 0.
+           01 WS-TOTAL-DEBITS       PIC S9(11)V99 VALUE 0.
+           01 WS-TOTAL-BALANCE      PIC S9(11)V99 VALUE 0.
+           01 WS-DISP-JSON-AMOUNT   PIC -(11)9.99.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               PERFORM GET-SYSTEM-DATE
+               OPEN OUTPUT LEDGER-CSV
+               OPEN OUTPUT ACCOUNTS-CSV
+               PERFORM EXPORT-LEDGER-CSV
+               PERFORM EXPORT-ACCOUNTS-CSV
+               CLOSE LEDGER-CSV
+               CLOSE ACCOUNTS-CSV
+               PERFORM EXPORT-SUMMARY-JSON
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           GET-SYSTEM-DATE.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2).
+
+           EXPORT-LEDGER-CSV.
+               MOVE "DATE,ACCOUNT,TYPE,AMOUNT,DESCRIPTION"
+                   TO LEDGER-CSV-LINE
+               WRITE LEDGER-CSV-LINE
+               OPEN INPUT LEDGER-FILE
+               PERFORM UNTIL END-OF-LEDGER
+                   READ LEDGER-FILE INTO LEDGER-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-LEDGER
+                   NOT AT END
+                       PERFORM WRITE-LEDGER-CSV-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE LEDGER-FILE.
+
+      *    Skips blank lines and the column-header/separator lines
+      *    that share the ledger's layout but aren't real postings.
+           WRITE-LEDGER-CSV-ROW.
+               IF LEDGER-RECORD = SPACES
+                   CONTINUE
+               ELSE
+                   MOVE LEDGER-RECORD(1:71) TO WS-LEDGER-PARSE
+                   IF WLP-DATE = "DATE      " OR WLP-DATE = "----------"
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO WS-TXN-COUNT
+                       MOVE FUNCTION NUMVAL-C(WLP-AMOUNT-DISP)
+                           TO WS-LEDGER-AMOUNT
+                       EVALUATE WLP-TYPE
+                           WHEN "DEP" WHEN "INT" WHEN "XFC" WHEN "RVC"
+                               ADD WS-LEDGER-AMOUNT TO WS-TOTAL-CREDITS
+                           WHEN "WDR" WHEN "FEE" WHEN "XFR" WHEN "RVD"
+                           WHEN "ACH"
+                               ADD WS-LEDGER-AMOUNT TO WS-TOTAL-DEBITS
+                       END-EVALUATE
+                       MOVE WS-LEDGER-AMOUNT TO WS-DISP-AMOUNT
+                       MOVE SPACES TO LEDGER-CSV-LINE
+                       STRING
+                           FUNCTION TRIM(WLP-DATE)    DELIMITED SIZE
+                           ","                        DELIMITED SIZE
+                           FUNCTION TRIM(WLP-ACCOUNT) DELIMITED SIZE
+                           ","                        DELIMITED SIZE
+                           FUNCTION TRIM(WLP-TYPE)    DELIMITED SIZE
+                           ","                        DELIMITED SIZE
+                           FUNCTION TRIM(WS-DISP-AMOUNT)
+                                                       DELIMITED SIZE
+                           ","                        DELIMITED SIZE
+                           FUNCTION TRIM(WLP-DESC)    DELIMITED SIZE
+                           INTO LEDGER-CSV-LINE
+                       WRITE LEDGER-CSV-LINE
+                   END-IF
+               END-IF.
+
+           EXPORT-ACCOUNTS-CSV.
+               MOVE "ACCOUNT_ID,NAME,TYPE,BALANCE"
+                   TO ACCOUNTS-CSV-LINE
+               WRITE ACCOUNTS-CSV-LINE
+               OPEN INPUT UPDATED-ACCTS
+               PERFORM UNTIL END-OF-ACCOUNTS
+                   READ UPDATED-ACCTS INTO ACCT-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-ACCT
+                   NOT AT END
+                       PERFORM WRITE-ACCOUNT-CSV-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE UPDATED-ACCTS.
+
+           WRITE-ACCOUNT-CSV-ROW.
+               ADD 1 TO WS-ACCT-COUNT
+               MOVE ACCT-RECORD(1:10)  TO WS-ACCT-ID
+               MOVE ACCT-RECORD(11:25) TO WS-ACCT-NAME
+               MOVE ACCT-RECORD(36:10) TO WS-ACCT-TYPE
+               MOVE ACCT-RECORD(46:12) TO WS-RAW-BALANCE-X
+               MOVE WS-RAW-BALANCE     TO WS-ACCT-BALANCE
+               ADD WS-ACCT-BALANCE TO WS-TOTAL-BALANCE
+               MOVE WS-ACCT-BALANCE TO WS-DISP-BALANCE
+               MOVE SPACES TO ACCOUNTS-CSV-LINE
+               STRING
+                   FUNCTION TRIM(WS-ACCT-ID)   DELIMITED SIZE
+                   ","                         DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCT-NAME) DELIMITED SIZE
+                   ","                         DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCT-TYPE) DELIMITED SIZE
+                   ","                         DELIMITED SIZE
+                   FUNCTION TRIM(WS-DISP-BALANCE)
+                                               DELIMITED SIZE
+                   INTO ACCOUNTS-CSV-LINE
+               WRITE ACCOUNTS-CSV-LINE.
+
+      *    A single flat JSON object - no arrays, no nested library.
+      *    Enough for a downstream job to pick up the day's totals
+      *    without parsing fixed-width text; the CSVs above carry the
+      *    line-level detail.
+           EXPORT-SUMMARY-JSON.
+               OPEN OUTPUT SUMMARY-JSON
+               MOVE SPACES TO SUMMARY-JSON-LINE
+               STRING "{" DELIMITED SIZE INTO SUMMARY-JSON-LINE
+               WRITE SUMMARY-JSON-LINE
+               MOVE SPACES TO SUMMARY-JSON-LINE
+               STRING
+                   '  "date": "' DELIMITED SIZE
+                   WS-TODAY      DELIMITED SIZE
+                   '",'          DELIMITED SIZE
+                   INTO SUMMARY-JSON-LINE
+               WRITE SUMMARY-JSON-LINE
+               MOVE SPACES TO SUMMARY-JSON-LINE
+               STRING
+                   '  "transaction_count": ' DELIMITED SIZE
+                   WS-TXN-COUNT              DELIMITED SIZE
+                   ','                       DELIMITED SIZE
+                   INTO SUMMARY-JSON-LINE
+               WRITE SUMMARY-JSON-LINE
+               MOVE WS-TOTAL-CREDITS TO WS-DISP-JSON-AMOUNT
+               MOVE SPACES TO SUMMARY-JSON-LINE
+               STRING
+                   '  "total_credits": '            DELIMITED SIZE
+                   FUNCTION TRIM(WS-DISP-JSON-AMOUNT) DELIMITED SIZE
+                   ','                               DELIMITED SIZE
+                   INTO SUMMARY-JSON-LINE
+               WRITE SUMMARY-JSON-LINE
+               MOVE WS-TOTAL-DEBITS TO WS-DISP-JSON-AMOUNT
+               MOVE SPACES TO SUMMARY-JSON-LINE
+               STRING
+                   '  "total_debits": '             DELIMITED SIZE
+                   FUNCTION TRIM(WS-DISP-JSON-AMOUNT) DELIMITED SIZE
+                   ','                               DELIMITED SIZE
+                   INTO SUMMARY-JSON-LINE
+               WRITE SUMMARY-JSON-LINE
+               MOVE SPACES TO SUMMARY-JSON-LINE
+               STRING
+                   '  "account_count": ' DELIMITED SIZE
+                   WS-ACCT-COUNT         DELIMITED SIZE
+                   ','                   DELIMITED SIZE
+                   INTO SUMMARY-JSON-LINE
+               WRITE SUMMARY-JSON-LINE
+               MOVE WS-TOTAL-BALANCE TO WS-DISP-JSON-AMOUNT
+               MOVE SPACES TO SUMMARY-JSON-LINE
+               STRING
+                   '  "net_balance": '              DELIMITED SIZE
+                   FUNCTION TRIM(WS-DISP-JSON-AMOUNT) DELIMITED SIZE
+                   INTO SUMMARY-JSON-LINE
+               WRITE SUMMARY-JSON-LINE
+               MOVE SPACES TO SUMMARY-JSON-LINE
+               STRING "}" DELIMITED SIZE INTO SUMMARY-JSON-LINE
+               WRITE SUMMARY-JSON-LINE
+               CLOSE SUMMARY-JSON.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - EOD CSV/JSON Export"
+               DISPLAY "=============================================="
+               DISPLAY "  Ledger Rows Exported : " WS-TXN-COUNT
+               DISPLAY "  Accounts Exported    : " WS-ACCT-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/TXN-LEDGER.csv"
+               DISPLAY "  → data/output/ACCOUNTS-UPDATED.csv"
+               DISPLAY "  → data/output/EOD-SUMMARY.json"
+               DISPLAY "==============================================".
