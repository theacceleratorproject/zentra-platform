@@ -0,0 +1,324 @@
+      *================================================================
+      * PROGRAM:    ERROR-GLOSSARY-REPORT.cbl
+      * DESCRIPTION: Translates the day's rejected transactions
+      *              (REJECTED-TRANSACTIONS.dat), rejected account
+      *              maintenance requests (ACCOUNT-MAINT-RESULTS.dat)
+      *              and rejected reversal requests
+      *              (REVERSAL-RESULTS.dat) into a single plain-
+      *              language report, so back-office staff reading
+      *              rejections don't have to keep an error-code
+      *              cheat sheet on hand. Error codes are looked up in
+      *              ERROR-CODE-GLOSSARY.dat; a code with no matching
+      *              row (an older code not yet catalogued, or a
+      *              glossary that failed to load) prints "NO
+      *              DESCRIPTION AVAILABLE" rather than halting the
+      *              report - the glossary is a convenience lookup,
+      *              not a validation gate.
+      *              All three source files and the glossary itself
+      *              are optional: a source file simply not existing
+      *              means that step produced no rejections (or did
+      *              not run) today, not an error.
+      *              Introduces: none - same optional-file load-into-
+      *              table-then-scan idiom as FIND-BRANCH-LOOKUP/
+      *              FIND-PARTY-ENTRY.
+      * PHASE:      2 - Banking Logic Engine
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ERROR-GLOSSARY-REPORT.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT GLOSSARY-FILE
+                   ASSIGN TO "data/input/ERROR-CODE-GLOSSARY.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-GLOSS-STATUS.
+
+               SELECT REJECTED-TXN-FILE
+                   ASSIGN TO "data/output/REJECTED-TRANSACTIONS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RTXN-STATUS.
+
+               SELECT MAINT-RESULTS-FILE
+                   ASSIGN TO "data/output/ACCOUNT-MAINT-RESULTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-MAINT-STATUS.
+
+               SELECT REVERSAL-RESULTS-FILE
+                   ASSIGN TO "data/output/REVERSAL-RESULTS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REV-STATUS.
+
+               SELECT GLOSSARY-REPORT-FILE
+                   ASSIGN TO "data/output/ERROR-GLOSSARY-REPORT.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD GLOSSARY-FILE.
+           01 GLOSSARY-IN-RECORD    PIC X(100).
+
+           FD REJECTED-TXN-FILE.
+           01 REJECTED-TXN-RECORD   PIC X(104).
+
+           FD MAINT-RESULTS-FILE.
+           01 MAINT-RESULTS-RECORD  PIC X(100).
+
+           FD REVERSAL-RESULTS-FILE.
+           01 REVERSAL-RESULTS-IN   PIC X(100).
+
+           FD GLOSSARY-REPORT-FILE.
+           01 GR-LINE               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-GLOSS-STATUS       PIC X(2).
+           01 WS-RTXN-STATUS        PIC X(2).
+           01 WS-MAINT-STATUS       PIC X(2).
+           01 WS-REV-STATUS         PIC X(2).
+           01 WS-OUT-STATUS         PIC X(2).
+               88 WS-OUT-FILE-OK        VALUE "00".
+
+           01 WS-EOF-GLOSS          PIC X VALUE "N".
+               88 END-OF-GLOSSARY       VALUE "Y".
+           01 WS-EOF-RTXN           PIC X VALUE "N".
+               88 END-OF-REJECTED-TXN   VALUE "Y".
+           01 WS-EOF-MAINT          PIC X VALUE "N".
+               88 END-OF-MAINT-RESULTS  VALUE "Y".
+           01 WS-EOF-REV            PIC X VALUE "N".
+               88 END-OF-REV-RESULTS    VALUE "Y".
+
+           COPY "ERROR-GLOSSARY-RECORD.cpy".
+           COPY "TRANSACTION-RECORD.cpy".
+           COPY "ACCOUNT-MAINT-RECORD.cpy".
+           COPY "REVERSAL-REQUEST-RECORD.cpy".
+
+           01 WS-GLOSS-MAX          PIC 9(4) VALUE 200.
+           01 WS-GLOSS-TABLE.
+               05 WS-GLOSS-ENTRY OCCURS 200 TIMES
+                               INDEXED BY WS-GLOSS-IDX.
+                   10 GLT-FAMILY       PIC X(10).
+                   10 GLT-CODE         PIC X(03).
+                   10 GLT-DESCRIPTION  PIC X(60).
+           01 WS-GLOSS-COUNT        PIC 9(4) VALUE 0.
+           01 WS-GLOSS-FOUND-IDX    PIC 9(4) VALUE 0.
+
+           01 WS-LOOKUP-FAMILY      PIC X(10).
+           01 WS-LOOKUP-CODE        PIC X(03).
+           01 WS-LOOKUP-DESC        PIC X(60).
+
+           01 WS-TXN-COUNT          PIC 999 VALUE 0.
+           01 WS-MAINT-COUNT        PIC 999 VALUE 0.
+           01 WS-REV-COUNT          PIC 999 VALUE 0.
+           01 WS-TOTAL-COUNT        PIC 999 VALUE 0.
+           01 WS-TOTAL-DISP         PIC ZZ9.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               OPEN OUTPUT GLOSSARY-REPORT-FILE
+               IF NOT WS-OUT-FILE-OK
+                   DISPLAY "ERROR: Cannot open "
+                       "ERROR-GLOSSARY-REPORT.dat"
+                   DISPLAY "FILE STATUS: " WS-OUT-STATUS
+                   STOP RUN
+               END-IF
+
+               PERFORM LOAD-GLOSSARY
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM PROCESS-REJECTED-TRANSACTIONS
+               PERFORM PROCESS-MAINT-RESULTS
+               PERFORM PROCESS-REVERSAL-RESULTS
+               PERFORM WRITE-REPORT-FOOTER
+
+               CLOSE GLOSSARY-REPORT-FILE
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+      *    --- Optional file: no ERROR-CODE-GLOSSARY.dat simply means
+      *        every code prints as "NO DESCRIPTION AVAILABLE" ---
+           LOAD-GLOSSARY.
+               OPEN INPUT GLOSSARY-FILE
+               IF WS-GLOSS-STATUS = "00"
+                   PERFORM UNTIL END-OF-GLOSSARY
+                       READ GLOSSARY-FILE INTO GLOSSARY-IN-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-GLOSS
+                       NOT AT END
+                           MOVE GLOSSARY-IN-RECORD
+                               TO ERROR-GLOSSARY-RECORD
+                           IF WS-GLOSS-COUNT < WS-GLOSS-MAX
+                               ADD 1 TO WS-GLOSS-COUNT
+                               MOVE EGL-FAMILY
+                                   TO GLT-FAMILY(WS-GLOSS-COUNT)
+                               MOVE EGL-CODE
+                                   TO GLT-CODE(WS-GLOSS-COUNT)
+                               MOVE EGL-DESCRIPTION
+                                   TO GLT-DESCRIPTION(WS-GLOSS-COUNT)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE GLOSSARY-FILE
+               END-IF.
+
+           FIND-GLOSSARY-ENTRY.
+               MOVE 0 TO WS-GLOSS-FOUND-IDX
+               PERFORM VARYING WS-GLOSS-IDX FROM 1 BY 1
+                   UNTIL WS-GLOSS-IDX > WS-GLOSS-COUNT
+                   IF GLT-FAMILY(WS-GLOSS-IDX) = WS-LOOKUP-FAMILY
+                   AND GLT-CODE(WS-GLOSS-IDX)   = WS-LOOKUP-CODE
+                       MOVE WS-GLOSS-IDX TO WS-GLOSS-FOUND-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-GLOSS-FOUND-IDX > 0
+                   MOVE GLT-DESCRIPTION(WS-GLOSS-FOUND-IDX)
+                       TO WS-LOOKUP-DESC
+               ELSE
+                   MOVE "NO DESCRIPTION AVAILABLE" TO WS-LOOKUP-DESC
+               END-IF.
+
+      *    --- Optional file: no REJECTED-TRANSACTIONS.dat means
+      *        TXN-VALIDATOR rejected nothing today ---
+           PROCESS-REJECTED-TRANSACTIONS.
+               OPEN INPUT REJECTED-TXN-FILE
+               IF WS-RTXN-STATUS = "00"
+                   PERFORM UNTIL END-OF-REJECTED-TXN
+                       READ REJECTED-TXN-FILE INTO REJECTED-TXN-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-RTXN
+                       NOT AT END
+                           MOVE REJECTED-TXN-RECORD
+                               TO TRANSACTION-RECORD
+                           IF TR-REJECTED
+                               MOVE "TXN"          TO WS-LOOKUP-FAMILY
+                               MOVE TR-ERROR-CODE   TO WS-LOOKUP-CODE
+                               PERFORM FIND-GLOSSARY-ENTRY
+                               MOVE SPACES TO GR-LINE
+                               STRING
+                                   "TXN        " DELIMITED SIZE
+                                   TR-DATE           DELIMITED SIZE
+                                   " " DELIMITED SIZE
+                                   TR-ACCOUNT-ID     DELIMITED SIZE
+                                   " " DELIMITED SIZE
+                                   TR-ERROR-CODE     DELIMITED SIZE
+                                   " " DELIMITED SIZE
+                                   WS-LOOKUP-DESC    DELIMITED SIZE
+                                   INTO GR-LINE
+                               WRITE GR-LINE
+                               ADD 1 TO WS-TXN-COUNT
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE REJECTED-TXN-FILE
+               END-IF.
+
+      *    --- Optional file: no ACCOUNT-MAINT-RESULTS.dat means
+      *        ACCOUNT-MAINT did not run today ---
+           PROCESS-MAINT-RESULTS.
+               OPEN INPUT MAINT-RESULTS-FILE
+               IF WS-MAINT-STATUS = "00"
+                   PERFORM UNTIL END-OF-MAINT-RESULTS
+                       READ MAINT-RESULTS-FILE INTO MAINT-RESULTS-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-MAINT
+                       NOT AT END
+                           MOVE MAINT-RESULTS-RECORD
+                               TO ACCOUNT-MAINT-RECORD
+                           IF AM-REJECTED
+                               MOVE "ACCT-MAINT" TO WS-LOOKUP-FAMILY
+                               MOVE AM-ERROR-CODE TO WS-LOOKUP-CODE
+                               PERFORM FIND-GLOSSARY-ENTRY
+                               MOVE SPACES TO GR-LINE
+                               STRING
+                                   "ACCT-MAINT " DELIMITED SIZE
+                                   "           " DELIMITED SIZE
+                                   AM-ACCOUNT-ID     DELIMITED SIZE
+                                   " " DELIMITED SIZE
+                                   AM-ERROR-CODE     DELIMITED SIZE
+                                   " " DELIMITED SIZE
+                                   WS-LOOKUP-DESC    DELIMITED SIZE
+                                   INTO GR-LINE
+                               WRITE GR-LINE
+                               ADD 1 TO WS-MAINT-COUNT
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE MAINT-RESULTS-FILE
+               END-IF.
+
+      *    --- Optional file: no REVERSAL-RESULTS.dat means
+      *        TXN-REVERSAL did not run today ---
+           PROCESS-REVERSAL-RESULTS.
+               OPEN INPUT REVERSAL-RESULTS-FILE
+               IF WS-REV-STATUS = "00"
+                   PERFORM UNTIL END-OF-REV-RESULTS
+                       READ REVERSAL-RESULTS-FILE INTO
+                           REVERSAL-RESULTS-IN
+                       AT END
+                           MOVE "Y" TO WS-EOF-REV
+                       NOT AT END
+                           MOVE REVERSAL-RESULTS-IN
+                               TO REVERSAL-REQUEST-RECORD
+                           IF RRQ-REJECTED
+                               MOVE "REVERSAL"   TO WS-LOOKUP-FAMILY
+                               MOVE RRQ-ERROR-CODE TO WS-LOOKUP-CODE
+                               PERFORM FIND-GLOSSARY-ENTRY
+                               MOVE SPACES TO GR-LINE
+                               STRING
+                                   "REVERSAL" DELIMITED SIZE
+                                   "   " DELIMITED SIZE
+                                   RRQ-DATE          DELIMITED SIZE
+                                   " " DELIMITED SIZE
+                                   RRQ-ACCOUNT-ID    DELIMITED SIZE
+                                   " " DELIMITED SIZE
+                                   RRQ-ERROR-CODE    DELIMITED SIZE
+                                   " " DELIMITED SIZE
+                                   WS-LOOKUP-DESC    DELIMITED SIZE
+                                   INTO GR-LINE
+                               WRITE GR-LINE
+                               ADD 1 TO WS-REV-COUNT
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE REVERSAL-RESULTS-FILE
+               END-IF.
+
+           WRITE-REPORT-HEADER.
+               MOVE SPACES TO GR-LINE
+               MOVE "ZENTRA BANK - ERROR CODE GLOSSARY REPORT"
+                   TO GR-LINE
+               WRITE GR-LINE
+               MOVE ALL "=" TO GR-LINE
+               WRITE GR-LINE
+               MOVE SPACES TO GR-LINE
+               MOVE "SOURCE     DATE       ACCOUNT    CODE DESCRIPTION"
+                   TO GR-LINE
+               WRITE GR-LINE
+               MOVE ALL "-" TO GR-LINE
+               WRITE GR-LINE.
+
+           WRITE-REPORT-FOOTER.
+               COMPUTE WS-TOTAL-COUNT =
+                   WS-TXN-COUNT + WS-MAINT-COUNT + WS-REV-COUNT
+               MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISP
+               MOVE ALL "-" TO GR-LINE
+               WRITE GR-LINE
+               MOVE SPACES TO GR-LINE
+               STRING "TOTAL REJECTIONS EXPLAINED: "
+                   DELIMITED SIZE
+                   WS-TOTAL-DISP DELIMITED SIZE
+                   INTO GR-LINE
+               WRITE GR-LINE.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Error Glossary Report"
+               DISPLAY "=============================================="
+               DISPLAY "  Rejected Transactions : " WS-TXN-COUNT
+               DISPLAY "  Rejected Maintenance  : " WS-MAINT-COUNT
+               DISPLAY "  Rejected Reversals    : " WS-REV-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/ERROR-GLOSSARY-REPORT.dat"
+               DISPLAY
+                   "==============================================".
