@@ -0,0 +1,217 @@
+      *================================================================
+      * PROGRAM:    DORMANCY-REPORT.cbl
+      * DESCRIPTION: Scans ACCOUNTS-MASTER.dat and lists every active
+      *              account whose AR-LAST-TXN-DATE is older than the
+      *              dormancy threshold (WS-DORMANCY-DAYS, defaulted
+      *              to 365 days / 12 months per state escheatment
+      *              rules), grouped by AR-ACCOUNT-TYPE, so the
+      *              required customer outreach can be started.
+      *              Standalone diagnostic, run on demand - same
+      *              stand-alone-utility role as ACCOUNT-INQUIRY, not
+      *              part of BATCH-RUNNER's dependency chain.
+      *              Introduces: nothing new - reuses STANDING-ORDER-
+      *              GEN's FUNCTION INTEGER-OF-DATE day-difference
+      *              technique to age AR-LAST-TXN-DATE against today.
+      * PHASE:      2 - Banking Logic Engine
+      * LOCATION:   src/cobol/reports/
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. DORMANCY-REPORT.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNTS-IN
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+               SELECT DORMANCY-REPORT-FILE
+                   ASSIGN TO "data/output/DORMANCY-REPORT.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNTS-IN.
+           01 ACCT-IN-RECORD        PIC X(100).
+
+           FD DORMANCY-REPORT-FILE.
+           01 DORMANCY-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-STATUS        PIC X(2).
+           01 WS-EOF-ACCT           PIC X VALUE "N".
+               88 END-OF-ACCOUNTS      VALUE "Y".
+
+      *    --- Dormancy threshold: state escheatment rules commonly
+      *        set this at 12 months of no customer-initiated
+      *        activity ---
+           01 WS-DORMANCY-DAYS      PIC 9(5) VALUE 365.
+
+      *    --- Work fields for the current account row ---
+           01 WS-ACCT-ID            PIC X(10).
+           01 WS-ACCT-NAME          PIC X(25).
+           01 WS-ACCT-TYPE          PIC X(10).
+           01 WS-ACCT-STATUS-CODE   PIC X(01).
+           01 WS-LAST-TXN-DATE      PIC X(10).
+
+      *    --- Date arithmetic ---
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+           01 WS-TODAY-JULIAN       PIC 9(7).
+           01 WS-P-YEAR             PIC 9(4).
+           01 WS-P-MONTH            PIC 99.
+           01 WS-P-DAY              PIC 99.
+           01 WS-LAST-JULIAN        PIC 9(7).
+           01 WS-DAYS-DORMANT       PIC 9(7).
+
+      *    --- Report counters, broken out by account type ---
+           01 WS-ACCT-COUNT         PIC 9(5) VALUE 0.
+           01 WS-DORMANT-COUNT      PIC 9(5) VALUE 0.
+           01 WS-DORMANT-CHECKING   PIC 999  VALUE 0.
+           01 WS-DORMANT-SAVINGS    PIC 999  VALUE 0.
+           01 WS-DORMANT-BUSINESS   PIC 999  VALUE 0.
+
+           01 WS-OUT-LINE           PIC X(80).
+           01 WS-DISP-DAYS          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2)
+               COMPUTE WS-TODAY-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-INT)
+
+               OPEN INPUT  ACCOUNTS-IN
+               OPEN OUTPUT DORMANCY-REPORT-FILE
+
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM READ-ACCOUNTS-LOOP
+                   UNTIL END-OF-ACCOUNTS
+               PERFORM WRITE-REPORT-TOTALS
+
+               CLOSE ACCOUNTS-IN
+               CLOSE DORMANCY-REPORT-FILE
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           WRITE-REPORT-HEADER.
+               MOVE "ZENTRA BANK - DORMANT ACCOUNT REPORT"
+                   TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               STRING "Run Date: " DELIMITED SIZE
+                   WS-TODAY         DELIMITED SIZE
+                   "  Threshold: " DELIMITED SIZE
+                   WS-DORMANCY-DAYS DELIMITED SIZE
+                   " days" DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               MOVE ALL "-" TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               STRING
+                   "ACCOUNT    NAME"
+                   DELIMITED SIZE
+                   "                      TYPE"
+                   DELIMITED SIZE
+                   "       LAST ACTIVITY  DAYS DORMANT"
+                   DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               MOVE ALL "-" TO WS-OUT-LINE
+               PERFORM WRITE-LINE.
+
+           READ-ACCOUNTS-LOOP.
+               READ ACCOUNTS-IN INTO ACCT-IN-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-ACCT
+               NOT AT END
+                   IF FUNCTION TRIM(ACCT-IN-RECORD) NOT = SPACES
+                       ADD 1 TO WS-ACCT-COUNT
+                       PERFORM EVALUATE-ACCOUNT
+                   END-IF
+               END-READ.
+
+           EVALUATE-ACCOUNT.
+               MOVE ACCT-IN-RECORD(1:10)  TO WS-ACCT-ID
+               MOVE ACCT-IN-RECORD(11:25) TO WS-ACCT-NAME
+               MOVE ACCT-IN-RECORD(36:10) TO WS-ACCT-TYPE
+               MOVE ACCT-IN-RECORD(67:1)  TO WS-ACCT-STATUS-CODE
+               MOVE ACCT-IN-RECORD(78:10) TO WS-LAST-TXN-DATE
+
+      *        Only active accounts are candidates for escheatment
+      *        outreach - a frozen or already-closed account is
+      *        already flagged for a different reason.
+               IF WS-ACCT-STATUS-CODE = "A"
+                   MOVE WS-LAST-TXN-DATE(1:4) TO WS-P-YEAR
+                   MOVE WS-LAST-TXN-DATE(6:2) TO WS-P-MONTH
+                   MOVE WS-LAST-TXN-DATE(9:2) TO WS-P-DAY
+                   COMPUTE WS-LAST-JULIAN =
+                       FUNCTION INTEGER-OF-DATE(
+                           WS-P-YEAR * 10000
+                           + WS-P-MONTH * 100 + WS-P-DAY)
+                   COMPUTE WS-DAYS-DORMANT =
+                       WS-TODAY-JULIAN - WS-LAST-JULIAN
+                   IF WS-DAYS-DORMANT >= WS-DORMANCY-DAYS
+                       PERFORM WRITE-DORMANT-LINE
+                       ADD 1 TO WS-DORMANT-COUNT
+                       EVALUATE WS-ACCT-TYPE
+                           WHEN "CHECKING  "
+                               ADD 1 TO WS-DORMANT-CHECKING
+                           WHEN "SAVINGS   "
+                               ADD 1 TO WS-DORMANT-SAVINGS
+                           WHEN "BUSINESS  "
+                               ADD 1 TO WS-DORMANT-BUSINESS
+                       END-EVALUATE
+                   END-IF
+               END-IF.
+
+           WRITE-DORMANT-LINE.
+               MOVE WS-DAYS-DORMANT TO WS-DISP-DAYS
+               MOVE SPACES TO WS-OUT-LINE
+               STRING
+                   WS-ACCT-ID       DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-ACCT-NAME     DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-ACCT-TYPE     DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-LAST-TXN-DATE DELIMITED SIZE
+                   "     " DELIMITED SIZE
+                   WS-DISP-DAYS     DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE.
+
+           WRITE-REPORT-TOTALS.
+               MOVE ALL "-" TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               STRING "Dormant Accounts: " DELIMITED SIZE
+                   WS-DORMANT-COUNT DELIMITED SIZE
+                   "  (CHECKING " DELIMITED SIZE
+                   WS-DORMANT-CHECKING DELIMITED SIZE
+                   " / SAVINGS " DELIMITED SIZE
+                   WS-DORMANT-SAVINGS DELIMITED SIZE
+                   " / BUSINESS " DELIMITED SIZE
+                   WS-DORMANT-BUSINESS DELIMITED SIZE
+                   ")" DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE.
+
+           WRITE-LINE.
+               MOVE WS-OUT-LINE TO DORMANCY-LINE
+               WRITE DORMANCY-LINE.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Dormancy Report"
+               DISPLAY "=============================================="
+               DISPLAY "  Accounts Scanned    : " WS-ACCT-COUNT
+               DISPLAY "  Dormant Accounts    : " WS-DORMANT-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/DORMANCY-REPORT.dat"
+               DISPLAY "==============================================".
