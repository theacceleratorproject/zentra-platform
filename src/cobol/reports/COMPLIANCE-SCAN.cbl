@@ -0,0 +1,197 @@
+      *================================================================
+      * PROGRAM:    COMPLIANCE-SCAN.cbl
+      * DESCRIPTION: Same-day compliance review scan over the day's
+      *              posted ledger. Flags any account whose DEP/WDR/
+      *              XFR activity for the day either crosses the
+      *              aggregate reporting threshold (WS-CTR-THRESHOLD)
+      *              or shows a structuring pattern - multiple
+      *              transactions clustered just under that threshold
+      *              (WS-STRUCTURE-LOW..WS-STRUCTURE-HIGH) - into
+      *              CTR-CANDIDATES.dat for manual compliance review.
+      *              Runs after TXN-PROCESSOR against that day's
+      *              TXN-LEDGER.dat.
+      *              Introduces: nothing new - reuses EOD-REPORT's
+      *              ledger line parsing layout and TXN-PROCESSOR's
+      *              load-table/linear-scan pattern.
+      * PHASE:      2 - Banking Logic Engine
+      * LOCATION:   src/cobol/reports/
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. COMPLIANCE-SCAN.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LEDGER-FILE
+                   ASSIGN TO "data/output/TXN-LEDGER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+               SELECT CTR-CANDIDATES-FILE
+                   ASSIGN TO "data/output/CTR-CANDIDATES.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD LEDGER-FILE.
+           01 LEDGER-RECORD         PIC X(120).
+
+           FD CTR-CANDIDATES-FILE.
+           01 CTR-OUT-RECORD        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-LEDGER-STATUS      PIC X(2).
+           01 WS-EOF-LEDGER         PIC X VALUE "N".
+               88 END-OF-LEDGER        VALUE "Y".
+
+           COPY "COMPLIANCE-CANDIDATE-RECORD.cpy".
+
+      *    --- Ledger line parsing (matches the fixed layout written
+      *        by TXN-PROCESSOR's WRITE-LEDGER-LINE paragraph - same
+      *        layout EOD-REPORT already parses) ---
+           01 WS-LEDGER-PARSE.
+               05 WLP-DATE          PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-ACCOUNT       PIC X(10).
+               05 FILLER            PIC X(01).
+               05 WLP-TYPE          PIC X(03).
+               05 FILLER            PIC X(01).
+               05 WLP-AMOUNT-DISP   PIC X(14).
+               05 FILLER            PIC X(01).
+               05 WLP-DESC          PIC X(30).
+           01 WS-LEDGER-AMOUNT      PIC 9(9)V99.
+
+      *    --- Configurable compliance thresholds ---
+           01 WS-CTR-THRESHOLD      PIC 9(9)V99 VALUE 10000.00.
+           01 WS-STRUCTURE-LOW      PIC 9(9)V99 VALUE 9000.00.
+           01 WS-STRUCTURE-HIGH     PIC 9(9)V99 VALUE 9999.99.
+           01 WS-STRUCTURE-MIN-CNT  PIC 9        VALUE 2.
+
+      *    --- Per-account same-day scan table (sized the same as the
+      *        account tables TXN-VALIDATOR/TXN-PROCESSOR carry) ---
+           01 WS-SCAN-MAX           PIC 9(4) VALUE 5000.
+           01 WS-SCAN-TABLE.
+               05 WS-SCAN-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-SIDX.
+                   10 WSC-ID           PIC X(10).
+                   10 WSC-TOTAL        PIC 9(9)V99 VALUE 0.
+                   10 WSC-COUNT        PIC 9(3)    VALUE 0.
+                   10 WSC-NEAR-COUNT   PIC 9(3)    VALUE 0.
+           01 WS-SCAN-COUNT         PIC 9(4) VALUE 0.
+           01 WS-SCAN-FOUND-IDX     PIC 9(4) VALUE 0.
+
+      *    --- Date ---
+           01 WS-DATE-INT           PIC 9(8).
+           01 WS-TODAY              PIC X(10).
+
+      *    --- Counters ---
+           01 WS-TXN-SCANNED        PIC 9(5) VALUE 0.
+           01 WS-CTR-COUNT          PIC 999  VALUE 0.
+           01 WS-STR-COUNT          PIC 999  VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               ACCEPT WS-DATE-INT FROM DATE YYYYMMDD
+               MOVE WS-DATE-INT(1:4) TO WS-TODAY(1:4)
+               MOVE "-"              TO WS-TODAY(5:1)
+               MOVE WS-DATE-INT(5:2) TO WS-TODAY(6:2)
+               MOVE "-"              TO WS-TODAY(8:1)
+               MOVE WS-DATE-INT(7:2) TO WS-TODAY(9:2)
+
+               OPEN INPUT  LEDGER-FILE
+               OPEN OUTPUT CTR-CANDIDATES-FILE
+
+               PERFORM READ-LEDGER-LOOP
+                   UNTIL END-OF-LEDGER
+
+               PERFORM SCAN-FOR-CANDIDATES
+                   VARYING WS-SIDX FROM 1 BY 1
+                   UNTIL WS-SIDX > WS-SCAN-COUNT
+
+               CLOSE LEDGER-FILE
+               CLOSE CTR-CANDIDATES-FILE
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           READ-LEDGER-LOOP.
+               READ LEDGER-FILE INTO LEDGER-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-LEDGER
+               NOT AT END
+                   IF LEDGER-RECORD NOT = SPACES
+                       MOVE LEDGER-RECORD(1:71) TO WS-LEDGER-PARSE
+                       IF WLP-DATE = "DATE      "
+                       OR WLP-DATE = "----------"
+                           CONTINUE
+                       ELSE
+                           IF WLP-TYPE = "DEP" OR "WDR" OR "XFR"
+                               ADD 1 TO WS-TXN-SCANNED
+                               PERFORM ACCUMULATE-SCAN-ENTRY
+                           END-IF
+                       END-IF
+                   END-IF
+               END-READ.
+
+           ACCUMULATE-SCAN-ENTRY.
+               MOVE FUNCTION NUMVAL-C(WLP-AMOUNT-DISP)
+                   TO WS-LEDGER-AMOUNT
+               PERFORM FIND-SCAN-ENTRY
+               IF WS-SCAN-FOUND-IDX = 0
+               AND WS-SCAN-COUNT < WS-SCAN-MAX
+                   ADD 1 TO WS-SCAN-COUNT
+                   MOVE WS-SCAN-COUNT TO WS-SIDX
+                   MOVE WLP-ACCOUNT TO WSC-ID(WS-SIDX)
+                   MOVE WS-SIDX     TO WS-SCAN-FOUND-IDX
+               END-IF
+               IF WS-SCAN-FOUND-IDX > 0
+                   ADD WS-LEDGER-AMOUNT
+                       TO WSC-TOTAL(WS-SCAN-FOUND-IDX)
+                   ADD 1 TO WSC-COUNT(WS-SCAN-FOUND-IDX)
+                   IF WS-LEDGER-AMOUNT >= WS-STRUCTURE-LOW
+                   AND WS-LEDGER-AMOUNT <= WS-STRUCTURE-HIGH
+                       ADD 1 TO WSC-NEAR-COUNT(WS-SCAN-FOUND-IDX)
+                   END-IF
+               END-IF.
+
+           FIND-SCAN-ENTRY.
+               MOVE 0 TO WS-SCAN-FOUND-IDX
+               PERFORM VARYING WS-SIDX FROM 1 BY 1
+                   UNTIL WS-SIDX > WS-SCAN-COUNT
+                   IF WSC-ID(WS-SIDX) = WLP-ACCOUNT
+                       MOVE WS-SIDX TO WS-SCAN-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           SCAN-FOR-CANDIDATES.
+               MOVE SPACES TO CTR-CANDIDATE-RECORD
+               MOVE WS-TODAY TO CTR-DATE
+               MOVE WSC-ID(WS-SIDX) TO CTR-ACCOUNT-ID
+               MOVE WSC-COUNT(WS-SIDX) TO CTR-TXN-COUNT
+               MOVE WSC-TOTAL(WS-SIDX) TO CTR-AGGREGATE-AMOUNT
+               IF WSC-TOTAL(WS-SIDX) >= WS-CTR-THRESHOLD
+                   SET CTR-AGGREGATE-THRESHOLD TO TRUE
+                   MOVE CTR-CANDIDATE-RECORD TO CTR-OUT-RECORD
+                   WRITE CTR-OUT-RECORD
+                   ADD 1 TO WS-CTR-COUNT
+               ELSE
+                   IF WSC-NEAR-COUNT(WS-SIDX) >= WS-STRUCTURE-MIN-CNT
+                       SET CTR-STRUCTURING-PATTERN TO TRUE
+                       MOVE CTR-CANDIDATE-RECORD TO CTR-OUT-RECORD
+                       WRITE CTR-OUT-RECORD
+                       ADD 1 TO WS-STR-COUNT
+                   END-IF
+               END-IF.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Compliance Scan"
+               DISPLAY "=============================================="
+               DISPLAY "  Transactions Scanned : " WS-TXN-SCANNED
+               DISPLAY "  Accounts Reviewed    : " WS-SCAN-COUNT
+               DISPLAY "  Threshold Candidates : " WS-CTR-COUNT
+               DISPLAY "  Structuring Patterns : " WS-STR-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/CTR-CANDIDATES.dat"
+               DISPLAY "==============================================".
