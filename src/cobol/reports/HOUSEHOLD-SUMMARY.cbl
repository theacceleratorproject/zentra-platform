@@ -0,0 +1,273 @@
+      *================================================================
+      * PROGRAM:    HOUSEHOLD-SUMMARY.cbl
+      * DESCRIPTION: Consolidated household/relationship statement -
+      *              groups every account in ACCOUNTS-MASTER.dat by
+      *              its owner name (AR-ACCOUNT-NAME) into a household,
+      *              lists each member account with its balance, any
+      *              joint owners/authorized signers from the optional
+      *              ACCOUNT-PARTIES.dat (same file used to report
+      *              party/joint-holder data elsewhere in the system),
+      *              and a household total balance.
+      *              Standalone diagnostic, run on demand - same
+      *              stand-alone-utility role as DORMANCY-REPORT and
+      *              ACCOUNT-INQUIRY, not part of BATCH-RUNNER's
+      *              dependency chain.
+      *              Introduces: nothing new - reuses the load-once/
+      *              linear-scan-dedup technique EOD-REPORT already
+      *              uses to build its reconciliation table, applied
+      *              here to build a table of distinct owner names.
+      * PHASE:      2 - Banking Logic Engine
+      * LOCATION:   src/cobol/reports/
+      * AUTHOR:     Marck (Zentra)
+      *================================================================
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. HOUSEHOLD-SUMMARY.
+           AUTHOR. MARCK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNTS-IN
+                   ASSIGN TO "data/input/ACCOUNTS-MASTER.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+               SELECT PARTIES-FILE
+                   ASSIGN TO "data/output/ACCOUNT-PARTIES.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARTY-STATUS.
+
+               SELECT HOUSEHOLD-REPORT-FILE
+                   ASSIGN TO "data/output/HOUSEHOLD-SUMMARY.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNTS-IN.
+           01 ACCT-IN-RECORD        PIC X(100).
+
+           FD PARTIES-FILE.
+           COPY "ACCOUNT-PARTY-RECORD.cpy".
+
+           FD HOUSEHOLD-REPORT-FILE.
+           01 HOUSEHOLD-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-STATUS        PIC X(2).
+           01 WS-EOF-ACCT           PIC X VALUE "N".
+               88 END-OF-ACCOUNTS      VALUE "Y".
+           01 WS-PARTY-STATUS       PIC X(2).
+               88 WS-PARTY-FILE-OK     VALUE "00".
+           01 WS-EOF-PARTY          PIC X VALUE "N".
+               88 END-OF-PARTIES       VALUE "Y".
+
+      *    --- Every account, keyed for the household grouping pass
+      *        below (same sizing as the account tables TXN-VALIDATOR
+      *        and TXN-PROCESSOR already carry) ---
+           01 WS-ACCT-MAX           PIC 9(4) VALUE 5000.
+           01 WS-ACCT-TABLE.
+               05 WS-ACCT-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-ACCT-IDX.
+                   10 WA-ID             PIC X(10).
+                   10 WA-NAME           PIC X(25).
+                   10 WA-TYPE           PIC X(10).
+                   10 WA-BALANCE        PIC S9(9)V99.
+           01 WS-ACCT-COUNT         PIC 9(4) VALUE 0.
+
+      *    --- Raw balance carries its sign as a separate leading
+      *        byte on disk; REDEFINES re-views it with the matching
+      *        picture so the decimal point aligns correctly ---
+           01 WS-RAW-BALANCE-X      PIC X(12).
+           01 WS-RAW-BALANCE REDEFINES WS-RAW-BALANCE-X
+                               PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+      *    --- Joint owners / authorized signers, same load-once
+      *        table STATEMENT-GEN already builds from this file ---
+           01 WS-PARTY-MAX          PIC 9(5) VALUE 10000.
+           01 WS-PARTY-TABLE.
+               05 WS-PARTY-ENTRY OCCURS 10000 TIMES
+                               INDEXED BY WS-PARTY-IDX.
+                   10 WP-ACCOUNT-ID     PIC X(10).
+                   10 WP-NAME           PIC X(25).
+                   10 WP-ROLE           PIC X(10).
+           01 WS-PARTY-COUNT        PIC 9(5) VALUE 0.
+
+      *    --- Distinct owner names, one row per household, built by
+      *        scanning WS-ACCT-TABLE and adding each name not already
+      *        seen - the same dedup-on-first-sight approach
+      *        EOD-REPORT's reconciliation table uses for account IDs
+      *        (there keyed by ID, here keyed by owner name). ---
+           01 WS-HOLD-MAX           PIC 9(4) VALUE 5000.
+           01 WS-HOLD-TABLE.
+               05 WS-HOLD-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-HOLD-IDX.
+                   10 WH-NAME           PIC X(25).
+                   10 WH-ACCT-COUNT     PIC 99 VALUE 0.
+                   10 WH-TOTAL-BALANCE  PIC S9(11)V99 VALUE 0.
+           01 WS-HOLD-COUNT         PIC 9(4) VALUE 0.
+           01 WS-HOLD-FOUND-IDX     PIC 9(4) VALUE 0.
+
+           01 WS-OUT-LINE           PIC X(80).
+           01 WS-DISP-BALANCE       PIC $$$,$$$,$$9.99-.
+           01 WS-DISP-TOTAL         PIC $$,$$$,$$$,$$9.99-.
+           01 WS-HOUSEHOLD-COUNT    PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN-PARA.
+               OPEN INPUT ACCOUNTS-IN
+               PERFORM LOAD-ACCOUNTS
+                   UNTIL END-OF-ACCOUNTS
+               CLOSE ACCOUNTS-IN
+               PERFORM LOAD-ACCOUNT-PARTIES
+               PERFORM BUILD-HOUSEHOLD-TABLE
+                   VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+
+               OPEN OUTPUT HOUSEHOLD-REPORT-FILE
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM WRITE-ONE-HOUSEHOLD
+                   VARYING WS-HOLD-IDX FROM 1 BY 1
+                   UNTIL WS-HOLD-IDX > WS-HOLD-COUNT
+               CLOSE HOUSEHOLD-REPORT-FILE
+
+               PERFORM DISPLAY-RESULTS
+               STOP RUN.
+
+           LOAD-ACCOUNTS.
+               READ ACCOUNTS-IN INTO ACCT-IN-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-ACCT
+               NOT AT END
+                   IF FUNCTION TRIM(ACCT-IN-RECORD) NOT = SPACES
+                   AND WS-ACCT-COUNT < WS-ACCT-MAX
+                       ADD 1 TO WS-ACCT-COUNT
+                       MOVE ACCT-IN-RECORD(1:10)
+                           TO WA-ID(WS-ACCT-COUNT)
+                       MOVE ACCT-IN-RECORD(11:25)
+                           TO WA-NAME(WS-ACCT-COUNT)
+                       MOVE ACCT-IN-RECORD(36:10)
+                           TO WA-TYPE(WS-ACCT-COUNT)
+                       MOVE ACCT-IN-RECORD(46:12) TO WS-RAW-BALANCE-X
+                       MOVE WS-RAW-BALANCE
+                           TO WA-BALANCE(WS-ACCT-COUNT)
+                   END-IF
+               END-READ.
+
+      *    --- Optional file: no matching rows for an account simply
+      *        means it has no joint owners or authorized signers ---
+           LOAD-ACCOUNT-PARTIES.
+               OPEN INPUT PARTIES-FILE
+               IF WS-PARTY-FILE-OK
+                   PERFORM UNTIL END-OF-PARTIES
+                       READ PARTIES-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-PARTY
+                       NOT AT END
+                           IF WS-PARTY-COUNT < WS-PARTY-MAX
+                               ADD 1 TO WS-PARTY-COUNT
+                               MOVE APR-ACCOUNT-ID
+                                   TO WP-ACCOUNT-ID(WS-PARTY-COUNT)
+                               MOVE APR-PARTY-NAME
+                                   TO WP-NAME(WS-PARTY-COUNT)
+                               MOVE APR-PARTY-ROLE
+                                   TO WP-ROLE(WS-PARTY-COUNT)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARTIES-FILE
+               END-IF.
+
+           BUILD-HOUSEHOLD-TABLE.
+               PERFORM FIND-HOUSEHOLD-ENTRY
+               IF WS-HOLD-FOUND-IDX = 0
+               AND WS-HOLD-COUNT < WS-HOLD-MAX
+                   ADD 1 TO WS-HOLD-COUNT
+                   MOVE WA-NAME(WS-ACCT-IDX) TO WH-NAME(WS-HOLD-COUNT)
+                   MOVE 0 TO WH-ACCT-COUNT(WS-HOLD-COUNT)
+                   MOVE 0 TO WH-TOTAL-BALANCE(WS-HOLD-COUNT)
+                   MOVE WS-HOLD-COUNT TO WS-HOLD-FOUND-IDX
+               END-IF
+               ADD 1 TO WH-ACCT-COUNT(WS-HOLD-FOUND-IDX)
+               ADD WA-BALANCE(WS-ACCT-IDX)
+                   TO WH-TOTAL-BALANCE(WS-HOLD-FOUND-IDX).
+
+           FIND-HOUSEHOLD-ENTRY.
+               MOVE 0 TO WS-HOLD-FOUND-IDX
+               PERFORM VARYING WS-HOLD-IDX FROM 1 BY 1
+                   UNTIL WS-HOLD-IDX > WS-HOLD-COUNT
+                   IF WH-NAME(WS-HOLD-IDX) = WA-NAME(WS-ACCT-IDX)
+                       MOVE WS-HOLD-IDX TO WS-HOLD-FOUND-IDX
+                   END-IF
+               END-PERFORM.
+
+           WRITE-REPORT-HEADER.
+               MOVE "ZENTRA BANK - HOUSEHOLD/RELATIONSHIP SUMMARY"
+                   TO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               MOVE ALL "-" TO WS-OUT-LINE
+               PERFORM WRITE-LINE.
+
+           WRITE-ONE-HOUSEHOLD.
+               ADD 1 TO WS-HOUSEHOLD-COUNT
+               MOVE SPACES TO WS-OUT-LINE
+               STRING "HOUSEHOLD: " DELIMITED SIZE
+                   WH-NAME(WS-HOLD-IDX) DELIMITED SIZE
+                   "  (" DELIMITED SIZE
+                   WH-ACCT-COUNT(WS-HOLD-IDX) DELIMITED SIZE
+                   " account(s))" DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               PERFORM WRITE-HOUSEHOLD-ACCOUNTS
+                   VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               MOVE WH-TOTAL-BALANCE(WS-HOLD-IDX) TO WS-DISP-TOTAL
+               MOVE SPACES TO WS-OUT-LINE
+               STRING "  HOUSEHOLD TOTAL BALANCE: " DELIMITED SIZE
+                   WS-DISP-TOTAL DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               PERFORM WRITE-LINE
+               MOVE ALL "-" TO WS-OUT-LINE
+               PERFORM WRITE-LINE.
+
+           WRITE-HOUSEHOLD-ACCOUNTS.
+               IF WA-NAME(WS-ACCT-IDX) = WH-NAME(WS-HOLD-IDX)
+                   MOVE WA-BALANCE(WS-ACCT-IDX) TO WS-DISP-BALANCE
+                   MOVE SPACES TO WS-OUT-LINE
+                   STRING "  " DELIMITED SIZE
+                       WA-ID(WS-ACCT-IDX)     DELIMITED SIZE
+                       " " DELIMITED SIZE
+                       WA-TYPE(WS-ACCT-IDX)   DELIMITED SIZE
+                       " " DELIMITED SIZE
+                       WS-DISP-BALANCE        DELIMITED SIZE
+                       INTO WS-OUT-LINE
+                   PERFORM WRITE-LINE
+                   PERFORM WRITE-ACCOUNT-PARTY-LINES
+               END-IF.
+
+           WRITE-ACCOUNT-PARTY-LINES.
+               PERFORM VARYING WS-PARTY-IDX FROM 1 BY 1
+                   UNTIL WS-PARTY-IDX > WS-PARTY-COUNT
+                   IF WP-ACCOUNT-ID(WS-PARTY-IDX) = WA-ID(WS-ACCT-IDX)
+                       MOVE SPACES TO WS-OUT-LINE
+                       STRING "      " DELIMITED SIZE
+                           WP-ROLE(WS-PARTY-IDX) DELIMITED SIZE
+                           ": " DELIMITED SIZE
+                           WP-NAME(WS-PARTY-IDX) DELIMITED SIZE
+                           INTO WS-OUT-LINE
+                       PERFORM WRITE-LINE
+                   END-IF
+               END-PERFORM.
+
+           WRITE-LINE.
+               MOVE WS-OUT-LINE TO HOUSEHOLD-LINE
+               WRITE HOUSEHOLD-LINE.
+
+           DISPLAY-RESULTS.
+               DISPLAY "=============================================="
+               DISPLAY "  ZENTRA BANK - Household Summary"
+               DISPLAY "=============================================="
+               DISPLAY "  Accounts Scanned    : " WS-ACCT-COUNT
+               DISPLAY "  Households Found    : " WS-HOUSEHOLD-COUNT
+               DISPLAY "----------------------------------------------"
+               DISPLAY "  → data/output/HOUSEHOLD-SUMMARY.dat"
+               DISPLAY "==============================================".
