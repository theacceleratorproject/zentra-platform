@@ -0,0 +1,23 @@
+      *================================================================
+      * COPYBOOK:   DATA-QUALITY-RECORD.cpy
+      * DESCRIPTION: Exception record for a malformed ACCOUNTS-MASTER
+      *              or DAILY-TRANSACTIONS row that a record-sanity
+      *              check pulled out of the load before it could
+      *              corrupt an in-memory table (short/blank line,
+      *              non-numeric amount or balance, unrecognized type
+      *              code). One row per bad record; the raw offending
+      *              line is kept verbatim so the source data can be
+      *              hand-corrected and re-fed.
+      * USED BY:    ACCOUNT-LOADER, TXN-VALIDATOR, TXN-PROCESSOR,
+      *             FEE-ENGINE, INTEREST-CALC
+      *================================================================
+           01 DQ-EXCEPTION-RECORD.
+               05 DQ-DATE              PIC X(10).
+               05 DQ-SOURCE-PROGRAM    PIC X(15).
+               05 DQ-REASON-CODE       PIC X(04).
+                   88 DQ-BLANK-OR-SHORT    VALUE "DQ01".
+                   88 DQ-NON-NUMERIC       VALUE "DQ02".
+                   88 DQ-BAD-CODE-VALUE    VALUE "DQ03".
+               05 DQ-REASON-TEXT        PIC X(30).
+               05 DQ-RAW-RECORD         PIC X(120).
+               05 FILLER                PIC X(01) VALUE SPACES.
