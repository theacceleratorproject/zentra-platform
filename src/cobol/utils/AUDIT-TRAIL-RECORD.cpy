@@ -0,0 +1,23 @@
+      *================================================================
+      * COPYBOOK:   AUDIT-TRAIL-RECORD.cpy
+      * DESCRIPTION: Audit trail entry for balance changes applied
+      *              outside the normal deposit/withdrawal/transfer
+      *              transaction pipeline (100-byte fixed). Unlike the
+      *              other maintenance outputs, the file this record
+      *              is written to is cumulative across runs, never
+      *              overwritten - see ACCOUNT-MAINT AUDIT-TRAIL-FILE.
+      * USED BY:    ACCOUNT-MAINT
+      *================================================================
+           01 AUDIT-TRAIL-RECORD.
+               05 AT-DATE              PIC X(10).
+               05 AT-ACCOUNT-ID        PIC X(10).
+               05 AT-ACTION            PIC X(10).
+                   88 AT-BAL-ADJUST        VALUE "BAL-ADJUST".
+               05 AT-OLD-BALANCE       PIC S9(9)V99 SIGN LEADING
+                                           SEPARATE.
+               05 AT-ADJ-AMOUNT        PIC S9(9)V99 SIGN LEADING
+                                           SEPARATE.
+               05 AT-NEW-BALANCE       PIC S9(9)V99 SIGN LEADING
+                                           SEPARATE.
+               05 AT-REASON            PIC X(25).
+               05 FILLER               PIC X(09) VALUE SPACES.
