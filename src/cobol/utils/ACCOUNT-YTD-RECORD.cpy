@@ -0,0 +1,25 @@
+      *================================================================
+      * COPYBOOK:   ACCOUNT-YTD-RECORD.cpy
+      * DESCRIPTION: One row per account tracking year-to-date and
+      *              quarter-to-date interest credits and fee debits
+      *              (100-byte fixed). AY-YEAR/AY-QUARTER record which
+      *              year/quarter the YTD/QTD figures were last rolled
+      *              for - the program updating a row resets YTD to 0
+      *              on a year change and QTD to 0 on a quarter change
+      *              before adding the new amount, rather than a
+      *              separate year-end/quarter-end reset step.
+      *              Companion to ACCOUNT-RECORD.cpy - kept in a
+      *              separate file rather than an inline field because
+      *              ACCOUNT-RECORD.cpy has no spare bytes left to
+      *              grow.
+      * USED BY:    INTEREST-CALC, FEE-ENGINE, ACCOUNT-INQUIRY
+      *================================================================
+           01 ACCOUNT-YTD-RECORD.
+               05 AY-ACCOUNT-ID       PIC X(10).
+               05 AY-YEAR             PIC X(04).
+               05 AY-QUARTER          PIC 9(01).
+               05 AY-YTD-INTEREST     PIC 9(9)V99.
+               05 AY-QTD-INTEREST     PIC 9(9)V99.
+               05 AY-YTD-FEES         PIC 9(9)V99.
+               05 AY-QTD-FEES         PIC 9(9)V99.
+               05 FILLER              PIC X(41).
