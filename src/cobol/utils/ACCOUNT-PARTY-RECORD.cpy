@@ -0,0 +1,20 @@
+      *================================================================
+      * COPYBOOK:   ACCOUNT-PARTY-RECORD.cpy
+      * DESCRIPTION: Joint owner / authorized-signer record (100-byte
+      *              fixed). One row per named party on an account;
+      *              an account with no joint owners or authorized
+      *              signers simply has no rows in this file.
+      *              Companion to ACCOUNT-RECORD.cpy - kept in a
+      *              separate file rather than an inline repeating
+      *              group because ACCOUNT-RECORD.cpy has no spare
+      *              bytes left to grow.
+      * USED BY:    ACCOUNT-LOADER, STATEMENT-GEN
+      *================================================================
+           01 ACCOUNT-PARTY-RECORD.
+               05 APR-ACCOUNT-ID       PIC X(10).
+               05 APR-PARTY-NAME       PIC X(25).
+               05 APR-PARTY-ROLE       PIC X(10).
+                   88 APR-PRIMARY          VALUE "PRIMARY   ".
+                   88 APR-JOINT            VALUE "JOINT     ".
+                   88 APR-AUTHORIZED       VALUE "AUTHORIZED".
+               05 FILLER               PIC X(55) VALUE SPACES.
