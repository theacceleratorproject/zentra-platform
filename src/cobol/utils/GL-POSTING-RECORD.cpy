@@ -0,0 +1,24 @@
+      *================================================================
+      * COPYBOOK:   GL-POSTING-RECORD.cpy
+      * DESCRIPTION: One double-entry general-ledger line (100-byte
+      *              fixed). GL-POSTING writes two of these - a debit
+      *              leg and a matching credit leg - for every
+      *              approved transaction, fee, and interest credit
+      *              that moved money, so the pair can be reconciled
+      *              back to a chart-of-accounts trial balance without
+      *              re-deriving debits/credits from the source
+      *              transaction files.
+      * USED BY:    GL-POSTING (writer)
+      *================================================================
+           01 GL-POSTING-RECORD.
+               05 GP-DATE              PIC X(10).
+               05 GP-ACCOUNT-ID        PIC X(10).
+               05 GP-GL-CODE           PIC X(06).
+               05 GP-GL-NAME           PIC X(24).
+               05 GP-DR-CR             PIC X(01).
+                   88 GP-DEBIT             VALUE "D".
+                   88 GP-CREDIT            VALUE "C".
+               05 GP-AMOUNT             PIC 9(9)V99.
+               05 GP-SOURCE-TYPE        PIC X(03).
+               05 GP-DESCRIPTION        PIC X(30).
+               05 FILLER                PIC X(05) VALUE SPACES.
