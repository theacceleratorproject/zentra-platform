@@ -0,0 +1,20 @@
+      *================================================================
+      * COPYBOOK:   ACCOUNT-OD-GRACE-RECORD.cpy
+      * DESCRIPTION: One row per account currently inside its
+      *              negative-balance grace period (100-byte fixed).
+      *              Written by FEE-ENGINE the first day an account's
+      *              balance is found negative; dropped again once the
+      *              balance is back to zero or above. While a row
+      *              exists and AOG-NEGATIVE-SINCE is within the grace
+      *              window, no overdraft fee is assessed for that
+      *              account - see FEE-ENGINE's CHECK-OD-GRACE.
+      *              Companion to ACCOUNT-RECORD.cpy - kept in a
+      *              separate file rather than an inline field because
+      *              ACCOUNT-RECORD.cpy has no spare bytes left to
+      *              grow.
+      * USED BY:    FEE-ENGINE
+      *================================================================
+           01 ACCOUNT-OD-GRACE-RECORD.
+               05 AOG-ACCOUNT-ID       PIC X(10).
+               05 AOG-NEGATIVE-SINCE   PIC X(10).
+               05 FILLER               PIC X(80) VALUE SPACES.
