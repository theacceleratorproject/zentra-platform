@@ -0,0 +1,21 @@
+      *================================================================
+      * COPYBOOK:   REVERSAL-LOG-RECORD.cpy
+      * DESCRIPTION: One row per transaction already reversed today
+      *              (100-byte fixed), keyed by the same natural key
+      *              as REVERSAL-REQUEST-RECORD.cpy. TXN-REVERSAL loads
+      *              this file before processing so a transaction
+      *              cannot be reversed twice by two separate runs on
+      *              the same day, then appends a row for every
+      *              reversal it approves - same OPEN EXTEND, fall
+      *              back to OPEN OUTPUT if the file does not exist
+      *              yet, cumulative-log pattern AUDIT-TRAIL-FILE uses
+      *              in ACCOUNT-MAINT.
+      * USED BY:    TXN-REVERSAL
+      *================================================================
+           01 REVERSAL-LOG-RECORD.
+               05 RLG-DATE             PIC X(10).
+               05 RLG-ACCOUNT-ID       PIC X(10).
+               05 RLG-TXN-TYPE         PIC X(03).
+               05 RLG-AMOUNT           PIC 9(9)V99.
+               05 RLG-DESCRIPTION      PIC X(30).
+               05 FILLER               PIC X(36) VALUE SPACES.
