@@ -0,0 +1,35 @@
+      *================================================================
+      * COPYBOOK:   REVERSAL-REQUEST-RECORD.cpy
+      * DESCRIPTION: A request to reverse/void one of today's already-
+      *              posted transactions (100-byte fixed). Since
+      *              TRANSACTION-RECORD.cpy has no spare bytes for a
+      *              TR-ORIGINAL-REF pointer, the original posting is
+      *              instead identified the same way a human back-
+      *              office clerk would look it up: the natural key
+      *              already printed on today's ledger line (date,
+      *              account, type, amount, description). RRQ-DATE
+      *              must equal the run date - this program only
+      *              reverses same-day postings.
+      *              RRQ-STATUS/RRQ-ERROR-CODE are filled in by
+      *              TXN-REVERSAL as it processes each request, and
+      *              this same record is then written back out to
+      *              REVERSAL-RESULTS.dat, the same request-doubles-
+      *              as-result approach ACCOUNT-MAINT-RECORD.cpy uses.
+      * USED BY:    TXN-REVERSAL
+      *================================================================
+           01 REVERSAL-REQUEST-RECORD.
+               05 RRQ-DATE             PIC X(10).
+               05 RRQ-ACCOUNT-ID       PIC X(10).
+               05 RRQ-TXN-TYPE         PIC X(03).
+               05 RRQ-AMOUNT           PIC 9(9)V99.
+               05 RRQ-DESCRIPTION      PIC X(30).
+               05 RRQ-REASON           PIC X(30).
+               05 RRQ-STATUS           PIC X(03).
+                   88 RRQ-PENDING          VALUE "PND".
+                   88 RRQ-APPROVED         VALUE "APR".
+                   88 RRQ-REJECTED         VALUE "REJ".
+               05 RRQ-ERROR-CODE       PIC X(03).
+                   88 RRQ-ERR-NOT-TODAY    VALUE "R01".
+                   88 RRQ-ERR-NOT-FOUND    VALUE "R02".
+                   88 RRQ-ERR-ALREADY-REV  VALUE "R03".
+                   88 RRQ-ERR-NO-ACCOUNT   VALUE "R04".
