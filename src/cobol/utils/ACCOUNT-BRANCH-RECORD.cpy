@@ -0,0 +1,19 @@
+      *================================================================
+      * COPYBOOK:   ACCOUNT-BRANCH-RECORD.cpy
+      * DESCRIPTION: Branch/region assignment for an account (100-byte
+      *              fixed). One row per account; an account with no
+      *              row is treated as UNASSIGNED rather than an
+      *              error, since older accounts opened before branch
+      *              tracking began will not have one.
+      *              Companion to ACCOUNT-RECORD.cpy - kept in a
+      *              separate file rather than an inline repeating
+      *              group because ACCOUNT-RECORD.cpy has no spare
+      *              bytes left to grow.
+      * USED BY:    EOD-REPORT
+      *================================================================
+           01 ACCOUNT-BRANCH-RECORD.
+               05 ABR-ACCOUNT-ID       PIC X(10).
+               05 ABR-BRANCH-CODE      PIC X(06).
+               05 ABR-BRANCH-NAME      PIC X(20).
+               05 ABR-REGION-CODE      PIC X(06).
+               05 FILLER               PIC X(58) VALUE SPACES.
