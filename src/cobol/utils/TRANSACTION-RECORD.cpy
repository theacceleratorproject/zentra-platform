@@ -1,6 +1,6 @@
       *================================================================
       * COPYBOOK:   TRANSACTION-RECORD.cpy
-      * DESCRIPTION: Transaction record layout (100-byte fixed)
+      * DESCRIPTION: Transaction record layout (104-byte fixed)
       * USED BY:    TXN-VALIDATOR, TXN-PROCESSOR, FEE-ENGINE,
       *             INTEREST-CALC
       *================================================================
@@ -13,6 +13,7 @@
                    88 TR-TRANSFER          VALUE "XFR".
                    88 TR-FEE               VALUE "FEE".
                    88 TR-INTEREST          VALUE "INT".
+                   88 TR-ACH               VALUE "ACH".
                05 TR-AMOUNT            PIC 9(9)V99.
                05 TR-TARGET-ACCOUNT    PIC X(10).
                05 TR-DESCRIPTION       PIC X(30).
@@ -20,6 +21,10 @@
                    88 TR-PENDING           VALUE "PND".
                    88 TR-APPROVED          VALUE "APR".
                    88 TR-REJECTED          VALUE "REJ".
+      *            A large transfer held for a second reviewer's
+      *            sign-off before it may post - see TXN-VALIDATOR's
+      *            WS-LARGE-XFR-THRESHOLD and APPROVAL-QUEUE.
+                   88 TR-PENDING-APPROVAL  VALUE "PAP".
                05 TR-ERROR-CODE        PIC X(03).
                    88 TR-ERR-NOT-FOUND     VALUE "E01".
                    88 TR-ERR-INACTIVE      VALUE "E02".
@@ -27,4 +32,40 @@
                    88 TR-ERR-INSUFF-FUNDS  VALUE "E04".
                    88 TR-ERR-LIMIT-EXCEED  VALUE "E05".
                    88 TR-ERR-BAD-TARGET    VALUE "E06".
-               05 FILLER               PIC X(20).
+                   88 TR-ERR-DUPLICATE     VALUE "E07".
+                   88 TR-ERR-DAILY-LIMIT   VALUE "E08".
+                   88 TR-ERR-RESTRICT-TGT  VALUE "E09".
+                   88 TR-ERR-CURRENCY      VALUE "E10".
+                   88 TR-ERR-BAD-ROUTING   VALUE "E11".
+                   88 TR-ERR-APPR-DECLINED VALUE "E12".
+               05 TR-RESUBMIT-FLAG     PIC X(01) VALUE "N".
+                   88 TR-IS-RESUBMIT       VALUE "Y".
+      *        External wire/ACH leg - only populated when
+      *        TR-TXN-TYPE is ACH; unused otherwise (was FILLER).
+               05 TR-EXTERNAL-ROUTING  PIC X(09).
+               05 TR-EXTERNAL-ACCOUNT  PIC X(10).
+      *        Deposit source - only meaningful when TR-TXN-TYPE is
+      *        DEP; a check deposit is subject to a hold/float period
+      *        in TXN-PROCESSOR, cash and electronic deposits post
+      *        immediately.
+               05 TR-DEPOSIT-SOURCE    PIC X(01) VALUE "E".
+                   88 TR-SRC-CASH          VALUE "C".
+                   88 TR-SRC-CHECK         VALUE "K".
+                   88 TR-SRC-ELECTRONIC    VALUE "E".
+      *        Spend-category code, assigned by TXN-VALIDATOR from the
+      *        transaction description (or its type, for types that
+      *        are already their own category) so EOD-REPORT can break
+      *        down volume by category. Blank until assigned - VALUE
+      *        SPACES rather than a default 88 so 88-OTHER-EXPENSE
+      *        below is the assignment's own explicit fallback, not
+      *        just an unassigned field read back out.
+               05 TR-CATEGORY-CODE     PIC X(03) VALUE SPACES.
+                   88 TR-CAT-PAYROLL       VALUE "PAY".
+                   88 TR-CAT-RENT          VALUE "RNT".
+                   88 TR-CAT-UTILITY       VALUE "UTL".
+                   88 TR-CAT-GROCERY       VALUE "GRO".
+                   88 TR-CAT-INSURANCE     VALUE "INS".
+                   88 TR-CAT-FEE           VALUE "FEE".
+                   88 TR-CAT-INTEREST      VALUE "INT".
+                   88 TR-CAT-ACH           VALUE "ACH".
+                   88 TR-CAT-OTHER         VALUE "OTH".
