@@ -21,4 +21,10 @@
                    88 AR-CLOSED            VALUE "C".
                05 AR-OPEN-DATE         PIC X(10).
                05 AR-LAST-TXN-DATE     PIC X(10).
-               05 FILLER               PIC X(07).
+               05 AR-OD-WAIVER         PIC X(01) VALUE "N".
+                   88 AR-OD-WAIVED         VALUE "Y".
+               05 AR-CURRENCY          PIC X(03) VALUE "USD".
+      *        Uncleared check-deposit funds held but not yet
+      *        available - see TXN-PROCESSOR/HOLD-RELEASE. Zero for
+      *        an account with no deposits currently on hold.
+               05 AR-PENDING-HOLD      PIC 9(7)V99 VALUE 0.
