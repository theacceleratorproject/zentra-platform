@@ -0,0 +1,18 @@
+      *================================================================
+      * COPYBOOK:   COMPLIANCE-CANDIDATE-RECORD.cpy
+      * DESCRIPTION: Same-day compliance-review candidate record
+      *              (100-byte fixed), written by COMPLIANCE-SCAN for
+      *              an account whose daily transaction pattern
+      *              crosses a configurable regulatory-reporting or
+      *              structuring threshold.
+      * USED BY:    COMPLIANCE-SCAN
+      *================================================================
+           01 CTR-CANDIDATE-RECORD.
+               05 CTR-DATE             PIC X(10).
+               05 CTR-ACCOUNT-ID       PIC X(10).
+               05 CTR-REASON-CODE      PIC X(03).
+                   88 CTR-AGGREGATE-THRESHOLD  VALUE "CTR".
+                   88 CTR-STRUCTURING-PATTERN  VALUE "STR".
+               05 CTR-TXN-COUNT        PIC 9(3).
+               05 CTR-AGGREGATE-AMOUNT PIC 9(9)V99.
+               05 FILLER               PIC X(63) VALUE SPACES.
