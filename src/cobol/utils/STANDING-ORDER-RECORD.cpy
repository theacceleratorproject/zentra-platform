@@ -0,0 +1,19 @@
+      *================================================================
+      * COPYBOOK:   STANDING-ORDER-RECORD.cpy
+      * DESCRIPTION: Recurring transfer instruction record (100-byte
+      *              fixed). SO-NEXT-RUN-DATE is advanced by
+      *              STANDING-ORDER-GEN each time it fires, so the
+      *              same row keeps recurring on its own schedule
+      *              instead of being re-keyed every cycle.
+      * USED BY:    STANDING-ORDER-GEN
+      *================================================================
+           01 STANDING-ORDER-RECORD.
+               05 SO-SOURCE-ACCOUNT    PIC X(10).
+               05 SO-TARGET-ACCOUNT    PIC X(10).
+               05 SO-AMOUNT            PIC 9(9)V99.
+               05 SO-FREQUENCY         PIC X(02).
+                   88 SO-MONTHLY           VALUE "MO".
+                   88 SO-WEEKLY            VALUE "WK".
+               05 SO-NEXT-RUN-DATE     PIC X(10).
+               05 SO-DESCRIPTION       PIC X(30).
+               05 FILLER               PIC X(27) VALUE SPACES.
