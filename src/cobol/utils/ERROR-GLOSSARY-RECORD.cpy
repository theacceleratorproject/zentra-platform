@@ -0,0 +1,18 @@
+      *================================================================
+      * COPYBOOK:   ERROR-GLOSSARY-RECORD.cpy
+      * DESCRIPTION: One row per error/reject code used anywhere in
+      *              the system (100-byte fixed), giving its plain-
+      *              language meaning. Codes are not unique across
+      *              families (E04, M04 and R01 all exist
+      *              independently), so EGL-CODE is only looked up
+      *              together with EGL-FAMILY.
+      * USED BY:    ERROR-GLOSSARY-REPORT
+      *================================================================
+           01 ERROR-GLOSSARY-RECORD.
+               05 EGL-FAMILY           PIC X(10).
+                   88 EGL-TXN-FAMILY       VALUE "TXN".
+                   88 EGL-MAINT-FAMILY     VALUE "ACCT-MAINT".
+                   88 EGL-REVERSAL-FAMILY  VALUE "REVERSAL".
+               05 EGL-CODE             PIC X(03).
+               05 EGL-DESCRIPTION      PIC X(60).
+               05 FILLER               PIC X(27) VALUE SPACES.
