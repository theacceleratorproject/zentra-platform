@@ -0,0 +1,54 @@
+      *================================================================
+      * COPYBOOK:   ACCOUNT-MAINT-RECORD.cpy
+      * DESCRIPTION: Account maintenance request/result record
+      *              (100-byte fixed). OPEN carries the new account's
+      *              name/type/initial deposit/overdraft limit/
+      *              currency; the other actions only need the
+      *              account ID. ADJUST (a direct, out-of-band
+      *              balance correction) reuses AM-NAME as the
+      *              adjustment reason and AM-INITIAL-DEPOSIT as the
+      *              unsigned adjustment amount, with AM-ADJUST-SIGN
+      *              giving the direction - neither field is needed
+      *              by ADJUST in its OPEN sense, so no new space had
+      *              to be carved out for them.
+      * USED BY:    ACCOUNT-MAINT
+      *================================================================
+           01 ACCOUNT-MAINT-RECORD.
+               05 AM-ACCOUNT-ID        PIC X(10).
+               05 AM-ACTION            PIC X(07).
+                   88 AM-OPEN              VALUE "OPEN   ".
+                   88 AM-FREEZE            VALUE "FREEZE ".
+                   88 AM-CLOSE             VALUE "CLOSE  ".
+                   88 AM-REOPEN            VALUE "REOPEN ".
+                   88 AM-WAIVE-OD          VALUE "WAIVE  ".
+                   88 AM-UNWAIVE-OD        VALUE "UNWAIVE".
+                   88 AM-ADJUST            VALUE "ADJUST ".
+               05 AM-NAME               PIC X(25).
+               05 AM-TYPE               PIC X(10).
+                   88 AM-CHECKING           VALUE "CHECKING  ".
+                   88 AM-SAVINGS            VALUE "SAVINGS   ".
+                   88 AM-BUSINESS           VALUE "BUSINESS  ".
+                   88 AM-INTERNAL           VALUE "INTERNAL  ".
+               05 AM-INITIAL-DEPOSIT    PIC 9(9)V99.
+               05 AM-OD-LIMIT           PIC 9(7)V99.
+               05 AM-CURRENCY           PIC X(03).
+               05 AM-STATUS             PIC X(03).
+                   88 AM-PENDING            VALUE "PND".
+                   88 AM-APPROVED           VALUE "APR".
+                   88 AM-REJECTED           VALUE "REJ".
+               05 AM-ERROR-CODE         PIC X(03).
+                   88 AM-ERR-BAD-ACTION     VALUE "M01".
+                   88 AM-ERR-DUP-ACCOUNT    VALUE "M02".
+                   88 AM-ERR-NOT-FOUND      VALUE "M03".
+                   88 AM-ERR-NOT-ACTIVE     VALUE "M04".
+                   88 AM-ERR-NOT-CLOSABLE   VALUE "M05".
+                   88 AM-ERR-BAL-NOT-ZERO   VALUE "M06".
+                   88 AM-ERR-BAD-DEPOSIT    VALUE "M07".
+                   88 AM-ERR-CLOSED         VALUE "M08".
+                   88 AM-ERR-BAD-ADJUST     VALUE "M09".
+                   88 AM-ERR-SAVINGS-OD     VALUE "M10".
+                   88 AM-ERR-TABLE-FULL     VALUE "M11".
+               05 AM-ADJUST-SIGN        PIC X(01).
+                   88 AM-ADJ-CREDIT         VALUE "+".
+                   88 AM-ADJ-DEBIT          VALUE "-".
+               05 FILLER                PIC X(18) VALUE SPACES.
