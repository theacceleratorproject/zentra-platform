@@ -0,0 +1,19 @@
+      *================================================================
+      * COPYBOOK:   FEE-SUMMARY-RECORD.cpy
+      * DESCRIPTION: Per-run fee-type breakdown (100-byte fixed),
+      *              written once per FEE-ENGINE run so EOD-REPORT can
+      *              print a fee reconciliation section without
+      *              re-deriving the counts/totals from FEE-
+      *              TRANSACTIONS.dat itself.
+      * USED BY:    FEE-ENGINE (writer), EOD-REPORT (reader)
+      *================================================================
+           01 FEE-SUMMARY-RECORD.
+               05 FSU-DATE             PIC X(10).
+               05 FSU-MAINT-COUNT      PIC 9(3).
+               05 FSU-MAINT-TOTAL      PIC 9(9)V99.
+               05 FSU-LOWBAL-COUNT     PIC 9(3).
+               05 FSU-LOWBAL-TOTAL     PIC 9(9)V99.
+               05 FSU-OD-COUNT         PIC 9(3).
+               05 FSU-OD-TOTAL         PIC 9(9)V99.
+               05 FSU-GRAND-TOTAL      PIC 9(9)V99.
+               05 FILLER               PIC X(37) VALUE SPACES.
