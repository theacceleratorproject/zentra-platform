@@ -0,0 +1,18 @@
+      *================================================================
+      * COPYBOOK:   HOLD-QUEUE-RECORD.cpy
+      * DESCRIPTION: One row per check deposit currently on hold
+      *              (100-byte fixed). Written by TXN-PROCESSOR when
+      *              a check deposit is posted to AR-PENDING-HOLD
+      *              instead of AR-BALANCE; read and cleared by
+      *              HOLD-RELEASE once HQ-RELEASE-DATE is reached.
+      * USED BY:    TXN-PROCESSOR, HOLD-RELEASE
+      *================================================================
+           01 HOLD-QUEUE-RECORD.
+               05 HQ-ACCOUNT-ID        PIC X(10).
+               05 HQ-AMOUNT            PIC 9(9)V99.
+               05 HQ-HOLD-DATE         PIC X(10).
+               05 HQ-RELEASE-DATE      PIC X(10).
+               05 HQ-STATUS            PIC X(01).
+                   88 HQ-PENDING           VALUE "P".
+                   88 HQ-RELEASED          VALUE "R".
+               05 FILLER               PIC X(58) VALUE SPACES.
